@@ -0,0 +1,152 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * RIBNCS9 - NIGHTLY IBAN-UNIQUENESS RECONCILIATION JOB.
+      * SCANS OLS0002.ACCOUNT2 IN ACCT_IBAN SEQUENCE AND REPORTS
+      * EVERY ACCT_IBAN VALUE SHARED BY MORE THAN ONE ACCT_ACCOUNT_ID
+      * SO COLLISIONS (SEE OACTCS9) CAN BE FOUND AND FIXED BEFORE A
+      * CUSTOMER'S TRANSFER LANDS IN THE WRONG ACCOUNT.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. RIBNCS9.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+      **************************************************************
+        01 ACCT-WS.
+            07 ACTW-ACCOUNT-ID      PIC X(11).
+            07 ACTW-IBAN            PIC X(32).
+      **************************************************************
+        01 WS-PRIOR-IBAN                   PIC X(32) VALUE SPACES.
+        01 WS-GROUP-FIRST-ACCOUNT          PIC X(11) VALUE SPACES.
+        01 WS-DUP-COUNT                    PIC 9(3)  VALUE 0.
+        01 WS-ACCOUNTS-READ                PIC 9(7)  VALUE 0.
+        01 WS-DUPLICATE-IBANS              PIC 9(5)  VALUE 0.
+        01 WS-DUPLICATE-ACCOUNTS           PIC 9(7)  VALUE 0.
+        01 EODATA                          PIC X(1)  VALUE 'N'.
+        01 TXT-SQLCODE                     PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE                    PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC                    PIC X(70) VALUE SPACES.
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-FETCH THRU DO-FETCH-END
+           PERFORM RECONCILE-LOOP THRU RECONCILE-LOOP-END
+              UNTIL EODATA = 'Y'
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           DISPLAY 'RIBNCS9 ACCOUNTS READ:        ' WS-ACCOUNTS-READ
+           DISPLAY 'RIBNCS9 DUPLICATE IBANS:      ' WS-DUPLICATE-IBANS
+           DISPLAY 'RIBNCS9 ACCOUNTS IN DUPLICATES: '
+              WS-DUPLICATE-ACCOUNTS
+           GOBACK.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE B1 CURSOR FOR
+                SELECT
+                  ACCT_ACCOUNT_ID,
+                  ACCT_IBAN
+                FROM OLS0002.ACCOUNT2
+                ORDER BY ACCT_IBAN, ACCT_ACCOUNT_ID
+            END-EXEC.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN B1
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-FETCH.
+           EXEC SQL
+                FETCH B1 INTO
+                  :ACTW-ACCOUNT-ID,
+                  :ACTW-IBAN
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+      * ONE ITERATION OF THE RECONCILIATION LOOP: CHECK THE CURRENT
+      * ROW AGAINST THE PRIOR IBAN SEEN, THEN FETCH THE NEXT ONE.
+      **************************************************************
+       RECONCILE-LOOP.
+           ADD 1 TO WS-ACCOUNTS-READ
+           PERFORM CHECK-DUPLICATE THRU CHECK-DUPLICATE-END
+           PERFORM DO-FETCH THRU DO-FETCH-END.
+       RECONCILE-LOOP-END.
+           EXIT.
+      **************************************************************
+      * CONTROL-BREAK ON ACCT_IBAN (CURSOR IS IN IBAN SEQUENCE). THE
+      * FIRST TIME A REPEAT IS SEEN FOR A GIVEN IBAN, THE HEADER AND
+      * THE FIRST ACCOUNT OF THE GROUP ARE ALSO REPORTED.
+      **************************************************************
+       CHECK-DUPLICATE.
+           IF ACTW-IBAN = WS-PRIOR-IBAN
+              IF WS-DUP-COUNT = 1
+                 DISPLAY '*** DUPLICATE IBAN: ' WS-PRIOR-IBAN
+                 DISPLAY '    ACCOUNT: ' WS-GROUP-FIRST-ACCOUNT
+                 ADD 1 TO WS-DUPLICATE-IBANS
+                 ADD 1 TO WS-DUPLICATE-ACCOUNTS
+              END-IF
+              DISPLAY '    ACCOUNT: ' ACTW-ACCOUNT-ID
+              ADD 1 TO WS-DUP-COUNT
+              ADD 1 TO WS-DUPLICATE-ACCOUNTS
+           ELSE
+              MOVE ACTW-IBAN TO WS-PRIOR-IBAN
+              MOVE ACTW-ACCOUNT-ID TO WS-GROUP-FIRST-ACCOUNT
+              MOVE 1 TO WS-DUP-COUNT
+           END-IF.
+       CHECK-DUPLICATE-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE B1
+           END-EXEC.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               IF SQLCODE NOT = 0
+                  DISPLAY 'RIBNCS9 SQL ERROR. SQLCODE: ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 'Y' TO EODATA
+               END-IF
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
