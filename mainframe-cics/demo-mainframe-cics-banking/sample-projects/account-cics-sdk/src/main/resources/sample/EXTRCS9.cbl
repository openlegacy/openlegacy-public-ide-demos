@@ -0,0 +1,240 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * EXTRCS9 - NIGHTLY FLAT-FILE EXTRACT OF ACCOUNT2 FOR THE
+      * DATA WAREHOUSE. READS THE WHOLE TABLE AND WRITES ONE PIPE-
+      * DELIMITED RECORD PER ACCOUNT SO THE ANALYTICS TEAM STOPS
+      * NEEDING DIRECT DB2 ACCESS TO OLS0002.ACCOUNT2.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. EXTRCS9.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ACCOUNT-EXTRACT-FILE ASSIGN TO ACCTEXT
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ACCOUNT-EXTRACT-FILE-STATUS.
+        DATA DIVISION.
+      **************************************************************
+        FILE SECTION.
+      **************************************************************
+        FD  ACCOUNT-EXTRACT-FILE
+            RECORDING MODE IS F.
+        01  ACCOUNT-EXTRACT-RECORD         PIC X(200).
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+      **************************************************************
+        01 ACCT-WS.
+            07 ACTW-ACCOUNT-ID      PIC X(11).
+            07 ACTW-CUSTOMER-ID     PIC X(16).
+            07 ACTW-CUSTOMER-NAME   PIC X(16).
+            07 ACTW-IBAN            PIC X(32).
+            07 ACTW-BNK-ID          PIC X(4).
+            07 ACTW-BRNCH-ID        PIC S9(9) COMP.
+            07 ACTW-CNTRY-CD        PIC X(2).
+            07 ACTW-TYPCD           PIC X(1).
+            07 ACTW-SUB-TYPCD       PIC X(3).
+            07 ACTW-TYPE-NAME       PIC X(12).
+            07 ACTW-TYPE-DESCRIPTION  PIC X(40).
+            07 ACTW-BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-CURRENCY        PIC X(3).
+            07 ACTW-CRT-DT          PIC X(8).
+            07 ACTW-UPDT-DT         PIC X(8).
+            07 ACTW-LOCKED          PIC X(1).
+      **************************************************************
+      * EDITED/DISPLAY COPIES OF THE COMP-3/COMP FIELDS SO THEY CAN
+      * BE STRUNG INTO THE DELIMITED OUTPUT RECORD AS TEXT.
+      **************************************************************
+        01 WS-BRNCH-ID-ED                  PIC -9(9).
+        01 WS-BALANCE-ED                   PIC -9(11).9(3).
+        01 WS-DELIMITER                    PIC X(1)  VALUE '|'.
+        01 WS-ACCOUNTS-READ                PIC 9(7)  VALUE 0.
+        01 WS-ACCOUNT-EXTRACT-FILE-STATUS  PIC X(2)  VALUE '00'.
+        01 EODATA                          PIC X(1)  VALUE 'N'.
+        01 TXT-SQLCODE                     PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE                    PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC                    PIC X(70) VALUE SPACES.
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES THRU OPEN-FILES-END
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-FETCH THRU DO-FETCH-END
+           PERFORM EXTRACT-LOOP THRU EXTRACT-LOOP-END
+              UNTIL EODATA = 'Y'
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           PERFORM CLOSE-FILES THRU CLOSE-FILES-END
+           DISPLAY 'EXTRCS9 ACCOUNTS EXTRACTED: ' WS-ACCOUNTS-READ
+           GOBACK.
+      **************************************************************
+       OPEN-FILES.
+           OPEN OUTPUT ACCOUNT-EXTRACT-FILE
+           IF WS-ACCOUNT-EXTRACT-FILE-STATUS NOT = '00'
+              DISPLAY 'ACCOUNT-EXTRACT-FILE OPEN FAILED, STATUS: '
+                 WS-ACCOUNT-EXTRACT-FILE-STATUS
+              MOVE 'Y' TO EODATA
+           END-IF.
+       OPEN-FILES-END.
+           EXIT.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE E1 CURSOR FOR
+                SELECT
+                  ACCT_ACCOUNT_ID,
+                  ACCT_CUSTOMER_ID,
+                  ACCT_CUSTOMER_NAME,
+                  ACCT_IBAN,
+                  ACCT_BNK_ID,
+                  ACCT_BRNCH_ID,
+                  ACCT_CNTRY_CD,
+                  ACCT_TYPCD,
+                  ACCT_SUB_TYPCD,
+                  ACCT_TYPE_NAME,
+                  ACCT_TYPE_DESCRIPTION,
+                  ACCT_BALANCE,
+                  ACCT_CURRENCY,
+                  ACCT_CRT_DT,
+                  ACCT_UPDT_DT,
+                  ACCT_LOCKED
+                FROM OLS0002.ACCOUNT2
+                ORDER BY ACCT_ACCOUNT_ID
+            END-EXEC.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN E1
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-FETCH.
+           EXEC SQL
+                FETCH E1 INTO
+                  :ACTW-ACCOUNT-ID,
+                  :ACTW-CUSTOMER-ID,
+                  :ACTW-CUSTOMER-NAME,
+                  :ACTW-IBAN,
+                  :ACTW-BNK-ID,
+                  :ACTW-BRNCH-ID,
+                  :ACTW-CNTRY-CD,
+                  :ACTW-TYPCD,
+                  :ACTW-SUB-TYPCD,
+                  :ACTW-TYPE-NAME,
+                  :ACTW-TYPE-DESCRIPTION,
+                  :ACTW-BALANCE,
+                  :ACTW-CURRENCY,
+                  :ACTW-CRT-DT,
+                  :ACTW-UPDT-DT,
+                  :ACTW-LOCKED
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+      * ONE ITERATION OF THE EXTRACT LOOP: WRITE THE CURRENT ROW,
+      * THEN FETCH THE NEXT ONE.
+      **************************************************************
+       EXTRACT-LOOP.
+           ADD 1 TO WS-ACCOUNTS-READ
+           PERFORM WRITE-EXTRACT-RECORD THRU WRITE-EXTRACT-RECORD-END
+           PERFORM DO-FETCH THRU DO-FETCH-END.
+       EXTRACT-LOOP-END.
+           EXIT.
+      **************************************************************
+       WRITE-EXTRACT-RECORD.
+           MOVE ACTW-BRNCH-ID TO WS-BRNCH-ID-ED
+           MOVE ACTW-BALANCE  TO WS-BALANCE-ED
+           MOVE SPACES TO ACCOUNT-EXTRACT-RECORD
+           STRING
+              ACTW-ACCOUNT-ID       DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-CUSTOMER-ID      DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-CUSTOMER-NAME    DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-IBAN             DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-BNK-ID           DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              WS-BRNCH-ID-ED        DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-CNTRY-CD         DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-TYPCD            DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-SUB-TYPCD        DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-TYPE-NAME        DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-TYPE-DESCRIPTION DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              WS-BALANCE-ED         DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-CURRENCY         DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-CRT-DT           DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-UPDT-DT          DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-LOCKED           DELIMITED BY SIZE
+              INTO ACCOUNT-EXTRACT-RECORD
+           END-STRING
+           WRITE ACCOUNT-EXTRACT-RECORD.
+       WRITE-EXTRACT-RECORD-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE E1
+           END-EXEC.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       CLOSE-FILES.
+           CLOSE ACCOUNT-EXTRACT-FILE.
+       CLOSE-FILES-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               IF SQLCODE NOT = 0
+                  DISPLAY 'EXTRCS9 SQL ERROR. SQLCODE: ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 'Y' TO EODATA
+               END-IF
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
