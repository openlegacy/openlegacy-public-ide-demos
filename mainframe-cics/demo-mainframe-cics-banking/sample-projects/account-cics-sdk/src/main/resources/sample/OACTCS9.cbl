@@ -29,6 +29,8 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
            10 ACCT_CRT_DT          PIC X(8).
            10 ACCT_UPDT_DT         PIC X(8).
            10 ACCT_LOCKED          PIC X(1).
+           10 ACCT_OVERDRAFT_LIMIT PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_INTEREST_RATE   PIC S9V9(4) USAGE COMP-3.
       **************************************************************
         01 IN-PUT-WS.
             07 ACTW-ACCOUNT-ID                PIC X(11).
@@ -66,10 +68,89 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
           03 IBAN-BNK-ID                      PIC X(4).
           03 IBAN-BRNCH-ID                    PIC X(6).
           03 FILLER                           PIC X(7) VALUE SPACES.
+      **************************************************************
+      * WORK AREA FOR THE IBAN MOD-97 CHECK DIGIT CALCULATION
+      * (ISO 7064). THE BBAN (BANK ID + BRANCH ID) IS REARRANGED
+      * WITH THE COUNTRY CODE AND '00' MOVED TO THE END, LETTERS
+      * ARE EXPANDED TO THEIR TWO-DIGIT VALUES (A=10 ... Z=35), AND
+      * THE RESULT IS REDUCED MOD 97 ONE DIGIT AT A TIME SO IT NEVER
+      * OVERFLOWS A WORKING-STORAGE NUMERIC FIELD.
+      **************************************************************
+        01 IBAN-MOD-INPUT.
+          03 IBAN-MOD-BNK-ID                  PIC X(4).
+          03 IBAN-MOD-BRNCH-ID                PIC X(6).
+          03 IBAN-MOD-CNTRY-CD                PIC X(2).
+          03 IBAN-MOD-FILL                    PIC X(2) VALUE '00'.
+        01 IBAN-MOD-CHARS REDEFINES IBAN-MOD-INPUT.
+          03 IBAN-MOD-CHAR-TBL               PIC X OCCURS 14.
+        01 IBAN-MOD-I                         PIC S9(4) COMP.
+        01 IBAN-MOD-CHAR                      PIC X.
+        01 IBAN-MOD-DIGIT-1                   PIC S9.
+        01 IBAN-MOD-DIGIT-2                   PIC S9.
+        01 IBAN-MOD-REMAINDER                 PIC S9(4) COMP VALUE 0.
         01 SPACE-COUNT                        PIC S9.
+        01 CNTRY-COUNT                        PIC S9(4) COMP VALUE 0.
+        01 BNK-COUNT                          PIC S9(4) COMP VALUE 0.
+        01 CURR-COUNT                         PIC S9(4) COMP VALUE 0.
+        01 RATE-WS                            PIC S9V9(4) COMP-3
+                                               VALUE 0.
+      **************************************************************
+      * OWNER-WS HOLDS THE FINAL OWNER LIST TO BE WRITTEN TO
+      * OLS0002.ACCOUNT_OWNER - EITHER A COPY OF ACTI-OWNER, OR (WHEN
+      * THE CALLER SENT NO JOINT OWNERS) A SYNTHESIZED SINGLE 100%
+      * OWNER BUILT FROM ACTI-CUSTOMER-ID/ACTI-CUSTOMER-NAME.
+      **************************************************************
+        01 OWNER-COUNT-WS                    PIC 9 VALUE 0.
+        01 OWNER-IDX                         PIC 9 COMP.
+        01 OWNER-WS-TBL.
+          05 OWNER-WS-REC OCCURS 5 TIMES.
+            07 OWNER-WS-CUSTOMER-ID           PIC X(16).
+            07 OWNER-WS-CUSTOMER-NAME         PIC X(16).
+            07 OWNER-WS-SHARE-PCT             PIC S9(3)V9(2) COMP-3.
+      **************************************************************
+      * MINIMUM INITIAL DEPOSITS BY ACCOUNT SUB-TYPE. MONEY MARKET
+      * AND IRA ACCOUNTS CARRY A PRODUCT MINIMUM; OTHER SUB-TYPES
+      * DO NOT.
+      **************************************************************
+        01 MM-MIN-INITIAL-DEPOSIT             PIC S9(11)V9(3) COMP-3
+                                               VALUE 2500.000.
+        01 IRA-MIN-INITIAL-DEPOSIT            PIC S9(11)V9(3) COMP-3
+                                               VALUE 500.000.
         01 TXT-SQLCODE                        PIC X(12) VALUE SPACES.
         01 TXT-SQLSTATE                       PIC X(12) VALUE SPACES.
         01 TXT-SQLERRMC                       PIC X(70) VALUE SPACES.
+      **************************************************************
+      * AUDIT-TRAIL WORK AREA. AUDIT CAPTURES THE BEFORE AND AFTER
+      * IMAGE OF THE ROW INTO OLS0002.ACCOUNT2_AUDIT ALONG WITH THE
+      * CICS USERID, SO EACH MUTATING/READ PROGRAM CAN ANSWER "WHO
+      * CHANGED THIS BALANCE" QUESTIONS LATER. OACTCS9 INSERTS A NEW
+      * ROW SO THE OLD IMAGE IS ALWAYS LOW-VALUES.
+      **************************************************************
+        01 AUDIT-ACTION                       PIC X(6).
+        01 AUDIT-OLD-ROW.
+          05 AUDIT-OLD-CUSTOMER-ID            PIC X(16).
+          05 AUDIT-OLD-CUSTOMER-NAME          PIC X(16).
+          05 AUDIT-OLD-IBAN                   PIC X(32).
+          05 AUDIT-OLD-BNK-ID                 PIC X(4).
+          05 AUDIT-OLD-BRNCH-ID               PIC S9(9) COMP.
+          05 AUDIT-OLD-CNTRY-CD               PIC X(2).
+          05 AUDIT-OLD-TYPCD                  PIC X.
+          05 AUDIT-OLD-SUB-TYPCD              PIC X(3).
+          05 AUDIT-OLD-BALANCE                PIC S9(11)V9(3) COMP-3.
+          05 AUDIT-OLD-CURRENCY               PIC X(3).
+          05 AUDIT-OLD-LOCKED                 PIC X.
+        01 AUDIT-NEW-ROW.
+          05 AUDIT-NEW-CUSTOMER-ID            PIC X(16).
+          05 AUDIT-NEW-CUSTOMER-NAME          PIC X(16).
+          05 AUDIT-NEW-IBAN                   PIC X(32).
+          05 AUDIT-NEW-BNK-ID                 PIC X(4).
+          05 AUDIT-NEW-BRNCH-ID               PIC S9(9) COMP.
+          05 AUDIT-NEW-CNTRY-CD               PIC X(2).
+          05 AUDIT-NEW-TYPCD                  PIC X.
+          05 AUDIT-NEW-SUB-TYPCD              PIC X(3).
+          05 AUDIT-NEW-BALANCE                PIC S9(11)V9(3) COMP-3.
+          05 AUDIT-NEW-CURRENCY               PIC X(3).
+          05 AUDIT-NEW-LOCKED                 PIC X.
       **************************************************************
         LINKAGE SECTION.
       **************************************************************
@@ -94,6 +175,17 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
              05 ACTI-INITIAL-DEPOSIT             PIC S9(11)V9(3) COMP-3
                                                 VALUE 0.
              05 ACTI-CURRENCY                    PIC X(3).
+             05 ACTI-OVERDRAFT-LIMIT              PIC S9(11)V9(3) COMP-3
+                                                VALUE 0.
+      *    ACTI-OWNER-COUNT OF ZERO MEANS THE CALLER SENT NO JOINT
+      *    OWNERS; ACTI-CUSTOMER-ID/ACTI-CUSTOMER-NAME ABOVE THEN
+      *    BECOME THE SOLE (100%) OWNER, THE SAME AS BEFORE THIS
+      *    REPEATING GROUP EXISTED.
+             05 ACTI-OWNER-COUNT                  PIC 9.
+             05 ACTI-OWNER OCCURS 5 TIMES.
+               07 ACTI-OWNER-CUSTOMER-ID           PIC X(16).
+               07 ACTI-OWNER-CUSTOMER-NAME         PIC X(16).
+               07 ACTI-OWNER-SHARE-PCT             PIC S9(3)V9(2) COMP-3.
           03  ACCOUNT-OUT.
             05 OUT-RECORD.
               07 ACTO-ACCOUNT-ID                PIC X(11).
@@ -114,6 +206,13 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
               07 ACTO-LOCKED                    PIC X.
                 88 ACTO-LOCKED-YES              VALUE 'Y'.
                 88 ACTO-LOCKED-NO               VALUE 'N'.
+              07 ACTO-OVERDRAFT-LIMIT            PIC S9(11)V9(3) COMP-3.
+              07 ACTO-INTEREST-RATE              PIC S9V9(4) COMP-3.
+              07 ACTO-OWNER-COUNT                PIC 9.
+              07 ACTO-OWNER OCCURS 5 TIMES.
+                09 ACTO-OWNER-CUSTOMER-ID         PIC X(16).
+                09 ACTO-OWNER-CUSTOMER-NAME       PIC X(16).
+                09 ACTO-OWNER-SHARE-PCT           PIC S9(3)V9(2) COMP-3.
             05 RTCD                             PIC S9.
               88 RTCD-OK                        VALUE 0.
               88 RTCD-CSTMR-ID                  VALUE 1.
@@ -123,6 +222,8 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
               88 RTCD-CNTRY-CD                  VALUE 5.
               88 RTCD-BNK-ID                    VALUE 6.
               88 RTCD-BRNCH-ID                  VALUE 7.
+              88 RTCD-MIN-DEPOSIT               VALUE 8.
+              88 RTCD-CURRENCY                   VALUE 9.
             05 RT-MSG                           PIC X(60).
       **************************************************************
       * PROCEDURE DIVISION.
@@ -131,7 +232,11 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
        MAIN-RTN. 
            PERFORM GET-INPUT THRU GET-INPUT-END
            PERFORM HANDLE-INPUT THRU HANDLE-INPUT-END
-           PERFORM DO-SQL THRU DO-SQL-END
+           PERFORM LOOKUP-RATE THRU LOOKUP-RATE-END
+           PERFORM BUILD-OWNER-TABLE THRU BUILD-OWNER-TABLE-END
+           IF RTCD-OK
+              PERFORM DO-SQL THRU DO-SQL-END
+           END-IF
            GOBACK.
       **************************************************************
        GET-INPUT.  
@@ -177,6 +282,20 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
                  MOVE 'Account sub type does not exist.' TO RT-MSG
             END-EVALUATE.
 
+            IF MONEY-MARKET-ACT
+               AND ACTI-INITIAL-DEPOSIT < MM-MIN-INITIAL-DEPOSIT
+                  MOVE 8 TO RTCD
+                  MOVE 'Initial deposit below minimum for sub type.'
+                      TO RT-MSG
+            END-IF.
+
+            IF IRA-ACT
+               AND ACTI-INITIAL-DEPOSIT < IRA-MIN-INITIAL-DEPOSIT
+                  MOVE 8 TO RTCD
+                  MOVE 'Initial deposit below minimum for sub type.'
+                      TO RT-MSG
+            END-IF.
+
             EVALUATE ACTI-TYPCD
               WHEN 'B'
                  MOVE 'Business' TO ACTO-TYPE-NAME
@@ -194,6 +313,17 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
            IF SPACE-COUNT > ZERO
                  MOVE 5 TO RTCD
                  MOVE 'Invalid country code.' TO RT-MSG
+           ELSE
+                 MOVE 0 TO CNTRY-COUNT
+                 EXEC SQL
+                    SELECT COUNT(*) INTO :CNTRY-COUNT
+                      FROM OLS0002.COUNTRY_CD
+                     WHERE CNTRY_CD = :ACTI-CNTRY-CD
+                 END-EXEC
+                 IF CNTRY-COUNT = 0
+                       MOVE 5 TO RTCD
+                       MOVE 'Invalid country code.' TO RT-MSG
+                 END-IF
            END-IF.
 
            MOVE ZERO TO SPACE-COUNT
@@ -202,6 +332,17 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
            IF SPACE-COUNT > ZERO
                  MOVE 6 TO RTCD
                  MOVE 'Invalid bank ID.' TO RT-MSG
+           ELSE
+                 MOVE 0 TO BNK-COUNT
+                 EXEC SQL
+                    SELECT COUNT(*) INTO :BNK-COUNT
+                      FROM OLS0002.BANK_MASTER
+                     WHERE BNK_ID = :ACTI-BNK-ID
+                 END-EXEC
+                 IF BNK-COUNT = 0
+                       MOVE 6 TO RTCD
+                       MOVE 'Invalid bank ID.' TO RT-MSG
+                 END-IF
            END-IF.
 
            IF ACTI-BRNCH-ID IS ZERO
@@ -209,6 +350,25 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
                  MOVE 'Invalid branch ID.' TO RT-MSG
             END-IF.
 
+           MOVE ZERO TO SPACE-COUNT
+           INSPECT ACTI-CURRENCY (1:3)
+                       TALLYING SPACE-COUNT FOR ALL SPACES
+           IF SPACE-COUNT > ZERO
+                 MOVE 9 TO RTCD
+                 MOVE 'Invalid currency code.' TO RT-MSG
+           ELSE
+                 MOVE 0 TO CURR-COUNT
+                 EXEC SQL
+                    SELECT COUNT(*) INTO :CURR-COUNT
+                      FROM OLS0002.CURRENCY_CD
+                     WHERE CURRENCY_CD = :ACTI-CURRENCY
+                 END-EXEC
+                 IF CURR-COUNT = 0
+                       MOVE 9 TO RTCD
+                       MOVE 'Invalid currency code.' TO RT-MSG
+                 END-IF
+           END-IF.
+
             MOVE 'SUCCESSFUL OPEN' TO RT-MSG.
             MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA.
             MOVE WS-CURRENT-DATE TO ACTO-CRT-DT.
@@ -223,15 +383,134 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
             MOVE ACTI-BNK-ID TO ACTO-BNK-ID.
             MOVE ACTI-BRNCH-ID TO ACTO-BRNCH-ID.
             MOVE 'N' TO ACTO-LOCKED.
+            MOVE ACTI-OVERDRAFT-LIMIT TO ACTO-OVERDRAFT-LIMIT.
 
             MOVE ACTI-CNTRY-CD TO IBAN-CNTRY-CD
-            MOVE 29 TO IBAN-CHECK-DIGITS
             MOVE ACTI-BNK-ID TO IBAN-BNK-ID
             MOVE ACTI-BRNCH-ID TO IBAN-BRNCH-ID
+            PERFORM CALC-IBAN-CHECK-DIGIT THRU CALC-IBAN-CHECK-DIGIT-END
 
-            MOVE IBAN-STRC TO ACTO-IBAN. 
-       HANDLE-INPUT-END.            
-           EXIT. 
+            MOVE IBAN-STRC TO ACTO-IBAN.
+       HANDLE-INPUT-END.
+           EXIT.
+      **************************************************************
+      * LOOKUP-RATE - ANNUAL INTEREST RATE FOR THIS SUB-TYPE/BALANCE
+      * TIER FROM OLS0002.INTEREST_RATE_TIER (THE HIGHEST TIER WHOSE
+      * TIER_MIN_BALANCE THE OPENING DEPOSIT QUALIFIES FOR). STORED
+      * ON THE ACCOUNT ROW SO A TIER CHANGE ISN'T IMPLICIT OR
+      * HARDCODED ANYWHERE - IACRCS9 RE-LOOKS THIS UP EVERY ACCRUAL
+      * RUN AS THE BALANCE MOVES BETWEEN TIERS.
+      **************************************************************
+       LOOKUP-RATE.
+            MOVE 0 TO RATE-WS
+            EXEC SQL
+               SELECT ANNUAL_RATE INTO :RATE-WS
+                 FROM OLS0002.INTEREST_RATE_TIER
+                WHERE SUB_TYPCD = :ACTI-SUB-TYPCD
+                  AND TIER_MIN_BALANCE =
+                     (SELECT MAX(TIER_MIN_BALANCE)
+                        FROM OLS0002.INTEREST_RATE_TIER
+                       WHERE SUB_TYPCD = :ACTI-SUB-TYPCD
+                         AND TIER_MIN_BALANCE <= :ACTI-INITIAL-DEPOSIT)
+            END-EXEC
+            IF SQLCODE NOT = 0
+               MOVE 0 TO RATE-WS
+            END-IF
+            MOVE RATE-WS TO ACTO-INTEREST-RATE.
+       LOOKUP-RATE-END.
+           EXIT.
+      **************************************************************
+      * BUILD-OWNER-TABLE ASSEMBLES THE FINAL LIST OF OWNERS (PRIMARY
+      * PLUS ANY JOINT OWNERS) THAT WILL BE WRITTEN TO
+      * OLS0002.ACCOUNT_OWNER AND ECHOED BACK IN ACTO-OWNER.
+      **************************************************************
+       BUILD-OWNER-TABLE.
+           IF ACTI-OWNER-COUNT = 0
+              MOVE 1 TO OWNER-COUNT-WS
+              MOVE ACTI-CUSTOMER-ID   TO OWNER-WS-CUSTOMER-ID(1)
+              MOVE ACTI-CUSTOMER-NAME TO OWNER-WS-CUSTOMER-NAME(1)
+              MOVE 100.00             TO OWNER-WS-SHARE-PCT(1)
+           ELSE
+              MOVE ACTI-OWNER-COUNT TO OWNER-COUNT-WS
+              PERFORM COPY-OWNER THRU COPY-OWNER-END
+                 VARYING OWNER-IDX FROM 1 BY 1
+                    UNTIL OWNER-IDX > OWNER-COUNT-WS
+           END-IF
+           MOVE OWNER-COUNT-WS TO ACTO-OWNER-COUNT
+           PERFORM ECHO-OWNER THRU ECHO-OWNER-END
+              VARYING OWNER-IDX FROM 1 BY 1
+                 UNTIL OWNER-IDX > OWNER-COUNT-WS.
+       BUILD-OWNER-TABLE-END.
+           EXIT.
+      **************************************************************
+       COPY-OWNER.
+           MOVE ACTI-OWNER-CUSTOMER-ID(OWNER-IDX)
+               TO OWNER-WS-CUSTOMER-ID(OWNER-IDX)
+           MOVE ACTI-OWNER-CUSTOMER-NAME(OWNER-IDX)
+               TO OWNER-WS-CUSTOMER-NAME(OWNER-IDX)
+           MOVE ACTI-OWNER-SHARE-PCT(OWNER-IDX)
+               TO OWNER-WS-SHARE-PCT(OWNER-IDX).
+       COPY-OWNER-END.
+           EXIT.
+      **************************************************************
+       ECHO-OWNER.
+           MOVE OWNER-WS-CUSTOMER-ID(OWNER-IDX)
+               TO ACTO-OWNER-CUSTOMER-ID(OWNER-IDX)
+           MOVE OWNER-WS-CUSTOMER-NAME(OWNER-IDX)
+               TO ACTO-OWNER-CUSTOMER-NAME(OWNER-IDX)
+           MOVE OWNER-WS-SHARE-PCT(OWNER-IDX)
+               TO ACTO-OWNER-SHARE-PCT(OWNER-IDX).
+       ECHO-OWNER-END.
+           EXIT.
+      **************************************************************
+      * CALC-IBAN-CHECK-DIGIT - COMPUTE THE ISO 7064 MOD-97-10
+      * CHECK DIGIT FOR IBAN-CNTRY-CD/IBAN-BNK-ID/IBAN-BRNCH-ID.
+      **************************************************************
+       CALC-IBAN-CHECK-DIGIT.
+           MOVE IBAN-BNK-ID   TO IBAN-MOD-BNK-ID
+           MOVE IBAN-BRNCH-ID TO IBAN-MOD-BRNCH-ID
+           MOVE IBAN-CNTRY-CD TO IBAN-MOD-CNTRY-CD
+           MOVE '00'          TO IBAN-MOD-FILL
+           MOVE 0             TO IBAN-MOD-REMAINDER
+           PERFORM VARYING IBAN-MOD-I FROM 1 BY 1
+                   UNTIL IBAN-MOD-I > 14
+              MOVE IBAN-MOD-CHAR-TBL(IBAN-MOD-I) TO IBAN-MOD-CHAR
+              PERFORM EXPAND-IBAN-MOD-CHAR
+                 THRU EXPAND-IBAN-MOD-CHAR-END
+           END-PERFORM
+           COMPUTE IBAN-CHECK-DIGITS = 98 - IBAN-MOD-REMAINDER.
+       CALC-IBAN-CHECK-DIGIT-END.
+           EXIT.
+      **************************************************************
+      * EXPAND ONE CHARACTER OF THE REARRANGED BBAN INTO ONE OR TWO
+      * DECIMAL DIGITS (A=10 ... Z=35) AND FOLD EACH DIGIT INTO THE
+      * RUNNING MOD-97 REMAINDER.
+      **************************************************************
+       EXPAND-IBAN-MOD-CHAR.
+           EVALUATE TRUE
+             WHEN IBAN-MOD-CHAR >= '0' AND IBAN-MOD-CHAR <= '9'
+                MOVE 0 TO IBAN-MOD-DIGIT-1
+                COMPUTE IBAN-MOD-DIGIT-2 =
+                   FUNCTION NUMVAL(IBAN-MOD-CHAR)
+             WHEN IBAN-MOD-CHAR >= 'A' AND IBAN-MOD-CHAR <= 'Z'
+                COMPUTE IBAN-MOD-DIGIT-1 =
+                   (FUNCTION ORD(IBAN-MOD-CHAR) - FUNCTION ORD('A')
+                      + 10) / 10
+                COMPUTE IBAN-MOD-DIGIT-2 =
+                   (FUNCTION ORD(IBAN-MOD-CHAR) - FUNCTION ORD('A')
+                      + 10) - (IBAN-MOD-DIGIT-1 * 10)
+             WHEN OTHER
+                MOVE 0 TO IBAN-MOD-DIGIT-1
+                MOVE 0 TO IBAN-MOD-DIGIT-2
+           END-EVALUATE
+           IF IBAN-MOD-DIGIT-1 > 0
+              COMPUTE IBAN-MOD-REMAINDER = FUNCTION MOD(
+                 (IBAN-MOD-REMAINDER * 10) + IBAN-MOD-DIGIT-1, 97)
+           END-IF
+           COMPUTE IBAN-MOD-REMAINDER = FUNCTION MOD(
+              (IBAN-MOD-REMAINDER * 10) + IBAN-MOD-DIGIT-2, 97).
+       EXPAND-IBAN-MOD-CHAR-END.
+           EXIT.
       **************************************************************
        DO-SQL.
             EXEC SQL
@@ -249,10 +528,12 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
                      ACCT_TYPE_DESCRIPTION,
                      ACCT_BALANCE, 
                      ACCT_CURRENCY,
-                     ACCT_CRT_DT, 
-                     ACCT_UPDT_DT, 
-                     ACCT_LOCKED)
-                  VALUES ( 
+                     ACCT_CRT_DT,
+                     ACCT_UPDT_DT,
+                     ACCT_LOCKED,
+                     ACCT_OVERDRAFT_LIMIT,
+                     ACCT_INTEREST_RATE)
+                  VALUES (
                      :ACTO-ACCOUNT-ID,
                      :ACTO-CUSTOMER-ID, 
                      :ACTO-CUSTOMER-NAME, 
@@ -266,9 +547,11 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
                      :ACTO-TYPE-DESCRIPTION,
                      :ACTO-BALANCE, 
                      :ACTO-CURRENCY,
-                     :ACTO-CRT-DT, 
-                     :ACTO-UPDT-DT, 
-                     :ACTO-LOCKED)
+                     :ACTO-CRT-DT,
+                     :ACTO-UPDT-DT,
+                     :ACTO-LOCKED,
+                     :ACTO-OVERDRAFT-LIMIT,
+                     :ACTO-INTEREST-RATE)
             END-EXEC.
             PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
        DO-SQL-END.
@@ -279,12 +562,29 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
             MOVE SQLSTATE TO TXT-SQLSTATE
             MOVE SQLERRMC TO TXT-SQLERRMC
 
-            IF SQLCODE = 0 
+            IF SQLCODE = 0
                MOVE 'SUCCESSFUL INSERT' TO RT-MSG
                DISPLAY 'ACCOUNT = ' ACTW-ACCOUNT-ID
                IF ACTO-BALANCE = 0
                   MOVE 1.111 TO ACTO-BALANCE
                END-IF
+               MOVE LOW-VALUES TO AUDIT-OLD-ROW
+               MOVE ACTO-CUSTOMER-ID TO AUDIT-NEW-CUSTOMER-ID
+               MOVE ACTO-CUSTOMER-NAME TO AUDIT-NEW-CUSTOMER-NAME
+               MOVE ACTO-IBAN TO AUDIT-NEW-IBAN
+               MOVE ACTO-BNK-ID TO AUDIT-NEW-BNK-ID
+               MOVE ACTO-BRNCH-ID TO AUDIT-NEW-BRNCH-ID
+               MOVE ACTO-CNTRY-CD TO AUDIT-NEW-CNTRY-CD
+               MOVE ACTO-TYPCD TO AUDIT-NEW-TYPCD
+               MOVE ACTO-SUB-TYPCD TO AUDIT-NEW-SUB-TYPCD
+               MOVE ACTO-BALANCE TO AUDIT-NEW-BALANCE
+               MOVE ACTO-CURRENCY TO AUDIT-NEW-CURRENCY
+               MOVE ACTO-LOCKED TO AUDIT-NEW-LOCKED
+               MOVE 'INSERT' TO AUDIT-ACTION
+               PERFORM AUDIT THRU AUDIT-END
+               PERFORM INSERT-OWNERS THRU INSERT-OWNERS-END
+                  VARYING OWNER-IDX FROM 1 BY 1
+                     UNTIL OWNER-IDX > OWNER-COUNT-WS
             ELSE
                MOVE 'INSERT NOT SUCCESSFUL' TO RT-MSG
                DISPLAY 'SQLCODE:  ' TXT-SQLCODE
@@ -293,5 +593,91 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
             END-IF.
        DO-POSTSQL-END.
            EXIT.
-      **************************************************************	
+      **************************************************************
+      * INSERT-OWNERS WRITES ONE OLS0002.ACCOUNT_OWNER ROW PER ENTRY
+      * IN OWNER-WS-TBL, CALLED ONLY AFTER THE OLS0002.ACCOUNT2
+      * INSERT ITSELF SUCCEEDED.
+      **************************************************************
+       INSERT-OWNERS.
+            EXEC SQL
+                 INSERT INTO OLS0002.ACCOUNT_OWNER (
+                    ACCT_ACCOUNT_ID,
+                    OWNER_SEQ,
+                    OWNER_CUSTOMER_ID,
+                    OWNER_CUSTOMER_NAME,
+                    OWNER_SHARE_PCT)
+                 VALUES (
+                    :ACTO-ACCOUNT-ID,
+                    :OWNER-IDX,
+                    :OWNER-WS-CUSTOMER-ID(OWNER-IDX),
+                    :OWNER-WS-CUSTOMER-NAME(OWNER-IDX),
+                    :OWNER-WS-SHARE-PCT(OWNER-IDX))
+            END-EXEC.
+       INSERT-OWNERS-END.
+           EXIT.
+      **************************************************************
+      * AUDIT - RECORD THE BEFORE/AFTER IMAGE OF THIS CHANGE INTO
+      * OLS0002.ACCOUNT2_AUDIT ALONG WITH THE CICS USERID. CALLED
+      * BY DO-POSTSQL ONCE THE CHANGE IS KNOWN TO HAVE SUCCEEDED.
+      **************************************************************
+       AUDIT.
+            EXEC SQL
+                 INSERT INTO OLS0002.ACCOUNT2_AUDIT (
+                    AUD_ACCOUNT_ID,
+                    AUD_ACTION,
+                    AUD_USERID,
+                    AUD_TS,
+                    AUD_OLD_CUSTOMER_ID,
+                    AUD_OLD_CUSTOMER_NAME,
+                    AUD_OLD_IBAN,
+                    AUD_OLD_BNK_ID,
+                    AUD_OLD_BRNCH_ID,
+                    AUD_OLD_CNTRY_CD,
+                    AUD_OLD_TYPCD,
+                    AUD_OLD_SUB_TYPCD,
+                    AUD_OLD_BALANCE,
+                    AUD_OLD_CURRENCY,
+                    AUD_OLD_LOCKED,
+                    AUD_NEW_CUSTOMER_ID,
+                    AUD_NEW_CUSTOMER_NAME,
+                    AUD_NEW_IBAN,
+                    AUD_NEW_BNK_ID,
+                    AUD_NEW_BRNCH_ID,
+                    AUD_NEW_CNTRY_CD,
+                    AUD_NEW_TYPCD,
+                    AUD_NEW_SUB_TYPCD,
+                    AUD_NEW_BALANCE,
+                    AUD_NEW_CURRENCY,
+                    AUD_NEW_LOCKED)
+                 VALUES (
+                    :ACTW-ACCOUNT-ID,
+                    :AUDIT-ACTION,
+                    :EIBUSERID,
+                    CURRENT TIMESTAMP,
+                    :AUDIT-OLD-CUSTOMER-ID,
+                    :AUDIT-OLD-CUSTOMER-NAME,
+                    :AUDIT-OLD-IBAN,
+                    :AUDIT-OLD-BNK-ID,
+                    :AUDIT-OLD-BRNCH-ID,
+                    :AUDIT-OLD-CNTRY-CD,
+                    :AUDIT-OLD-TYPCD,
+                    :AUDIT-OLD-SUB-TYPCD,
+                    :AUDIT-OLD-BALANCE,
+                    :AUDIT-OLD-CURRENCY,
+                    :AUDIT-OLD-LOCKED,
+                    :AUDIT-NEW-CUSTOMER-ID,
+                    :AUDIT-NEW-CUSTOMER-NAME,
+                    :AUDIT-NEW-IBAN,
+                    :AUDIT-NEW-BNK-ID,
+                    :AUDIT-NEW-BRNCH-ID,
+                    :AUDIT-NEW-CNTRY-CD,
+                    :AUDIT-NEW-TYPCD,
+                    :AUDIT-NEW-SUB-TYPCD,
+                    :AUDIT-NEW-BALANCE,
+                    :AUDIT-NEW-CURRENCY,
+                    :AUDIT-NEW-LOCKED)
+            END-EXEC.
+       AUDIT-END.
+           EXIT.
+      **************************************************************
 
