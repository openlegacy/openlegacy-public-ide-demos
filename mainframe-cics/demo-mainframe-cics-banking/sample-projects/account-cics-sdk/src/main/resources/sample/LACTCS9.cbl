@@ -29,6 +29,7 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
            10 ACCT_CRT_DT          PIC X(8).
            10 ACCT_UPDT_DT         PIC X(8).
            10 ACCT_LOCKED          PIC X(1).
+           10 ACCT_DORMANT         PIC X(1).
       **************************************************************
         01 ACCOUNT-WS.
           05 ACCOUNT-DETAILS.
@@ -36,19 +37,21 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
             07 ACTW-CUSTOMER-ID     PIC X(16).
             07 ACTW-CUSTOMER-NAME   PIC X(16).
             07 ACTW-IBAN            PIC X(32).
+            07 ACTW-CNTRY-CD        PIC X(2).
             07 ACTW-BNK-ID          PIC X(4).
             07 ACTW-BRNCH-ID        PIC S9(9) COMP.
-            07 ACTW-CNTRY-CD        PIC X(2).
             07 ACTW-TYPCD           PIC X(1).
-            07 ACTW-SUB-TYPCD       PIC X(3).
             07 ACTW-TYPE-NAME       PIC X(12).
+            07 ACTW-SUB-TYPCD       PIC X(3).
             07 ACTW-TYPE-DESCRIPTION  PIC X(40).
             07 ACTW-BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
             07 ACTW-CURRENCY        PIC X(3).
             07 ACTW-CRT-DT          PIC X(8).
             07 ACTW-UPDT-DT         PIC X(8).
             07 ACTW-LOCKED          PIC X(1).
+            07 ACTW-DORMANT         PIC X(1).
       ****************************************************
+        01 ACTW-START-KEY           PIC X(11).
         01 SPACE-COUNT              PIC S9.
         01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
         01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
@@ -65,8 +68,11 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
       **************************************************************
         01 DFHCOMMAREA.
           03 IN-PUT.
-            05 ONECHAR                    PIC X(1) VALUE 'A'.
+            05 ACTI-LAST-ACCOUNT-ID       PIC X(11).
           03 OUT-PUT.
+           04 RTCD                         PIC S9.
+             88 RTCD-OK                    VALUE 0.
+             88 RTCD-SQL-ERROR             VALUE 1.
            04 RT-MSG                       PIC X(60).
            04 ACCOUNT-ARRAY                OCCURS 10 TIMES.
             05 ACTO-DETAILS.
@@ -88,20 +94,36 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
               07 ACTO-LOCKED                    PIC X.
                 88 ACTO-LOCKED-YES              VALUE 'Y'.
                 88 ACTO-LOCKED-NO               VALUE 'N'.
+              07 ACTO-DORMANT                   PIC X.
       **************************************************************
        PROCEDURE DIVISION.
        MAIN-RTN.
-      *    NO INPUT TO GET
+           SET RTCD-OK TO TRUE
+           PERFORM SET-START-KEY THRU SET-START-KEY-END
            PERFORM DO-DECLARE THRU DO-DECLARE-END
            PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
            PERFORM DO-GETALL THRU DO-GETALL-END
            PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
            GOBACK.
+      **************************************************************
+      * ESTABLISH THE PAGING KEY. A CALLER WHO HAS NOT YET SEEN ANY
+      * ACCOUNTS PASSES SPACES OR LOW-VALUES IN ACTI-LAST-ACCOUNT-ID
+      * TO START FROM THE TOP; ANY REAL ACCT_ACCOUNT_ID SORTS HIGHER
+      * THAN LOW-VALUES SO "GREATER THAN" STILL SELECTS EVERY ROW.
+      **************************************************************
+       SET-START-KEY.
+           MOVE LOW-VALUES TO ACTW-START-KEY
+           IF ACTI-LAST-ACCOUNT-ID NOT = SPACES
+              AND ACTI-LAST-ACCOUNT-ID NOT = LOW-VALUES
+              MOVE ACTI-LAST-ACCOUNT-ID TO ACTW-START-KEY
+           END-IF.
+       SET-START-KEY-END.
+           EXIT.
       **************************************************************
        DO-DECLARE.
             EXEC SQL
-               DECLARE X CURSOR FOR 
-                SELECT 
+               DECLARE X CURSOR FOR
+                SELECT
                   ACCT_ACCOUNT_ID,
                   ACCT_CUSTOMER_ID,
                   ACCT_CUSTOMER_NAME,
@@ -114,16 +136,19 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
                   ACCT_TYPE_NAME,
                   ACCT_TYPE_DESCRIPTION,
                   ACCT_BALANCE,
-                  ACCT_CURRENCY, 
-                  ACCT_CRT_DT, 
+                  ACCT_CURRENCY,
+                  ACCT_CRT_DT,
                   ACCT_UPDT_DT,
-                  ACCT_LOCKED 
+                  ACCT_LOCKED,
+                  ACCT_DORMANT
                 FROM OLS0002.ACCOUNT2
+                WHERE ACCT_ACCOUNT_ID > :ACTW-START-KEY
+                ORDER BY ACCT_ACCOUNT_ID
             END-EXEC
             MOVE 'DECLARE' TO SQLMODE
             PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
        DO-DECLARE-END.
-           EXIT. 
+           EXIT.
       **************************************************************
        DO-OPENCURSOR.
            EXEC SQL
@@ -169,7 +194,8 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
                   :ACTW-CURRENCY,
                   :ACTW-CRT-DT,
                   :ACTW-UPDT-DT,
-                  :ACTW-LOCKED
+                  :ACTW-LOCKED,
+                  :ACTW-DORMANT
            END-EXEC.
            MOVE ACCOUNT-DETAILS TO ACCOUNT-ARRAY(COUNTER)
            MOVE 'DO-FETCH' TO SQLMODE
@@ -197,6 +223,7 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
                DISPLAY 'SQLMODE: ' SQLMODE
                MOVE 'NOT SUCCESSFUL LIST' TO RT-MSG
                MOVE 'Y' TO EODATA
+               SET RTCD-SQL-ERROR TO TRUE
                MOVE SQLCODE TO TXT-SQLCODE
                MOVE SQLSTATE TO TXT-SQLSTATE
                MOVE SQLERRMC TO TXT-SQLERRMC
