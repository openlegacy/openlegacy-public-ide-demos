@@ -0,0 +1,269 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * GLRCCS9 - NIGHTLY GL TRIAL-BALANCE RECONCILIATION JOB.
+      * SUMS ACCT_BALANCE IN OLS0002.ACCOUNT2 BY ACCT_BRNCH_ID AND
+      * ACCT_CURRENCY AND MATCHES EACH SUM AGAINST THE GL CONTROL-
+      * TOTAL FEED FILE FOR THE SAME BRANCH/CURRENCY, REPORTING ANY
+      * GROUP THAT IS OUT OF BALANCE OR MISSING ON EITHER SIDE.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. GLRCCS9.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT GL-FEED-FILE ASSIGN TO GLFEED
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-GL-FEED-FILE-STATUS.
+        DATA DIVISION.
+      **************************************************************
+        FILE SECTION.
+      **************************************************************
+      * ONE GL CONTROL-TOTAL PER BRANCH/CURRENCY, FED NIGHTLY FROM
+      * THE GENERAL LEDGER SYSTEM.
+      **************************************************************
+        FD  GL-FEED-FILE
+            RECORDING MODE IS F.
+        01  GL-FEED-RECORD.
+            10 GLF-BRNCH-ID          PIC 9(09).
+            10 GLF-CURRENCY          PIC X(03).
+            10 GLF-CONTROL-TOTAL     PIC S9(11)V9(3).
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+      **************************************************************
+        01 ACCT-WS.
+            07 ACTW-BRNCH-ID        PIC S9(9) COMP.
+            07 ACTW-CURRENCY        PIC X(3).
+            07 ACTW-TOTAL-BALANCE   PIC S9(11)V9(3) USAGE COMP-3.
+      **************************************************************
+      * DB-SIDE (ACCOUNT2) AND GL-SIDE (FEED FILE) WORKING KEYS AND
+      * END-OF-FILE SWITCHES FOR THE MATCH-MERGE BELOW. THE CURSOR
+      * AND THE FEED FILE ARE BOTH IN BRANCH/CURRENCY SEQUENCE.
+      **************************************************************
+        01 WS-DB-BRNCH-ID                  PIC S9(9)  COMP VALUE 0.
+        01 WS-DB-CURRENCY                  PIC X(3)   VALUE SPACES.
+        01 WS-DB-TOTAL                     PIC S9(11)V9(3)
+                                                       VALUE 0.
+        01 WS-GL-BRNCH-ID                  PIC S9(9)  COMP VALUE 0.
+        01 WS-GL-CURRENCY                  PIC X(3)   VALUE SPACES.
+        01 WS-GL-TOTAL                     PIC S9(11)V9(3)
+                                                       VALUE 0.
+        01 WS-DIFFERENCE                   PIC S9(11)V9(3)
+                                                       VALUE 0.
+        01 WS-TOLERANCE                    PIC S9(5)V9(2)
+                                                       VALUE 0.01.
+        01 WS-GL-FEED-FILE-STATUS          PIC X(2)   VALUE '00'.
+        01 DB-EOF                          PIC X(1)   VALUE 'N'.
+        01 GL-EOF                          PIC X(1)   VALUE 'N'.
+        01 EODATA                          PIC X(1)   VALUE 'N'.
+        01 WS-GROUPS-READ                  PIC 9(5)   VALUE 0.
+        01 WS-GROUPS-BREAK                 PIC 9(5)   VALUE 0.
+        01 TXT-SQLCODE                     PIC X(12)  VALUE SPACES.
+        01 TXT-SQLSTATE                    PIC X(12)  VALUE SPACES.
+        01 TXT-SQLERRMC                    PIC X(70)  VALUE SPACES.
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM OPEN-FILES THRU OPEN-FILES-END
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-FETCH THRU DO-FETCH-END
+           PERFORM READ-GL-FEED THRU READ-GL-FEED-END
+           PERFORM MATCH-LOOP THRU MATCH-LOOP-END
+              UNTIL DB-EOF = 'Y' AND GL-EOF = 'Y'
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           PERFORM CLOSE-FILES THRU CLOSE-FILES-END
+           DISPLAY 'GLRCCS9 GROUPS READ:      ' WS-GROUPS-READ
+           DISPLAY 'GLRCCS9 GROUPS OUT OF BALANCE: ' WS-GROUPS-BREAK
+           GOBACK.
+      **************************************************************
+       OPEN-FILES.
+           OPEN INPUT GL-FEED-FILE
+           IF WS-GL-FEED-FILE-STATUS NOT = '00'
+              DISPLAY 'GL-FEED-FILE OPEN FAILED, STATUS: '
+                 WS-GL-FEED-FILE-STATUS
+              MOVE 'Y' TO GL-EOF
+           END-IF.
+       OPEN-FILES-END.
+           EXIT.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE G1 CURSOR FOR
+                SELECT
+                  ACCT_BRNCH_ID,
+                  ACCT_CURRENCY,
+                  SUM(ACCT_BALANCE)
+                FROM OLS0002.ACCOUNT2
+                GROUP BY ACCT_BRNCH_ID, ACCT_CURRENCY
+                ORDER BY ACCT_BRNCH_ID, ACCT_CURRENCY
+            END-EXEC.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN G1
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-FETCH.
+           EXEC SQL
+                FETCH G1 INTO
+                  :ACTW-BRNCH-ID,
+                  :ACTW-CURRENCY,
+                  :ACTW-TOTAL-BALANCE
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+           IF EODATA = 'Y'
+              MOVE 'Y' TO DB-EOF
+           ELSE
+              MOVE ACTW-BRNCH-ID     TO WS-DB-BRNCH-ID
+              MOVE ACTW-CURRENCY     TO WS-DB-CURRENCY
+              MOVE ACTW-TOTAL-BALANCE TO WS-DB-TOTAL
+           END-IF.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+       READ-GL-FEED.
+           IF WS-GL-FEED-FILE-STATUS NOT = '00'
+              MOVE 'Y' TO GL-EOF
+           ELSE
+              READ GL-FEED-FILE
+                 AT END
+                    MOVE 'Y' TO GL-EOF
+              END-READ
+           END-IF.
+           IF GL-EOF = 'N'
+              MOVE GLF-BRNCH-ID       TO WS-GL-BRNCH-ID
+              MOVE GLF-CURRENCY       TO WS-GL-CURRENCY
+              MOVE GLF-CONTROL-TOTAL  TO WS-GL-TOTAL
+           END-IF.
+       READ-GL-FEED-END.
+           EXIT.
+      **************************************************************
+      * ONE STEP OF THE BRANCH/CURRENCY-SEQUENCE MATCH-MERGE OF THE
+      * ACCOUNT2 TOTALS CURSOR AND THE GL FEED FILE. A KEY PRESENT
+      * ON ONLY ONE SIDE IS A BREAK ON ITS OWN; A KEY PRESENT ON
+      * BOTH SIDES IS A BREAK ONLY WHEN THE TOTALS DIFFER BEYOND
+      * WS-TOLERANCE.
+      **************************************************************
+       MATCH-LOOP.
+           EVALUATE TRUE
+              WHEN DB-EOF = 'Y'
+                 ADD 1 TO WS-GROUPS-READ
+                 DISPLAY '*** GL TOTAL WITH NO ACCOUNT2 GROUP: '
+                    WS-GL-BRNCH-ID ' ' WS-GL-CURRENCY
+                 DISPLAY '    GL CONTROL TOTAL: ' WS-GL-TOTAL
+                 ADD 1 TO WS-GROUPS-BREAK
+                 PERFORM READ-GL-FEED THRU READ-GL-FEED-END
+              WHEN GL-EOF = 'Y'
+                 ADD 1 TO WS-GROUPS-READ
+                 DISPLAY '*** ACCOUNT2 GROUP WITH NO GL TOTAL: '
+                    WS-DB-BRNCH-ID ' ' WS-DB-CURRENCY
+                 DISPLAY '    ACCOUNT2 TOTAL: ' WS-DB-TOTAL
+                 ADD 1 TO WS-GROUPS-BREAK
+                 PERFORM DO-FETCH THRU DO-FETCH-END
+              WHEN WS-DB-BRNCH-ID < WS-GL-BRNCH-ID
+                 ADD 1 TO WS-GROUPS-READ
+                 DISPLAY '*** ACCOUNT2 GROUP WITH NO GL TOTAL: '
+                    WS-DB-BRNCH-ID ' ' WS-DB-CURRENCY
+                 DISPLAY '    ACCOUNT2 TOTAL: ' WS-DB-TOTAL
+                 ADD 1 TO WS-GROUPS-BREAK
+                 PERFORM DO-FETCH THRU DO-FETCH-END
+              WHEN WS-DB-BRNCH-ID > WS-GL-BRNCH-ID
+                 ADD 1 TO WS-GROUPS-READ
+                 DISPLAY '*** GL TOTAL WITH NO ACCOUNT2 GROUP: '
+                    WS-GL-BRNCH-ID ' ' WS-GL-CURRENCY
+                 DISPLAY '    GL CONTROL TOTAL: ' WS-GL-TOTAL
+                 ADD 1 TO WS-GROUPS-BREAK
+                 PERFORM READ-GL-FEED THRU READ-GL-FEED-END
+              WHEN WS-DB-CURRENCY < WS-GL-CURRENCY
+                 ADD 1 TO WS-GROUPS-READ
+                 DISPLAY '*** ACCOUNT2 GROUP WITH NO GL TOTAL: '
+                    WS-DB-BRNCH-ID ' ' WS-DB-CURRENCY
+                 DISPLAY '    ACCOUNT2 TOTAL: ' WS-DB-TOTAL
+                 ADD 1 TO WS-GROUPS-BREAK
+                 PERFORM DO-FETCH THRU DO-FETCH-END
+              WHEN WS-DB-CURRENCY > WS-GL-CURRENCY
+                 ADD 1 TO WS-GROUPS-READ
+                 DISPLAY '*** GL TOTAL WITH NO ACCOUNT2 GROUP: '
+                    WS-GL-BRNCH-ID ' ' WS-GL-CURRENCY
+                 DISPLAY '    GL CONTROL TOTAL: ' WS-GL-TOTAL
+                 ADD 1 TO WS-GROUPS-BREAK
+                 PERFORM READ-GL-FEED THRU READ-GL-FEED-END
+              WHEN OTHER
+                 ADD 1 TO WS-GROUPS-READ
+                 PERFORM COMPARE-TOTALS THRU COMPARE-TOTALS-END
+                 PERFORM DO-FETCH THRU DO-FETCH-END
+                 PERFORM READ-GL-FEED THRU READ-GL-FEED-END
+           END-EVALUATE.
+       MATCH-LOOP-END.
+           EXIT.
+      **************************************************************
+       COMPARE-TOTALS.
+           COMPUTE WS-DIFFERENCE = WS-DB-TOTAL - WS-GL-TOTAL
+           IF FUNCTION ABS(WS-DIFFERENCE) > WS-TOLERANCE
+              DISPLAY '*** OUT OF BALANCE: ' WS-DB-BRNCH-ID
+                 ' ' WS-DB-CURRENCY
+              DISPLAY '    ACCOUNT2 TOTAL: ' WS-DB-TOTAL
+              DISPLAY '    GL CONTROL TOTAL: ' WS-GL-TOTAL
+              DISPLAY '    DIFFERENCE:     ' WS-DIFFERENCE
+              ADD 1 TO WS-GROUPS-BREAK
+           END-IF.
+       COMPARE-TOTALS-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE G1
+           END-EXEC.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       CLOSE-FILES.
+           CLOSE GL-FEED-FILE.
+       CLOSE-FILES-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               MOVE 'N' TO EODATA
+               IF SQLCODE NOT = 0
+                  DISPLAY 'GLRCCS9 SQL ERROR. SQLCODE: ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 'Y' TO EODATA
+               END-IF
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
