@@ -0,0 +1,222 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * ULCKCS9 - AUTO-UNLOCK BATCH JOB FOR ACCOUNT2.
+      * SCANS OLS0002.ACCOUNT2 FOR ANY ACCOUNT WHERE ACCT_LOCKED='Y'
+      * AND ACCT_LOCK_DT IS OLDER THAN A CONFIGURABLE THRESHOLD (A
+      * FRAUD-HOLD EXPIRY), UNLOCKS IT, CLEARS THE LOCK REASON/DATE,
+      * AND WRITES THE BEFORE/AFTER IMAGE TO THE SAME AUDIT TRAIL
+      * UACTCS9 USES, SINCE THERE IS NO CICS USERID IN A BATCH JOB.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ULCKCS9.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+           10 ACCT_LOCK_REASON     PIC X(2).
+           10 ACCT_LOCK_DT         PIC X(8).
+      **************************************************************
+        01 ACCT-WS.
+            07 ACTW-ACCOUNT-ID      PIC X(11).
+            07 ACTW-CUSTOMER-NAME   PIC X(16).
+            07 ACTW-LOCK-REASON     PIC X(2).
+            07 ACTW-LOCK-DT         PIC X(8).
+      **************************************************************
+      * AUD-OLD-ROW/AUD-NEW-ROW CARRY ONLY THE FIELDS THAT CAN
+      * CHANGE HERE; AUDIT-ACTION IS ALWAYS 'UNLOCK'.
+      **************************************************************
+        01 AUDIT-OLD-LOCKED                PIC X(1).
+        01 AUDIT-OLD-LOCK-REASON            PIC X(2).
+        01 AUDIT-NEW-LOCKED                 PIC X(1).
+        01 AUDIT-NEW-LOCK-REASON            PIC X(2).
+      **************************************************************
+      * HOW MANY DAYS A FRAUD HOLD STAYS IN EFFECT BEFORE THE JOB
+      * LIFTS IT AUTOMATICALLY. CHANGE THIS VALUE TO RETUNE THE JOB
+      * WITHOUT TOUCHING THE CURSOR LOGIC BELOW.
+      **************************************************************
+        01 WS-UNLOCK-THRESHOLD-DAYS        PIC 9(5)   VALUE 00030.
+      **************************************************************
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE               PIC 9(08).
+        01 WS-RUN-DT-NUM                   PIC 9(08).
+        01 WS-LOCK-DT-NUM                  PIC 9(08).
+        01 WS-DAYS-SINCE-LOCK              PIC S9(6)  VALUE 0.
+        01 WS-ACCOUNTS-READ                PIC 9(7)   VALUE 0.
+        01 WS-ACCOUNTS-UNLOCKED            PIC 9(7)   VALUE 0.
+        01 EODATA                          PIC X(1)   VALUE 'N'.
+        01 TXT-SQLCODE                     PIC X(12)  VALUE SPACES.
+        01 TXT-SQLSTATE                    PIC X(12)  VALUE SPACES.
+        01 TXT-SQLERRMC                    PIC X(70)  VALUE SPACES.
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-FETCH THRU DO-FETCH-END
+           PERFORM UNLOCK-LOOP THRU UNLOCK-LOOP-END
+              UNTIL EODATA = 'Y'
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           DISPLAY 'ULCKCS9 ACCOUNTS READ:     ' WS-ACCOUNTS-READ
+           DISPLAY 'ULCKCS9 ACCOUNTS UNLOCKED: ' WS-ACCOUNTS-UNLOCKED
+           GOBACK.
+      **************************************************************
+       INIT-RTN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO WS-RUN-DT-NUM.
+       INIT-RTN-END.
+           EXIT.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE U1 CURSOR FOR
+                SELECT
+                  ACCT_ACCOUNT_ID,
+                  ACCT_CUSTOMER_NAME,
+                  ACCT_LOCK_REASON,
+                  ACCT_LOCK_DT
+                FROM OLS0002.ACCOUNT2
+                WHERE ACCT_LOCKED = 'Y'
+                FOR UPDATE OF ACCT_LOCKED, ACCT_LOCK_REASON,
+                              ACCT_LOCK_DT
+            END-EXEC.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN U1
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-FETCH.
+           EXEC SQL
+                FETCH U1 INTO
+                  :ACTW-ACCOUNT-ID,
+                  :ACTW-CUSTOMER-NAME,
+                  :ACTW-LOCK-REASON,
+                  :ACTW-LOCK-DT
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+      * ONE ITERATION OF THE UNLOCK LOOP: CHECK THE CURRENT LOCK'S
+      * AGE, UNLOCK IT IF IT HAS EXPIRED, THEN FETCH THE NEXT ONE.
+      **************************************************************
+       UNLOCK-LOOP.
+           ADD 1 TO WS-ACCOUNTS-READ
+           PERFORM CALC-DAYS-LOCKED THRU CALC-DAYS-LOCKED-END
+           PERFORM CHECK-EXPIRED THRU CHECK-EXPIRED-END
+           PERFORM DO-FETCH THRU DO-FETCH-END.
+       UNLOCK-LOOP-END.
+           EXIT.
+      **************************************************************
+       CALC-DAYS-LOCKED.
+           MOVE ACTW-LOCK-DT TO WS-LOCK-DT-NUM
+           COMPUTE WS-DAYS-SINCE-LOCK =
+              FUNCTION INTEGER-OF-DATE(WS-RUN-DT-NUM) -
+              FUNCTION INTEGER-OF-DATE(WS-LOCK-DT-NUM)
+           IF WS-DAYS-SINCE-LOCK < 0
+              MOVE 0 TO WS-DAYS-SINCE-LOCK
+           END-IF.
+       CALC-DAYS-LOCKED-END.
+           EXIT.
+      **************************************************************
+       CHECK-EXPIRED.
+           IF WS-DAYS-SINCE-LOCK > WS-UNLOCK-THRESHOLD-DAYS
+              DISPLAY '*** AUTO-UNLOCK ACCOUNT: ' ACTW-ACCOUNT-ID
+              DISPLAY '    CUSTOMER:           ' ACTW-CUSTOMER-NAME
+              DISPLAY '    LOCK REASON:        ' ACTW-LOCK-REASON
+              DISPLAY '    DAYS LOCKED:        ' WS-DAYS-SINCE-LOCK
+              PERFORM DO-UNLOCK THRU DO-UNLOCK-END
+           END-IF.
+       CHECK-EXPIRED-END.
+           EXIT.
+      **************************************************************
+       DO-UNLOCK.
+           MOVE 'Y' TO AUDIT-OLD-LOCKED
+           MOVE ACTW-LOCK-REASON TO AUDIT-OLD-LOCK-REASON
+           EXEC SQL
+              UPDATE OLS0002.ACCOUNT2
+                 SET ACCT_LOCKED = 'N',
+                     ACCT_LOCK_REASON = SPACE,
+                     ACCT_LOCK_DT = SPACE
+               WHERE CURRENT OF U1
+           END-EXEC
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END
+           IF SQLCODE = 0
+              ADD 1 TO WS-ACCOUNTS-UNLOCKED
+              MOVE 'N' TO AUDIT-NEW-LOCKED
+              MOVE SPACES TO AUDIT-NEW-LOCK-REASON
+              PERFORM AUDIT THRU AUDIT-END
+           END-IF.
+       DO-UNLOCK-END.
+           EXIT.
+      **************************************************************
+      * AUDIT WRITES THE BEFORE/AFTER IMAGE TO THE SAME SHARED
+      * AUDIT-TRAIL TABLE UACTCS9 USES. THIS JOB RUNS OUTSIDE CICS
+      * SO THERE IS NO EIBUSERID; 'BATCH' STANDS IN FOR THE USERID.
+      **************************************************************
+       AUDIT.
+            EXEC SQL
+                 INSERT INTO OLS0002.ACCOUNT2_AUDIT (
+                    AUD_ACCOUNT_ID, AUD_ACTION, AUD_USERID, AUD_TS,
+                    AUD_OLD_LOCKED, AUD_OLD_LOCK_REASON,
+                    AUD_NEW_LOCKED, AUD_NEW_LOCK_REASON)
+                 VALUES (
+                    :ACTW-ACCOUNT-ID, 'UNLOCK', 'BATCH',
+                    CURRENT TIMESTAMP,
+                    :AUDIT-OLD-LOCKED, :AUDIT-OLD-LOCK-REASON,
+                    :AUDIT-NEW-LOCKED, :AUDIT-NEW-LOCK-REASON)
+            END-EXEC.
+       AUDIT-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE U1
+           END-EXEC.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               IF SQLCODE NOT = 0
+                  DISPLAY 'ULCKCS9 SQL ERROR. SQLCODE:  ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 'Y' TO EODATA
+               END-IF
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
