@@ -0,0 +1,343 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * STMTCS9 - MONTH-END PRINT-IMAGE STATEMENT GENERATOR.
+      * READS OLS0002.ACCOUNT2 ACCOUNT BY ACCOUNT AND FORMATS A
+      * PRINT-IMAGE MONTHLY STATEMENT FOR EACH ONE (ACCOUNT DETAILS,
+      * BALANCE, STATEMENT PERIOD) SO CUSTOMERS CAN BE MAILED OR
+      * HANDED A STATEMENT INSTEAD OF RELYING ON THE CICS GACTCS9
+      * LOOKUP. ONE PRINT-IMAGE STREAM COVERING EVERY ACCOUNT IS
+      * WRITTEN PER RUN, THE WAY A STATEMENT PRINT RUN WORKS TODAY
+      * FOR PAPER OUTPUT THAT IS LATER BURST PER CUSTOMER.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. STMTCS9.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT STATEMENT-FILE ASSIGN TO STMTOUT
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-STATEMENT-FILE-STATUS.
+        DATA DIVISION.
+      **************************************************************
+        FILE SECTION.
+      **************************************************************
+        FD  STATEMENT-FILE
+            RECORDING MODE IS F.
+        01  STATEMENT-LINE                     PIC X(132).
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+      **************************************************************
+        01 ACCT-WS.
+            07 ACTW-ACCOUNT-ID      PIC X(11).
+            07 ACTW-CUSTOMER-ID     PIC X(16).
+            07 ACTW-CUSTOMER-NAME   PIC X(16).
+            07 ACTW-IBAN            PIC X(32).
+            07 ACTW-BNK-ID          PIC X(4).
+            07 ACTW-BRNCH-ID        PIC S9(9) COMP.
+            07 ACTW-CNTRY-CD        PIC X(2).
+            07 ACTW-TYPCD           PIC X(1).
+            07 ACTW-SUB-TYPCD       PIC X(3).
+            07 ACTW-TYPE-NAME       PIC X(12).
+            07 ACTW-TYPE-DESCRIPTION  PIC X(40).
+            07 ACTW-BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-CURRENCY        PIC X(3).
+            07 ACTW-CRT-DT          PIC X(8).
+            07 ACTW-UPDT-DT         PIC X(8).
+            07 ACTW-LOCKED          PIC X(1).
+      **************************************************************
+      * STATEMENT PERIOD IS THE CALENDAR MONTH OF THE RUN DATE -
+      * FIRST OF MONTH THROUGH THE RUN DATE ITSELF.
+      **************************************************************
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE               PIC 9(08).
+          03 WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.
+             05 WS-CURRENT-CCYY            PIC 9(04).
+             05 WS-CURRENT-MM              PIC 9(02).
+             05 WS-CURRENT-DD              PIC 9(02).
+        01 WS-RUN-DT-INT                   PIC S9(9)  COMP.
+        01 WS-BUSINESS-DAY-SW              PIC X(1)   VALUE 'N'.
+        01 WS-CAL-COUNT                    PIC S9(4)  COMP VALUE 0.
+        01 WS-PERIOD-FROM-DATE.
+             05 WS-PERIOD-FROM-CCYY        PIC 9(04).
+             05 WS-PERIOD-FROM-MM          PIC 9(02).
+             05 WS-PERIOD-FROM-DD          PIC 9(02) VALUE 01.
+        01 WS-PERIOD-FROM-DATE-N REDEFINES WS-PERIOD-FROM-DATE
+                                            PIC 9(08).
+        01 WS-PERIOD-FROM-ED               PIC 9999/99/99.
+        01 WS-PERIOD-TO-ED                 PIC 9999/99/99.
+      **************************************************************
+        01 WS-BALANCE-ED                   PIC Z,ZZZ,ZZZ,ZZ9.999-.
+        01 WS-LOCKED-TEXT                  PIC X(12) VALUE SPACES.
+        01 WS-ACCOUNTS-READ                PIC 9(7)   VALUE 0.
+        01 WS-STATEMENTS-WRITTEN           PIC 9(7)   VALUE 0.
+        01 WS-STATEMENT-FILE-STATUS        PIC X(2)   VALUE '00'.
+        01 EODATA                          PIC X(1)   VALUE 'N'.
+        01 TXT-SQLCODE                     PIC X(12)  VALUE SPACES.
+        01 TXT-SQLSTATE                    PIC X(12)  VALUE SPACES.
+        01 TXT-SQLERRMC                    PIC X(70)  VALUE SPACES.
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END
+           PERFORM OPEN-FILES THRU OPEN-FILES-END
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-FETCH THRU DO-FETCH-END
+           PERFORM STATEMENT-LOOP THRU STATEMENT-LOOP-END
+              UNTIL EODATA = 'Y'
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           PERFORM CLOSE-FILES THRU CLOSE-FILES-END
+           DISPLAY 'STMTCS9 ACCOUNTS READ:     ' WS-ACCOUNTS-READ
+           DISPLAY 'STMTCS9 STATEMENTS WRITTEN: ' WS-STATEMENTS-WRITTEN
+           GOBACK.
+      **************************************************************
+      * ESTABLISH THE STATEMENT PERIOD FROM THE RUN DATE. THE SAME
+      * PERIOD APPLIES TO EVERY ACCOUNT IN THIS RUN.
+      **************************************************************
+       INIT-RTN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           PERFORM ADJUST-RUN-DATE THRU ADJUST-RUN-DATE-END
+              UNTIL WS-BUSINESS-DAY-SW = 'Y'
+           MOVE WS-CURRENT-CCYY TO WS-PERIOD-FROM-CCYY
+           MOVE WS-CURRENT-MM   TO WS-PERIOD-FROM-MM
+           MOVE WS-PERIOD-FROM-DATE-N TO WS-PERIOD-FROM-ED
+           MOVE WS-CURRENT-DATE     TO WS-PERIOD-TO-ED.
+       INIT-RTN-END.
+           EXIT.
+      **************************************************************
+      * ADJUST-RUN-DATE BACKS THE RUN DATE UP ONE CALENDAR DAY AT A
+      * TIME UNTIL IT LANDS ON A ROW IN OLS0002.BUSINESS_CALENDAR
+      * FLAGGED AS A BUSINESS DAY, SO A STATEMENT RUN THAT HAPPENS
+      * TO LAND ON A WEEKEND OR HOLIDAY REPORTS ITSELF AS OF THE
+      * PRIOR BUSINESS DAY RATHER THAN THE CALENDAR DATE THE JOB
+      * ACTUALLY EXECUTED. ASSUMES OLS0002.BUSINESS_CALENDAR CARRIES
+      * A ROW FOR EVERY CALENDAR DATE, EACH FLAGGED Y OR N.
+      **************************************************************
+       ADJUST-RUN-DATE.
+           MOVE 0 TO WS-CAL-COUNT
+           EXEC SQL
+              SELECT COUNT(*) INTO :WS-CAL-COUNT
+                FROM OLS0002.BUSINESS_CALENDAR
+               WHERE CAL_DATE = :WS-CURRENT-DATE
+                 AND CAL_IS_BUSINESS_DAY = 'Y'
+           END-EXEC
+           IF WS-CAL-COUNT > 0
+              MOVE 'Y' TO WS-BUSINESS-DAY-SW
+           ELSE
+              COMPUTE WS-RUN-DT-INT =
+                 FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) - 1
+              MOVE FUNCTION DATE-OF-INTEGER(WS-RUN-DT-INT)
+                 TO WS-CURRENT-DATE
+           END-IF.
+       ADJUST-RUN-DATE-END.
+           EXIT.
+      **************************************************************
+       OPEN-FILES.
+           OPEN OUTPUT STATEMENT-FILE
+           IF WS-STATEMENT-FILE-STATUS NOT = '00'
+              DISPLAY 'STATEMENT-FILE OPEN FAILED, STATUS: '
+                 WS-STATEMENT-FILE-STATUS
+              MOVE 'Y' TO EODATA
+           END-IF.
+       OPEN-FILES-END.
+           EXIT.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE T1 CURSOR FOR
+                SELECT
+                  ACCT_ACCOUNT_ID,
+                  ACCT_CUSTOMER_ID,
+                  ACCT_CUSTOMER_NAME,
+                  ACCT_IBAN,
+                  ACCT_BNK_ID,
+                  ACCT_BRNCH_ID,
+                  ACCT_CNTRY_CD,
+                  ACCT_TYPCD,
+                  ACCT_SUB_TYPCD,
+                  ACCT_TYPE_NAME,
+                  ACCT_TYPE_DESCRIPTION,
+                  ACCT_BALANCE,
+                  ACCT_CURRENCY,
+                  ACCT_CRT_DT,
+                  ACCT_UPDT_DT,
+                  ACCT_LOCKED
+                FROM OLS0002.ACCOUNT2
+                ORDER BY ACCT_ACCOUNT_ID
+            END-EXEC.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN T1
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-FETCH.
+           EXEC SQL
+                FETCH T1 INTO
+                  :ACTW-ACCOUNT-ID,
+                  :ACTW-CUSTOMER-ID,
+                  :ACTW-CUSTOMER-NAME,
+                  :ACTW-IBAN,
+                  :ACTW-BNK-ID,
+                  :ACTW-BRNCH-ID,
+                  :ACTW-CNTRY-CD,
+                  :ACTW-TYPCD,
+                  :ACTW-SUB-TYPCD,
+                  :ACTW-TYPE-NAME,
+                  :ACTW-TYPE-DESCRIPTION,
+                  :ACTW-BALANCE,
+                  :ACTW-CURRENCY,
+                  :ACTW-CRT-DT,
+                  :ACTW-UPDT-DT,
+                  :ACTW-LOCKED
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+      * ONE ITERATION OF THE STATEMENT LOOP: PRINT THE CURRENT
+      * ACCOUNT'S STATEMENT, THEN FETCH THE NEXT ONE.
+      **************************************************************
+       STATEMENT-LOOP.
+           ADD 1 TO WS-ACCOUNTS-READ
+           PERFORM PRINT-STATEMENT THRU PRINT-STATEMENT-END
+           PERFORM DO-FETCH THRU DO-FETCH-END.
+       STATEMENT-LOOP-END.
+           EXIT.
+      **************************************************************
+       PRINT-STATEMENT.
+           MOVE ACTW-BALANCE TO WS-BALANCE-ED
+           IF ACTW-LOCKED = 'Y'
+              MOVE 'LOCKED'     TO WS-LOCKED-TEXT
+           ELSE
+              MOVE 'ACTIVE'     TO WS-LOCKED-TEXT
+           END-IF
+           PERFORM WRITE-STATEMENT-LINE THRU WRITE-STATEMENT-LINE-END
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'ACCOUNT STATEMENT' DELIMITED BY SIZE
+              INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'STATEMENT PERIOD: ' DELIMITED BY SIZE
+              WS-PERIOD-FROM-ED        DELIMITED BY SIZE
+              ' TO '                   DELIMITED BY SIZE
+              WS-PERIOD-TO-ED          DELIMITED BY SIZE
+              INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'ACCOUNT ID:      ' DELIMITED BY SIZE
+              ACTW-ACCOUNT-ID         DELIMITED BY SIZE
+              INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'CUSTOMER:        ' DELIMITED BY SIZE
+              ACTW-CUSTOMER-ID        DELIMITED BY SIZE
+              '  '                   DELIMITED BY SIZE
+              ACTW-CUSTOMER-NAME      DELIMITED BY SIZE
+              INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'IBAN:            ' DELIMITED BY SIZE
+              ACTW-IBAN               DELIMITED BY SIZE
+              INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'ACCOUNT TYPE:    ' DELIMITED BY SIZE
+              ACTW-TYPE-NAME          DELIMITED BY SIZE
+              '  '                   DELIMITED BY SIZE
+              ACTW-TYPE-DESCRIPTION   DELIMITED BY SIZE
+              INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'STATUS:          ' DELIMITED BY SIZE
+              WS-LOCKED-TEXT          DELIMITED BY SIZE
+              INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'CLOSING BALANCE: ' DELIMITED BY SIZE
+              WS-BALANCE-ED           DELIMITED BY SIZE
+              ' '                    DELIMITED BY SIZE
+              ACTW-CURRENCY           DELIMITED BY SIZE
+              INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           ADD 1 TO WS-STATEMENTS-WRITTEN.
+       PRINT-STATEMENT-END.
+           EXIT.
+      **************************************************************
+      * RULE-OFF LINE PRINTED BETWEEN STATEMENTS AND BEFORE THE
+      * FIRST ONE.
+      **************************************************************
+       WRITE-STATEMENT-LINE.
+           MOVE ALL '=' TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+       WRITE-STATEMENT-LINE-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE T1
+           END-EXEC.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       CLOSE-FILES.
+           CLOSE STATEMENT-FILE.
+       CLOSE-FILES-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               IF SQLCODE NOT = 0
+                  DISPLAY 'STMTCS9 SQL ERROR. SQLCODE: ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 'Y' TO EODATA
+               END-IF
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
