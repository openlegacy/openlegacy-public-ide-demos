@@ -0,0 +1,235 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * DRMNCS9 - DORMANT-ACCOUNT DETECTION BATCH JOB FOR ACCOUNT2.
+      * SCANS OLS0002.ACCOUNT2 FOR ANY ACCOUNT WHOSE ACCT_UPDT_DT IS
+      * OLDER THAN A CONFIGURABLE THRESHOLD, WRITES EACH ONE TO A
+      * DORMANCY REPORT, AND OPTIONALLY SETS ACCT_DORMANT SO DOWN-
+      * STREAM PROCESSING CAN TELL A DORMANT ACCOUNT FROM AN ACTIVE
+      * ONE WITHOUT RECOMPUTING THE AGE EVERY TIME.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. DRMNCS9.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+           10 ACCT_DORMANT         PIC X(1).
+      **************************************************************
+        01 ACCT-WS.
+            07 ACTW-ACCOUNT-ID      PIC X(11).
+            07 ACTW-CUSTOMER-NAME   PIC X(16).
+            07 ACTW-UPDT-DT         PIC X(8).
+            07 ACTW-DORMANT         PIC X(1).
+      **************************************************************
+      * HOW FAR BACK (IN DAYS) AN ACCOUNT MUST GO WITHOUT AN UPDATE
+      * TO BE FLAGGED DORMANT, AND WHETHER TO STAMP ACCT_DORMANT ON
+      * THE ROW OR SIMPLY REPORT IT. CHANGE THESE TWO VALUES TO
+      * RETUNE THE JOB WITHOUT TOUCHING THE CURSOR LOGIC BELOW.
+      **************************************************************
+        01 WS-DORMANCY-THRESHOLD-DAYS      PIC 9(5)   VALUE 00365.
+        01 WS-SET-DORMANT-FLAG             PIC X(1)   VALUE 'Y'.
+      **************************************************************
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE               PIC 9(08).
+        01 WS-RUN-DT-NUM                   PIC 9(08).
+        01 WS-RUN-DT-INT                   PIC S9(9)  COMP.
+        01 WS-BUSINESS-DAY-SW              PIC X(1)   VALUE 'N'.
+        01 WS-CAL-COUNT                    PIC S9(4)  COMP VALUE 0.
+        01 WS-LAST-UPDT-DT-NUM              PIC 9(08).
+        01 WS-DAYS-SINCE-UPDATE            PIC S9(6)  VALUE 0.
+        01 WS-ACCOUNTS-READ                PIC 9(7)   VALUE 0.
+        01 WS-ACCOUNTS-DORMANT              PIC 9(7)   VALUE 0.
+        01 WS-ACCOUNTS-FLAGGED              PIC 9(7)   VALUE 0.
+        01 EODATA                          PIC X(1)   VALUE 'N'.
+        01 TXT-SQLCODE                     PIC X(12)  VALUE SPACES.
+        01 TXT-SQLSTATE                    PIC X(12)  VALUE SPACES.
+        01 TXT-SQLERRMC                    PIC X(70)  VALUE SPACES.
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-FETCH THRU DO-FETCH-END
+           PERFORM DORMANCY-LOOP THRU DORMANCY-LOOP-END
+              UNTIL EODATA = 'Y'
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           DISPLAY 'DRMNCS9 ACCOUNTS READ:    ' WS-ACCOUNTS-READ
+           DISPLAY 'DRMNCS9 ACCOUNTS DORMANT: ' WS-ACCOUNTS-DORMANT
+           DISPLAY 'DRMNCS9 ACCOUNTS FLAGGED: ' WS-ACCOUNTS-FLAGGED
+           GOBACK.
+      **************************************************************
+       INIT-RTN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO WS-RUN-DT-NUM
+           PERFORM ADJUST-RUN-DATE THRU ADJUST-RUN-DATE-END
+              UNTIL WS-BUSINESS-DAY-SW = 'Y'.
+       INIT-RTN-END.
+           EXIT.
+      **************************************************************
+      * ADJUST-RUN-DATE BACKS THE RUN DATE UP ONE CALENDAR DAY AT A
+      * TIME UNTIL IT LANDS ON A ROW IN OLS0002.BUSINESS_CALENDAR
+      * FLAGGED AS A BUSINESS DAY, SO A RUN THAT HAPPENS TO LAND ON
+      * A WEEKEND OR HOLIDAY AGES ACCOUNTS AS OF THE PRIOR BUSINESS
+      * DAY RATHER THAN THE CALENDAR DATE THE JOB ACTUALLY EXECUTED.
+      * ASSUMES OLS0002.BUSINESS_CALENDAR CARRIES A ROW FOR EVERY
+      * CALENDAR DATE (NOT JUST BUSINESS DAYS), EACH FLAGGED Y OR N.
+      **************************************************************
+       ADJUST-RUN-DATE.
+           MOVE 0 TO WS-CAL-COUNT
+           EXEC SQL
+              SELECT COUNT(*) INTO :WS-CAL-COUNT
+                FROM OLS0002.BUSINESS_CALENDAR
+               WHERE CAL_DATE = :WS-RUN-DT-NUM
+                 AND CAL_IS_BUSINESS_DAY = 'Y'
+           END-EXEC
+           IF WS-CAL-COUNT > 0
+              MOVE 'Y' TO WS-BUSINESS-DAY-SW
+           ELSE
+              COMPUTE WS-RUN-DT-INT =
+                 FUNCTION INTEGER-OF-DATE(WS-RUN-DT-NUM) - 1
+              MOVE FUNCTION DATE-OF-INTEGER(WS-RUN-DT-INT)
+                 TO WS-RUN-DT-NUM
+           END-IF.
+       ADJUST-RUN-DATE-END.
+           EXIT.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE D1 CURSOR FOR
+                SELECT
+                  ACCT_ACCOUNT_ID,
+                  ACCT_CUSTOMER_NAME,
+                  ACCT_UPDT_DT,
+                  ACCT_DORMANT
+                FROM OLS0002.ACCOUNT2
+                WHERE ACCT_DORMANT = 'N' OR ACCT_DORMANT = ' '
+                FOR UPDATE OF ACCT_DORMANT
+            END-EXEC.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN D1
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-FETCH.
+           EXEC SQL
+                FETCH D1 INTO
+                  :ACTW-ACCOUNT-ID,
+                  :ACTW-CUSTOMER-NAME,
+                  :ACTW-UPDT-DT,
+                  :ACTW-DORMANT
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+      * ONE ITERATION OF THE DORMANCY LOOP: CHECK THE CURRENT ROW'S
+      * AGE, REPORT AND OPTIONALLY FLAG IT, THEN FETCH THE NEXT ONE.
+      **************************************************************
+       DORMANCY-LOOP.
+           ADD 1 TO WS-ACCOUNTS-READ
+           PERFORM CALC-DAYS-IDLE THRU CALC-DAYS-IDLE-END
+           PERFORM CHECK-DORMANT THRU CHECK-DORMANT-END
+           PERFORM DO-FETCH THRU DO-FETCH-END.
+       DORMANCY-LOOP-END.
+           EXIT.
+      **************************************************************
+      * COUNT BUSINESS DAYS SINCE THE LAST UPDATE RATHER THAN RAW
+      * CALENDAR DAYS, SO WEEKENDS AND HOLIDAYS INSIDE THE PERIOD
+      * DON'T PUSH AN ACCOUNT TOWARD DORMANCY ANY FASTER THAN THE
+      * BUSINESS DAYS IT WAS ACTUALLY INACTIVE ON THE BOOKS FOR.
+      **************************************************************
+       CALC-DAYS-IDLE.
+           MOVE ACTW-UPDT-DT TO WS-LAST-UPDT-DT-NUM
+           MOVE 0 TO WS-DAYS-SINCE-UPDATE
+           EXEC SQL
+              SELECT COUNT(*) INTO :WS-DAYS-SINCE-UPDATE
+                FROM OLS0002.BUSINESS_CALENDAR
+               WHERE CAL_DATE > :WS-LAST-UPDT-DT-NUM
+                 AND CAL_DATE <= :WS-RUN-DT-NUM
+                 AND CAL_IS_BUSINESS_DAY = 'Y'
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 0 TO WS-DAYS-SINCE-UPDATE
+           END-IF.
+       CALC-DAYS-IDLE-END.
+           EXIT.
+      **************************************************************
+       CHECK-DORMANT.
+           IF WS-DAYS-SINCE-UPDATE > WS-DORMANCY-THRESHOLD-DAYS
+              ADD 1 TO WS-ACCOUNTS-DORMANT
+              DISPLAY '*** DORMANT ACCOUNT: ' ACTW-ACCOUNT-ID
+              DISPLAY '    CUSTOMER:        ' ACTW-CUSTOMER-NAME
+              DISPLAY '    LAST UPDATED:    ' ACTW-UPDT-DT
+              DISPLAY '    DAYS IDLE:       ' WS-DAYS-SINCE-UPDATE
+              IF WS-SET-DORMANT-FLAG = 'Y'
+                 PERFORM SET-DORMANT-FLAG THRU SET-DORMANT-FLAG-END
+              END-IF
+           END-IF.
+       CHECK-DORMANT-END.
+           EXIT.
+      **************************************************************
+       SET-DORMANT-FLAG.
+           EXEC SQL
+              UPDATE OLS0002.ACCOUNT2
+                 SET ACCT_DORMANT = 'Y'
+               WHERE CURRENT OF D1
+           END-EXEC
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END
+           IF SQLCODE = 0
+              ADD 1 TO WS-ACCOUNTS-FLAGGED
+           END-IF.
+       SET-DORMANT-FLAG-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE D1
+           END-EXEC.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               IF SQLCODE NOT = 0
+                  DISPLAY 'DRMNCS9 SQL ERROR. SQLCODE:  ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 'Y' TO EODATA
+               END-IF
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
