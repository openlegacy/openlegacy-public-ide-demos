@@ -0,0 +1,182 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * BBSMCS9 - DAILY BRANCH-LEVEL BALANCE SUMMARY REPORT.
+      * SCANS OLS0002.ACCOUNT2 IN ACCT_BRNCH_ID/ACCT_CURRENCY
+      * SEQUENCE AND REPORTS TOTAL BALANCE, ACCOUNT COUNT, AND
+      * AVERAGE BALANCE PER BRANCH/CURRENCY GROUP, SO BRANCH
+      * MANAGERS GET A DAILY SUMMARY INSTEAD OF AD HOC SQL.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. BBSMCS9.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+      **************************************************************
+        01 ACCT-WS.
+            07 ACTW-BRNCH-ID        PIC S9(9) COMP.
+            07 ACTW-CURRENCY        PIC X(3).
+            07 ACTW-BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+      **************************************************************
+      * CONTROL-BREAK TRACKING AND PER-GROUP ACCUMULATORS. THE
+      * CURSOR IS IN BRANCH/CURRENCY SEQUENCE SO A BREAK ON EITHER
+      * KEY MEANS THE PRIOR GROUP IS COMPLETE AND CAN BE PRINTED.
+      **************************************************************
+        01 WS-PRIOR-BRNCH-ID               PIC S9(9)  COMP VALUE 0.
+        01 WS-PRIOR-CURRENCY               PIC X(3)   VALUE SPACES.
+        01 WS-GROUP-COUNT                  PIC 9(7)   VALUE 0.
+        01 WS-GROUP-TOTAL                  PIC S9(13)V9(3)
+                                                       VALUE 0.
+        01 WS-GROUP-AVERAGE                PIC S9(11)V9(3)
+                                                       VALUE 0.
+        01 WS-FIRST-GROUP                  PIC X(1)   VALUE 'Y'.
+        01 WS-ACCOUNTS-READ                PIC 9(7)   VALUE 0.
+        01 WS-BRANCH-GROUPS                PIC 9(5)   VALUE 0.
+        01 EODATA                          PIC X(1)   VALUE 'N'.
+        01 TXT-SQLCODE                     PIC X(12)  VALUE SPACES.
+        01 TXT-SQLSTATE                    PIC X(12)  VALUE SPACES.
+        01 TXT-SQLERRMC                    PIC X(70)  VALUE SPACES.
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-FETCH THRU DO-FETCH-END
+           PERFORM SUMMARY-LOOP THRU SUMMARY-LOOP-END
+              UNTIL EODATA = 'Y'
+           PERFORM PRINT-LAST-GROUP THRU PRINT-LAST-GROUP-END
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           DISPLAY 'BBSMCS9 ACCOUNTS READ:   ' WS-ACCOUNTS-READ
+           DISPLAY 'BBSMCS9 BRANCH GROUPS:   ' WS-BRANCH-GROUPS
+           GOBACK.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE S1 CURSOR FOR
+                SELECT
+                  ACCT_BRNCH_ID,
+                  ACCT_CURRENCY,
+                  ACCT_BALANCE
+                FROM OLS0002.ACCOUNT2
+                ORDER BY ACCT_BRNCH_ID, ACCT_CURRENCY
+            END-EXEC.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN S1
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-FETCH.
+           EXEC SQL
+                FETCH S1 INTO
+                  :ACTW-BRNCH-ID,
+                  :ACTW-CURRENCY,
+                  :ACTW-BALANCE
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+      * ONE ITERATION OF THE SUMMARY LOOP: ROLL THE CURRENT ROW
+      * INTO ITS GROUP (PRINTING THE PRIOR GROUP FIRST ON A BREAK),
+      * THEN FETCH THE NEXT ONE.
+      **************************************************************
+       SUMMARY-LOOP.
+           ADD 1 TO WS-ACCOUNTS-READ
+           PERFORM ROLLUP-ACCOUNT THRU ROLLUP-ACCOUNT-END
+           PERFORM DO-FETCH THRU DO-FETCH-END.
+       SUMMARY-LOOP-END.
+           EXIT.
+      **************************************************************
+       ROLLUP-ACCOUNT.
+           IF WS-FIRST-GROUP = 'Y'
+              MOVE 'N' TO WS-FIRST-GROUP
+              MOVE ACTW-BRNCH-ID TO WS-PRIOR-BRNCH-ID
+              MOVE ACTW-CURRENCY TO WS-PRIOR-CURRENCY
+           ELSE
+              IF ACTW-BRNCH-ID NOT = WS-PRIOR-BRNCH-ID OR
+                 ACTW-CURRENCY NOT = WS-PRIOR-CURRENCY
+                 PERFORM PRINT-GROUP THRU PRINT-GROUP-END
+                 MOVE 0 TO WS-GROUP-COUNT
+                 MOVE 0 TO WS-GROUP-TOTAL
+                 MOVE ACTW-BRNCH-ID TO WS-PRIOR-BRNCH-ID
+                 MOVE ACTW-CURRENCY TO WS-PRIOR-CURRENCY
+              END-IF
+           END-IF
+           ADD 1 TO WS-GROUP-COUNT
+           ADD ACTW-BALANCE TO WS-GROUP-TOTAL.
+       ROLLUP-ACCOUNT-END.
+           EXIT.
+      **************************************************************
+       PRINT-GROUP.
+           COMPUTE WS-GROUP-AVERAGE =
+              WS-GROUP-TOTAL / WS-GROUP-COUNT
+           DISPLAY '*** BRANCH: ' WS-PRIOR-BRNCH-ID
+              ' CURRENCY: ' WS-PRIOR-CURRENCY
+           DISPLAY '    ACCOUNTS:     ' WS-GROUP-COUNT
+           DISPLAY '    TOTAL BALANCE: ' WS-GROUP-TOTAL
+           DISPLAY '    AVG BALANCE:   ' WS-GROUP-AVERAGE
+           ADD 1 TO WS-BRANCH-GROUPS.
+       PRINT-GROUP-END.
+           EXIT.
+      **************************************************************
+      * THE CURSOR HAS NO TRAILING SENTINEL ROW, SO THE LAST GROUP
+      * ACCUMULATED IS ONLY PRINTED HERE AFTER THE LOOP ENDS.
+      **************************************************************
+       PRINT-LAST-GROUP.
+           IF WS-FIRST-GROUP = 'N'
+              PERFORM PRINT-GROUP THRU PRINT-GROUP-END
+           END-IF.
+       PRINT-LAST-GROUP-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE S1
+           END-EXEC.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               IF SQLCODE NOT = 0
+                  DISPLAY 'BBSMCS9 SQL ERROR. SQLCODE: ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 'Y' TO EODATA
+               END-IF
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
