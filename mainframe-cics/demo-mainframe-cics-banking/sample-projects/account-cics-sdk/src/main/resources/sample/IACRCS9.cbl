@@ -0,0 +1,253 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * IACRCS9 - MONTH-END INTEREST ACCRUAL BATCH JOB FOR ACCOUNT2.
+      * READS EVERY SAVINGS/IBC/MONEY-MARKET ACCOUNT ON OLS0002.
+      * ACCOUNT2, PRORATES INTEREST OVER THE NUMBER OF DAYS SINCE
+      * THE LAST ACCRUAL (ACCT_UPDT_DT) AND POSTS IT TO ACCT_BALANCE.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. IACRCS9.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+           10 ACCT_INTEREST_RATE   PIC S9V9(4) USAGE COMP-3.
+      **************************************************************
+        01 ACCT-WS.
+            07 ACTW-ACCOUNT-ID      PIC X(11).
+            07 ACTW-SUB-TYPCD       PIC X(3).
+            07 ACTW-BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-CRT-DT          PIC X(8).
+            07 ACTW-UPDT-DT         PIC X(8).
+      **************************************************************
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE               PIC 9(08).
+      **************************************************************
+        01 WS-ANNUAL-RATE                  PIC S9V9(4) COMP-3 VALUE 0.
+        01 WS-PRIOR-DT-NUM                 PIC 9(08).
+        01 WS-RUN-DT-NUM                   PIC 9(08).
+        01 WS-RUN-DT-INT                   PIC S9(9)  COMP.
+        01 WS-BUSINESS-DAY-SW              PIC X(1)   VALUE 'N'.
+        01 WS-CAL-COUNT                    PIC S9(4)  COMP VALUE 0.
+        01 WS-DAYS-ELAPSED                 PIC S9(6)  VALUE 0.
+        01 WS-INTEREST-AMT                 PIC S9(11)V9(3) COMP-3.
+        01 WS-NEW-BALANCE                  PIC S9(11)V9(3) COMP-3.
+        01 WS-ACCOUNTS-READ                PIC 9(7)   VALUE 0.
+        01 WS-ACCOUNTS-POSTED              PIC 9(7)   VALUE 0.
+        01 EODATA                          PIC X(1)   VALUE 'N'.
+        01 TXT-SQLCODE                     PIC X(12)  VALUE SPACES.
+        01 TXT-SQLSTATE                    PIC X(12)  VALUE SPACES.
+        01 TXT-SQLERRMC                    PIC X(70)  VALUE SPACES.
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-FETCH THRU DO-FETCH-END
+           PERFORM ACCRUE-LOOP THRU ACCRUE-LOOP-END
+              UNTIL EODATA = 'Y'
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           DISPLAY 'IACRCS9 ACCOUNTS READ:   ' WS-ACCOUNTS-READ
+           DISPLAY 'IACRCS9 ACCOUNTS POSTED: ' WS-ACCOUNTS-POSTED
+           GOBACK.
+      **************************************************************
+       INIT-RTN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO WS-RUN-DT-NUM
+           PERFORM ADJUST-RUN-DATE THRU ADJUST-RUN-DATE-END
+              UNTIL WS-BUSINESS-DAY-SW = 'Y'.
+       INIT-RTN-END.
+           EXIT.
+      **************************************************************
+      * ADJUST-RUN-DATE BACKS THE RUN DATE UP ONE CALENDAR DAY AT A
+      * TIME UNTIL IT LANDS ON A ROW IN OLS0002.BUSINESS_CALENDAR
+      * FLAGGED AS A BUSINESS DAY, SO A RUN THAT HAPPENS TO LAND ON
+      * A WEEKEND OR HOLIDAY ACCRUES AS OF THE PRIOR BUSINESS DAY
+      * RATHER THAN THE CALENDAR DATE THE JOB ACTUALLY EXECUTED.
+      * ASSUMES OLS0002.BUSINESS_CALENDAR CARRIES A ROW FOR EVERY
+      * CALENDAR DATE (NOT JUST BUSINESS DAYS), EACH FLAGGED Y OR N.
+      **************************************************************
+       ADJUST-RUN-DATE.
+           MOVE 0 TO WS-CAL-COUNT
+           EXEC SQL
+              SELECT COUNT(*) INTO :WS-CAL-COUNT
+                FROM OLS0002.BUSINESS_CALENDAR
+               WHERE CAL_DATE = :WS-RUN-DT-NUM
+                 AND CAL_IS_BUSINESS_DAY = 'Y'
+           END-EXEC
+           IF WS-CAL-COUNT > 0
+              MOVE 'Y' TO WS-BUSINESS-DAY-SW
+           ELSE
+              COMPUTE WS-RUN-DT-INT =
+                 FUNCTION INTEGER-OF-DATE(WS-RUN-DT-NUM) - 1
+              MOVE FUNCTION DATE-OF-INTEGER(WS-RUN-DT-INT)
+                 TO WS-RUN-DT-NUM
+           END-IF.
+       ADJUST-RUN-DATE-END.
+           EXIT.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE A1 CURSOR FOR
+                SELECT
+                  ACCT_ACCOUNT_ID,
+                  ACCT_SUB_TYPCD,
+                  ACCT_BALANCE,
+                  ACCT_CRT_DT,
+                  ACCT_UPDT_DT
+                FROM OLS0002.ACCOUNT2
+                WHERE ACCT_SUB_TYPCD IN ('S', 'IBC', 'MM')
+                FOR UPDATE OF ACCT_BALANCE, ACCT_UPDT_DT,
+                   ACCT_INTEREST_RATE
+            END-EXEC.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN A1
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-FETCH.
+           EXEC SQL
+                FETCH A1 INTO
+                  :ACTW-ACCOUNT-ID,
+                  :ACTW-SUB-TYPCD,
+                  :ACTW-BALANCE,
+                  :ACTW-CRT-DT,
+                  :ACTW-UPDT-DT
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+      * ONE ITERATION OF THE ACCRUAL LOOP: POST INTEREST FOR THE
+      * CURRENT ROW, THEN FETCH THE NEXT ONE.
+      **************************************************************
+       ACCRUE-LOOP.
+           ADD 1 TO WS-ACCOUNTS-READ
+           PERFORM CALC-DAYS-ELAPSED THRU CALC-DAYS-ELAPSED-END
+           PERFORM SELECT-RATE THRU SELECT-RATE-END
+           PERFORM POST-INTEREST THRU POST-INTEREST-END
+           PERFORM DO-FETCH THRU DO-FETCH-END.
+       ACCRUE-LOOP-END.
+           EXIT.
+      **************************************************************
+      * PRORATE OVER THE NUMBER OF BUSINESS DAYS SINCE THE LAST
+      * ACCRUAL, NOT CALENDAR DAYS, SO A WEEKEND OR HOLIDAY INSIDE
+      * THE PERIOD DOESN'T DRAW INTEREST THE WAY AN OPEN BUSINESS
+      * DAY DOES. IF THE ACCOUNT HAS NEVER ACCRUED, FALL BACK TO
+      * THE OPEN DATE.
+      **************************************************************
+       CALC-DAYS-ELAPSED.
+           MOVE ACTW-UPDT-DT TO WS-PRIOR-DT-NUM
+           IF WS-PRIOR-DT-NUM = ZERO
+              MOVE ACTW-CRT-DT TO WS-PRIOR-DT-NUM
+           END-IF
+           MOVE 0 TO WS-DAYS-ELAPSED
+           EXEC SQL
+              SELECT COUNT(*) INTO :WS-DAYS-ELAPSED
+                FROM OLS0002.BUSINESS_CALENDAR
+               WHERE CAL_DATE > :WS-PRIOR-DT-NUM
+                 AND CAL_DATE <= :WS-RUN-DT-NUM
+                 AND CAL_IS_BUSINESS_DAY = 'Y'
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 0 TO WS-DAYS-ELAPSED
+           END-IF.
+       CALC-DAYS-ELAPSED-END.
+           EXIT.
+      **************************************************************
+      * LOOK UP THE HIGHEST TIER THIS ACCOUNT'S CURRENT BALANCE
+      * QUALIFIES FOR ON OLS0002.INTEREST_RATE_TIER, THE SAME TABLE
+      * OACTCS9 LOOKS UP AT OPEN TIME, INSTEAD OF A RATE HARDCODED
+      * BY SUB-TYPE.
+       SELECT-RATE.
+           MOVE 0 TO WS-ANNUAL-RATE
+           EXEC SQL
+              SELECT ANNUAL_RATE INTO :WS-ANNUAL-RATE
+                FROM OLS0002.INTEREST_RATE_TIER
+               WHERE SUB_TYPCD = :ACTW-SUB-TYPCD
+                 AND TIER_MIN_BALANCE =
+                    (SELECT MAX(TIER_MIN_BALANCE)
+                       FROM OLS0002.INTEREST_RATE_TIER
+                      WHERE SUB_TYPCD = :ACTW-SUB-TYPCD
+                        AND TIER_MIN_BALANCE <= :ACTW-BALANCE)
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 0 TO WS-ANNUAL-RATE
+           END-IF.
+       SELECT-RATE-END.
+           EXIT.
+      **************************************************************
+       POST-INTEREST.
+           IF WS-DAYS-ELAPSED > 0 AND WS-ANNUAL-RATE > 0
+              COMPUTE WS-INTEREST-AMT ROUNDED =
+                 ACTW-BALANCE * WS-ANNUAL-RATE * WS-DAYS-ELAPSED / 365
+              COMPUTE WS-NEW-BALANCE = ACTW-BALANCE + WS-INTEREST-AMT
+              EXEC SQL
+                 UPDATE OLS0002.ACCOUNT2
+                    SET ACCT_BALANCE       = :WS-NEW-BALANCE,
+                        ACCT_UPDT_DT       = :WS-RUN-DT-NUM,
+                        ACCT_INTEREST_RATE = :WS-ANNUAL-RATE
+                  WHERE CURRENT OF A1
+              END-EXEC
+              PERFORM DO-POSTSQL THRU DO-POSTSQL-END
+              IF SQLCODE = 0
+                 ADD 1 TO WS-ACCOUNTS-POSTED
+                 DISPLAY 'ACCRUED ' WS-INTEREST-AMT ' ON ACCOUNT '
+                    ACTW-ACCOUNT-ID
+              END-IF
+           END-IF.
+       POST-INTEREST-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE A1
+           END-EXEC.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               IF SQLCODE NOT = 0
+                  DISPLAY 'IACRCS9 SQL ERROR. SQLCODE:  ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 'Y' TO EODATA
+               END-IF
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
