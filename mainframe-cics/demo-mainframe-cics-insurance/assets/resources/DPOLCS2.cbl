@@ -0,0 +1,194 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * DPOLCS2 - DELETE/CANCEL INSURANCE POLICY FOR CICS AND DB2.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. DPOLCS2.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLPOLICY.
+           10 POL_POLICY_NUM       PIC X(11).
+           10 POL_CUSTOMER_ID      PIC X(16).
+           10 POL_CUST_NAME        PIC X(16).
+           10 POL_CUST_ADDR        PIC X(16).
+           10 POL_CUST_CITY        PIC X(16).
+           10 POL_CUST_STATE       PIC X(2).
+           10 POL_CUST_ZIP         PIC X(5).
+           10 POL_CUST_PHONE       PIC X(16).
+           10 POL_BIRTH_DATE       PIC X(8).
+           10 POL_CREATE_DATE      PIC X(8).
+           10 POL_END_DATE         PIC X(8).
+           10 POL_POLICY_TYPE      PIC X(16).
+           10 POL_MONTHLY_PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_QUARTERY_PYMT    PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_YEARLY_PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_ISACTIVE         PIC X(1).
+           10 POL_CANCEL_REASON    PIC X(2).
+           10 POL_CANCEL_EFF_DATE  PIC X(8).
+           10 POL_GRACE_END_DATE   PIC X(8).
+           10 POL_MISSED_PYMT_CNT  PIC S9(3) USAGE COMP-3.
+      **************************************************************
+        01 POLICY-WS.
+            07 ACTW-POLICY-NUM       PIC X(11).
+      ****************************************************
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+      **************************************************************
+        01 CT-FUNC           PIC X(18) VALUE 'CREATE THREAD     '.
+        01 ID-FUNC           PIC X(18) VALUE 'IDENTIFY          '.
+        01 SO-FUNC           PIC X(18) VALUE 'SIGNON            '.
+        01 CONNECT-FUNC      PIC X(18) VALUE 'CONNECT           '.
+        01 PLAN              PIC X(8)  VALUE 'PPOLCS2 '.
+        01 COLLID            PIC X(18) VALUE SPACES.
+        01 REUSE             PIC X(8)  VALUE 'INITIAL'.
+        01 RETCODE           PIC S9(8) COMP VALUE 0.
+        01 REASCODE          PIC S9(8) COMP VALUE 0.
+        01 PKLSTPTR          PIC X(4)  VALUE SPACES.
+      *
+        01 DB2SSNM           PIC X(4)  VALUE SPACES.
+        01 RIBPTR            PIC X(4)  VALUE SPACES.
+        01 EIBPTR            PIC X(4)  VALUE SPACES.
+        01 TERMECB           PIC X(4)  VALUE SPACES.
+        01 STARTECB          PIC X(4)  VALUE SPACES.
+        01 GRPOVER           PIC X(8)  VALUE SPACES.
+        01 DECPPTR           PIC X(4)  VALUE SPACES.
+      *
+        01 CORR-ID           PIC X(12)  VALUE SPACES.
+        01 ACC-TOKEN         PIC X(22)  VALUE SPACES.
+        01 ACC-INT           PIC X(6)   VALUE SPACES.
+        01 USER              PIC X(16)  VALUE 'OLS0002'.
+        01 APPL              PIC X(32)  VALUE 'DPOLCS2'.
+        01 WS                PIC X(18)  VALUE SPACES.
+      *
+        01 DUMMY-VAR         PIC S9(2)  COMP.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 DFHCOMMAREA.
+          03 IN-PUT.
+            05 ACTI-POLICY-NUM                  PIC X(11).
+          03 POLICY-OUT.
+            05 RTCD                             PIC S9.
+              88 RTCD-OK                        VALUE 0.
+              88 RTCD-CONNECT-FAILED            VALUE 9.
+            05 RT-MSG                           PIC X(60).
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           SET RTCD-OK TO TRUE
+           PERFORM TEST-SQL THRU TEST-SQL-END
+           IF SQLCODE NOT EQUAL TO 0 AND SQLCODE NOT EQUAL TO 100
+              PERFORM DB2-IDENTIFY THRU DB2-IDENTIFY-END
+              IF RETCODE NOT = 0
+                 SET RTCD-CONNECT-FAILED TO TRUE
+                 MOVE 'NOT SUCCESSFUL CANCEL - DB2 CONNECT FAILED'
+                    TO RT-MSG
+              ELSE
+                 PERFORM DO-SIGNON THRU DO-SIGNON-END
+                 IF RETCODE NOT = 0
+                    SET RTCD-CONNECT-FAILED TO TRUE
+                    MOVE 'NOT SUCCESSFUL CANCEL - DB2 CONNECT FAILED'
+                       TO RT-MSG
+                 ELSE
+                    PERFORM CREATE-THREAD THRU CREATE-THREAD-END
+                    IF RETCODE NOT = 0
+                       SET RTCD-CONNECT-FAILED TO TRUE
+                       MOVE
+                        'NOT SUCCESSFUL CANCEL - DB2 CONNECT FAILED'
+                          TO RT-MSG
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF RTCD-OK
+              PERFORM DO-SQL THRU DO-SQL-END
+           END-IF
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+            MOVE ACTI-POLICY-NUM   TO ACTW-POLICY-NUM.
+            DISPLAY 'POLICY-NUM = ' ACTW-POLICY-NUM.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+       DB2-IDENTIFY.
+           MOVE 'DBBG' TO DB2SSNM.
+           CALL 'DSNCLI' USING
+                 ID-FUNC DB2SSNM RIBPTR EIBPTR TERMECB STARTECB
+                 RETCODE REASCODE GRPOVER DECPPTR.
+           DISPLAY 'DB2-IDENTIFY RC: ' RETCODE.
+           DISPLAY 'DB2-REASON CODE: ' REASCODE.
+       DB2-IDENTIFY-END.
+           EXIT.
+      **************************************************************
+       DO-SIGNON.
+           CALL 'DSNCLI' USING
+             SO-FUNC CORR-ID ACC-TOKEN ACC-INT
+             RETCODE REASCODE USER APPL.
+           DISPLAY 'DO-SIGNON RETURN CODE: ' RETCODE.
+           DISPLAY 'DO-SIGNON REASON CODE: ' REASCODE.
+       DO-SIGNON-END.
+           EXIT.
+      **************************************************************
+       CREATE-THREAD.
+           CALL 'DSNCLI' USING
+                 CT-FUNC PLAN COLLID REUSE RETCODE REASCODE PKLSTPTR.
+           DISPLAY 'CREATE-THREAD RETURN CODE: ' RETCODE.
+           DISPLAY 'CREATE-THREAD REASON CODE: ' REASCODE.
+       CREATE-THREAD-END.
+           EXIT.
+      **************************************************************
+       DO-SQL.
+            DISPLAY  'ACTW-POLICY-NUM FOR DELETE: ' ACTW-POLICY-NUM
+            EXEC SQL
+                 DELETE FROM OLS0002.POLICY2 WHERE
+                   POL_POLICY_NUM = :ACTW-POLICY-NUM
+              END-EXEC.
+              PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-SQL-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+            DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+            DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+
+            IF SQLCODE = 0
+               MOVE 'SUCCESSFUL CANCEL' TO RT-MSG
+            ELSE
+               MOVE 'NOT SUCCESSFUL CANCEL' TO RT-MSG
+               DISPLAY 'CANCEL NOT SUCCESSFUL.'
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
+      * DUMMY SELECT TO TEST CONNECTION TO DB2
+      **************************************************************
+       TEST-SQL.
+            EXEC SQL
+              SELECT 1 INTO :DUMMY-VAR FROM SYSIBM.SYSDUMMY1 WHERE 0=1
+            END-EXEC
+            IF SQLCODE = 0 OR SQLCODE = 100
+                DISPLAY 'TEST-SQL FOR CANCEL SUCCESSFUL'
+            ELSE
+                MOVE SQLCODE TO TXT-SQLCODE
+                MOVE SQLSTATE TO TXT-SQLSTATE
+                MOVE SQLERRMC TO TXT-SQLERRMC
+                DISPLAY 'TST-SQL FOR CANCEL NOT SCSFL: ' TXT-SQLCODE
+                DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       TEST-SQL-END.
+           EXIT.
+      **************************************************************
