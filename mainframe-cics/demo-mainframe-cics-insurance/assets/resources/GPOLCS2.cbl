@@ -0,0 +1,365 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * GPOLCS2 - GET INSURANCE POLICY DETAIL FOR CICS AND DB2.
+      * RETURNS THE POLICY ROW PLUS ITS BENEFICIARY-ARRAY (UP TO 5
+      * BENEFICIARIES, OLS0002.POLICY2_BENEFICIARY IN BENE_SEQ ORDER)
+      * SINCE EVERY REAL POLICY NEEDS AT LEAST ONE BENEFICIARY ON
+      * FILE.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. GPOLCS2.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLPOLICY.
+           10 POL_POLICY_NUM       PIC X(11).
+           10 POL_CUSTOMER_ID      PIC X(16).
+           10 POL_CUST_NAME        PIC X(16).
+           10 POL_CUST_ADDR        PIC X(16).
+           10 POL_CUST_CITY        PIC X(16).
+           10 POL_CUST_STATE       PIC X(2).
+           10 POL_CUST_ZIP         PIC X(5).
+           10 POL_CUST_PHONE       PIC X(16).
+           10 POL_BIRTH_DATE       PIC X(8).
+           10 POL_CREATE_DATE      PIC X(8).
+           10 POL_END_DATE         PIC X(8).
+           10 POL_POLICY_TYPE      PIC X(16).
+           10 POL_MONTHLY_PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_QUARTERY_PYMT    PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_YEARLY_PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_ISACTIVE         PIC X(1).
+           10 POL_CANCEL_REASON    PIC X(2).
+           10 POL_CANCEL_EFF_DATE  PIC X(8).
+           10 POL_GRACE_END_DATE   PIC X(8).
+           10 POL_MISSED_PYMT_CNT  PIC S9(3) USAGE COMP-3.
+      **************************************************************
+       01  DCLBENEFICIARY.
+           10 BENE_POLICY_NUM      PIC X(11).
+           10 BENE_SEQ             PIC S9(4) COMP.
+           10 BENE_NAME            PIC X(16).
+           10 BENE_RELATIONSHIP    PIC X(16).
+           10 BENE_PERCENTAGE      PIC S9(3)V9(2) USAGE COMP-3.
+      **************************************************************
+        01 POLICY-WS.
+            07 ACTW-POLICY-NUM       PIC X(11).
+            07 ACTW-CUSTOMER-ID      PIC X(16).
+            07 ACTW-CUST-NAME        PIC X(16).
+            07 ACTW-CUST-ADDR        PIC X(16).
+            07 ACTW-CUST-CITY        PIC X(16).
+            07 ACTW-CUST-STATE       PIC X(2).
+            07 ACTW-CUST-ZIP         PIC X(5).
+            07 ACTW-CUST-PHONE       PIC X(16).
+            07 ACTW-BIRTH-DATE       PIC X(8).
+            07 ACTW-CREATE-DATE      PIC X(8).
+            07 ACTW-END-DATE         PIC X(8).
+            07 ACTW-POLICY-TYPE      PIC X(16).
+            07 ACTW-MONTHLY_PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-QUARTERY-PYMT    PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-YEARLY-PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-ISACTIVE         PIC X(1).
+            07 ACTW-CANCEL-REASON    PIC X(2).
+            07 ACTW-CANCEL-EFF-DATE  PIC X(8).
+            07 ACTW-GRACE-END-DATE   PIC X(8).
+            07 ACTW-MISSED-PYMT-CNT  PIC S9(3) USAGE COMP-3.
+        01 BENEFICIARY-DETAILS.
+            07 ACTW-BENE-NAME           PIC X(16).
+            07 ACTW-BENE-RELATIONSHIP   PIC X(16).
+            07 ACTW-BENE-PERCENTAGE     PIC S9(3)V9(2) USAGE COMP-3.
+      ****************************************************
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+      **************************************************************
+        01 BEODATA           PIC X(1)   VALUE 'N'.
+        01 BNUMREC           PIC 9(1)   VALUE 5.
+        01 BCOUNTER          PIC 9(1)   VALUE 0.
+        01 SQLMODE           PIC X(8)   VALUE SPACES.
+      **************************************************************
+        01 CT-FUNC           PIC X(18) VALUE 'CREATE THREAD     '.
+        01 ID-FUNC           PIC X(18) VALUE 'IDENTIFY          '.
+        01 SO-FUNC           PIC X(18) VALUE 'SIGNON            '.
+        01 CONNECT-FUNC      PIC X(18) VALUE 'CONNECT           '.
+        01 PLAN              PIC X(8)  VALUE 'PPOLCS2 '.
+        01 COLLID            PIC X(18) VALUE SPACES.
+        01 REUSE             PIC X(8)  VALUE 'INITIAL'.
+        01 RETCODE           PIC S9(8) COMP VALUE 0.
+        01 REASCODE          PIC S9(8) COMP VALUE 0.
+        01 PKLSTPTR          PIC X(4)  VALUE SPACES.
+      *
+        01 DB2SSNM           PIC X(4)  VALUE SPACES.
+        01 RIBPTR            PIC X(4)  VALUE SPACES.
+        01 EIBPTR            PIC X(4)  VALUE SPACES.
+        01 TERMECB           PIC X(4)  VALUE SPACES.
+        01 STARTECB          PIC X(4)  VALUE SPACES.
+        01 GRPOVER           PIC X(8)  VALUE SPACES.
+        01 DECPPTR           PIC X(4)  VALUE SPACES.
+      *
+        01 CORR-ID           PIC X(12)  VALUE SPACES.
+        01 ACC-TOKEN         PIC X(22)  VALUE SPACES.
+        01 ACC-INT           PIC X(6)   VALUE SPACES.
+        01 USER              PIC X(16)  VALUE 'OLS0002'.
+        01 APPL              PIC X(32)  VALUE 'GPOLCS2'.
+        01 WS                PIC X(18)  VALUE SPACES.
+      *
+        01 DUMMY-VAR         PIC S9(2)  COMP.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 DFHCOMMAREA.
+          03 IN-PUT.
+            05 ACTI-POLICY-NUM                  PIC X(11).
+          03 OUT-PUT.
+            05 ACTO-POLICY-NUM                  PIC X(11).
+            05 ACTO-CUSTOMER-ID                 PIC X(16).
+            05 ACTO-CUST-NAME                   PIC X(16).
+            05 ACTO-CUST-ADDR                   PIC X(16).
+            05 ACTO-CUST-CITY                   PIC X(16).
+            05 ACTO-CUST-STATE                  PIC X(2).
+            05 ACTO-CUST-ZIP                    PIC X(5).
+            05 ACTO-CUST-PHONE                  PIC X(16).
+            05 ACTO-BIRTH-DATE                  PIC X(8).
+            05 ACTO-CREATE-DATE                 PIC X(8).
+            05 ACTO-END-DATE                    PIC X(8).
+            05 ACTO-POLICY-TYPE                 PIC X(16).
+            05 ACTO-MONTHLY_PYMT                PIC S9(11)V9(3) COMP-3.
+            05 ACTO-QUARTERY-PYMT               PIC S9(11)V9(3) COMP-3.
+            05 ACTO-YEARLY-PYMT                 PIC S9(11)V9(3) COMP-3.
+            05 ACTO-ISACTIVE                    PIC X(1).
+            05 ACTO-CANCEL-REASON                PIC X(2).
+            05 ACTO-CANCEL-EFF-DATE               PIC X(8).
+            05 ACTO-GRACE-END-DATE                PIC X(8).
+            05 ACTO-MISSED-PYMT-CNT              PIC S9(3) COMP-3.
+            05 ACTO-BENEFICIARY-COUNT           PIC 9(1).
+            05 BENEFICIARY-ARRAY OCCURS 5 TIMES.
+              07 ACTO-BENE-NAME                 PIC X(16).
+              07 ACTO-BENE-RELATIONSHIP          PIC X(16).
+              07 ACTO-BENE-PERCENTAGE            PIC S9(3)V9(2) COMP-3.
+            05 RTCD                             PIC S9.
+              88 RTCD-OK                        VALUE 0.
+              88 RTCD-CONNECT-FAILED            VALUE 9.
+            05 RT-MSG                           PIC X(60).
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           SET RTCD-OK TO TRUE
+           PERFORM TEST-SQL THRU TEST-SQL-END
+           IF SQLCODE NOT EQUAL TO 0 AND SQLCODE NOT EQUAL TO 100
+              PERFORM DB2-IDENTIFY THRU DB2-IDENTIFY-END
+              IF RETCODE NOT = 0
+                 SET RTCD-CONNECT-FAILED TO TRUE
+                 MOVE 'NOT SUCCESSFUL GET - DB2 CONNECT FAILED'
+                    TO RT-MSG
+              ELSE
+                 PERFORM DO-SIGNON THRU DO-SIGNON-END
+                 IF RETCODE NOT = 0
+                    SET RTCD-CONNECT-FAILED TO TRUE
+                    MOVE 'NOT SUCCESSFUL GET - DB2 CONNECT FAILED'
+                       TO RT-MSG
+                 ELSE
+                    PERFORM CREATE-THREAD THRU CREATE-THREAD-END
+                    IF RETCODE NOT = 0
+                       SET RTCD-CONNECT-FAILED TO TRUE
+                       MOVE 'NOT SUCCESSFUL GET - DB2 CONNECT FAILED'
+                          TO RT-MSG
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF RTCD-OK
+              PERFORM FETCH-POLICY THRU FETCH-POLICY-END
+           END-IF
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+            MOVE LOW-VALUES TO OUT-PUT
+            MOVE ACTI-POLICY-NUM TO ACTW-POLICY-NUM
+            MOVE ACTI-POLICY-NUM TO ACTO-POLICY-NUM
+            DISPLAY 'POLICY-NUM = ' ACTW-POLICY-NUM.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+       DB2-IDENTIFY.
+           MOVE 'DBBG' TO DB2SSNM.
+           CALL 'DSNCLI' USING
+                 ID-FUNC DB2SSNM RIBPTR EIBPTR TERMECB STARTECB
+                 RETCODE REASCODE GRPOVER DECPPTR.
+           DISPLAY 'DB2-IDENTIFY RC: ' RETCODE.
+           DISPLAY 'DB2-REASON CODE: ' REASCODE.
+       DB2-IDENTIFY-END.
+           EXIT.
+      **************************************************************
+       DO-SIGNON.
+           CALL 'DSNCLI' USING
+             SO-FUNC CORR-ID ACC-TOKEN ACC-INT
+             RETCODE REASCODE USER APPL.
+           DISPLAY 'DO-SIGNON RETURN CODE: ' RETCODE.
+           DISPLAY 'DO-SIGNON REASON CODE: ' REASCODE.
+       DO-SIGNON-END.
+           EXIT.
+      **************************************************************
+       CREATE-THREAD.
+           CALL 'DSNCLI' USING
+                 CT-FUNC PLAN COLLID REUSE RETCODE REASCODE PKLSTPTR.
+           DISPLAY 'CREATE-THREAD RETURN CODE: ' RETCODE.
+           DISPLAY 'CREATE-THREAD REASON CODE: ' REASCODE.
+       CREATE-THREAD-END.
+           EXIT.
+      **************************************************************
+       FETCH-POLICY.
+            EXEC SQL
+                 SELECT
+                   POL_CUSTOMER_ID,
+                   POL_CUST_NAME,
+                   POL_CUST_ADDR,
+                   POL_CUST_CITY,
+                   POL_CUST_STATE,
+                   POL_CUST_ZIP,
+                   POL_CUST_PHONE,
+                   POL_BIRTH_DATE,
+                   POL_CREATE_DATE,
+                   POL_END_DATE,
+                   POL_POLICY_TYPE,
+                   POL_MONTHLY_PYMT,
+                   POL_QUARTERY_PYMT,
+                   POL_YEARLY_PYMT,
+                   POL_ISACTIVE,
+                   POL_CANCEL_REASON,
+                   POL_CANCEL_EFF_DATE,
+                   POL_GRACE_END_DATE,
+                   POL_MISSED_PYMT_CNT
+                 INTO
+                   :ACTW-CUSTOMER-ID,
+                   :ACTW-CUST-NAME,
+                   :ACTW-CUST-ADDR,
+                   :ACTW-CUST-CITY,
+                   :ACTW-CUST-STATE,
+                   :ACTW-CUST-ZIP,
+                   :ACTW-CUST-PHONE,
+                   :ACTW-BIRTH-DATE,
+                   :ACTW-CREATE-DATE,
+                   :ACTW-END-DATE,
+                   :ACTW-POLICY-TYPE,
+                   :ACTW-MONTHLY_PYMT,
+                   :ACTW-QUARTERY-PYMT,
+                   :ACTW-YEARLY-PYMT,
+                   :ACTW-ISACTIVE,
+                   :ACTW-CANCEL-REASON,
+                   :ACTW-CANCEL-EFF-DATE,
+                   :ACTW-GRACE-END-DATE,
+                   :ACTW-MISSED-PYMT-CNT
+                 FROM OLS0002.POLICY2
+                WHERE POL_POLICY_NUM = :ACTW-POLICY-NUM
+            END-EXEC
+            MOVE 'FETCH-POLICY' TO SQLMODE
+            IF SQLCODE = 0
+               MOVE ACTW-CUSTOMER-ID    TO ACTO-CUSTOMER-ID
+               MOVE ACTW-CUST-NAME      TO ACTO-CUST-NAME
+               MOVE ACTW-CUST-ADDR      TO ACTO-CUST-ADDR
+               MOVE ACTW-CUST-CITY      TO ACTO-CUST-CITY
+               MOVE ACTW-CUST-STATE     TO ACTO-CUST-STATE
+               MOVE ACTW-CUST-ZIP       TO ACTO-CUST-ZIP
+               MOVE ACTW-CUST-PHONE     TO ACTO-CUST-PHONE
+               MOVE ACTW-BIRTH-DATE     TO ACTO-BIRTH-DATE
+               MOVE ACTW-CREATE-DATE    TO ACTO-CREATE-DATE
+               MOVE ACTW-END-DATE       TO ACTO-END-DATE
+               MOVE ACTW-POLICY-TYPE    TO ACTO-POLICY-TYPE
+               MOVE ACTW-MONTHLY_PYMT   TO ACTO-MONTHLY_PYMT
+               MOVE ACTW-QUARTERY-PYMT  TO ACTO-QUARTERY-PYMT
+               MOVE ACTW-YEARLY-PYMT    TO ACTO-YEARLY-PYMT
+               MOVE ACTW-ISACTIVE       TO ACTO-ISACTIVE
+               MOVE ACTW-CANCEL-REASON     TO ACTO-CANCEL-REASON
+               MOVE ACTW-CANCEL-EFF-DATE   TO ACTO-CANCEL-EFF-DATE
+               MOVE ACTW-GRACE-END-DATE    TO ACTO-GRACE-END-DATE
+               MOVE ACTW-MISSED-PYMT-CNT   TO ACTO-MISSED-PYMT-CNT
+               MOVE 'SUCCESSFUL GET' TO RT-MSG
+               PERFORM FETCH-BENEFICIARIES THRU FETCH-BENEFICIARIES-END
+            ELSE
+               IF SQLCODE = 100
+                  MOVE 'NOT SUCCESSFUL GET - POLICY NOT FOUND'
+                     TO RT-MSG
+               ELSE
+                  MOVE SQLCODE TO TXT-SQLCODE
+                  MOVE SQLSTATE TO TXT-SQLSTATE
+                  MOVE SQLERRMC TO TXT-SQLERRMC
+                  DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 'NOT SUCCESSFUL GET' TO RT-MSG
+               END-IF
+            END-IF.
+       FETCH-POLICY-END.
+           EXIT.
+      **************************************************************
+      * FETCH-BENEFICIARIES DECLARES AND FETCHES UP TO BNUMREC (5)
+      * BENEFICIARY-ARRAY ENTRIES FOR THE POLICY JUST READ, IN
+      * BENE_SEQ ORDER, THE SAME DECLARE/OPEN/FETCH/CLOSE PATTERN
+      * LPOLCS2/LACTCS9 USE FOR A BOUNDED ARRAY RESULT.
+      **************************************************************
+       FETCH-BENEFICIARIES.
+           MOVE 0 TO ACTO-BENEFICIARY-COUNT
+           MOVE 0 TO BCOUNTER
+           MOVE 'N' TO BEODATA
+           EXEC SQL
+              DECLARE Z CURSOR FOR
+               SELECT BENE_NAME, BENE_RELATIONSHIP, BENE_PERCENTAGE
+                 FROM OLS0002.POLICY2_BENEFICIARY
+                WHERE BENE_POLICY_NUM = :ACTW-POLICY-NUM
+                ORDER BY BENE_SEQ
+           END-EXEC
+           EXEC SQL
+              OPEN Z
+           END-EXEC
+           PERFORM FETCH-ONE-BENEFICIARY THRU FETCH-ONE-BENEFICIARY-END
+              UNTIL BCOUNTER >= BNUMREC OR BEODATA = 'Y'
+           EXEC SQL
+              CLOSE Z
+           END-EXEC.
+       FETCH-BENEFICIARIES-END.
+           EXIT.
+      **************************************************************
+       FETCH-ONE-BENEFICIARY.
+           MOVE LOW-VALUES TO BENEFICIARY-DETAILS
+           ADD 1 TO BCOUNTER
+           EXEC SQL
+                FETCH Z INTO
+                  :ACTW-BENE-NAME,
+                  :ACTW-BENE-RELATIONSHIP,
+                  :ACTW-BENE-PERCENTAGE
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE ACTW-BENE-NAME         TO ACTO-BENE-NAME(BCOUNTER)
+              MOVE ACTW-BENE-RELATIONSHIP
+                 TO ACTO-BENE-RELATIONSHIP(BCOUNTER)
+              MOVE ACTW-BENE-PERCENTAGE
+                 TO ACTO-BENE-PERCENTAGE(BCOUNTER)
+              MOVE BCOUNTER TO ACTO-BENEFICIARY-COUNT
+           ELSE
+              MOVE 'Y' TO BEODATA
+              SUBTRACT 1 FROM BCOUNTER
+           END-IF.
+       FETCH-ONE-BENEFICIARY-END.
+           EXIT.
+      **************************************************************
+       TEST-SQL.
+            EXEC SQL
+              SELECT 1 INTO :DUMMY-VAR FROM SYSIBM.SYSDUMMY1 WHERE 0=1
+            END-EXEC
+            IF SQLCODE = 0 OR SQLCODE = 100
+                DISPLAY 'TEST-SQL FOR GET SUCCESSFUL'
+            ELSE
+                MOVE SQLCODE TO TXT-SQLCODE
+                MOVE SQLSTATE TO TXT-SQLSTATE
+                MOVE SQLERRMC TO TXT-SQLERRMC
+                DISPLAY 'TST-SQL FOR GET NOT SCSFL: ' TXT-SQLCODE
+                DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       TEST-SQL-END.
+           EXIT.
+      **************************************************************
