@@ -2,7 +2,7 @@
       * LPOLCS2.cpy - LIST INSURANCE POLICIES FOR CICS AND DB2
       *****************************************************************
            03 IN-PUT.
-            04 ONECHAR                      PIC X(1) VALUE 'A'.	   
+            04 ACTI-LAST-POLICY-NUM         PIC X(11).
            03 OUT-PUT.
             04 RT-MSG                       PIC X(60).
             04 POLICY-ARRAY                 OCCURS 10 TIMES.
