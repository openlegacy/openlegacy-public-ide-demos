@@ -0,0 +1,451 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * UPOLCS2 - UPDATE INSURANCE POLICY FOR CICS AND DB2.
+      * REPLACES THE POLICY ROW'S FIELDS AND ITS BENEFICIARY-ARRAY
+      * (OLS0002.POLICY2_BENEFICIARY) WITH WHATEVER THE CALLER SENDS
+      * IN - THE SAME DELETE-THEN-INSERT APPROACH AS A BENEFICIARY
+      * DESIGNATION FORM, SINCE THE CALLER ALWAYS SUPPLIES THE FULL
+      * CURRENT SET RATHER THAN A DELTA. THE MONTHLY/QUARTERLY/
+      * YEARLY PREMIUM IS DERIVED FROM A SINGLE BASE AMOUNT PICKED
+      * BY ACTI-PYMT-FREQUENCY SO THE THREE CAN NEVER DISAGREE.
+      * CANCELLING A POLICY (ACTI-ISACTIVE = 'N') REQUIRES A REASON
+      * CODE AND EFFECTIVE DATE - THE UPDATE IS REJECTED WITHOUT
+      * THEM - SO LAPSE REPORTING HAS MORE THAN A BARE FLAG FLIP.
+      * A CALLER THAT SUPPLIES A LINKED ACCOUNT IBAN ALSO GETS A
+      * STANDING-ORDER ROW (OLS0002.STANDING_ORDER) SET UP FOR
+      * AUTO-DEBIT COLLECTION OF THE DERIVED PREMIUM ON THE GIVEN
+      * NEXT-DUE-DATE - SENDING SPACES IN THE IBAN CANCELS ANY
+      * STANDING ORDER ON FILE FOR THE POLICY.
+      * THE CALLER ALSO CARRIES A GRACE-PERIOD-END-DATE AND MISSED-
+      * PAYMENT-COUNT THROUGH ON EVERY UPDATE - SET WHENEVER A
+      * PREMIUM COLLECTION IS MISSED - SO THE LAPSE BATCH JOB
+      * (LAPSECS2) CAN MOVE A DELINQUENT POLICY FROM ACTIVE TO LAPSED
+      * ONLY AFTER ITS GRACE PERIOD HAS ACTUALLY EXPIRED, RATHER THAN
+      * THE MOMENT A SINGLE PAYMENT IS MISSED. REACTIVATING A POLICY
+      * CLEARS BOTH FIELDS.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. UPOLCS2.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLPOLICY.
+           10 POL_POLICY_NUM       PIC X(11).
+           10 POL_CUSTOMER_ID      PIC X(16).
+           10 POL_CUST_NAME        PIC X(16).
+           10 POL_CUST_ADDR        PIC X(16).
+           10 POL_CUST_CITY        PIC X(16).
+           10 POL_CUST_STATE       PIC X(2).
+           10 POL_CUST_ZIP         PIC X(5).
+           10 POL_CUST_PHONE       PIC X(16).
+           10 POL_BIRTH_DATE       PIC X(8).
+           10 POL_CREATE_DATE      PIC X(8).
+           10 POL_END_DATE         PIC X(8).
+           10 POL_POLICY_TYPE      PIC X(16).
+           10 POL_MONTHLY_PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_QUARTERY_PYMT    PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_YEARLY_PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_ISACTIVE         PIC X(1).
+           10 POL_CANCEL_REASON    PIC X(2).
+           10 POL_CANCEL_EFF_DATE  PIC X(8).
+           10 POL_GRACE_END_DATE   PIC X(8).
+           10 POL_MISSED_PYMT_CNT  PIC S9(3) USAGE COMP-3.
+      **************************************************************
+       01  DCLBENEFICIARY.
+           10 BENE_POLICY_NUM      PIC X(11).
+           10 BENE_SEQ             PIC S9(4) COMP.
+           10 BENE_NAME            PIC X(16).
+           10 BENE_RELATIONSHIP    PIC X(16).
+           10 BENE_PERCENTAGE      PIC S9(3)V9(2) USAGE COMP-3.
+      **************************************************************
+       01  DCLSTANDORD.
+           10 SO_POLICY_NUM        PIC X(11).
+           10 SO_ACCOUNT_IBAN      PIC X(32).
+           10 SO_FREQUENCY         PIC X(1).
+           10 SO_AMOUNT            PIC S9(11)V9(3) USAGE COMP-3.
+           10 SO_NEXT_DUE_DATE     PIC X(8).
+      **************************************************************
+        01 IN-PUT-WS.
+            07 ACTW-POLICY-NUM        PIC X(11).
+            07 ACTW-CUSTOMER-ID       PIC X(16).
+            07 ACTW-CUST-NAME         PIC X(16).
+            07 ACTW-CUST-ADDR         PIC X(16).
+            07 ACTW-CUST-CITY         PIC X(16).
+            07 ACTW-CUST-STATE        PIC X(2).
+            07 ACTW-CUST-ZIP          PIC X(5).
+            07 ACTW-CUST-PHONE        PIC X(16).
+            07 ACTW-BIRTH-DATE        PIC X(8).
+            07 ACTW-CREATE-DATE       PIC X(8).
+            07 ACTW-END-DATE          PIC X(8).
+            07 ACTW-POLICY-TYPE       PIC X(16).
+            07 ACTW-MONTHLY_PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-QUARTERY-PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-YEARLY-PYMT       PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-ISACTIVE          PIC X(1).
+            07 ACTW-PYMT-FREQUENCY    PIC X(1).
+            07 ACTW-CANCEL-REASON     PIC X(2).
+            07 ACTW-CANCEL-EFF-DATE   PIC X(8).
+        01 ACTW-OLD-ISACTIVE          PIC X(1).
+        01 BENEFICIARY-DETAILS.
+            07 ACTW-BENE-NAME           PIC X(16).
+            07 ACTW-BENE-RELATIONSHIP   PIC X(16).
+            07 ACTW-BENE-PERCENTAGE     PIC S9(3)V9(2) USAGE COMP-3.
+      **************************************************************
+        01 STANDORD-WS.
+            07 ACTW-SO-IBAN             PIC X(32).
+            07 ACTW-SO-NEXT-DUE-DATE    PIC X(8).
+            07 ACTW-SO-AMOUNT           PIC S9(11)V9(3) USAGE COMP-3.
+      **************************************************************
+        01 BNUMREC           PIC 9(1)   VALUE 5.
+        01 BCOUNTER          PIC 9(1)   VALUE 0.
+        01 WS-CANCEL-OK      PIC X(1)   VALUE 'Y'.
+        01 TXT-SQLCODE                        PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE                       PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC                       PIC X(70) VALUE SPACES.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 DFHCOMMAREA.
+          03 IN-PUT.
+            04 IN-POLICY.
+             05 ACTI-POLICY-NUM                  PIC X(11).
+             05 ACTI-CUSTOMER-ID                 PIC X(16).
+             05 ACTI-CUST-NAME                   PIC X(16).
+             05 ACTI-CUST-ADDR                   PIC X(16).
+             05 ACTI-CUST-CITY                   PIC X(16).
+             05 ACTI-CUST-STATE                  PIC X(2).
+             05 ACTI-CUST-ZIP                    PIC X(5).
+             05 ACTI-CUST-PHONE                  PIC X(16).
+             05 ACTI-BIRTH-DATE                  PIC X(8).
+             05 ACTI-CREATE-DATE                 PIC X(8).
+             05 ACTI-END-DATE                    PIC X(8).
+             05 ACTI-POLICY-TYPE                 PIC X(16).
+             05 ACTI-MONTHLY_PYMT                PIC S9(11)V9(3) COMP-3.
+             05 ACTI-QUARTERY-PYMT               PIC S9(11)V9(3) COMP-3.
+             05 ACTI-YEARLY-PYMT                 PIC S9(11)V9(3) COMP-3.
+             05 ACTI-ISACTIVE                    PIC X(1).
+             05 ACTI-PYMT-FREQUENCY               PIC X(1).
+             05 ACTI-CANCEL-REASON                PIC X(2).
+             05 ACTI-CANCEL-EFF-DATE              PIC X(8).
+             05 ACTI-SO-IBAN                      PIC X(32).
+             05 ACTI-SO-NEXT-DUE-DATE             PIC X(8).
+             05 ACTI-GRACE-END-DATE               PIC X(8).
+             05 ACTI-MISSED-PYMT-CNT              PIC S9(3) COMP-3.
+            04 IN-BENEFICIARY.
+             05 ACTI-BENEFICIARY-COUNT           PIC 9(1).
+             05 ACTI-BENEFICIARY-ARRAY OCCURS 5 TIMES.
+              07 ACTI-BENE-NAME                  PIC X(16).
+              07 ACTI-BENE-RELATIONSHIP           PIC X(16).
+              07 ACTI-BENE-PERCENTAGE             PIC S9(3)V9(2) COMP-3.
+          03 OUT-PUT.
+            04 OUT-POLICY.
+             05 ACTO-POLICY-NUM                  PIC X(11).
+             05 ACTO-CUSTOMER-ID                 PIC X(16).
+             05 ACTO-CUST-NAME                   PIC X(16).
+             05 ACTO-CUST-ADDR                   PIC X(16).
+             05 ACTO-CUST-CITY                   PIC X(16).
+             05 ACTO-CUST-STATE                  PIC X(2).
+             05 ACTO-CUST-ZIP                    PIC X(5).
+             05 ACTO-CUST-PHONE                  PIC X(16).
+             05 ACTO-BIRTH-DATE                  PIC X(8).
+             05 ACTO-CREATE-DATE                 PIC X(8).
+             05 ACTO-END-DATE                    PIC X(8).
+             05 ACTO-POLICY-TYPE                 PIC X(16).
+             05 ACTO-MONTHLY_PYMT                PIC S9(11)V9(3) COMP-3.
+             05 ACTO-QUARTERY-PYMT               PIC S9(11)V9(3) COMP-3.
+             05 ACTO-YEARLY-PYMT                 PIC S9(11)V9(3) COMP-3.
+             05 ACTO-ISACTIVE                    PIC X(1).
+             05 ACTO-PYMT-FREQUENCY               PIC X(1).
+             05 ACTO-CANCEL-REASON                PIC X(2).
+             05 ACTO-CANCEL-EFF-DATE              PIC X(8).
+             05 ACTO-SO-IBAN                      PIC X(32).
+             05 ACTO-SO-NEXT-DUE-DATE             PIC X(8).
+             05 ACTO-GRACE-END-DATE               PIC X(8).
+             05 ACTO-MISSED-PYMT-CNT              PIC S9(3) COMP-3.
+             05 ACTO-BENEFICIARY-COUNT           PIC 9(1).
+            04 RT-MSG                            PIC X(60).
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           PERFORM HANDLE-INPUT THRU HANDLE-INPUT-END
+           PERFORM VALIDATE-CANCELLATION THRU VALIDATE-CANCELLATION-END
+           IF WS-CANCEL-OK = 'Y'
+              PERFORM DO-SQL THRU DO-SQL-END
+           ELSE
+              MOVE 'CANCEL REASON AND EFFECTIVE DATE REQUIRED'
+                 TO RT-MSG
+           END-IF
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+           MOVE IN-POLICY TO IN-PUT-WS.
+           DISPLAY 'POLICY-NUM: ' ACTI-POLICY-NUM.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+       HANDLE-INPUT.
+           MOVE LOW-VALUES TO OUT-POLICY
+           PERFORM FETCH-OLD-STATUS THRU FETCH-OLD-STATUS-END
+           MOVE ACTI-POLICY-NUM TO ACTO-POLICY-NUM
+           MOVE ACTI-CUSTOMER-ID TO ACTO-CUSTOMER-ID
+           MOVE ACTI-CUST-NAME TO ACTO-CUST-NAME
+           MOVE ACTI-CUST-ADDR TO ACTO-CUST-ADDR
+           MOVE ACTI-CUST-CITY TO ACTO-CUST-CITY
+           MOVE ACTI-CUST-STATE TO ACTO-CUST-STATE
+           MOVE ACTI-CUST-ZIP TO ACTO-CUST-ZIP
+           MOVE ACTI-CUST-PHONE TO ACTO-CUST-PHONE
+           MOVE ACTI-BIRTH-DATE TO ACTO-BIRTH-DATE
+           MOVE ACTI-CREATE-DATE TO ACTO-CREATE-DATE
+           MOVE ACTI-END-DATE TO ACTO-END-DATE
+           MOVE ACTI-POLICY-TYPE TO ACTO-POLICY-TYPE
+           MOVE ACTI-ISACTIVE TO ACTO-ISACTIVE
+           MOVE ACTI-SO-IBAN TO ACTO-SO-IBAN
+           MOVE ACTI-SO-NEXT-DUE-DATE TO ACTO-SO-NEXT-DUE-DATE
+           PERFORM VALIDATE-PYMT-FREQUENCY
+              THRU VALIDATE-PYMT-FREQUENCY-END
+           PERFORM DERIVE-PAYMENT-AMOUNTS
+              THRU DERIVE-PAYMENT-AMOUNTS-END
+           PERFORM HANDLE-CANCELLATION THRU HANDLE-CANCELLATION-END.
+       HANDLE-INPUT-END.
+           EXIT.
+      **************************************************************
+      * FETCH-OLD-STATUS READS THE POLICY'S CURRENT POL_ISACTIVE
+      * BEFORE ANY FIELDS ARE OVERLAID, SO HANDLE-CANCELLATION CAN
+      * TELL A GENUINE LAPSED-TO-ACTIVE REACTIVATION APART FROM A
+      * POLICY THAT WAS ALREADY ACTIVE AND IS STAYING THAT WAY.
+      **************************************************************
+       FETCH-OLD-STATUS.
+           MOVE SPACES TO ACTW-OLD-ISACTIVE
+           EXEC SQL
+              SELECT POL_ISACTIVE INTO :ACTW-OLD-ISACTIVE
+                FROM OLS0002.POLICY2
+               WHERE POL_POLICY_NUM = :ACTI-POLICY-NUM
+           END-EXEC.
+       FETCH-OLD-STATUS-END.
+           EXIT.
+      **************************************************************
+      * REACTIVATING A POLICY (ACTI-ISACTIVE = 'Y' WHEN IT WAS NOT
+      * ALREADY ACTIVE ON FILE) CLEARS ANY OLD CANCELLATION REASON/
+      * DATE, PLUS ANY GRACE-PERIOD-END-DATE AND MISSED-PAYMENT-COUNT
+      * LEFT OVER FROM THE PRIOR DELINQUENT SPELL, SINCE THE POLICY IS
+      * NO LONGER PENDING LAPSE. A POLICY THAT WAS ALREADY ACTIVE AND
+      * STAYS ACTIVE CARRIES THE CALLER'S GRACE-PERIOD FIELDS THROUGH
+      * AS-IS, SINCE THAT IS HOW A MISSED-PAYMENT SPELL GETS RECORDED
+      * WHILE THE POLICY REMAINS ACTIVE; CANCELLING ONE CARRIES THE
+      * CALLER'S REASON/DATE THROUGH TO VALIDATE-CANCELLATION, AND THE
+      * GRACE-PERIOD FIELDS THROUGH AS-IS SO THE LAPSE BATCH JOB CAN
+      * ACT ON THEM.
+      **************************************************************
+       HANDLE-CANCELLATION.
+           IF ACTI-ISACTIVE = 'Y' AND ACTW-OLD-ISACTIVE NOT = 'Y'
+              MOVE SPACES TO ACTO-CANCEL-REASON
+              MOVE SPACES TO ACTO-CANCEL-EFF-DATE
+              MOVE SPACES TO ACTO-GRACE-END-DATE
+              MOVE 0 TO ACTO-MISSED-PYMT-CNT
+           ELSE
+              IF ACTI-ISACTIVE = 'Y'
+                 MOVE SPACES TO ACTO-CANCEL-REASON
+                 MOVE SPACES TO ACTO-CANCEL-EFF-DATE
+              ELSE
+                 MOVE ACTI-CANCEL-REASON TO ACTO-CANCEL-REASON
+                 MOVE ACTI-CANCEL-EFF-DATE TO ACTO-CANCEL-EFF-DATE
+              END-IF
+              MOVE ACTI-GRACE-END-DATE TO ACTO-GRACE-END-DATE
+              MOVE ACTI-MISSED-PYMT-CNT TO ACTO-MISSED-PYMT-CNT
+           END-IF.
+       HANDLE-CANCELLATION-END.
+           EXIT.
+      **************************************************************
+      * ACTI-PYMT-FREQUENCY TELLS US WHICH OF THE THREE INCOMING
+      * PAYMENT FIELDS IS THE CALLER'S BASE PREMIUM; AN UNRECOGNIZED
+      * VALUE DEFAULTS TO MONTHLY, THE FINEST-GRAINED OF THE THREE.
+      **************************************************************
+       VALIDATE-PYMT-FREQUENCY.
+           EVALUATE ACTI-PYMT-FREQUENCY
+              WHEN 'M'
+              WHEN 'Q'
+              WHEN 'Y'
+                 MOVE ACTI-PYMT-FREQUENCY TO ACTO-PYMT-FREQUENCY
+              WHEN OTHER
+                 MOVE 'M' TO ACTO-PYMT-FREQUENCY
+           END-EVALUATE.
+       VALIDATE-PYMT-FREQUENCY-END.
+           EXIT.
+      **************************************************************
+      * DERIVE-PAYMENT-AMOUNTS TAKES THE CALLER'S BASE PREMIUM FOR
+      * ACTO-PYMT-FREQUENCY AND COMPUTES THE OTHER TWO FROM IT, SO
+      * MONTHLY/QUARTERLY/YEARLY CAN NEVER DISAGREE THE WAY THREE
+      * INDEPENDENTLY-SUPPLIED AMOUNTS COULD.
+      **************************************************************
+       DERIVE-PAYMENT-AMOUNTS.
+           EVALUATE ACTO-PYMT-FREQUENCY
+              WHEN 'M'
+                 MOVE ACTI-MONTHLY_PYMT TO ACTO-MONTHLY_PYMT
+                 COMPUTE ACTO-QUARTERY-PYMT ROUNDED =
+                    ACTO-MONTHLY_PYMT * 3
+                 COMPUTE ACTO-YEARLY-PYMT ROUNDED =
+                    ACTO-MONTHLY_PYMT * 12
+              WHEN 'Q'
+                 MOVE ACTI-QUARTERY-PYMT TO ACTO-QUARTERY-PYMT
+                 COMPUTE ACTO-MONTHLY_PYMT ROUNDED =
+                    ACTO-QUARTERY-PYMT / 3
+                 COMPUTE ACTO-YEARLY-PYMT ROUNDED =
+                    ACTO-QUARTERY-PYMT * 4
+              WHEN 'Y'
+                 MOVE ACTI-YEARLY-PYMT TO ACTO-YEARLY-PYMT
+                 COMPUTE ACTO-MONTHLY_PYMT ROUNDED =
+                    ACTO-YEARLY-PYMT / 12
+                 COMPUTE ACTO-QUARTERY-PYMT ROUNDED =
+                    ACTO-YEARLY-PYMT / 4
+           END-EVALUATE.
+       DERIVE-PAYMENT-AMOUNTS-END.
+           EXIT.
+      **************************************************************
+      * A CANCELLATION (ACTO-ISACTIVE = 'N') MUST CARRY A REASON
+      * CODE AND AN EFFECTIVE DATE SO WE CAN REPORT ON LAPSE REASONS
+      * INSTEAD OF JUST SEEING THE FLAG FLIP WITH NO CONTEXT; A
+      * POLICY STAYING OR BECOMING ACTIVE HAS NOTHING TO VALIDATE.
+      **************************************************************
+       VALIDATE-CANCELLATION.
+           MOVE 'Y' TO WS-CANCEL-OK
+           IF ACTO-ISACTIVE = 'N'
+              IF ACTO-CANCEL-REASON = SPACES
+                 MOVE 'N' TO WS-CANCEL-OK
+              END-IF
+              IF ACTO-CANCEL-EFF-DATE = SPACES
+                 MOVE 'N' TO WS-CANCEL-OK
+              END-IF
+           END-IF.
+       VALIDATE-CANCELLATION-END.
+           EXIT.
+      **************************************************************
+       DO-SQL.
+            EXEC SQL
+                 UPDATE OLS0002.POLICY2
+                    SET POL_CUSTOMER_ID   = :ACTO-CUSTOMER-ID,
+                        POL_CUST_NAME     = :ACTO-CUST-NAME,
+                        POL_CUST_ADDR     = :ACTO-CUST-ADDR,
+                        POL_CUST_CITY     = :ACTO-CUST-CITY,
+                        POL_CUST_STATE    = :ACTO-CUST-STATE,
+                        POL_CUST_ZIP      = :ACTO-CUST-ZIP,
+                        POL_CUST_PHONE    = :ACTO-CUST-PHONE,
+                        POL_BIRTH_DATE    = :ACTO-BIRTH-DATE,
+                        POL_CREATE_DATE   = :ACTO-CREATE-DATE,
+                        POL_END_DATE      = :ACTO-END-DATE,
+                        POL_POLICY_TYPE   = :ACTO-POLICY-TYPE,
+                        POL_MONTHLY_PYMT  = :ACTO-MONTHLY_PYMT,
+                        POL_QUARTERY_PYMT = :ACTO-QUARTERY-PYMT,
+                        POL_YEARLY_PYMT   = :ACTO-YEARLY-PYMT,
+                        POL_ISACTIVE      = :ACTO-ISACTIVE,
+                        POL_CANCEL_REASON = :ACTO-CANCEL-REASON,
+                        POL_CANCEL_EFF_DATE = :ACTO-CANCEL-EFF-DATE,
+                        POL_GRACE_END_DATE = :ACTO-GRACE-END-DATE,
+                        POL_MISSED_PYMT_CNT = :ACTO-MISSED-PYMT-CNT
+                  WHERE POL_POLICY_NUM = :ACTO-POLICY-NUM
+            END-EXEC.
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-SQL-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+
+            IF SQLCODE = 0
+               PERFORM REPLACE-BENEFICIARIES
+                  THRU REPLACE-BENEFICIARIES-END
+               PERFORM REPLACE-STANDING-ORDER
+                  THRU REPLACE-STANDING-ORDER-END
+               MOVE 'SUCCESSFUL UPDATE' TO RT-MSG
+               DISPLAY 'POLICY = ' ACTO-POLICY-NUM
+            ELSE
+               MOVE 'UPDATE NOT SUCCESSFUL' TO RT-MSG
+               DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+               DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+               DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
+      * REPLACE-BENEFICIARIES DELETES EVERY EXISTING BENEFICIARY ROW
+      * FOR THIS POLICY AND RE-INSERTS THE CALLER'S CURRENT SET, THE
+      * SAME FULL-REPLACE APPROACH DO-SQL ALREADY TAKES FOR THE
+      * POLICY ROW ITSELF - THE CALLER ALWAYS SENDS THE WHOLE
+      * BENEFICIARY LIST, NOT JUST A CHANGED ENTRY.
+      **************************************************************
+       REPLACE-BENEFICIARIES.
+           EXEC SQL
+              DELETE FROM OLS0002.POLICY2_BENEFICIARY
+               WHERE BENE_POLICY_NUM = :ACTO-POLICY-NUM
+           END-EXEC
+           MOVE 0 TO BCOUNTER
+           PERFORM INSERT-ONE-BENEFICIARY
+              THRU INSERT-ONE-BENEFICIARY-END
+              UNTIL BCOUNTER >= ACTI-BENEFICIARY-COUNT
+                 OR BCOUNTER >= BNUMREC.
+       REPLACE-BENEFICIARIES-END.
+           EXIT.
+      **************************************************************
+       INSERT-ONE-BENEFICIARY.
+           ADD 1 TO BCOUNTER
+           MOVE ACTI-BENE-NAME(BCOUNTER) TO ACTW-BENE-NAME
+           MOVE ACTI-BENE-RELATIONSHIP(BCOUNTER)
+              TO ACTW-BENE-RELATIONSHIP
+           MOVE ACTI-BENE-PERCENTAGE(BCOUNTER) TO ACTW-BENE-PERCENTAGE
+           EXEC SQL
+                INSERT INTO OLS0002.POLICY2_BENEFICIARY (
+                   BENE_POLICY_NUM, BENE_SEQ, BENE_NAME,
+                   BENE_RELATIONSHIP, BENE_PERCENTAGE)
+                VALUES (
+                   :ACTO-POLICY-NUM, :BCOUNTER, :ACTW-BENE-NAME,
+                   :ACTW-BENE-RELATIONSHIP, :ACTW-BENE-PERCENTAGE)
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE BCOUNTER TO ACTO-BENEFICIARY-COUNT
+           END-IF.
+       INSERT-ONE-BENEFICIARY-END.
+           EXIT.
+      **************************************************************
+      * A CALLER SENDING SPACES IN ACTO-SO-IBAN MEANS "NO STANDING
+      * ORDER" - ANY EXISTING ROW IS REMOVED AND NOTHING IS
+      * RE-INSERTED. OTHERWISE THE CURRENT ROW (IF ANY) IS REPLACED
+      * WITH THE CALLER'S LINKED IBAN/NEXT-DUE-DATE, CARRYING THE
+      * DERIVED PREMIUM FOR ACTO-PYMT-FREQUENCY AS THE DEBIT AMOUNT
+      * SO SODUCS2 HAS SOMETHING TO COLLECT ON THE DUE DATE.
+      **************************************************************
+       REPLACE-STANDING-ORDER.
+           EXEC SQL
+              DELETE FROM OLS0002.STANDING_ORDER
+               WHERE SO_POLICY_NUM = :ACTO-POLICY-NUM
+           END-EXEC
+           IF ACTO-SO-IBAN NOT = SPACES
+              MOVE ACTO-SO-IBAN TO ACTW-SO-IBAN
+              MOVE ACTO-SO-NEXT-DUE-DATE TO ACTW-SO-NEXT-DUE-DATE
+              EVALUATE ACTO-PYMT-FREQUENCY
+                 WHEN 'Q'
+                    MOVE ACTO-QUARTERY-PYMT TO ACTW-SO-AMOUNT
+                 WHEN 'Y'
+                    MOVE ACTO-YEARLY-PYMT TO ACTW-SO-AMOUNT
+                 WHEN OTHER
+                    MOVE ACTO-MONTHLY_PYMT TO ACTW-SO-AMOUNT
+              END-EVALUATE
+              EXEC SQL
+                 INSERT INTO OLS0002.STANDING_ORDER (
+                    SO_POLICY_NUM, SO_ACCOUNT_IBAN, SO_FREQUENCY,
+                    SO_AMOUNT, SO_NEXT_DUE_DATE)
+                 VALUES (
+                    :ACTO-POLICY-NUM, :ACTW-SO-IBAN,
+                    :ACTO-PYMT-FREQUENCY, :ACTW-SO-AMOUNT,
+                    :ACTW-SO-NEXT-DUE-DATE)
+              END-EXEC
+           END-IF.
+       REPLACE-STANDING-ORDER-END.
+           EXIT.
+      **************************************************************
