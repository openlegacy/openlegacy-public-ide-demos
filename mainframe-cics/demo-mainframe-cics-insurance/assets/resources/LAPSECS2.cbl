@@ -0,0 +1,201 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * LAPSECS2 - GRACE-PERIOD LAPSE BATCH JOB FOR POLICY2.
+      * SCANS OLS0002.POLICY2 FOR ANY ACTIVE POLICY CARRYING A
+      * POL_GRACE_END_DATE (SET BY UPOLCS2 WHEN A PREMIUM COLLECTION
+      * IS MISSED) WHOSE GRACE PERIOD HAS ACTUALLY EXPIRED, AND MOVES
+      * IT FROM ACTIVE TO LAPSED - SETTING POL_CANCEL_REASON/
+      * POL_CANCEL_EFF_DATE THE SAME WAY A CALLER-DRIVEN CANCELLATION
+      * THROUGH UPOLCS2 WOULD, SINCE A LAPSE IS JUST A CANCELLATION
+      * THE SYSTEM INITIATES INSTEAD OF THE CALLER - RATHER THAN THE
+      * ALL-OR-NOTHING ACTIVE/INACTIVE FLIP A DIRECT UPDATE WOULD BE.
+      * A POLICY WHOSE MISSED PAYMENT IS CURED (GRACE-END-DATE
+      * CLEARED BACK TO SPACES BY A LATER UPOLCS2 UPDATE) NEVER
+      * MATCHES THE CURSOR BELOW, SO IT NEVER LAPSES.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. LAPSECS2.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLPOLICY.
+           10 POL_POLICY_NUM       PIC X(11).
+           10 POL_CUSTOMER_ID      PIC X(16).
+           10 POL_CUST_NAME        PIC X(16).
+           10 POL_CUST_ADDR        PIC X(16).
+           10 POL_CUST_CITY        PIC X(16).
+           10 POL_CUST_STATE       PIC X(2).
+           10 POL_CUST_ZIP         PIC X(5).
+           10 POL_CUST_PHONE       PIC X(16).
+           10 POL_BIRTH_DATE       PIC X(8).
+           10 POL_CREATE_DATE      PIC X(8).
+           10 POL_END_DATE         PIC X(8).
+           10 POL_POLICY_TYPE      PIC X(16).
+           10 POL_MONTHLY_PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_QUARTERY_PYMT    PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_YEARLY_PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_ISACTIVE         PIC X(1).
+           10 POL_CANCEL_REASON    PIC X(2).
+           10 POL_CANCEL_EFF_DATE  PIC X(8).
+           10 POL_GRACE_END_DATE   PIC X(8).
+           10 POL_MISSED_PYMT_CNT  PIC S9(3) USAGE COMP-3.
+      **************************************************************
+        01 POLICY-WS.
+            07 ACTW-POLICY-NUM       PIC X(11).
+            07 ACTW-CUST-NAME        PIC X(16).
+            07 ACTW-GRACE-END-DATE   PIC X(8).
+            07 ACTW-MISSED-PYMT-CNT  PIC S9(3) USAGE COMP-3.
+      **************************************************************
+      * THE REASON CODE STAMPED ON A LAPSE; DISTINCT FROM ANY REASON
+      * A CALLER SUPPLIES THROUGH UPOLCS2 SO LAPSE REPORTING CAN
+      * TELL A SYSTEM-INITIATED LAPSE APART FROM A REQUESTED ONE.
+      **************************************************************
+        01 WS-LAPSE-REASON                 PIC X(2)   VALUE 'LP'.
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE               PIC 9(08).
+        01 WS-RUN-DT-NUM                   PIC 9(08).
+        01 WS-GRACE-DT-NUM                 PIC 9(08).
+        01 WS-DAYS-PAST-GRACE               PIC S9(6)  VALUE 0.
+        01 WS-POLICIES-READ                PIC 9(7)   VALUE 0.
+        01 WS-POLICIES-LAPSED              PIC 9(7)   VALUE 0.
+        01 EODATA                          PIC X(1)   VALUE 'N'.
+        01 TXT-SQLCODE                     PIC X(12)  VALUE SPACES.
+        01 TXT-SQLSTATE                    PIC X(12)  VALUE SPACES.
+        01 TXT-SQLERRMC                    PIC X(70)  VALUE SPACES.
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-FETCH THRU DO-FETCH-END
+           PERFORM LAPSE-LOOP THRU LAPSE-LOOP-END
+              UNTIL EODATA = 'Y'
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           DISPLAY 'LAPSECS2 POLICIES READ:    ' WS-POLICIES-READ
+           DISPLAY 'LAPSECS2 POLICIES LAPSED:  ' WS-POLICIES-LAPSED
+           GOBACK.
+      **************************************************************
+       INIT-RTN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO WS-RUN-DT-NUM.
+       INIT-RTN-END.
+           EXIT.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE L1 CURSOR FOR
+                SELECT
+                  POL_POLICY_NUM,
+                  POL_CUST_NAME,
+                  POL_GRACE_END_DATE,
+                  POL_MISSED_PYMT_CNT
+                FROM OLS0002.POLICY2
+                WHERE POL_ISACTIVE = 'Y'
+                  AND POL_GRACE_END_DATE <> SPACES
+                FOR UPDATE OF POL_ISACTIVE, POL_CANCEL_REASON,
+                              POL_CANCEL_EFF_DATE
+            END-EXEC.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN L1
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-FETCH.
+           EXEC SQL
+                FETCH L1 INTO
+                  :ACTW-POLICY-NUM,
+                  :ACTW-CUST-NAME,
+                  :ACTW-GRACE-END-DATE,
+                  :ACTW-MISSED-PYMT-CNT
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+      * ONE ITERATION OF THE LAPSE LOOP: CHECK HOW FAR PAST THE
+      * GRACE-PERIOD-END-DATE THE CURRENT POLICY IS, LAPSE IT IF
+      * THE GRACE PERIOD HAS EXPIRED, THEN FETCH THE NEXT ONE.
+      **************************************************************
+       LAPSE-LOOP.
+           ADD 1 TO WS-POLICIES-READ
+           PERFORM CALC-DAYS-PAST-GRACE
+              THRU CALC-DAYS-PAST-GRACE-END
+           PERFORM CHECK-EXPIRED THRU CHECK-EXPIRED-END
+           PERFORM DO-FETCH THRU DO-FETCH-END.
+       LAPSE-LOOP-END.
+           EXIT.
+      **************************************************************
+       CALC-DAYS-PAST-GRACE.
+           MOVE ACTW-GRACE-END-DATE TO WS-GRACE-DT-NUM
+           COMPUTE WS-DAYS-PAST-GRACE =
+              FUNCTION INTEGER-OF-DATE(WS-RUN-DT-NUM) -
+              FUNCTION INTEGER-OF-DATE(WS-GRACE-DT-NUM)
+           IF WS-DAYS-PAST-GRACE < 0
+              MOVE 0 TO WS-DAYS-PAST-GRACE
+           END-IF.
+       CALC-DAYS-PAST-GRACE-END.
+           EXIT.
+      **************************************************************
+       CHECK-EXPIRED.
+           IF WS-DAYS-PAST-GRACE > 0
+              DISPLAY '*** LAPSE POLICY:      ' ACTW-POLICY-NUM
+              DISPLAY '    CUSTOMER:          ' ACTW-CUST-NAME
+              DISPLAY '    GRACE END DATE:    ' ACTW-GRACE-END-DATE
+              DISPLAY '    MISSED PAYMENTS:   ' ACTW-MISSED-PYMT-CNT
+              DISPLAY '    DAYS PAST GRACE:   ' WS-DAYS-PAST-GRACE
+              PERFORM DO-LAPSE THRU DO-LAPSE-END
+           END-IF.
+       CHECK-EXPIRED-END.
+           EXIT.
+      **************************************************************
+       DO-LAPSE.
+           EXEC SQL
+              UPDATE OLS0002.POLICY2
+                 SET POL_ISACTIVE = 'N',
+                     POL_CANCEL_REASON = :WS-LAPSE-REASON,
+                     POL_CANCEL_EFF_DATE = :WS-RUN-DT-NUM
+               WHERE CURRENT OF L1
+           END-EXEC
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END
+           IF SQLCODE = 0
+              ADD 1 TO WS-POLICIES-LAPSED
+           END-IF.
+       DO-LAPSE-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE L1
+           END-EXEC.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               IF SQLCODE NOT = 0
+                  DISPLAY 'LAPSECS2 SQL ERROR. SQLCODE: ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 'Y' TO EODATA
+               END-IF
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
