@@ -0,0 +1,340 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * LPOLCS2 - LIST INSURANCE POLICIES FOR CICS AND DB2.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. LPOLCS2.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLPOLICY.
+           10 POL_POLICY_NUM       PIC X(11).
+           10 POL_CUSTOMER_ID      PIC X(16).
+           10 POL_CUST_NAME        PIC X(16).
+           10 POL_CUST_ADDR        PIC X(16).
+           10 POL_CUST_CITY        PIC X(16).
+           10 POL_CUST_STATE       PIC X(2).
+           10 POL_CUST_ZIP         PIC X(5).
+           10 POL_CUST_PHONE       PIC X(16).
+           10 POL_BIRTH_DATE       PIC X(8).
+           10 POL_CREATE_DATE      PIC X(8).
+           10 POL_END_DATE         PIC X(8).
+           10 POL_POLICY_TYPE      PIC X(16).
+           10 POL_MONTHLY_PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_QUARTERY_PYMT    PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_YEARLY_PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_ISACTIVE         PIC X(1).
+           10 POL_CANCEL_REASON    PIC X(2).
+           10 POL_CANCEL_EFF_DATE  PIC X(8).
+           10 POL_GRACE_END_DATE   PIC X(8).
+           10 POL_MISSED_PYMT_CNT  PIC S9(3) USAGE COMP-3.
+      **************************************************************
+       01  DCLBENEFICIARY.
+           10 BENE_POLICY_NUM      PIC X(11).
+           10 BENE_SEQ             PIC S9(4) COMP.
+           10 BENE_NAME            PIC X(16).
+           10 BENE_RELATIONSHIP    PIC X(16).
+           10 BENE_PERCENTAGE      PIC S9(3)V9(2) USAGE COMP-3.
+      **************************************************************
+        01 POLICY-WS.
+          05 POLICY-DETAILS.
+            07 ACTW-POLICY-NUM       PIC X(11).
+            07 ACTW-CUSTOMER-ID      PIC X(16).
+            07 ACTW-CUST-NAME        PIC X(16).
+            07 ACTW-CUST-ADDR        PIC X(16).
+            07 ACTW-CUST-CITY        PIC X(16).
+            07 ACTW-CUST-STATE       PIC X(2).
+            07 ACTW-CUST-ZIP         PIC X(5).
+            07 ACTW-CUST-PHONE       PIC X(16).
+            07 ACTW-BIRTH-DATE       PIC X(8).
+            07 ACTW-CREATE-DATE      PIC X(8).
+            07 ACTW-END-DATE         PIC X(8).
+            07 ACTW-POLICY-TYPE      PIC X(16).
+            07 ACTW-MONTHLY_PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-QUARTERY-PYMT    PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-YEARLY-PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-ISACTIVE         PIC X(1).
+            07 ACTW-CANCEL-REASON    PIC X(2).
+            07 ACTW-CANCEL-EFF-DATE  PIC X(8).
+            07 ACTW-GRACE-END-DATE   PIC X(8).
+            07 ACTW-MISSED-PYMT-CNT  PIC S9(3) USAGE COMP-3.
+        01 BENEFICIARY-DETAILS.
+            07 ACTW-BENE-NAME           PIC X(16).
+            07 ACTW-BENE-RELATIONSHIP   PIC X(16).
+            07 ACTW-BENE-PERCENTAGE     PIC S9(3)V9(2) USAGE COMP-3.
+      ****************************************************
+        01 ACTW-START-KEY           PIC X(11).
+        01 ACTW-CUSTOMER-ID-FILTER  PIC X(16).
+        01 ACTW-CUST-NAME-FILTER    PIC X(16).
+        01 ACTW-CUST-STATE-FILTER   PIC X(2).
+        01 ACTW-CUST-ZIP-FILTER     PIC X(5).
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+      **************************************************************
+        01 EODATA            PIC X(1)   VALUE 'N'.
+        01 NUMREC            PIC 9(2)   VALUE 10.
+        01 COUNTER           PIC 9(2)   VALUE 0.
+        01 SQLMODE           PIC X(8)   VALUE SPACES.
+        01 BEODATA           PIC X(1)   VALUE 'N'.
+        01 BNUMREC           PIC 9(1)   VALUE 5.
+        01 BCOUNTER          PIC 9(1)   VALUE 0.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 DFHCOMMAREA.
+          03 IN-PUT.
+            05 ACTI-LAST-POLICY-NUM      PIC X(11).
+            05 ACTI-CUSTOMER-ID-FILTER   PIC X(16).
+            05 ACTI-CUST-NAME-FILTER     PIC X(16).
+            05 ACTI-CUST-STATE-FILTER    PIC X(2).
+            05 ACTI-CUST-ZIP-FILTER      PIC X(5).
+          03 OUT-PUT.
+           04 RT-MSG                       PIC X(60).
+           04 POLICY-ARRAY                 OCCURS 10 TIMES.
+             05 ACTO-POLICY-NUM                  PIC X(11).
+             05 ACTO-CUSTOMER-ID                 PIC X(16).
+             05 ACTO-CUST-NAME                   PIC X(16).
+             05 ACTO-CUST-ADDR                   PIC X(16).
+             05 ACTO-CUST-CITY                   PIC X(16).
+             05 ACTO-CUST-STATE                  PIC X(2).
+             05 ACTO-CUST-ZIP                    PIC X(5).
+             05 ACTO-CUST-PHONE                  PIC X(16).
+             05 ACTO-BIRTH-DATE                  PIC X(8).
+             05 ACTO-CREATE-DATE                 PIC X(8).
+             05 ACTO-END-DATE                    PIC X(8).
+             05 ACTO-POLICY-TYPE                 PIC X(16).
+             05 ACTO-MONTHLY_PYMT                PIC S9(11)V9(3) COMP-3.
+             05 ACTO-QUARTERY-PYMT               PIC S9(11)V9(3) COMP-3.
+             05 ACTO-YEARLY-PYMT                 PIC S9(11)V9(3) COMP-3.
+             05 ACTO-ISACTIVE                    PIC X(1).
+             05 ACTO-CANCEL-REASON                PIC X(2).
+             05 ACTO-CANCEL-EFF-DATE               PIC X(8).
+             05 ACTO-GRACE-END-DATE                PIC X(8).
+             05 ACTO-MISSED-PYMT-CNT              PIC S9(3) COMP-3.
+             05 ACTO-BENEFICIARY-COUNT           PIC 9(1).
+             05 BENEFICIARY-ARRAY OCCURS 5 TIMES.
+               06 ACTO-BENE-NAME                 PIC X(16).
+               06 ACTO-BENE-RELATIONSHIP          PIC X(16).
+               06 ACTO-BENE-PERCENTAGE            PIC S9(3)V9(2) COMP-3.
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM SET-START-KEY THRU SET-START-KEY-END
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-GETALL THRU DO-GETALL-END
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           GOBACK.
+      **************************************************************
+      * ESTABLISH THE PAGING KEY. A CALLER WHO HAS NOT YET SEEN ANY
+      * POLICIES PASSES SPACES OR LOW-VALUES IN ACTI-LAST-POLICY-NUM
+      * TO START FROM THE TOP; ANY REAL POL_POLICY_NUM SORTS HIGHER
+      * THAN LOW-VALUES SO "GREATER THAN" STILL SELECTS EVERY ROW.
+      * THE CUSTOMER-ID/CUST-NAME/CUST-STATE/CUST-ZIP FILTERS ARE ALL
+      * OPTIONAL - A CALLER WHO LEAVES ONE AT SPACES GETS NO FILTERING
+      * ON THAT COLUMN, THE SAME "BLANK MEANS DON'T FILTER" CONVENTION
+      * AS THE PAGING KEY ITSELF. THE CUSTOMER-ID FILTER IS WHAT LETS
+      * A CALLER LIST EVERY POLICY TIED TO THE SAME CUSTOMER-ID THAT
+      * IDENTIFIES THEM ON THE BANKING SIDE (ACCT_CUSTOMER_ID).
+      **************************************************************
+       SET-START-KEY.
+           MOVE LOW-VALUES TO ACTW-START-KEY
+           IF ACTI-LAST-POLICY-NUM NOT = SPACES
+              AND ACTI-LAST-POLICY-NUM NOT = LOW-VALUES
+              MOVE ACTI-LAST-POLICY-NUM TO ACTW-START-KEY
+           END-IF
+           MOVE ACTI-CUSTOMER-ID-FILTER TO ACTW-CUSTOMER-ID-FILTER
+           MOVE ACTI-CUST-NAME-FILTER  TO ACTW-CUST-NAME-FILTER
+           MOVE ACTI-CUST-STATE-FILTER TO ACTW-CUST-STATE-FILTER
+           MOVE ACTI-CUST-ZIP-FILTER   TO ACTW-CUST-ZIP-FILTER.
+       SET-START-KEY-END.
+           EXIT.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE Y CURSOR FOR
+                SELECT
+                  POL_POLICY_NUM,
+                  POL_CUSTOMER_ID,
+                  POL_CUST_NAME,
+                  POL_CUST_ADDR,
+                  POL_CUST_CITY,
+                  POL_CUST_STATE,
+                  POL_CUST_ZIP,
+                  POL_CUST_PHONE,
+                  POL_BIRTH_DATE,
+                  POL_CREATE_DATE,
+                  POL_END_DATE,
+                  POL_POLICY_TYPE,
+                  POL_MONTHLY_PYMT,
+                  POL_QUARTERY_PYMT,
+                  POL_YEARLY_PYMT,
+                  POL_ISACTIVE,
+                  POL_CANCEL_REASON,
+                  POL_CANCEL_EFF_DATE,
+                  POL_GRACE_END_DATE,
+                  POL_MISSED_PYMT_CNT
+                FROM OLS0002.POLICY2
+                WHERE POL_POLICY_NUM > :ACTW-START-KEY
+                  AND (:ACTW-CUSTOMER-ID-FILTER = SPACES
+                       OR POL_CUSTOMER_ID = :ACTW-CUSTOMER-ID-FILTER)
+                  AND (:ACTW-CUST-NAME-FILTER = SPACES
+                       OR POL_CUST_NAME = :ACTW-CUST-NAME-FILTER)
+                  AND (:ACTW-CUST-STATE-FILTER = SPACES
+                       OR POL_CUST_STATE = :ACTW-CUST-STATE-FILTER)
+                  AND (:ACTW-CUST-ZIP-FILTER = SPACES
+                       OR POL_CUST_ZIP = :ACTW-CUST-ZIP-FILTER)
+                ORDER BY POL_POLICY_NUM
+            END-EXEC
+            MOVE 'DECLARE' TO SQLMODE
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN Y
+           END-EXEC.
+           MOVE 'OPENCUR' TO SQLMODE
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-GETALL.
+           MOVE 'N' TO EODATA
+           MOVE 0 TO COUNTER
+           PERFORM DO-FETCH THRU DO-FETCH-END
+              UNTIL COUNTER >= NUMREC OR EODATA = 'Y'
+           IF EODATA = 'Y'
+              SUBTRACT 1 FROM COUNTER
+           END-IF
+      *LAST FETCH WAS END OF DATA
+           DISPLAY 'NUMBER OF FETCHES: ' COUNTER.
+       DO-GETALL-END.
+           EXIT.
+      **************************************************************
+      * DO ONE FETCH.
+      **************************************************************
+       DO-FETCH.
+           MOVE LOW-VALUES TO POLICY-DETAILS
+           ADD 1 TO COUNTER
+           EXEC SQL
+                FETCH Y INTO
+                  :ACTW-POLICY-NUM,
+                  :ACTW-CUSTOMER-ID,
+                  :ACTW-CUST-NAME,
+                  :ACTW-CUST-ADDR,
+                  :ACTW-CUST-CITY,
+                  :ACTW-CUST-STATE,
+                  :ACTW-CUST-ZIP,
+                  :ACTW-CUST-PHONE,
+                  :ACTW-BIRTH-DATE,
+                  :ACTW-CREATE-DATE,
+                  :ACTW-END-DATE,
+                  :ACTW-POLICY-TYPE,
+                  :ACTW-MONTHLY_PYMT,
+                  :ACTW-QUARTERY-PYMT,
+                  :ACTW-YEARLY-PYMT,
+                  :ACTW-ISACTIVE,
+                  :ACTW-CANCEL-REASON,
+                  :ACTW-CANCEL-EFF-DATE,
+                  :ACTW-GRACE-END-DATE,
+                  :ACTW-MISSED-PYMT-CNT
+           END-EXEC.
+           MOVE POLICY-DETAILS TO POLICY-ARRAY(COUNTER)
+           MOVE 0 TO ACTO-BENEFICIARY-COUNT(COUNTER)
+           MOVE 'DO-FETCH' TO SQLMODE
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END
+           IF SQLCODE = 0
+              PERFORM FETCH-BENEFICIARIES THRU FETCH-BENEFICIARIES-END
+           END-IF.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+      * FETCH-BENEFICIARIES FILLS IN THE BENEFICIARY-ARRAY NESTED
+      * UNDER THE POLICY JUST FETCHED, UP TO BNUMREC (5) ENTRIES IN
+      * BENE_SEQ ORDER, THE SAME DECLARE/OPEN/FETCH/CLOSE PATTERN
+      * THIS PROGRAM USES FOR THE OUTER POLICY CURSOR.
+      **************************************************************
+       FETCH-BENEFICIARIES.
+           MOVE 0 TO BCOUNTER
+           MOVE 'N' TO BEODATA
+           EXEC SQL
+              DECLARE Z CURSOR FOR
+               SELECT BENE_NAME, BENE_RELATIONSHIP, BENE_PERCENTAGE
+                 FROM OLS0002.POLICY2_BENEFICIARY
+                WHERE BENE_POLICY_NUM = :ACTW-POLICY-NUM
+                ORDER BY BENE_SEQ
+           END-EXEC
+           EXEC SQL
+              OPEN Z
+           END-EXEC
+           PERFORM FETCH-ONE-BENEFICIARY
+              THRU FETCH-ONE-BENEFICIARY-END
+              UNTIL BCOUNTER >= BNUMREC OR BEODATA = 'Y'
+           EXEC SQL
+              CLOSE Z
+           END-EXEC.
+       FETCH-BENEFICIARIES-END.
+           EXIT.
+      **************************************************************
+       FETCH-ONE-BENEFICIARY.
+           MOVE LOW-VALUES TO BENEFICIARY-DETAILS
+           ADD 1 TO BCOUNTER
+           EXEC SQL
+                FETCH Z INTO
+                  :ACTW-BENE-NAME,
+                  :ACTW-BENE-RELATIONSHIP,
+                  :ACTW-BENE-PERCENTAGE
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE ACTW-BENE-NAME
+                 TO ACTO-BENE-NAME(COUNTER, BCOUNTER)
+              MOVE ACTW-BENE-RELATIONSHIP
+                 TO ACTO-BENE-RELATIONSHIP(COUNTER, BCOUNTER)
+              MOVE ACTW-BENE-PERCENTAGE
+                 TO ACTO-BENE-PERCENTAGE(COUNTER, BCOUNTER)
+              MOVE BCOUNTER TO ACTO-BENEFICIARY-COUNT(COUNTER)
+           ELSE
+              MOVE 'Y' TO BEODATA
+              SUBTRACT 1 FROM BCOUNTER
+           END-IF.
+       FETCH-ONE-BENEFICIARY-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE Y
+           END-EXEC.
+           MOVE 'CLOSECUR' TO SQLMODE
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            IF SQLCODE = 0
+               DISPLAY 'CUSTOMER = ' ACTW-CUST-NAME
+               MOVE 'SUCCESSFUL LIST' TO RT-MSG
+               MOVE 'N' TO EODATA
+            ELSE IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               DISPLAY 'SQLMODE: ' SQLMODE
+               MOVE 'NOT SUCCESSFUL LIST' TO RT-MSG
+               MOVE 'Y' TO EODATA
+               MOVE SQLCODE TO TXT-SQLCODE
+               MOVE SQLSTATE TO TXT-SQLSTATE
+               MOVE SQLERRMC TO TXT-SQLERRMC
+               DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+               DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+               DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
