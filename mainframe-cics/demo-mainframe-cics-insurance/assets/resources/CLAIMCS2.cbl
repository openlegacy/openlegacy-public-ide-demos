@@ -0,0 +1,174 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * CLAIMCS2 - CAPTURE AN INSURANCE CLAIM FOR CICS AND DB2.
+      * INSERTS ONE OLS0002.CLAIM2 ROW KEYED BY ACTO-POLICY-NUM SO
+      * ADJUSTERS HAVE SOMEWHERE TO LOG ACTIVITY AGAINST A POLICY.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CLAIMCS2.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLCLAIM.
+           10 CLM_CLAIM_NUM        PIC S9(9) USAGE COMP.
+           10 CLM_POLICY_NUM       PIC X(11).
+           10 CLM_CLAIM_DATE       PIC X(8).
+           10 CLM_AMOUNT           PIC S9(9)V9(2) USAGE COMP-3.
+           10 CLM_STATUS           PIC X(10).
+           10 CLM_DESCRIPTION      PIC X(60).
+      **************************************************************
+        01 IN-PUT-WS.
+            07 ACTW-POLICY-NUM        PIC X(11).
+            07 ACTW-CLAIM-DATE        PIC X(8).
+            07 ACTW-AMOUNT            PIC S9(9)V9(2) USAGE COMP-3.
+            07 ACTW-STATUS            PIC X(10).
+            07 ACTW-DESCRIPTION       PIC X(60).
+      **************************************************************
+        01 WS-NEXT-CLAIM-NUM                  PIC S9(9) USAGE COMP.
+        01 TXT-SQLCODE                        PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE                       PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC                       PIC X(70) VALUE SPACES.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 IN-PUT.
+            05 ACTI-POLICY-NUM                  PIC X(11).
+            05 ACTI-CLAIM-DATE                  PIC X(8).
+            05 ACTI-AMOUNT                       PIC S9(9)V9(2) COMP-3.
+            05 ACTI-STATUS                       PIC X(10).
+            05 ACTI-DESCRIPTION                  PIC X(60).
+        01 OUT-PUT.
+            05 ACTO-CLAIM-NUM                   PIC S9(9) COMP.
+            05 ACTO-POLICY-NUM                  PIC X(11).
+            05 ACTO-CLAIM-DATE                  PIC X(8).
+            05 ACTO-AMOUNT                       PIC S9(9)V9(2) COMP-3.
+            05 ACTO-STATUS                       PIC X(10).
+            05 ACTO-DESCRIPTION                  PIC X(60).
+            05 RT-MSG                            PIC X(60).
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           PERFORM HANDLE-INPUT THRU HANDLE-INPUT-END
+           PERFORM DO-SQL THRU DO-SQL-END
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+           MOVE LOW-VALUES TO OUT-PUT
+           MOVE ACTI-POLICY-NUM   TO ACTW-POLICY-NUM
+           MOVE ACTI-CLAIM-DATE   TO ACTW-CLAIM-DATE
+           MOVE ACTI-AMOUNT       TO ACTW-AMOUNT
+           MOVE ACTI-STATUS       TO ACTW-STATUS
+           MOVE ACTI-DESCRIPTION  TO ACTW-DESCRIPTION
+           DISPLAY 'POLICY-NUM FOR CLAIM: ' ACTW-POLICY-NUM.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+      * HANDLE-INPUT DEFAULTS AN UNRECOGNIZED STATUS TO 'OPEN' SINCE
+      * EVERY NEW CLAIM STARTS THERE REGARDLESS OF WHAT THE CALLER
+      * SENT, THE SAME WAY CPOLCS2 DEFAULTS A NEW POLICY TO ACTIVE.
+      **************************************************************
+       HANDLE-INPUT.
+           EVALUATE ACTW-STATUS
+             WHEN 'OPEN'
+                CONTINUE
+             WHEN 'APPROVED'
+                CONTINUE
+             WHEN 'DENIED'
+                CONTINUE
+             WHEN 'PAID'
+                CONTINUE
+             WHEN OTHER
+                MOVE 'OPEN' TO ACTW-STATUS
+           END-EVALUATE
+           MOVE ACTW-POLICY-NUM    TO ACTO-POLICY-NUM
+           MOVE ACTW-CLAIM-DATE    TO ACTO-CLAIM-DATE
+           MOVE ACTW-AMOUNT        TO ACTO-AMOUNT
+           MOVE ACTW-STATUS        TO ACTO-STATUS
+           MOVE ACTW-DESCRIPTION   TO ACTO-DESCRIPTION.
+       HANDLE-INPUT-END.
+           EXIT.
+      **************************************************************
+      * DO-SQL ASSIGNS THE NEXT CLAIM NUMBER FROM THE HIGH-WATER MARK
+      * IN OLS0002.CLAIM2 AND INSERTS THE NEW ROW. THE HIGH-WATER ROW
+      * IS FETCHED WITH FOR UPDATE OF AND THE LOCK HELD UNTIL THE
+      * INSERT COMPLETES, SO A SECOND CONCURRENT TRANSACTION BLOCKS
+      * ON THE SAME ROW INSTEAD OF COMPUTING THE SAME NEXT NUMBER.
+      **************************************************************
+       DO-SQL.
+            PERFORM LOCK-NEXT-CLAIM-NUM THRU LOCK-NEXT-CLAIM-NUM-END
+            MOVE WS-NEXT-CLAIM-NUM TO ACTO-CLAIM-NUM
+            EXEC SQL
+                  INSERT INTO OLS0002.CLAIM2 (
+                     CLM_CLAIM_NUM,
+                     CLM_POLICY_NUM,
+                     CLM_CLAIM_DATE,
+                     CLM_AMOUNT,
+                     CLM_STATUS,
+                     CLM_DESCRIPTION)
+                  VALUES (
+                     :ACTO-CLAIM-NUM,
+                     :ACTO-POLICY-NUM,
+                     :ACTO-CLAIM-DATE,
+                     :ACTO-AMOUNT,
+                     :ACTO-STATUS,
+                     :ACTO-DESCRIPTION)
+            END-EXEC.
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END
+            EXEC SQL
+               CLOSE C1
+            END-EXEC.
+       DO-SQL-END.
+           EXIT.
+      **************************************************************
+      * LOCK-NEXT-CLAIM-NUM OPENS C1 AND FETCHES THE HIGH-WATER ROW
+      * BUT DELIBERATELY LEAVES THE CURSOR OPEN - THE UPDATE LOCK IT
+      * HOLDS ON THAT ROW IS WHAT BLOCKS A CONCURRENT TRANSACTION
+      * FROM COMPUTING THE SAME NEXT CLAIM NUMBER. THE CURSOR IS
+      * CLOSED BACK IN DO-SQL, AFTER THE INSERT USING THAT NUMBER
+      * HAS BEEN ISSUED.
+      **************************************************************
+       LOCK-NEXT-CLAIM-NUM.
+            EXEC SQL
+               DECLARE C1 CURSOR FOR
+                  SELECT CLM_CLAIM_NUM
+                    FROM OLS0002.CLAIM2
+                   ORDER BY CLM_CLAIM_NUM DESC
+                   FETCH FIRST 1 ROW ONLY
+                   FOR UPDATE OF CLM_CLAIM_NUM
+            END-EXEC
+            EXEC SQL
+               OPEN C1
+            END-EXEC
+            EXEC SQL
+               FETCH C1 INTO :WS-NEXT-CLAIM-NUM
+            END-EXEC
+            IF SQLCODE = 100
+               MOVE 0 TO WS-NEXT-CLAIM-NUM
+            END-IF
+            ADD 1 TO WS-NEXT-CLAIM-NUM.
+       LOCK-NEXT-CLAIM-NUM-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+
+            IF SQLCODE = 0
+               MOVE 'SUCCESSFUL CLAIM CAPTURE' TO RT-MSG
+               DISPLAY 'CLAIM = ' ACTO-CLAIM-NUM
+            ELSE
+               MOVE 'CLAIM CAPTURE NOT SUCCESSFUL' TO RT-MSG
+               DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+               DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+               DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
