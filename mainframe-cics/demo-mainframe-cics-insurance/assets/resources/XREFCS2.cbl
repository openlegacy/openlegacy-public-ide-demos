@@ -0,0 +1,296 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * XREFCS2 - CUSTOMER CROSS-REFERENCE LOOKUP FOR CICS AND DB2.
+      * GIVEN A CUSTOMER-ID, RETURNS THE BOUNDED SET OF BANKING
+      * ACCOUNTS (OLS0002.ACCOUNT2) AND INSURANCE POLICIES
+      * (OLS0002.POLICY2) SHARING THAT CUSTOMER-ID, SINCE THE TWO
+      * SIDES OF THIS SYSTEM ARE NOW TIED TOGETHER BY THE SAME
+      * CUSTOMER-ID KEY (ACCT_CUSTOMER_ID / POL_CUSTOMER_ID) RATHER
+      * THAN ONLY BY A CALLER-HELD ACCOUNT IBAN, THE WAY A STANDING
+      * ORDER LINKS A SINGLE POLICY TO A SINGLE ACCOUNT.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. XREFCS2.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+      **************************************************************
+       01  DCLPOLICY.
+           10 POL_POLICY_NUM       PIC X(11).
+           10 POL_CUSTOMER_ID      PIC X(16).
+           10 POL_POLICY_TYPE      PIC X(16).
+           10 POL_ISACTIVE         PIC X(1).
+      **************************************************************
+        01 ACCOUNT-WS.
+            07 ACTW-ACCOUNT-ID      PIC X(11).
+            07 ACTW-IBAN            PIC X(32).
+            07 ACTW-BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-CURRENCY        PIC X(3).
+        01 POLICY-WS.
+            07 ACTW-POLICY-NUM       PIC X(11).
+            07 ACTW-POLICY-TYPE      PIC X(16).
+            07 ACTW-ISACTIVE         PIC X(1).
+      **************************************************************
+        01 ACTW-CUSTOMER-ID         PIC X(16).
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+      **************************************************************
+        01 AEODATA           PIC X(1)   VALUE 'N'.
+        01 ANUMREC           PIC 9(2)   VALUE 10.
+        01 ACOUNTER          PIC 9(2)   VALUE 0.
+        01 PEODATA           PIC X(1)   VALUE 'N'.
+        01 PNUMREC           PIC 9(2)   VALUE 10.
+        01 PCOUNTER          PIC 9(2)   VALUE 0.
+        01 SQLMODE           PIC X(8)   VALUE SPACES.
+      **************************************************************
+        01 CT-FUNC           PIC X(18) VALUE 'CREATE THREAD     '.
+        01 ID-FUNC           PIC X(18) VALUE 'IDENTIFY          '.
+        01 SO-FUNC           PIC X(18) VALUE 'SIGNON            '.
+        01 CONNECT-FUNC      PIC X(18) VALUE 'CONNECT           '.
+        01 PLAN              PIC X(8)  VALUE 'PPOLCS2 '.
+        01 COLLID            PIC X(18) VALUE SPACES.
+        01 REUSE             PIC X(8)  VALUE 'INITIAL'.
+        01 RETCODE           PIC S9(8) COMP VALUE 0.
+        01 REASCODE          PIC S9(8) COMP VALUE 0.
+        01 PKLSTPTR          PIC X(4)  VALUE SPACES.
+      *
+        01 DB2SSNM           PIC X(4)  VALUE SPACES.
+        01 RIBPTR            PIC X(4)  VALUE SPACES.
+        01 EIBPTR            PIC X(4)  VALUE SPACES.
+        01 TERMECB           PIC X(4)  VALUE SPACES.
+        01 STARTECB          PIC X(4)  VALUE SPACES.
+        01 GRPOVER           PIC X(8)  VALUE SPACES.
+        01 DECPPTR           PIC X(4)  VALUE SPACES.
+      *
+        01 CORR-ID           PIC X(12)  VALUE SPACES.
+        01 ACC-TOKEN         PIC X(22)  VALUE SPACES.
+        01 ACC-INT           PIC X(6)   VALUE SPACES.
+        01 USER              PIC X(16)  VALUE 'OLS0002'.
+        01 APPL              PIC X(32)  VALUE 'XREFCS2'.
+        01 WS                PIC X(18)  VALUE SPACES.
+      *
+        01 DUMMY-VAR         PIC S9(2)  COMP.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 IN-PUT.
+            05 ACTI-CUSTOMER-ID                 PIC X(16).
+        01 OUT-PUT.
+            05 ACTO-CUSTOMER-ID                 PIC X(16).
+            05 ACTO-ACCOUNT-COUNT               PIC 9(2).
+            05 ACCOUNT-ARRAY OCCURS 10 TIMES.
+              07 ACTO-ACCOUNT-ID                PIC X(11).
+              07 ACTO-IBAN                      PIC X(32).
+              07 ACTO-BALANCE                   PIC S9(11)V9(3) COMP-3.
+              07 ACTO-CURRENCY                  PIC X(3).
+            05 ACTO-POLICY-COUNT                PIC 9(2).
+            05 POLICY-ARRAY OCCURS 10 TIMES.
+              07 ACTO-POLICY-NUM                PIC X(11).
+              07 ACTO-POLICY-TYPE               PIC X(16).
+              07 ACTO-ISACTIVE                  PIC X(1).
+            05 RTCD                             PIC S9.
+              88 RTCD-OK                        VALUE 0.
+              88 RTCD-SQL-ERROR                 VALUE 1.
+            05 RT-MSG                           PIC X(60).
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           SET RTCD-OK TO TRUE
+           PERFORM TEST-SQL THRU TEST-SQL-END
+           IF SQLCODE NOT EQUAL TO 0 AND SQLCODE NOT EQUAL TO 100
+              PERFORM DB2-IDENTIFY THRU DB2-IDENTIFY-END
+              PERFORM DO-SIGNON THRU DO-SIGNON-END
+              PERFORM CREATE-THREAD THRU CREATE-THREAD-END
+           END-IF
+           PERFORM FETCH-ACCOUNTS THRU FETCH-ACCOUNTS-END
+           PERFORM FETCH-POLICIES THRU FETCH-POLICIES-END
+           IF RTCD-OK
+              MOVE 'SUCCESSFUL XREF' TO RT-MSG
+           ELSE
+              MOVE 'NOT SUCCESSFUL XREF' TO RT-MSG
+           END-IF
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+            MOVE LOW-VALUES TO OUT-PUT
+            MOVE ACTI-CUSTOMER-ID TO ACTW-CUSTOMER-ID
+            MOVE ACTI-CUSTOMER-ID TO ACTO-CUSTOMER-ID
+            DISPLAY 'CUSTOMER-ID = ' ACTW-CUSTOMER-ID.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+       DB2-IDENTIFY.
+           MOVE 'DBBG' TO DB2SSNM.
+           CALL 'DSNCLI' USING
+                 ID-FUNC DB2SSNM RIBPTR EIBPTR TERMECB STARTECB
+                 RETCODE REASCODE GRPOVER DECPPTR.
+           DISPLAY 'DB2-IDENTIFY RC: ' RETCODE.
+           DISPLAY 'DB2-REASON CODE: ' REASCODE.
+       DB2-IDENTIFY-END.
+           EXIT.
+      **************************************************************
+       DO-SIGNON.
+           CALL 'DSNCLI' USING
+             SO-FUNC CORR-ID ACC-TOKEN ACC-INT
+             RETCODE REASCODE USER APPL.
+           DISPLAY 'DO-SIGNON RETURN CODE: ' RETCODE.
+           DISPLAY 'DO-SIGNON REASON CODE: ' REASCODE.
+       DO-SIGNON-END.
+           EXIT.
+      **************************************************************
+       CREATE-THREAD.
+           CALL 'DSNCLI' USING
+                 CT-FUNC PLAN COLLID REUSE RETCODE REASCODE PKLSTPTR.
+           DISPLAY 'CREATE-THREAD RETURN CODE: ' RETCODE.
+           DISPLAY 'CREATE-THREAD REASON CODE: ' REASCODE.
+       CREATE-THREAD-END.
+           EXIT.
+      **************************************************************
+      * FETCH-ACCOUNTS DECLARES AND FETCHES UP TO ANUMREC (10)
+      * ACCOUNT-ARRAY ENTRIES FOR THE CUSTOMER-ID GIVEN, THE SAME
+      * BOUNDED DECLARE/OPEN/FETCH/CLOSE PATTERN GPOLCS2 USES FOR
+      * ITS BENEFICIARY-ARRAY.
+      **************************************************************
+       FETCH-ACCOUNTS.
+           MOVE 0 TO ACTO-ACCOUNT-COUNT
+           MOVE 0 TO ACOUNTER
+           MOVE 'N' TO AEODATA
+           EXEC SQL
+              DECLARE A1 CURSOR FOR
+               SELECT ACCT_ACCOUNT_ID, ACCT_IBAN, ACCT_BALANCE,
+                      ACCT_CURRENCY
+                 FROM OLS0002.ACCOUNT2
+                WHERE ACCT_CUSTOMER_ID = :ACTW-CUSTOMER-ID
+                ORDER BY ACCT_ACCOUNT_ID
+           END-EXEC
+           EXEC SQL
+              OPEN A1
+           END-EXEC
+           PERFORM FETCH-ONE-ACCOUNT THRU FETCH-ONE-ACCOUNT-END
+              UNTIL ACOUNTER >= ANUMREC OR AEODATA = 'Y'
+           EXEC SQL
+              CLOSE A1
+           END-EXEC.
+       FETCH-ACCOUNTS-END.
+           EXIT.
+      **************************************************************
+       FETCH-ONE-ACCOUNT.
+           MOVE LOW-VALUES TO ACCOUNT-WS
+           ADD 1 TO ACOUNTER
+           EXEC SQL
+                FETCH A1 INTO
+                  :ACTW-ACCOUNT-ID,
+                  :ACTW-IBAN,
+                  :ACTW-BALANCE,
+                  :ACTW-CURRENCY
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE ACTW-ACCOUNT-ID TO ACTO-ACCOUNT-ID(ACOUNTER)
+              MOVE ACTW-IBAN       TO ACTO-IBAN(ACOUNTER)
+              MOVE ACTW-BALANCE    TO ACTO-BALANCE(ACOUNTER)
+              MOVE ACTW-CURRENCY   TO ACTO-CURRENCY(ACOUNTER)
+              MOVE ACOUNTER TO ACTO-ACCOUNT-COUNT
+           ELSE
+              MOVE 'Y' TO AEODATA
+              SUBTRACT 1 FROM ACOUNTER
+              IF SQLCODE NOT = 100
+                 SET RTCD-SQL-ERROR TO TRUE
+                 MOVE SQLCODE TO TXT-SQLCODE
+                 MOVE SQLSTATE TO TXT-SQLSTATE
+                 MOVE SQLERRMC TO TXT-SQLERRMC
+                 DISPLAY 'FETCH-ONE-ACCOUNT FAILED, SQLCODE: '
+                    TXT-SQLCODE
+                 DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                 DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+              END-IF
+           END-IF.
+       FETCH-ONE-ACCOUNT-END.
+           EXIT.
+      **************************************************************
+      * FETCH-POLICIES DECLARES AND FETCHES UP TO PNUMREC (10)
+      * POLICY-ARRAY ENTRIES FOR THE SAME CUSTOMER-ID.
+      **************************************************************
+       FETCH-POLICIES.
+           MOVE 0 TO ACTO-POLICY-COUNT
+           MOVE 0 TO PCOUNTER
+           MOVE 'N' TO PEODATA
+           EXEC SQL
+              DECLARE P1 CURSOR FOR
+               SELECT POL_POLICY_NUM, POL_POLICY_TYPE, POL_ISACTIVE
+                 FROM OLS0002.POLICY2
+                WHERE POL_CUSTOMER_ID = :ACTW-CUSTOMER-ID
+                ORDER BY POL_POLICY_NUM
+           END-EXEC
+           EXEC SQL
+              OPEN P1
+           END-EXEC
+           PERFORM FETCH-ONE-POLICY THRU FETCH-ONE-POLICY-END
+              UNTIL PCOUNTER >= PNUMREC OR PEODATA = 'Y'
+           EXEC SQL
+              CLOSE P1
+           END-EXEC.
+       FETCH-POLICIES-END.
+           EXIT.
+      **************************************************************
+       FETCH-ONE-POLICY.
+           MOVE LOW-VALUES TO POLICY-WS
+           ADD 1 TO PCOUNTER
+           EXEC SQL
+                FETCH P1 INTO
+                  :ACTW-POLICY-NUM,
+                  :ACTW-POLICY-TYPE,
+                  :ACTW-ISACTIVE
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE ACTW-POLICY-NUM  TO ACTO-POLICY-NUM(PCOUNTER)
+              MOVE ACTW-POLICY-TYPE TO ACTO-POLICY-TYPE(PCOUNTER)
+              MOVE ACTW-ISACTIVE    TO ACTO-ISACTIVE(PCOUNTER)
+              MOVE PCOUNTER TO ACTO-POLICY-COUNT
+           ELSE
+              MOVE 'Y' TO PEODATA
+              SUBTRACT 1 FROM PCOUNTER
+              IF SQLCODE NOT = 100
+                 SET RTCD-SQL-ERROR TO TRUE
+                 MOVE SQLCODE TO TXT-SQLCODE
+                 MOVE SQLSTATE TO TXT-SQLSTATE
+                 MOVE SQLERRMC TO TXT-SQLERRMC
+                 DISPLAY 'FETCH-ONE-POLICY FAILED, SQLCODE: '
+                    TXT-SQLCODE
+                 DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                 DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+              END-IF
+           END-IF.
+       FETCH-ONE-POLICY-END.
+           EXIT.
+      **************************************************************
+       TEST-SQL.
+            EXEC SQL
+              SELECT 1 INTO :DUMMY-VAR FROM SYSIBM.SYSDUMMY1 WHERE 0=1
+            END-EXEC
+            IF SQLCODE = 0 OR SQLCODE = 100
+                DISPLAY 'TEST-SQL FOR XREF SUCCESSFUL'
+            ELSE
+                MOVE SQLCODE TO TXT-SQLCODE
+                MOVE SQLSTATE TO TXT-SQLSTATE
+                MOVE SQLERRMC TO TXT-SQLERRMC
+                DISPLAY 'TST-SQL FOR XREF NOT SCSFL: ' TXT-SQLCODE
+                DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       TEST-SQL-END.
+           EXIT.
+      **************************************************************
