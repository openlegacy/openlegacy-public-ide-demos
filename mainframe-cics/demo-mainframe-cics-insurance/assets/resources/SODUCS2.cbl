@@ -0,0 +1,224 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * SODUCS2 - STANDING-ORDER PREMIUM AUTO-DEBIT BATCH JOB.
+      * SCANS OLS0002.STANDING_ORDER FOR EVERY ROW WHOSE
+      * SO_NEXT_DUE_DATE HAS ARRIVED, WRITES ONE PIPE-DELIMITED
+      * COLLECTION RECORD PER DUE STANDING ORDER TO THE DEBIT FEED
+      * FILE FOR THE BANK SIDE TO PICK UP, THEN ROLLS SO_NEXT_DUE_
+      * DATE FORWARD BY SO_FREQUENCY (M/Q/Y) SO THE SAME ROW FIRES
+      * AGAIN ON ITS NEXT NATURAL DUE DATE.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. SODUCS2.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT DEBIT-COLLECTION-FILE ASSIGN TO SODFEED
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-DEBIT-COLLECTION-FILE-STATUS.
+        DATA DIVISION.
+      **************************************************************
+        FILE SECTION.
+      **************************************************************
+        FD  DEBIT-COLLECTION-FILE
+            RECORDING MODE IS F.
+        01  DEBIT-COLLECTION-RECORD        PIC X(80).
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLSTANDORD.
+           10 SO_POLICY_NUM        PIC X(11).
+           10 SO_ACCOUNT_IBAN      PIC X(32).
+           10 SO_FREQUENCY         PIC X(1).
+           10 SO_AMOUNT            PIC S9(11)V9(3) USAGE COMP-3.
+           10 SO_NEXT_DUE_DATE     PIC X(8).
+      **************************************************************
+        01 STANDORD-WS.
+            07 ACTW-POLICY-NUM        PIC X(11).
+            07 ACTW-IBAN              PIC X(32).
+            07 ACTW-FREQUENCY         PIC X(1).
+            07 ACTW-AMOUNT            PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-NEXT-DUE-DATE     PIC X(8).
+      **************************************************************
+        01 WS-AMOUNT-ED                    PIC -9(10)9.999.
+        01 WS-DELIMITER                    PIC X(1)   VALUE '|'.
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE               PIC 9(08).
+        01 WS-RUN-DT-NUM                   PIC 9(08).
+        01 WS-DUE-DT-NUM                   PIC 9(08).
+        01 WS-NEW-DUE-DT-NUM               PIC 9(08).
+        01 WS-ORDERS-READ                  PIC 9(7)   VALUE 0.
+        01 WS-ORDERS-COLLECTED             PIC 9(7)   VALUE 0.
+        01 WS-DEBIT-COLLECTION-FILE-STATUS PIC X(2)   VALUE '00'.
+        01 EODATA                          PIC X(1)   VALUE 'N'.
+        01 TXT-SQLCODE                     PIC X(12)  VALUE SPACES.
+        01 TXT-SQLSTATE                    PIC X(12)  VALUE SPACES.
+        01 TXT-SQLERRMC                    PIC X(70)  VALUE SPACES.
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END
+           PERFORM OPEN-FILES THRU OPEN-FILES-END
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-FETCH THRU DO-FETCH-END
+           PERFORM COLLECTION-LOOP THRU COLLECTION-LOOP-END
+              UNTIL EODATA = 'Y'
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           PERFORM CLOSE-FILES THRU CLOSE-FILES-END
+           DISPLAY 'SODUCS2 ORDERS READ:      ' WS-ORDERS-READ
+           DISPLAY 'SODUCS2 ORDERS COLLECTED:  ' WS-ORDERS-COLLECTED
+           GOBACK.
+      **************************************************************
+       INIT-RTN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO WS-RUN-DT-NUM.
+       INIT-RTN-END.
+           EXIT.
+      **************************************************************
+       OPEN-FILES.
+           OPEN OUTPUT DEBIT-COLLECTION-FILE
+           IF WS-DEBIT-COLLECTION-FILE-STATUS NOT = '00'
+              DISPLAY 'DEBIT-COLLECTION-FILE OPEN FAILED, STATUS: '
+                 WS-DEBIT-COLLECTION-FILE-STATUS
+              MOVE 'Y' TO EODATA
+           END-IF.
+       OPEN-FILES-END.
+           EXIT.
+      **************************************************************
+      * FOR UPDATE OF SO_NEXT_DUE_DATE SO COLLECTION-LOOP CAN ROLL
+      * THE SAME ROW'S DUE DATE FORWARD VIA WHERE CURRENT OF ONCE
+      * IT HAS BEEN COLLECTED, THE SAME CURSOR-POSITIONED-UPDATE
+      * IDIOM LAPSECS2'S BATCH JOB USES FOR ITS TABLE.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE S1 CURSOR FOR
+                SELECT
+                  SO_POLICY_NUM,
+                  SO_ACCOUNT_IBAN,
+                  SO_FREQUENCY,
+                  SO_AMOUNT,
+                  SO_NEXT_DUE_DATE
+                FROM OLS0002.STANDING_ORDER
+                WHERE SO_NEXT_DUE_DATE <= :WS-RUN-DT-NUM
+                ORDER BY SO_NEXT_DUE_DATE
+                FOR UPDATE OF SO_NEXT_DUE_DATE
+            END-EXEC.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN S1
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-FETCH.
+           EXEC SQL
+                FETCH S1 INTO
+                  :ACTW-POLICY-NUM,
+                  :ACTW-IBAN,
+                  :ACTW-FREQUENCY,
+                  :ACTW-AMOUNT,
+                  :ACTW-NEXT-DUE-DATE
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+       COLLECTION-LOOP.
+           ADD 1 TO WS-ORDERS-READ
+           PERFORM WRITE-COLLECTION-RECORD
+              THRU WRITE-COLLECTION-RECORD-END
+           PERFORM ADVANCE-NEXT-DUE-DATE
+              THRU ADVANCE-NEXT-DUE-DATE-END
+           PERFORM DO-FETCH THRU DO-FETCH-END.
+       COLLECTION-LOOP-END.
+           EXIT.
+      **************************************************************
+       WRITE-COLLECTION-RECORD.
+           ADD 1 TO WS-ORDERS-COLLECTED
+           MOVE ACTW-AMOUNT TO WS-AMOUNT-ED
+           DISPLAY '*** STANDING ORDER DUE: ' ACTW-POLICY-NUM
+           DISPLAY '    IBAN:        ' ACTW-IBAN
+           DISPLAY '    AMOUNT:      ' WS-AMOUNT-ED
+           DISPLAY '    DUE DATE:    ' ACTW-NEXT-DUE-DATE
+           MOVE SPACES TO DEBIT-COLLECTION-RECORD
+           STRING
+              ACTW-POLICY-NUM       DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-IBAN             DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              WS-AMOUNT-ED          DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-NEXT-DUE-DATE    DELIMITED BY SIZE
+              INTO DEBIT-COLLECTION-RECORD
+           END-STRING
+           WRITE DEBIT-COLLECTION-RECORD.
+       WRITE-COLLECTION-RECORD-END.
+           EXIT.
+      **************************************************************
+      * NEXT-DUE-DATE ROLLS FORWARD BY A FIXED 30/90/365-DAY PERIOD
+      * PER SO_FREQUENCY, THE SAME APPROXIMATE-CALENDAR APPROACH
+      * THE REST OF THIS BATCH FAMILY USES (RENWCS2'S FIXED-DAY
+      * WINDOWS) RATHER THAN TRUE CALENDAR MONTH ARITHMETIC.
+      **************************************************************
+       ADVANCE-NEXT-DUE-DATE.
+           MOVE ACTW-NEXT-DUE-DATE TO WS-DUE-DT-NUM
+           EVALUATE ACTW-FREQUENCY
+              WHEN 'Q'
+                 COMPUTE WS-NEW-DUE-DT-NUM = FUNCTION DATE-OF-INTEGER(
+                    FUNCTION INTEGER-OF-DATE(WS-DUE-DT-NUM) + 90)
+              WHEN 'Y'
+                 COMPUTE WS-NEW-DUE-DT-NUM = FUNCTION DATE-OF-INTEGER(
+                    FUNCTION INTEGER-OF-DATE(WS-DUE-DT-NUM) + 365)
+              WHEN OTHER
+                 COMPUTE WS-NEW-DUE-DT-NUM = FUNCTION DATE-OF-INTEGER(
+                    FUNCTION INTEGER-OF-DATE(WS-DUE-DT-NUM) + 30)
+           END-EVALUATE
+           MOVE WS-NEW-DUE-DT-NUM TO ACTW-NEXT-DUE-DATE
+           EXEC SQL
+              UPDATE OLS0002.STANDING_ORDER
+                 SET SO_NEXT_DUE_DATE = :ACTW-NEXT-DUE-DATE
+               WHERE CURRENT OF S1
+           END-EXEC
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       ADVANCE-NEXT-DUE-DATE-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE S1
+           END-EXEC.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       CLOSE-FILES.
+           CLOSE DEBIT-COLLECTION-FILE.
+       CLOSE-FILES-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               IF SQLCODE NOT = 0
+                  DISPLAY 'SODUCS2 SQL ERROR. SQLCODE: ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 'Y' TO EODATA
+               END-IF
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
