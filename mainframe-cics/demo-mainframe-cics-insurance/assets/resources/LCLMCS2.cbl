@@ -0,0 +1,160 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * LCLMCS2 - LIST CLAIMS FOR A POLICY FOR CICS AND DB2.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. LCLMCS2.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLCLAIM.
+           10 CLM_CLAIM_NUM        PIC S9(9) USAGE COMP.
+           10 CLM_POLICY_NUM       PIC X(11).
+           10 CLM_CLAIM_DATE       PIC X(8).
+           10 CLM_AMOUNT           PIC S9(9)V9(2) USAGE COMP-3.
+           10 CLM_STATUS           PIC X(10).
+           10 CLM_DESCRIPTION      PIC X(60).
+      **************************************************************
+        01 CLAIM-WS.
+          05 CLAIM-DETAILS.
+            07 ACTW-CLAIM-NUM        PIC S9(9) USAGE COMP.
+            07 ACTW-POLICY-NUM       PIC X(11).
+            07 ACTW-CLAIM-DATE       PIC X(8).
+            07 ACTW-AMOUNT           PIC S9(9)V9(2) USAGE COMP-3.
+            07 ACTW-STATUS           PIC X(10).
+            07 ACTW-DESCRIPTION      PIC X(60).
+      ****************************************************
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+      **************************************************************
+        01 EODATA            PIC X(1)   VALUE 'N'.
+        01 NUMREC            PIC 9(2)   VALUE 10.
+        01 COUNTER           PIC 9(2)   VALUE 0.
+        01 SQLMODE           PIC X(8)   VALUE SPACES.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 IN-PUT.
+            05 ACTI-POLICY-NUM                  PIC X(11).
+        01 OUT-PUT.
+           04 RT-MSG                       PIC X(60).
+           04 CLAIM-ARRAY                  OCCURS 10 TIMES.
+             05 ACTO-CLAIM-NUM                  PIC S9(9) COMP.
+             05 ACTO-POLICY-NUM                 PIC X(11).
+             05 ACTO-CLAIM-DATE                 PIC X(8).
+             05 ACTO-AMOUNT                      PIC S9(9)V9(2) COMP-3.
+             05 ACTO-STATUS                      PIC X(10).
+             05 ACTO-DESCRIPTION                 PIC X(60).
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-GETALL THRU DO-GETALL-END
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+           MOVE ACTI-POLICY-NUM TO ACTW-POLICY-NUM
+           DISPLAY 'POLICY-NUM FOR CLAIM LIST: ' ACTW-POLICY-NUM.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE W CURSOR FOR
+                SELECT
+                  CLM_CLAIM_NUM,
+                  CLM_POLICY_NUM,
+                  CLM_CLAIM_DATE,
+                  CLM_AMOUNT,
+                  CLM_STATUS,
+                  CLM_DESCRIPTION
+                FROM OLS0002.CLAIM2
+                WHERE CLM_POLICY_NUM = :ACTW-POLICY-NUM
+                ORDER BY CLM_CLAIM_NUM
+            END-EXEC
+            MOVE 'DECLARE' TO SQLMODE
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN W
+           END-EXEC.
+           MOVE 'OPENCUR' TO SQLMODE
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-GETALL.
+           MOVE 'N' TO EODATA
+           MOVE 0 TO COUNTER
+           PERFORM DO-FETCH THRU DO-FETCH-END
+              UNTIL COUNTER >= NUMREC OR EODATA = 'Y'
+           IF EODATA = 'Y'
+              SUBTRACT 1 FROM COUNTER
+           END-IF
+      *LAST FETCH WAS END OF DATA
+           DISPLAY 'NUMBER OF FETCHES: ' COUNTER.
+       DO-GETALL-END.
+           EXIT.
+      **************************************************************
+      * DO ONE FETCH.
+      **************************************************************
+       DO-FETCH.
+           MOVE LOW-VALUES TO CLAIM-DETAILS
+           ADD 1 TO COUNTER
+           EXEC SQL
+                FETCH W INTO
+                  :ACTW-CLAIM-NUM,
+                  :ACTW-POLICY-NUM,
+                  :ACTW-CLAIM-DATE,
+                  :ACTW-AMOUNT,
+                  :ACTW-STATUS,
+                  :ACTW-DESCRIPTION
+           END-EXEC.
+           MOVE CLAIM-DETAILS TO CLAIM-ARRAY(COUNTER)
+           MOVE 'DO-FETCH' TO SQLMODE
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE W
+           END-EXEC.
+           MOVE 'CLOSECUR' TO SQLMODE
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            IF SQLCODE = 0
+               DISPLAY 'CLAIM-NUM = ' ACTW-CLAIM-NUM
+               MOVE 'SUCCESSFUL LIST' TO RT-MSG
+               MOVE 'N' TO EODATA
+            ELSE IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               DISPLAY 'SQLMODE: ' SQLMODE
+               MOVE 'NOT SUCCESSFUL LIST' TO RT-MSG
+               MOVE 'Y' TO EODATA
+               MOVE SQLCODE TO TXT-SQLCODE
+               MOVE SQLSTATE TO TXT-SQLSTATE
+               MOVE SQLERRMC TO TXT-SQLERRMC
+               DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+               DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+               DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
