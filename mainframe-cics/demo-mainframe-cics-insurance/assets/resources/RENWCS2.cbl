@@ -0,0 +1,246 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * RENWCS2 - NIGHTLY POLICY RENEWAL WORKLIST BATCH JOB.
+      * SCANS OLS0002.POLICY2 FOR ANY ACTIVE POLICY WHOSE POL_END_
+      * DATE FALLS WITHIN THE NEXT 30/60/90 DAYS AND WRITES ONE
+      * PIPE-DELIMITED RECORD PER POLICY TO THE RENEWAL WORKLIST SO
+      * THE POLICY TEAM DOES NOT HAVE TO NOTICE A DATE ON A ONE-OFF
+      * GPOLCS2 LOOKUP.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. RENWCS2.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RENEWAL-WORKLIST-FILE ASSIGN TO RENWLST
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RENEWAL-WORKLIST-FILE-STATUS.
+        DATA DIVISION.
+      **************************************************************
+        FILE SECTION.
+      **************************************************************
+        FD  RENEWAL-WORKLIST-FILE
+            RECORDING MODE IS F.
+        01  RENEWAL-WORKLIST-RECORD        PIC X(100).
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLPOLICY.
+           10 POL_POLICY_NUM       PIC X(11).
+           10 POL_CUSTOMER_ID      PIC X(16).
+           10 POL_CUST_NAME        PIC X(16).
+           10 POL_CUST_ADDR        PIC X(16).
+           10 POL_CUST_CITY        PIC X(16).
+           10 POL_CUST_STATE       PIC X(2).
+           10 POL_CUST_ZIP         PIC X(5).
+           10 POL_CUST_PHONE       PIC X(16).
+           10 POL_BIRTH_DATE       PIC X(8).
+           10 POL_CREATE_DATE      PIC X(8).
+           10 POL_END_DATE         PIC X(8).
+           10 POL_POLICY_TYPE      PIC X(16).
+           10 POL_MONTHLY_PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_QUARTERY_PYMT    PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_YEARLY_PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_ISACTIVE         PIC X(1).
+           10 POL_CANCEL_REASON    PIC X(2).
+           10 POL_CANCEL_EFF_DATE  PIC X(8).
+           10 POL_GRACE_END_DATE   PIC X(8).
+           10 POL_MISSED_PYMT_CNT  PIC S9(3) USAGE COMP-3.
+      **************************************************************
+        01 POLICY-WS.
+            07 ACTW-POLICY-NUM       PIC X(11).
+            07 ACTW-CUST-NAME        PIC X(16).
+            07 ACTW-END-DATE         PIC X(8).
+      **************************************************************
+      * THE 30/60/90-DAY RENEWAL WINDOWS ARE FIXED BUCKETS, NOT A
+      * RETUNABLE THRESHOLD LIKE ULCKCS9'S LOCK-EXPIRY DAYS, SINCE
+      * THE POLICY TEAM WANTS ALL THREE WORKLIST BUCKETS EVERY RUN.
+      **************************************************************
+        01 WS-WINDOW-30-DAYS               PIC 9(5)   VALUE 00030.
+        01 WS-WINDOW-60-DAYS               PIC 9(5)   VALUE 00060.
+        01 WS-WINDOW-90-DAYS               PIC 9(5)   VALUE 00090.
+      **************************************************************
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE               PIC 9(08).
+        01 WS-RUN-DT-NUM                   PIC 9(08).
+        01 WS-END-DT-NUM                   PIC 9(08).
+        01 WS-DAYS-TO-EXPIRY                PIC S9(6)  VALUE 0.
+        01 WS-BUCKET                        PIC X(2)   VALUE SPACES.
+        01 WS-BUCKET-ED                     PIC -9(6).
+        01 WS-DELIMITER                     PIC X(1)   VALUE '|'.
+        01 WS-POLICIES-READ                 PIC 9(7)   VALUE 0.
+        01 WS-POLICIES-FLAGGED              PIC 9(7)   VALUE 0.
+        01 WS-RENEWAL-WORKLIST-FILE-STATUS  PIC X(2)   VALUE '00'.
+        01 EODATA                           PIC X(1)   VALUE 'N'.
+        01 TXT-SQLCODE                      PIC X(12)  VALUE SPACES.
+        01 TXT-SQLSTATE                     PIC X(12)  VALUE SPACES.
+        01 TXT-SQLERRMC                     PIC X(70)  VALUE SPACES.
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM INIT-RTN THRU INIT-RTN-END
+           PERFORM OPEN-FILES THRU OPEN-FILES-END
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-FETCH THRU DO-FETCH-END
+           PERFORM RENEWAL-LOOP THRU RENEWAL-LOOP-END
+              UNTIL EODATA = 'Y'
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           PERFORM CLOSE-FILES THRU CLOSE-FILES-END
+           DISPLAY 'RENWCS2 POLICIES READ:    ' WS-POLICIES-READ
+           DISPLAY 'RENWCS2 POLICIES FLAGGED: ' WS-POLICIES-FLAGGED
+           GOBACK.
+      **************************************************************
+       INIT-RTN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO WS-RUN-DT-NUM.
+       INIT-RTN-END.
+           EXIT.
+      **************************************************************
+       OPEN-FILES.
+           OPEN OUTPUT RENEWAL-WORKLIST-FILE
+           IF WS-RENEWAL-WORKLIST-FILE-STATUS NOT = '00'
+              DISPLAY 'RENEWAL-WORKLIST-FILE OPEN FAILED, STATUS: '
+                 WS-RENEWAL-WORKLIST-FILE-STATUS
+              MOVE 'Y' TO EODATA
+           END-IF.
+       OPEN-FILES-END.
+           EXIT.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE R1 CURSOR FOR
+                SELECT
+                  POL_POLICY_NUM,
+                  POL_CUST_NAME,
+                  POL_END_DATE
+                FROM OLS0002.POLICY2
+                WHERE POL_ISACTIVE = 'Y'
+                ORDER BY POL_END_DATE
+            END-EXEC.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN R1
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-FETCH.
+           EXEC SQL
+                FETCH R1 INTO
+                  :ACTW-POLICY-NUM,
+                  :ACTW-CUST-NAME,
+                  :ACTW-END-DATE
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+      * ONE ITERATION OF THE RENEWAL LOOP: CHECK THE CURRENT
+      * POLICY'S DAYS-TO-EXPIRY, WRITE IT TO THE WORKLIST IF IT
+      * FALLS IN ONE OF THE THREE WINDOWS, THEN FETCH THE NEXT ONE.
+      **************************************************************
+       RENEWAL-LOOP.
+           ADD 1 TO WS-POLICIES-READ
+           PERFORM CALC-DAYS-TO-EXPIRY THRU CALC-DAYS-TO-EXPIRY-END
+           PERFORM CHECK-RENEWAL-WINDOW THRU CHECK-RENEWAL-WINDOW-END
+           PERFORM DO-FETCH THRU DO-FETCH-END.
+       RENEWAL-LOOP-END.
+           EXIT.
+      **************************************************************
+       CALC-DAYS-TO-EXPIRY.
+           MOVE ACTW-END-DATE TO WS-END-DT-NUM
+           COMPUTE WS-DAYS-TO-EXPIRY =
+              FUNCTION INTEGER-OF-DATE(WS-END-DT-NUM) -
+              FUNCTION INTEGER-OF-DATE(WS-RUN-DT-NUM).
+       CALC-DAYS-TO-EXPIRY-END.
+           EXIT.
+      **************************************************************
+      * A POLICY THAT HAS ALREADY LAPSED (NEGATIVE DAYS-TO-EXPIRY)
+      * IS NOT A RENEWAL CANDIDATE - IT BELONGS ON A LAPSE REPORT,
+      * NOT A RENEWAL WORKLIST.
+      **************************************************************
+       CHECK-RENEWAL-WINDOW.
+           IF WS-DAYS-TO-EXPIRY >= 0
+              EVALUATE TRUE
+                 WHEN WS-DAYS-TO-EXPIRY <= WS-WINDOW-30-DAYS
+                    MOVE '30' TO WS-BUCKET
+                    PERFORM WRITE-WORKLIST-RECORD
+                       THRU WRITE-WORKLIST-RECORD-END
+                 WHEN WS-DAYS-TO-EXPIRY <= WS-WINDOW-60-DAYS
+                    MOVE '60' TO WS-BUCKET
+                    PERFORM WRITE-WORKLIST-RECORD
+                       THRU WRITE-WORKLIST-RECORD-END
+                 WHEN WS-DAYS-TO-EXPIRY <= WS-WINDOW-90-DAYS
+                    MOVE '90' TO WS-BUCKET
+                    PERFORM WRITE-WORKLIST-RECORD
+                       THRU WRITE-WORKLIST-RECORD-END
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-IF.
+       CHECK-RENEWAL-WINDOW-END.
+           EXIT.
+      **************************************************************
+       WRITE-WORKLIST-RECORD.
+           ADD 1 TO WS-POLICIES-FLAGGED
+           MOVE WS-DAYS-TO-EXPIRY TO WS-BUCKET-ED
+           DISPLAY '*** POLICY DUE FOR RENEWAL: ' ACTW-POLICY-NUM
+           DISPLAY '    CUSTOMER:    ' ACTW-CUST-NAME
+           DISPLAY '    END DATE:    ' ACTW-END-DATE
+           DISPLAY '    DAYS LEFT:   ' WS-BUCKET-ED
+           DISPLAY '    WINDOW:      ' WS-BUCKET
+           MOVE SPACES TO RENEWAL-WORKLIST-RECORD
+           STRING
+              ACTW-POLICY-NUM       DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-CUST-NAME        DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              ACTW-END-DATE         DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              WS-BUCKET-ED          DELIMITED BY SIZE
+              WS-DELIMITER          DELIMITED BY SIZE
+              WS-BUCKET             DELIMITED BY SIZE
+              INTO RENEWAL-WORKLIST-RECORD
+           END-STRING
+           WRITE RENEWAL-WORKLIST-RECORD.
+       WRITE-WORKLIST-RECORD-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE R1
+           END-EXEC.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       CLOSE-FILES.
+           CLOSE RENEWAL-WORKLIST-FILE.
+       CLOSE-FILES-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               IF SQLCODE NOT = 0
+                  DISPLAY 'RENWCS2 SQL ERROR. SQLCODE: ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 'Y' TO EODATA
+               END-IF
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
