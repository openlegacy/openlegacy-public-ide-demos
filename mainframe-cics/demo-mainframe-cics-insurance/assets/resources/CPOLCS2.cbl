@@ -0,0 +1,252 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * CPOLCS2 - CREATE INSURANCE POLICY FOR CICS AND DB2.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CPOLCS2.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLPOLICY.
+           10 POL_POLICY_NUM       PIC X(11).
+           10 POL_CUSTOMER_ID      PIC X(16).
+           10 POL_CUST_NAME        PIC X(16).
+           10 POL_CUST_ADDR        PIC X(16).
+           10 POL_CUST_CITY        PIC X(16).
+           10 POL_CUST_STATE       PIC X(2).
+           10 POL_CUST_ZIP         PIC X(5).
+           10 POL_CUST_PHONE       PIC X(16).
+           10 POL_BIRTH_DATE       PIC X(8).
+           10 POL_CREATE_DATE      PIC X(8).
+           10 POL_END_DATE         PIC X(8).
+           10 POL_POLICY_TYPE      PIC X(16).
+           10 POL_MONTHLY_PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_QUARTERY_PYMT    PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_YEARLY_PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_ISACTIVE         PIC X(1).
+           10 POL_CANCEL_REASON    PIC X(2).
+           10 POL_CANCEL_EFF_DATE  PIC X(8).
+           10 POL_GRACE_END_DATE   PIC X(8).
+           10 POL_MISSED_PYMT_CNT  PIC S9(3) USAGE COMP-3.
+      **************************************************************
+        01 IN-PUT-WS.
+            07 ACTW-POLICY-NUM        PIC X(11).
+            07 ACTW-CUSTOMER-ID       PIC X(16).
+            07 ACTW-CUST-NAME         PIC X(16).
+            07 ACTW-CUST-ADDR         PIC X(16).
+            07 ACTW-CUST-CITY         PIC X(16).
+            07 ACTW-CUST-STATE        PIC X(2).
+            07 ACTW-CUST-ZIP          PIC X(5).
+            07 ACTW-CUST-PHONE        PIC X(16).
+            07 ACTW-BIRTH-DATE        PIC X(8).
+            07 ACTW-CREATE-DATE       PIC X(8).
+            07 ACTW-END-DATE          PIC X(8).
+            07 ACTW-POLICY-TYPE       PIC X(16).
+            07 ACTW-MONTHLY_PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-QUARTERY-PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-YEARLY-PYMT       PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-ISACTIVE          PIC X(1).
+      **************************************************************
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE.
+            05 WS-CURRENT-YEAR                PIC 9(04).
+            05 WS-CURRENT-MONTH               PIC 9(02).
+            05 WS-CURRENT-DAY                 PIC 9(02).
+        01 SPACE-COUNT                        PIC S9.
+        01 TXT-SQLCODE                        PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE                       PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC                       PIC X(70) VALUE SPACES.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 DFHCOMMAREA.
+          03 IN-PUT.
+            04 IN-POLICY.
+             05 ACTI-POLICY-NUM                  PIC X(11).
+             05 ACTI-CUSTOMER-ID                 PIC X(16).
+             05 ACTI-CUST-NAME                   PIC X(16).
+             05 ACTI-CUST-ADDR                   PIC X(16).
+             05 ACTI-CUST-CITY                   PIC X(16).
+             05 ACTI-CUST-STATE                  PIC X(2).
+             05 ACTI-CUST-ZIP                    PIC X(5).
+             05 ACTI-CUST-PHONE                  PIC X(16).
+             05 ACTI-BIRTH-DATE                  PIC X(8).
+             05 ACTI-POLICY-TYPE                 PIC X(16).
+             05 ACTI-MONTHLY_PYMT                PIC S9(11)V9(3) COMP-3.
+             05 ACTI-QUARTERY-PYMT               PIC S9(11)V9(3) COMP-3.
+             05 ACTI-YEARLY-PYMT                 PIC S9(11)V9(3) COMP-3.
+          03 OUT-PUT.
+            04 OUT-POLICY.
+             05 ACTO-POLICY-NUM                  PIC X(11).
+             05 ACTO-CUSTOMER-ID                 PIC X(16).
+             05 ACTO-CUST-NAME                   PIC X(16).
+             05 ACTO-CUST-ADDR                   PIC X(16).
+             05 ACTO-CUST-CITY                   PIC X(16).
+             05 ACTO-CUST-STATE                  PIC X(2).
+             05 ACTO-CUST-ZIP                    PIC X(5).
+             05 ACTO-CUST-PHONE                  PIC X(16).
+             05 ACTO-BIRTH-DATE                  PIC X(8).
+             05 ACTO-CREATE-DATE                 PIC X(8).
+             05 ACTO-END-DATE                    PIC X(8).
+             05 ACTO-POLICY-TYPE                 PIC X(16).
+             05 ACTO-MONTHLY_PYMT                PIC S9(11)V9(3) COMP-3.
+             05 ACTO-QUARTERY-PYMT               PIC S9(11)V9(3) COMP-3.
+             05 ACTO-YEARLY-PYMT                 PIC S9(11)V9(3) COMP-3.
+             05 ACTO-ISACTIVE                    PIC X(1).
+             05 ACTO-CANCEL-REASON                PIC X(2).
+             05 ACTO-CANCEL-EFF-DATE               PIC X(8).
+             05 ACTO-GRACE-END-DATE                PIC X(8).
+             05 ACTO-MISSED-PYMT-CNT              PIC S9(3) COMP-3.
+            04 RTCD                              PIC S9.
+              88 RTCD-OK                         VALUE 0.
+              88 RTCD-CUST-NAME                  VALUE 1.
+              88 RTCD-POLICY-TYPE                VALUE 2.
+            04 RT-MSG                            PIC X(60).
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           PERFORM HANDLE-INPUT THRU HANDLE-INPUT-END
+           IF RTCD-OK
+              PERFORM DO-SQL THRU DO-SQL-END
+           END-IF
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+           MOVE ACTI-POLICY-NUM      TO ACTW-POLICY-NUM.
+           MOVE ACTI-CUSTOMER-ID     TO ACTW-CUSTOMER-ID.
+           MOVE ACTI-CUST-NAME       TO ACTW-CUST-NAME.
+           MOVE ACTI-CUST-ADDR       TO ACTW-CUST-ADDR.
+           MOVE ACTI-CUST-CITY       TO ACTW-CUST-CITY.
+           MOVE ACTI-CUST-STATE      TO ACTW-CUST-STATE.
+           MOVE ACTI-CUST-ZIP        TO ACTW-CUST-ZIP.
+           MOVE ACTI-CUST-PHONE      TO ACTW-CUST-PHONE.
+           MOVE ACTI-BIRTH-DATE      TO ACTW-BIRTH-DATE.
+           MOVE ACTI-POLICY-TYPE     TO ACTW-POLICY-TYPE.
+           MOVE ACTI-MONTHLY_PYMT    TO ACTW-MONTHLY_PYMT.
+           MOVE ACTI-QUARTERY-PYMT   TO ACTW-QUARTERY-PYMT.
+           MOVE ACTI-YEARLY-PYMT     TO ACTW-YEARLY-PYMT.
+           DISPLAY 'POLICY-NUM: ' ACTI-POLICY-NUM.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+       HANDLE-INPUT.
+           MOVE LOW-VALUES TO OUT-POLICY
+           SET RTCD-OK TO TRUE
+           MOVE ACTI-POLICY-NUM TO ACTO-POLICY-NUM.
+           MOVE ACTI-CUSTOMER-ID TO ACTO-CUSTOMER-ID.
+
+           MOVE ZERO TO SPACE-COUNT
+           INSPECT ACTI-CUST-NAME TALLYING SPACE-COUNT FOR ALL SPACES
+           IF SPACE-COUNT = 16
+                 SET RTCD-CUST-NAME TO TRUE
+                 MOVE 'Invalid customer name.' TO RT-MSG
+           END-IF.
+
+           EVALUATE ACTI-POLICY-TYPE
+             WHEN 'AUTO'
+                CONTINUE
+             WHEN 'HOME'
+                CONTINUE
+             WHEN 'LIFE'
+                CONTINUE
+             WHEN 'HEALTH'
+                CONTINUE
+             WHEN OTHER
+                SET RTCD-POLICY-TYPE TO TRUE
+                MOVE 'Policy type does not exist.' TO RT-MSG
+           END-EVALUATE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-DATE TO ACTO-CREATE-DATE.
+           MOVE ACTI-CUST-NAME TO ACTO-CUST-NAME.
+           MOVE ACTI-CUST-ADDR TO ACTO-CUST-ADDR.
+           MOVE ACTI-CUST-CITY TO ACTO-CUST-CITY.
+           MOVE ACTI-CUST-STATE TO ACTO-CUST-STATE.
+           MOVE ACTI-CUST-ZIP TO ACTO-CUST-ZIP.
+           MOVE ACTI-CUST-PHONE TO ACTO-CUST-PHONE.
+           MOVE ACTI-BIRTH-DATE TO ACTO-BIRTH-DATE.
+           MOVE ACTI-POLICY-TYPE TO ACTO-POLICY-TYPE.
+           MOVE ACTI-MONTHLY_PYMT TO ACTO-MONTHLY_PYMT.
+           MOVE ACTI-QUARTERY-PYMT TO ACTO-QUARTERY-PYMT.
+           MOVE ACTI-YEARLY-PYMT TO ACTO-YEARLY-PYMT.
+           MOVE SPACES TO ACTO-END-DATE.
+           MOVE 'Y' TO ACTO-ISACTIVE.
+           MOVE SPACES TO ACTO-CANCEL-REASON.
+           MOVE SPACES TO ACTO-CANCEL-EFF-DATE.
+           MOVE SPACES TO ACTO-GRACE-END-DATE.
+           MOVE 0 TO ACTO-MISSED-PYMT-CNT.
+       HANDLE-INPUT-END.
+           EXIT.
+      **************************************************************
+       DO-SQL.
+            EXEC SQL
+                  INSERT INTO OLS0002.POLICY2 (
+                     POL_POLICY_NUM,
+                     POL_CUSTOMER_ID,
+                     POL_CUST_NAME,
+                     POL_CUST_ADDR,
+                     POL_CUST_CITY,
+                     POL_CUST_STATE,
+                     POL_CUST_ZIP,
+                     POL_CUST_PHONE,
+                     POL_BIRTH_DATE,
+                     POL_CREATE_DATE,
+                     POL_END_DATE,
+                     POL_POLICY_TYPE,
+                     POL_MONTHLY_PYMT,
+                     POL_QUARTERY_PYMT,
+                     POL_YEARLY_PYMT,
+                     POL_ISACTIVE,
+                     POL_CANCEL_REASON,
+                     POL_CANCEL_EFF_DATE,
+                     POL_GRACE_END_DATE,
+                     POL_MISSED_PYMT_CNT)
+                  VALUES (
+                     :ACTO-POLICY-NUM,
+                     :ACTO-CUSTOMER-ID,
+                     :ACTO-CUST-NAME,
+                     :ACTO-CUST-ADDR,
+                     :ACTO-CUST-CITY,
+                     :ACTO-CUST-STATE,
+                     :ACTO-CUST-ZIP,
+                     :ACTO-CUST-PHONE,
+                     :ACTO-BIRTH-DATE,
+                     :ACTO-CREATE-DATE,
+                     :ACTO-END-DATE,
+                     :ACTO-POLICY-TYPE,
+                     :ACTO-MONTHLY_PYMT,
+                     :ACTO-QUARTERY-PYMT,
+                     :ACTO-YEARLY-PYMT,
+                     :ACTO-ISACTIVE,
+                     :ACTO-CANCEL-REASON,
+                     :ACTO-CANCEL-EFF-DATE,
+                     :ACTO-GRACE-END-DATE,
+                     :ACTO-MISSED-PYMT-CNT)
+            END-EXEC.
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-SQL-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+
+            IF SQLCODE = 0
+               MOVE 'SUCCESSFUL CREATE' TO RT-MSG
+               DISPLAY 'POLICY = ' ACTW-POLICY-NUM
+            ELSE
+               MOVE 'CREATE NOT SUCCESSFUL' TO RT-MSG
+               DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+               DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+               DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
