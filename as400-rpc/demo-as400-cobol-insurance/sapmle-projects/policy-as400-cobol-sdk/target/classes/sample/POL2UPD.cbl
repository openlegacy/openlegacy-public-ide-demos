@@ -0,0 +1,137 @@
+      **************************************************************
+      * POL2UPD - UPDATE AN INSURANCE POLICY (AS400 RPC PROGRAM).
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID./QSYS.LIB/POLICY.LIB/POL2UPD.PGM.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLPOLICY.
+           10 POL_POLICY_NUM       PIC X(11).
+           10 POL_CUST_NAME        PIC X(16).
+           10 POL_CUST_ADDR        PIC X(16).
+           10 POL_CUST_CITY        PIC X(16).
+           10 POL_CUST_STATE       PIC X(2).
+           10 POL_CUST_ZIP         PIC X(5).
+           10 POL_CUST_PHONE       PIC X(16).
+           10 POL_BIRTH_DATE       PIC X(8).
+           10 POL_CREATE_DATE      PIC X(8).
+           10 POL_END_DATE         PIC X(8).
+           10 POL_POLICY_TYPE      PIC X(16).
+           10 POL_MONTHLY_PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_QUARTERY_PYMT    PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_YEARLY_PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_ISACTIVE         PIC X(1).
+      **************************************************************
+        01 POLICY-WS.
+            07 ACTW-POLICY-NUM       PIC X(11).
+            07 ACTW-CUST-NAME        PIC X(16).
+            07 ACTW-CUST-ADDR        PIC X(16).
+            07 ACTW-CUST-CITY        PIC X(16).
+            07 ACTW-CUST-STATE       PIC X(2).
+            07 ACTW-CUST-ZIP         PIC X(5).
+            07 ACTW-CUST-PHONE       PIC X(16).
+            07 ACTW-POLICY-TYPE      PIC X(16).
+            07 ACTW-MONTHLY-PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-QUARTERY-PYMT    PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-YEARLY-PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+      **************************************************************
+        01 WS-SQLCODE-ABS                  PIC 9(5).
+        01 TXT-SQLCODE                     PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE                    PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC                    PIC X(70) VALUE SPACES.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 POLICY-IN.
+           05 POLICY-REC-IN.
+               10 POLICY-NUM-IN           PIC X(11).
+               10 CUST-NAME-IN            PIC X(16).
+               10 CUST-ADDR-IN            PIC X(16).
+               10 CUST-CITY-IN            PIC X(16).
+               10 CUST-STATE-IN           PIC X(2).
+               10 CUST-ZIP-IN             PIC X(5).
+               10 CUST-PHONE-IN           PIC X(16).
+               10 POLICY-TYPE-IN          PIC X(16).
+               10 MONTHLY-PYMT-IN         PIC 9(11)V9(3).
+               10 QUARTERY-PYMT-IN        PIC 9(11)V9(3).
+               10 YEARLY-PYMT-IN          PIC 9(11)V9(3).
+        01 POLICY-RESULT.
+           05 POLICY-NUM-OUT              PIC X(11).
+           05 SUCCESS                     PIC X.
+           05 RESULT-SQLCODE-SIGN         PIC X(1).
+           05 RESULT-SQLCODE              PIC X(5).
+           05 RESULT-SQLSTATE              PIC X(5).
+           05 RESULT-SQLERRMC              PIC X(70).
+      **************************************************************
+       PROCEDURE DIVISION USING POLICY-IN POLICY-RESULT.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           PERFORM DO-SQL THRU DO-SQL-END
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+           MOVE POLICY-NUM-IN   TO ACTW-POLICY-NUM
+           MOVE CUST-NAME-IN    TO ACTW-CUST-NAME
+           MOVE CUST-ADDR-IN    TO ACTW-CUST-ADDR
+           MOVE CUST-CITY-IN    TO ACTW-CUST-CITY
+           MOVE CUST-STATE-IN   TO ACTW-CUST-STATE
+           MOVE CUST-ZIP-IN     TO ACTW-CUST-ZIP
+           MOVE CUST-PHONE-IN   TO ACTW-CUST-PHONE
+           MOVE POLICY-TYPE-IN  TO ACTW-POLICY-TYPE
+           MOVE MONTHLY-PYMT-IN   TO ACTW-MONTHLY-PYMT
+           MOVE QUARTERY-PYMT-IN  TO ACTW-QUARTERY-PYMT
+           MOVE YEARLY-PYMT-IN    TO ACTW-YEARLY-PYMT
+           MOVE POLICY-NUM-IN   TO POLICY-NUM-OUT.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+       DO-SQL.
+            EXEC SQL
+                 UPDATE OLS0002.POLICY2
+                    SET POL_CUST_NAME     = :ACTW-CUST-NAME,
+                        POL_CUST_ADDR     = :ACTW-CUST-ADDR,
+                        POL_CUST_CITY     = :ACTW-CUST-CITY,
+                        POL_CUST_STATE    = :ACTW-CUST-STATE,
+                        POL_CUST_ZIP      = :ACTW-CUST-ZIP,
+                        POL_CUST_PHONE    = :ACTW-CUST-PHONE,
+                        POL_POLICY_TYPE   = :ACTW-POLICY-TYPE,
+                        POL_MONTHLY_PYMT  = :ACTW-MONTHLY-PYMT,
+                        POL_QUARTERY_PYMT = :ACTW-QUARTERY-PYMT,
+                        POL_YEARLY_PYMT   = :ACTW-YEARLY-PYMT
+                  WHERE POL_POLICY_NUM = :ACTW-POLICY-NUM
+            END-EXEC.
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-SQL-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            MOVE SQLSTATE TO RESULT-SQLSTATE
+            MOVE SQLERRMC TO RESULT-SQLERRMC
+            IF SQLCODE < 0
+               MOVE '-' TO RESULT-SQLCODE-SIGN
+            ELSE
+               MOVE '+' TO RESULT-SQLCODE-SIGN
+            END-IF
+            COMPUTE WS-SQLCODE-ABS = FUNCTION ABS(SQLCODE)
+            MOVE WS-SQLCODE-ABS TO RESULT-SQLCODE
+            IF SQLCODE = 0
+               MOVE 'Y' TO SUCCESS
+               DISPLAY 'POLICY = ' ACTW-POLICY-NUM
+            ELSE
+               MOVE 'N' TO SUCCESS
+               DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+               DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+               DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
