@@ -1,8 +1,78 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID./QSYS.LIB/POLICY.LIB/POL2LST.PGM.
-      DATA DIVISION.                                                                                                                 
-      LINKAGE SECTION.               
-       01  POLICY-OUT.
+      **************************************************************
+      * POL2LST - LIST INSURANCE POLICIES (AS400 RPC PROGRAM).
+      * RETURNS UP TO 10 POLICIES AT A TIME, PAGED BY LAST-POLICY-
+      * NUM-IN THE SAME WAY LPOLCS2 PAGES ON THE CICS SIDE, WITH
+      * OPTIONAL CUST-NAME/CUST-STATE/CUST-ZIP FILTERS - A CALLER
+      * WHO LEAVES A FILTER AT SPACES GETS NO FILTERING ON THAT
+      * COLUMN.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID./QSYS.LIB/POLICY.LIB/POL2LST.PGM.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLPOLICY.
+           10 POL_POLICY_NUM       PIC X(11).
+           10 POL_CUST_NAME        PIC X(16).
+           10 POL_CUST_ADDR        PIC X(16).
+           10 POL_CUST_CITY        PIC X(16).
+           10 POL_CUST_STATE       PIC X(2).
+           10 POL_CUST_ZIP         PIC X(5).
+           10 POL_CUST_PHONE       PIC X(16).
+           10 POL_BIRTH_DATE       PIC X(8).
+           10 POL_CREATE_DATE      PIC X(8).
+           10 POL_END_DATE         PIC X(8).
+           10 POL_POLICY_TYPE      PIC X(16).
+           10 POL_MONTHLY_PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_QUARTERY_PYMT    PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_YEARLY_PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+           10 POL_ISACTIVE         PIC X(1).
+      **************************************************************
+        01 POLICY-WS.
+          05 POLICY-DETAILS.
+            07 ACTW-POLICY-NUM       PIC X(11).
+            07 ACTW-CUST-NAME        PIC X(16).
+            07 ACTW-CUST-ADDR        PIC X(16).
+            07 ACTW-CUST-CITY        PIC X(16).
+            07 ACTW-CUST-STATE       PIC X(2).
+            07 ACTW-CUST-ZIP         PIC X(5).
+            07 ACTW-CUST-PHONE       PIC X(16).
+            07 ACTW-BIRTH-DATE       PIC X(8).
+            07 ACTW-CREATE-DATE      PIC X(8).
+            07 ACTW-END-DATE         PIC X(8).
+            07 ACTW-POLICY-TYPE      PIC X(16).
+            07 ACTW-MONTHLY-PYMT     PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-QUARTERY-PYMT    PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-YEARLY-PYMT      PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-ISACTIVE         PIC X(1).
+      **************************************************************
+        01 ACTW-START-KEY           PIC X(11).
+        01 ACTW-CUST-NAME-FILTER    PIC X(16).
+        01 ACTW-CUST-STATE-FILTER   PIC X(2).
+        01 ACTW-CUST-ZIP-FILTER     PIC X(5).
+        01 WS-SQLCODE-ABS           PIC 9(5).
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+      **************************************************************
+        01 EODATA            PIC X(1)   VALUE 'N'.
+        01 NUMREC            PIC 9(2)   VALUE 10.
+        01 COUNTER           PIC 9(2)   VALUE 0.
+        01 SQLMODE           PIC X(8)   VALUE SPACES.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 POLICY-IN.
+           05 LAST-POLICY-NUM-IN       PIC X(11).
+           05 CUST-NAME-FILTER-IN      PIC X(16).
+           05 CUST-STATE-FILTER-IN     PIC X(2).
+           05 CUST-ZIP-FILTER-IN       PIC X(5).
+        01 POLICY-OUT.
            05  POLICY-REC-OUT OCCURS 10 TIMES.
                10  POLICY-NUM-OUT           PIC X(11).
                10  CUST-NAME-OUT            PIC X(16).
@@ -26,3 +96,173 @@
            05  RESULT-SQLCODE               PIC X(5).
            05  RESULT-SQLSTATE              PIC X(5).
            05  RESULT-SQLERRMC              PIC X(70).
+      **************************************************************
+       PROCEDURE DIVISION USING POLICY-IN POLICY-OUT.
+       MAIN-RTN.
+           PERFORM SET-START-KEY THRU SET-START-KEY-END
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-GETALL THRU DO-GETALL-END
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           MOVE COUNTER TO REC-COUNT
+           GOBACK.
+      **************************************************************
+      * ESTABLISH THE PAGING KEY. A CALLER WHO HAS NOT YET SEEN ANY
+      * POLICIES PASSES SPACES OR LOW-VALUES IN LAST-POLICY-NUM-IN TO
+      * START FROM THE TOP; ANY REAL POL_POLICY_NUM SORTS HIGHER THAN
+      * LOW-VALUES SO "GREATER THAN" STILL SELECTS EVERY ROW. THE
+      * CUST-NAME/CUST-STATE/CUST-ZIP FILTERS ARE ALL OPTIONAL - A
+      * CALLER WHO LEAVES ONE AT SPACES GETS NO FILTERING ON THAT
+      * COLUMN.
+      **************************************************************
+       SET-START-KEY.
+           MOVE LOW-VALUES TO ACTW-START-KEY
+           IF LAST-POLICY-NUM-IN NOT = SPACES
+              AND LAST-POLICY-NUM-IN NOT = LOW-VALUES
+              MOVE LAST-POLICY-NUM-IN TO ACTW-START-KEY
+           END-IF
+           MOVE CUST-NAME-FILTER-IN  TO ACTW-CUST-NAME-FILTER
+           MOVE CUST-STATE-FILTER-IN TO ACTW-CUST-STATE-FILTER
+           MOVE CUST-ZIP-FILTER-IN   TO ACTW-CUST-ZIP-FILTER.
+       SET-START-KEY-END.
+           EXIT.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE Y CURSOR FOR
+                SELECT
+                  POL_POLICY_NUM,
+                  POL_CUST_NAME,
+                  POL_CUST_ADDR,
+                  POL_CUST_CITY,
+                  POL_CUST_STATE,
+                  POL_CUST_ZIP,
+                  POL_CUST_PHONE,
+                  POL_BIRTH_DATE,
+                  POL_CREATE_DATE,
+                  POL_END_DATE,
+                  POL_POLICY_TYPE,
+                  POL_MONTHLY_PYMT,
+                  POL_QUARTERY_PYMT,
+                  POL_YEARLY_PYMT,
+                  POL_ISACTIVE
+                FROM OLS0002.POLICY2
+                WHERE POL_POLICY_NUM > :ACTW-START-KEY
+                  AND (:ACTW-CUST-NAME-FILTER = SPACES
+                       OR POL_CUST_NAME = :ACTW-CUST-NAME-FILTER)
+                  AND (:ACTW-CUST-STATE-FILTER = SPACES
+                       OR POL_CUST_STATE = :ACTW-CUST-STATE-FILTER)
+                  AND (:ACTW-CUST-ZIP-FILTER = SPACES
+                       OR POL_CUST_ZIP = :ACTW-CUST-ZIP-FILTER)
+                ORDER BY POL_POLICY_NUM
+            END-EXEC
+            MOVE 'DECLARE' TO SQLMODE
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN Y
+           END-EXEC.
+           MOVE 'OPENCUR' TO SQLMODE
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-GETALL.
+           MOVE 'N' TO EODATA
+           MOVE 0 TO COUNTER
+           PERFORM DO-FETCH THRU DO-FETCH-END
+              UNTIL COUNTER >= NUMREC OR EODATA = 'Y'
+           IF EODATA = 'Y'
+              SUBTRACT 1 FROM COUNTER
+           END-IF
+      *LAST FETCH WAS END OF DATA
+           DISPLAY 'NUMBER OF FETCHES: ' COUNTER.
+       DO-GETALL-END.
+           EXIT.
+      **************************************************************
+      * DO ONE FETCH.
+      **************************************************************
+       DO-FETCH.
+           MOVE LOW-VALUES TO POLICY-DETAILS
+           ADD 1 TO COUNTER
+           EXEC SQL
+                FETCH Y INTO
+                  :ACTW-POLICY-NUM,
+                  :ACTW-CUST-NAME,
+                  :ACTW-CUST-ADDR,
+                  :ACTW-CUST-CITY,
+                  :ACTW-CUST-STATE,
+                  :ACTW-CUST-ZIP,
+                  :ACTW-CUST-PHONE,
+                  :ACTW-BIRTH-DATE,
+                  :ACTW-CREATE-DATE,
+                  :ACTW-END-DATE,
+                  :ACTW-POLICY-TYPE,
+                  :ACTW-MONTHLY-PYMT,
+                  :ACTW-QUARTERY-PYMT,
+                  :ACTW-YEARLY-PYMT,
+                  :ACTW-ISACTIVE
+           END-EXEC.
+           MOVE ACTW-POLICY-NUM     TO POLICY-NUM-OUT(COUNTER)
+           MOVE ACTW-CUST-NAME      TO CUST-NAME-OUT(COUNTER)
+           MOVE ACTW-CUST-ADDR      TO CUST-ADDR-OUT(COUNTER)
+           MOVE ACTW-CUST-CITY      TO CUST-CITY-OUT(COUNTER)
+           MOVE ACTW-CUST-STATE     TO CUST-STATE-OUT(COUNTER)
+           MOVE ACTW-CUST-ZIP       TO CUST-ZIP-OUT(COUNTER)
+           MOVE ACTW-CUST-PHONE     TO CUST-PHONE-OUT(COUNTER)
+           MOVE ACTW-BIRTH-DATE     TO BIRTH-DATE-OUT(COUNTER)
+           MOVE ACTW-CREATE-DATE    TO CREATE-DATE-OUT(COUNTER)
+           MOVE ACTW-END-DATE       TO END-DATE-OUT(COUNTER)
+           MOVE ACTW-POLICY-TYPE    TO POLICY-TYPE-OUT(COUNTER)
+           MOVE ACTW-MONTHLY-PYMT   TO MONTHLY-PYMT-OUT(COUNTER)
+           MOVE ACTW-QUARTERY-PYMT  TO QUARTERY-PYMT-OUT(COUNTER)
+           MOVE ACTW-YEARLY-PYMT    TO YEARLY-PYMT-OUT(COUNTER)
+           MOVE ACTW-ISACTIVE       TO IS-ACTIVE-OUT(COUNTER)
+           MOVE 'DO-FETCH' TO SQLMODE
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE Y
+           END-EXEC.
+           MOVE 'CLOSECUR' TO SQLMODE
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLSTATE TO RESULT-SQLSTATE
+            MOVE SQLERRMC TO RESULT-SQLERRMC
+            IF SQLCODE < 0
+               MOVE '-' TO RESULT-SQLCODE-SIGN
+            ELSE
+               MOVE '+' TO RESULT-SQLCODE-SIGN
+            END-IF
+            COMPUTE WS-SQLCODE-ABS = FUNCTION ABS(SQLCODE)
+            MOVE WS-SQLCODE-ABS TO RESULT-SQLCODE
+            IF SQLCODE = 0
+               DISPLAY 'CUSTOMER = ' ACTW-CUST-NAME
+               MOVE 'Y' TO SUCCESS
+               MOVE 'N' TO EODATA
+            ELSE IF SQLCODE = 100
+               MOVE 'Y' TO SUCCESS
+               MOVE 'Y' TO EODATA
+            ELSE
+               DISPLAY 'SQLMODE: ' SQLMODE
+               MOVE 'N' TO SUCCESS
+               MOVE 'Y' TO EODATA
+               MOVE SQLCODE TO TXT-SQLCODE
+               MOVE SQLSTATE TO TXT-SQLSTATE
+               MOVE SQLERRMC TO TXT-SQLERRMC
+               DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+               DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+               DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
