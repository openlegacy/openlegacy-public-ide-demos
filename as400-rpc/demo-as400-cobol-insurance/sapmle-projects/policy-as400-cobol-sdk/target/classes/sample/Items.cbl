@@ -1,27 +1,148 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. ITEMS.
-      DATA DIVISION.                                                                                                                 
-      LINKAGE SECTION.                                                         
-      01 TOP-LEVEL.                                                                 
-         03 INNER-RECORD      OCCURS 5 TIMES.                                         
-            05  ITEM-NUMBER               PIC 9(4).                                    
-            05  ITEM-NAME              PIC X(16).                                   
-            05  DESCRIPTION       PIC X(28).                                   
-      PROCEDURE DIVISION USING TOP-LEVEL.                                           
-      BEGIN.                                                                   
-          MOVE 1000 TO NUM(1)                                                  
-          MOVE 'Kid Guitar     ' TO NAME(1)                                    
-          MOVE 'Kids Guitar - Musical Toys ' TO DESCRIPTION(1).                
-          MOVE 1001 TO NUM(2)                                                  
-          MOVE 'Ball Pool      ' TO NAME(2)                                    
-          MOVE 'Ball Pool - Novelty Toys   ' TO DESCRIPTION(2).                
-          MOVE 1002 TO NUM(3)                                                  
-          MOVE 'Water Ball     ' TO NAME(3)                                    
-          MOVE 'Water Ball - Balls         ' TO DESCRIPTION(3).                
-          MOVE 1003 TO NUM(4)                                                  
-          MOVE 'Frisbee        ' TO NAME(4)                                    
-          MOVE 'Dog Frisbee - Pet Toys     ' TO DESCRIPTION(4).                
-          MOVE 1004 TO NUM(5)                                                  
-          MOVE 'Pig Bank       ' TO NAME(5)                                    
-          MOVE 'Pig Saving Bank - Ceramics ' TO DESCRIPTION(5).                
-      HALT.                                                                    
+      **************************************************************
+      * ITEMS - PAGED ITEM CATALOG LOOKUP (AS400 RPC PROGRAM).
+      * RETURNS A SLICE OF OLS0002.ITEM_CATALOG STARTING AFTER
+      * START-ITEM-NUM, UP TO PAGE-SIZE ROWS (CAPPED AT NUMREC),
+      * INSTEAD OF ALWAYS RETURNING THE SAME FIXED FIVE ITEMS.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ITEMS.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLITEM.
+           10 ITEM_NUM             PIC S9(8) USAGE COMP.
+           10 ITEM_NAME            PIC X(16).
+           10 ITEM_DESCRIPTION     PIC X(28).
+      **************************************************************
+        01 ITEM-WS.
+            07 ACTW-ITEM-NUM        PIC S9(8) USAGE COMP.
+            07 ACTW-ITEM-NAME       PIC X(16).
+            07 ACTW-DESCRIPTION     PIC X(28).
+        01 ACTW-START-ITEM-NUM      PIC S9(8) USAGE COMP.
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+        01 EODATA            PIC X(1)   VALUE 'N'.
+        01 NUMREC            PIC 9(2)   VALUE 50.
+        01 COUNTER           PIC 9(2)   VALUE 0.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 ITEMS-IN.
+           02 START-ITEM-NUM-IN     PIC 9(8).
+           02 PAGE-SIZE-IN          PIC 9(2).
+        01 ITEMS-OUT.
+           02 REC-COUNT             PIC 9(2).
+           02 SUCCESS               PIC X.
+           02 ITEM-REC-OUT OCCURS 50 TIMES.
+              03  ITEM-NUMBER       PIC 9(8).
+              03  ITEM-NAME         PIC X(16).
+              03  DESCRIPTION       PIC X(28).
+      **************************************************************
+       PROCEDURE DIVISION USING ITEMS-IN ITEMS-OUT.
+       MAIN-RTN.
+           PERFORM SET-PAGE-SIZE THRU SET-PAGE-SIZE-END
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-GETALL THRU DO-GETALL-END
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           MOVE COUNTER TO REC-COUNT
+           GOBACK.
+      **************************************************************
+      * A CALLER-SUPPLIED PAGE-SIZE-IN OF ZERO OR MORE THAN NUMREC
+      * (50) IS CAPPED AT NUMREC.
+      **************************************************************
+       SET-PAGE-SIZE.
+           MOVE START-ITEM-NUM-IN TO ACTW-START-ITEM-NUM
+           IF PAGE-SIZE-IN > 0 AND PAGE-SIZE-IN <= 50
+              MOVE PAGE-SIZE-IN TO NUMREC
+           ELSE
+              MOVE 50 TO NUMREC
+           END-IF.
+       SET-PAGE-SIZE-END.
+           EXIT.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE X CURSOR FOR
+                SELECT
+                  ITEM_NUM,
+                  ITEM_NAME,
+                  ITEM_DESCRIPTION
+                FROM OLS0002.ITEM_CATALOG
+                WHERE ITEM_NUM > :ACTW-START-ITEM-NUM
+                ORDER BY ITEM_NUM
+            END-EXEC
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN X
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-GETALL.
+           MOVE 'N' TO EODATA
+           MOVE 0 TO COUNTER
+           PERFORM DO-FETCH THRU DO-FETCH-END
+              UNTIL COUNTER >= NUMREC OR EODATA = 'Y'
+           IF EODATA = 'Y'
+              SUBTRACT 1 FROM COUNTER
+           END-IF.
+       DO-GETALL-END.
+           EXIT.
+      **************************************************************
+       DO-FETCH.
+           ADD 1 TO COUNTER
+           EXEC SQL
+                FETCH X INTO
+                  :ACTW-ITEM-NUM,
+                  :ACTW-ITEM-NAME,
+                  :ACTW-DESCRIPTION
+           END-EXEC
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END
+           IF SQLCODE = 0
+              MOVE ACTW-ITEM-NUM    TO ITEM-NUMBER(COUNTER)
+              MOVE ACTW-ITEM-NAME   TO ITEM-NAME(COUNTER)
+              MOVE ACTW-DESCRIPTION TO DESCRIPTION(COUNTER)
+           END-IF.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE X
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            IF SQLCODE = 0
+               MOVE 'Y' TO SUCCESS
+               MOVE 'N' TO EODATA
+            ELSE IF SQLCODE = 100
+               MOVE 'Y' TO SUCCESS
+               MOVE 'Y' TO EODATA
+            ELSE
+               MOVE 'N' TO SUCCESS
+               MOVE 'Y' TO EODATA
+               MOVE SQLCODE TO TXT-SQLCODE
+               MOVE SQLSTATE TO TXT-SQLSTATE
+               MOVE SQLERRMC TO TXT-SQLERRMC
+               DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+               DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+               DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
