@@ -1,43 +1,150 @@
-      IDENTIFICATION DIVISION.                                           
-      PROGRAM-ID. ITEMDETAILS. 
-      DATA DIVISION.                                                 
-      LINKAGE SECTION.                                                         
-         01 ITEM-NUM        PIC 9(8).                                          
-         01 ITEM-RECORD.                                                       
-           02 ITEM-NAME     PIC X(16).                                         
-           02 DESCRIPTION   PIC X(28).                                               
-           02 WEIGHT        PIC 9(4).                                                
-         01 SHIPPING.                                                                
-           02 SHIPPING-METHOD        PIC X(10).                                               
-           02 DAYS          PIC 9(4).                                                
-      PROCEDURE DIVISION USING ITEM-NUM ITEM-RECORD SHIPPING.                        
-      BEGIN.                                                                         
-          MOVE 'AIR MAIL  ' TO SHIPPING-METHOD.                                               
-          MOVE 2 TO DAYS.                                                            
-          EVALUATE ITEM-NUM                                                          
-            WHEN  1000                                                               
-               MOVE 'Kid Guitar     ' TO ITEM-NAME                                   
-               MOVE 'Kids Guitar - Musical Toys   ' TO       DESCRIPTION             
-               MOVE 200 TO WEIGHT                                                    
-            WHEN 1001                                                                
-                 MOVE 'Ball Pool      ' TO ITEM-N      AME                           
-                 MOVE 'Ball Pool - Novelty Toys   ' TO DESCRIPTION             
-                 MOVE 100 TO WEIGHT                                            
-            WHEN 1002                                                          
-                 MOVE 'Water Ball     ' TO ITEM-NAME                           
-                 MOVE 'Water Ball - Balls         ' TO DESCRIPTION             
-                 MOVE 1000 TO WEIGHT                                           
-             WHEN 1003                                                         
-                 MOVE 'Frisbee        ' TO ITEM-NAME                           
-                 MOVE  'Dog Frisbee - Pet Toys     ' TO DESCRIPTION            
-                 MOVE 5000 TO WEIGHT                                           
-            WHEN 1004                                                          
-                 MOVE 'Pig Bank       ' TO ITEM-NAME                           
-                 MOVE 'Pig Saving Bank - Ceramics ' TO DESCRIPTION             
-                 MOVE 5000 TO WEIGHT                                           
-            WHEN OTHER                                                         
-               MOVE 0 TO WEIGHT                                                
-               MOVE 'ERROR          ' TO ITEM-NAME                             
-               MOVE 'OBJECT NOT FOUND          ' TO DESCRIPTION                
-          END-EVALUATE.                                                        
-      HALT.                                                                    
+      **************************************************************
+      * ITEMDETAILS - ITEM DETAIL LOOKUP (AS400 RPC PROGRAM).
+      * LOOKS UP ITEM-NAME/DESCRIPTION/WEIGHT IN OLS0002.ITEM_CATALOG
+      * BY ITEM-NUM INSTEAD OF A FIXED EVALUATE, SO A NEW ITEM CAN BE
+      * ADDED OPERATIONALLY (AN INSERT) WITHOUT A RECOMPILE.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ITEMDETAILS.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLITEM.
+           10 ITEM_NUM             PIC S9(8) USAGE COMP.
+           10 ITEM_NAME            PIC X(16).
+           10 ITEM_DESCRIPTION     PIC X(28).
+           10 ITEM_WEIGHT          PIC S9(4) USAGE COMP.
+           10 ITEM_UNIT_PRICE      PIC S9(7)V9(2) USAGE COMP-3.
+           10 ITEM_ON_HAND_QTY     PIC S9(7) USAGE COMP.
+           10 ITEM_BACKORDER_FLAG  PIC X(1).
+      **************************************************************
+        01 ITEM-WS.
+            07 ACTW-ITEM-NUM        PIC S9(8) USAGE COMP.
+            07 ACTW-ITEM-NAME       PIC X(16).
+            07 ACTW-DESCRIPTION     PIC X(28).
+            07 ACTW-WEIGHT          PIC S9(4) USAGE COMP.
+            07 ACTW-UNIT-PRICE      PIC S9(7)V9(2) USAGE COMP-3.
+            07 ACTW-ON-HAND-QTY     PIC S9(7) USAGE COMP.
+            07 ACTW-BACKORDER-FLAG  PIC X(1).
+      ****************************************************
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 ITEM-NUM        PIC 9(8).
+        01 ITEM-RECORD.
+          02 ITEM-NAME     PIC X(16).
+          02 DESCRIPTION   PIC X(28).
+          02 WEIGHT        PIC 9(4).
+          02 UNIT-PRICE    PIC 9(7)V9(2).
+          02 ON-HAND-QTY   PIC 9(7).
+          02 BACKORDER-FLAG PIC X(1).
+        01 SHIPPING.
+          02 SHIPPING-METHOD        PIC X(10).
+          02 DAYS          PIC 9(4).
+          02 DEST-ZONE     PIC X(1).
+      **************************************************************
+       PROCEDURE DIVISION USING ITEM-NUM ITEM-RECORD SHIPPING.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           PERFORM DO-SQL THRU DO-SQL-END
+           PERFORM DETERMINE-SHIPPING THRU DETERMINE-SHIPPING-END
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+           MOVE ITEM-NUM TO ACTW-ITEM-NUM
+           IF DEST-ZONE = SPACE OR DEST-ZONE = LOW-VALUE
+              MOVE '1' TO DEST-ZONE
+           END-IF.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+      * DETERMINE-SHIPPING - PICKS SHIPPING-METHOD/DAYS FROM WEIGHT
+      * AND DEST-ZONE INSTEAD OF A CONSTANT, SINCE A HEAVY ITEM
+      * SHOULD ROUTE GROUND/FREIGHT RATHER THAN AIR. ZONE 1 IS
+      * LOCAL, ZONE 2 IS REGIONAL AND ADDS TRANSIT DAYS, ZONE 3 IS
+      * THE REMOTE ZONE AND ADDS THE MOST.
+      **************************************************************
+       DETERMINE-SHIPPING.
+           IF WEIGHT <= 16
+              MOVE 'AIR MAIL  ' TO SHIPPING-METHOD
+              MOVE 2 TO DAYS
+           ELSE
+              IF WEIGHT <= 100
+                 MOVE 'GROUND    ' TO SHIPPING-METHOD
+                 MOVE 5 TO DAYS
+              ELSE
+                 MOVE 'FREIGHT   ' TO SHIPPING-METHOD
+                 MOVE 10 TO DAYS
+              END-IF
+           END-IF
+           EVALUATE DEST-ZONE
+              WHEN '2'
+                 ADD 2 TO DAYS
+              WHEN '3'
+                 ADD 5 TO DAYS
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       DETERMINE-SHIPPING-END.
+           EXIT.
+      **************************************************************
+       DO-SQL.
+            EXEC SQL
+                 SELECT
+                   ITEM_NAME,
+                   ITEM_DESCRIPTION,
+                   ITEM_WEIGHT,
+                   ITEM_UNIT_PRICE,
+                   ITEM_ON_HAND_QTY,
+                   ITEM_BACKORDER_FLAG
+                 INTO
+                   :ACTW-ITEM-NAME,
+                   :ACTW-DESCRIPTION,
+                   :ACTW-WEIGHT,
+                   :ACTW-UNIT-PRICE,
+                   :ACTW-ON-HAND-QTY,
+                   :ACTW-BACKORDER-FLAG
+                 FROM OLS0002.ITEM_CATALOG
+                WHERE ITEM_NUM = :ACTW-ITEM-NUM
+            END-EXEC
+            IF SQLCODE = 0
+               MOVE ACTW-ITEM-NAME      TO ITEM-NAME
+               MOVE ACTW-DESCRIPTION    TO DESCRIPTION
+               MOVE ACTW-WEIGHT         TO WEIGHT
+               MOVE ACTW-UNIT-PRICE     TO UNIT-PRICE
+               MOVE ACTW-ON-HAND-QTY    TO ON-HAND-QTY
+               MOVE ACTW-BACKORDER-FLAG TO BACKORDER-FLAG
+            ELSE
+               IF SQLCODE = 100
+                  MOVE 0 TO WEIGHT
+                  MOVE 0 TO UNIT-PRICE
+                  MOVE 0 TO ON-HAND-QTY
+                  MOVE 'N' TO BACKORDER-FLAG
+                  MOVE 'ERROR          ' TO ITEM-NAME
+                  MOVE 'OBJECT NOT FOUND          ' TO DESCRIPTION
+               ELSE
+                  MOVE SQLCODE TO TXT-SQLCODE
+                  MOVE SQLSTATE TO TXT-SQLSTATE
+                  MOVE SQLERRMC TO TXT-SQLERRMC
+                  DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 0 TO WEIGHT
+                  MOVE 0 TO UNIT-PRICE
+                  MOVE 0 TO ON-HAND-QTY
+                  MOVE 'N' TO BACKORDER-FLAG
+                  MOVE 'ERROR          ' TO ITEM-NAME
+                  MOVE 'OBJECT NOT FOUND          ' TO DESCRIPTION
+               END-IF
+            END-IF.
+       DO-SQL-END.
+           EXIT.
+      **************************************************************
