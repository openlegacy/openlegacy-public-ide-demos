@@ -0,0 +1,77 @@
+      **************************************************************
+      * POL2DEL - DELETE AN INSURANCE POLICY (AS400 RPC PROGRAM).
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID./QSYS.LIB/POLICY.LIB/POL2DEL.PGM.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+        01 ACTW-POLICY-NUM                 PIC X(11).
+        01 WS-SQLCODE-ABS                  PIC 9(5).
+        01 TXT-SQLCODE                     PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE                    PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC                    PIC X(70) VALUE SPACES.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 POLICY-IN.
+           05 POLICY-NUM-IN               PIC X(11).
+        01 POLICY-RESULT.
+           05 POLICY-NUM-OUT              PIC X(11).
+           05 SUCCESS                     PIC X.
+           05 RESULT-SQLCODE-SIGN         PIC X(1).
+           05 RESULT-SQLCODE              PIC X(5).
+           05 RESULT-SQLSTATE             PIC X(5).
+           05 RESULT-SQLERRMC             PIC X(70).
+      **************************************************************
+       PROCEDURE DIVISION USING POLICY-IN POLICY-RESULT.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           PERFORM DO-SQL THRU DO-SQL-END
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+           MOVE POLICY-NUM-IN TO ACTW-POLICY-NUM
+           MOVE POLICY-NUM-IN TO POLICY-NUM-OUT.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+       DO-SQL.
+            EXEC SQL
+                 DELETE FROM OLS0002.POLICY2 WHERE
+                   POL_POLICY_NUM = :ACTW-POLICY-NUM
+            END-EXEC.
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-SQL-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            MOVE SQLSTATE TO RESULT-SQLSTATE
+            MOVE SQLERRMC TO RESULT-SQLERRMC
+            IF SQLCODE < 0
+               MOVE '-' TO RESULT-SQLCODE-SIGN
+            ELSE
+               MOVE '+' TO RESULT-SQLCODE-SIGN
+            END-IF
+            COMPUTE WS-SQLCODE-ABS = FUNCTION ABS(SQLCODE)
+            MOVE WS-SQLCODE-ABS TO RESULT-SQLCODE
+            IF SQLCODE = 0
+               MOVE 'Y' TO SUCCESS
+               DISPLAY 'POLICY = ' ACTW-POLICY-NUM
+            ELSE
+               MOVE 'N' TO SUCCESS
+               DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+               DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+               DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
