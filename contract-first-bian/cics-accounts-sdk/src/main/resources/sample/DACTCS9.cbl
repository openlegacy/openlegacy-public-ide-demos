@@ -49,14 +49,57 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
             07 ACTW-UPDT-DT         PIC X(8).
             07 ACTW-LOCKED          PIC X(1).
       ****************************************************
+        01 ACTW-CLOSURE-REASON      PIC X(2).
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE.
+            05 WS-CURRENT-YEAR                PIC 9(04).
+            05 WS-CURRENT-MONTH               PIC 9(02).
+            05 WS-CURRENT-DAY                 PIC 9(02).
+          03 WS-CURRENT-TIME.
+            05 WS-CURRENT-HOURS               PIC 9(02).
+            05 WS-CURRENT-MINUTE              PIC 9(02).
+            05 WS-CURRENT-SECOND              PIC 9(02).
+            05 WS-CURRENT-MILLISECONDS        PIC 9(02).
+        01 ACTW-CLOSE-DT             PIC X(8).
         01 SPACE-COUNT              PIC S9.
         01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
         01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
         01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
-        01 BAD-SQL-MESSAGE.         
+        01 BAD-SQL-MESSAGE.
           03 BAD-SQL-MSG-1          PIC X(40).
           03 BAD-SQL-MSG-2          PIC X(10).
           03 BAD-SQL-MSG-3          PIC X(10).
+      **************************************************************
+      * AUDIT-TRAIL WORK AREA. AUDIT CAPTURES THE BEFORE AND AFTER
+      * IMAGE OF THE ROW INTO OLS0002.ACCOUNT2_AUDIT ALONG WITH THE
+      * CICS USERID. THE OLD IMAGE IS THE ROW FETCH-ACCOUNT ALREADY
+      * READ; THE NEW IMAGE IS LOW-VALUES SINCE THE ROW IS REMOVED.
+      **************************************************************
+        01 AUDIT-ACTION                       PIC X(6).
+        01 AUDIT-OLD-ROW.
+          05 AUDIT-OLD-CUSTOMER-ID            PIC X(16).
+          05 AUDIT-OLD-CUSTOMER-NAME          PIC X(16).
+          05 AUDIT-OLD-IBAN                   PIC X(32).
+          05 AUDIT-OLD-BNK-ID                 PIC X(4).
+          05 AUDIT-OLD-BRNCH-ID               PIC S9(9) COMP.
+          05 AUDIT-OLD-CNTRY-CD               PIC X(2).
+          05 AUDIT-OLD-TYPCD                  PIC X.
+          05 AUDIT-OLD-SUB-TYPCD              PIC X(3).
+          05 AUDIT-OLD-BALANCE                PIC S9(11)V9(3) COMP-3.
+          05 AUDIT-OLD-CURRENCY               PIC X(3).
+          05 AUDIT-OLD-LOCKED                 PIC X.
+        01 AUDIT-NEW-ROW.
+          05 AUDIT-NEW-CUSTOMER-ID            PIC X(16).
+          05 AUDIT-NEW-CUSTOMER-NAME          PIC X(16).
+          05 AUDIT-NEW-IBAN                   PIC X(32).
+          05 AUDIT-NEW-BNK-ID                 PIC X(4).
+          05 AUDIT-NEW-BRNCH-ID               PIC S9(9) COMP.
+          05 AUDIT-NEW-CNTRY-CD               PIC X(2).
+          05 AUDIT-NEW-TYPCD                  PIC X.
+          05 AUDIT-NEW-SUB-TYPCD              PIC X(3).
+          05 AUDIT-NEW-BALANCE                PIC S9(11)V9(3) COMP-3.
+          05 AUDIT-NEW-CURRENCY               PIC X(3).
+          05 AUDIT-NEW-LOCKED                 PIC X.
       **************************************************************
         01 CT-FUNC           PIC X(18) VALUE 'CREATE THREAD     '.
         01 ID-FUNC           PIC X(18) VALUE 'IDENTIFY          '.
@@ -90,6 +133,7 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
       **************************************************************
         01 IN-PUT.
             05 ACTI-ACCOUNT-ID                  PIC X(11).
+            05 ACTI-CLOSURE-REASON              PIC X(2).
         01 ACCOUNT-OUT.
             05 ACCOUNT-DETAILS.
               07 ACTO-ACCOUNT-ID                PIC X(11).
@@ -110,25 +154,66 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
               07 ACTO-LOCKED                    PIC X.
                 88 ACTO-LOCKED-YES              VALUE 'Y'.
                 88 ACTO-LOCKED-NO               VALUE 'N'.
+            05 RTCD                             PIC S9.
+              88 RTCD-OK                        VALUE 0.
+              88 RTCD-NONZERO-BALANCE           VALUE 1.
+              88 RTCD-ACCOUNT-NOT-FOUND         VALUE 2.
+              88 RTCD-DELETE-FAILED             VALUE 3.
+              88 RTCD-CLOSURE-REASON-REQUIRED    VALUE 4.
+              88 RTCD-CONNECT-FAILED            VALUE 9.
             05 RT-MSG                          PIC X(60).
       **************************************************************
        PROCEDURE DIVISION.
-       MAIN-RTN. 
+       MAIN-RTN.
+           SET RTCD-OK TO TRUE
            PERFORM GET-INPUT THRU GET-INPUT-END
            PERFORM TEST-SQL THRU TEST-SQL-END
            IF SQLCODE NOT EQUAL TO 0 AND SQLCODE NOT EQUAL TO 100
               PERFORM DB2-IDENTIFY THRU DB2-IDENTIFY-END
-              PERFORM DO-SIGNON THRU DO-SIGNON-END
-              PERFORM CREATE-THREAD THRU CREATE-THREAD-END
+              IF RETCODE NOT = 0
+                 SET RTCD-CONNECT-FAILED TO TRUE
+                 MOVE 'NOT SUCCESSFUL DELETE - DB2 CONNECT FAILED'
+                    TO RT-MSG
+              ELSE
+                 PERFORM DO-SIGNON THRU DO-SIGNON-END
+                 IF RETCODE NOT = 0
+                    SET RTCD-CONNECT-FAILED TO TRUE
+                    MOVE 'NOT SUCCESSFUL DELETE - DB2 CONNECT FAILED'
+                       TO RT-MSG
+                 ELSE
+                    PERFORM CREATE-THREAD THRU CREATE-THREAD-END
+                    IF RETCODE NOT = 0
+                       SET RTCD-CONNECT-FAILED TO TRUE
+                       MOVE
+                        'NOT SUCCESSFUL DELETE - DB2 CONNECT FAILED'
+                          TO RT-MSG
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF RTCD-OK
+              PERFORM FETCH-ACCOUNT THRU FETCH-ACCOUNT-END
+           END-IF
+           IF RTCD-OK
+              IF ACTW-BALANCE NOT = 0
+                 MOVE 1 TO RTCD
+                 MOVE 'NOT SUCCESSFUL DELETE - NONZERO BALANCE'
+                     TO RT-MSG
+              ELSE
+                 PERFORM VALIDATE-CLOSURE THRU VALIDATE-CLOSURE-END
+                 IF RTCD-OK
+                    PERFORM DO-SQL THRU DO-SQL-END
+                 END-IF
+              END-IF
            END-IF
-           PERFORM DO-SQL THRU DO-SQL-END
            GOBACK.
       **************************************************************
-       GET-INPUT.  
-            MOVE ACTI-ACCOUNT-ID   TO ACTW-ACCOUNT-ID.
+       GET-INPUT.
+            MOVE ACTI-ACCOUNT-ID     TO ACTW-ACCOUNT-ID.
+            MOVE ACTI-CLOSURE-REASON TO ACTW-CLOSURE-REASON.
             DISPLAY 'ACCOUNT-ID = ' ACTW-ACCOUNT-ID.
-       GET-INPUT-END.            
-           EXIT. 
+       GET-INPUT-END.
+           EXIT.
       **************************************************************	
        DB2-IDENTIFY.
            MOVE 'DBBG' TO DB2SSNM.
@@ -157,17 +242,128 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
        CREATE-THREAD-END.
            EXIT.
       **************************************************************
-       DO-SQL.
+      * FETCH-ACCOUNT - READ THE CURRENT ROW SO THE BALANCE CAN BE
+      * CHECKED AND THE FULL ROW CARRIED FORWARD INTO THE HISTORY
+      * TABLE BEFORE ANYTHING IS REMOVED FROM OLS0002.ACCOUNT2.
+      **************************************************************
+       FETCH-ACCOUNT.
             MOVE LOW-VALUES TO ACCOUNT-OUT
-            SET RTCD-OK TO TRUE.
+            SET RTCD-OK TO TRUE
             DISPLAY  'ACTW-ACCOUNT-ID FOR DELETE: ' ACTW-ACCOUNT-ID
             EXEC SQL
-                 DELETE FROM OLS0002.ACCOUNT2 WHERE      
+                 SELECT
+                   ACCT_ACCOUNT_ID,
+                   ACCT_CUSTOMER_ID,
+                   ACCT_CUSTOMER_NAME,
+                   ACCT_IBAN,
+                   ACCT_BNK_ID,
+                   ACCT_BRNCH_ID,
+                   ACCT_CNTRY_CD,
+                   ACCT_TYPCD,
+                   ACCT_SUB_TYPCD,
+                   ACCT_TYPE_NAME,
+                   ACCT_TYPE_DESCRIPTION,
+                   ACCT_BALANCE,
+                   ACCT_CURRENCY,
+                   ACCT_CRT_DT,
+                   ACCT_UPDT_DT,
+                   ACCT_LOCKED
+                 INTO
+                   :ACTW-ACCOUNT-ID,
+                   :ACTW-CUSTOMER-ID,
+                   :ACTW-CUSTOMER-NAME,
+                   :ACTW-IBAN,
+                   :ACTW-BNK-ID,
+                   :ACTW-BRNCH-ID,
+                   :ACTW-CNTRY-CD,
+                   :ACTW-TYPCD,
+                   :ACTW-SUB-TYPCD,
+                   :ACTW-TYPE-NAME,
+                   :ACTW-TYPE-DESCRIPTION,
+                   :ACTW-BALANCE,
+                   :ACTW-CURRENCY,
+                   :ACTW-CRT-DT,
+                   :ACTW-UPDT-DT,
+                   :ACTW-LOCKED
+                 FROM OLS0002.ACCOUNT2 WHERE
+                   ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
+            END-EXEC
+            IF SQLCODE NOT = 0
+               MOVE 2 TO RTCD
+               MOVE 'ACCOUNT NOT FOUND' TO RT-MSG
+            END-IF.
+       FETCH-ACCOUNT-END.
+           EXIT.
+      **************************************************************
+      * VALIDATE-CLOSURE - A BLANK CLOSURE REASON CANNOT BE RELIED ON
+      * FOR COMPLIANCE/HISTORY REPORTING, SO THE CLOSE IS REJECTED
+      * RATHER THAN ARCHIVING A ROW WITH NO REASON RECORDED.
+      **************************************************************
+       VALIDATE-CLOSURE.
+           IF ACTW-CLOSURE-REASON = SPACES OR LOW-VALUES
+              SET RTCD-CLOSURE-REASON-REQUIRED TO TRUE
+              MOVE 'NOT SUCCESSFUL DELETE - CLOSURE REASON REQUIRED'
+                  TO RT-MSG
+           END-IF.
+       VALIDATE-CLOSURE-END.
+           EXIT.
+      **************************************************************
+      * DO-SQL - SOFT-CLOSE THE ACCOUNT. THE FULL ROW IS ARCHIVED
+      * INTO OLS0002.ACCOUNT2_HIST WITH THE CLOSE DATE AND REASON
+      * BEFORE THE ROW IS REMOVED FROM OLS0002.ACCOUNT2, SO CLOSED
+      * ACCOUNTS STAY VISIBLE TO COMPLIANCE AND CUSTOMER SERVICE.
+      **************************************************************
+       DO-SQL.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+            MOVE WS-CURRENT-DATE TO ACTW-CLOSE-DT
+            EXEC SQL
+                 INSERT INTO OLS0002.ACCOUNT2_HIST (
+                    ACCT_ACCOUNT_ID,
+                    ACCT_CUSTOMER_ID,
+                    ACCT_CUSTOMER_NAME,
+                    ACCT_IBAN,
+                    ACCT_BNK_ID,
+                    ACCT_BRNCH_ID,
+                    ACCT_CNTRY_CD,
+                    ACCT_TYPCD,
+                    ACCT_SUB_TYPCD,
+                    ACCT_TYPE_NAME,
+                    ACCT_TYPE_DESCRIPTION,
+                    ACCT_BALANCE,
+                    ACCT_CURRENCY,
+                    ACCT_CRT_DT,
+                    ACCT_UPDT_DT,
+                    ACCT_LOCKED,
+                    ACCT_CLOSE_DT,
+                    ACCT_CLOSE_REASON)
+                 VALUES (
+                    :ACTW-ACCOUNT-ID,
+                    :ACTW-CUSTOMER-ID,
+                    :ACTW-CUSTOMER-NAME,
+                    :ACTW-IBAN,
+                    :ACTW-BNK-ID,
+                    :ACTW-BRNCH-ID,
+                    :ACTW-CNTRY-CD,
+                    :ACTW-TYPCD,
+                    :ACTW-SUB-TYPCD,
+                    :ACTW-TYPE-NAME,
+                    :ACTW-TYPE-DESCRIPTION,
+                    :ACTW-BALANCE,
+                    :ACTW-CURRENCY,
+                    :ACTW-CRT-DT,
+                    :ACTW-UPDT-DT,
+                    :ACTW-LOCKED,
+                    :ACTW-CLOSE-DT,
+                    :ACTW-CLOSURE-REASON)
+            END-EXEC.
+            DISPLAY  'ACTW-ACCOUNT-ID FOR DELETE: ' ACTW-ACCOUNT-ID
+            EXEC SQL
+                 DELETE FROM OLS0002.ACCOUNT2 WHERE
                    ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
               END-EXEC.
               PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
        DO-SQL-END.
-           EXIT. 
+           EXIT.
       **************************************************************	
        DO-POSTSQL.
             MOVE SQLCODE TO TXT-SQLCODE
@@ -179,13 +375,57 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
 
             IF SQLCODE = 0
                MOVE 'SUCCESSFUL DELETE' TO RT-MSG
+               MOVE ACTW-CUSTOMER-ID     TO AUDIT-OLD-CUSTOMER-ID
+               MOVE ACTW-CUSTOMER-NAME   TO AUDIT-OLD-CUSTOMER-NAME
+               MOVE ACTW-IBAN            TO AUDIT-OLD-IBAN
+               MOVE ACTW-BNK-ID          TO AUDIT-OLD-BNK-ID
+               MOVE ACTW-BRNCH-ID        TO AUDIT-OLD-BRNCH-ID
+               MOVE ACTW-CNTRY-CD        TO AUDIT-OLD-CNTRY-CD
+               MOVE ACTW-TYPCD           TO AUDIT-OLD-TYPCD
+               MOVE ACTW-SUB-TYPCD       TO AUDIT-OLD-SUB-TYPCD
+               MOVE ACTW-BALANCE         TO AUDIT-OLD-BALANCE
+               MOVE ACTW-CURRENCY        TO AUDIT-OLD-CURRENCY
+               MOVE ACTW-LOCKED          TO AUDIT-OLD-LOCKED
+               MOVE LOW-VALUES           TO AUDIT-NEW-ROW
+               MOVE 'DELETE'             TO AUDIT-ACTION
+               PERFORM AUDIT THRU AUDIT-END
             ELSE
                MOVE 'NOT SUCCESSFUL DELETE' TO RT-MSG
+               SET RTCD-DELETE-FAILED TO TRUE
                DISPLAY 'DELETE NOT SUCCESSFUL.'
             END-IF.
        DO-POSTSQL-END.
            EXIT.
       **************************************************************
+      * AUDIT WRITES THE BEFORE/AFTER IMAGE AND THE CICS USERID TO
+      * THE SHARED AUDIT-TRAIL TABLE.
+      **************************************************************
+       AUDIT.
+            EXEC SQL
+                 INSERT INTO OLS0002.ACCOUNT2_AUDIT (
+                    AUD_ACCOUNT_ID, AUD_ACTION, AUD_USERID, AUD_TS,
+                    AUD_OLD_CUSTOMER_ID, AUD_OLD_CUSTOMER_NAME, AUD_OLD_IBAN,
+                    AUD_OLD_BNK_ID, AUD_OLD_BRNCH_ID, AUD_OLD_CNTRY_CD,
+                    AUD_OLD_TYPCD, AUD_OLD_SUB_TYPCD, AUD_OLD_BALANCE,
+                    AUD_OLD_CURRENCY, AUD_OLD_LOCKED,
+                    AUD_NEW_CUSTOMER_ID, AUD_NEW_CUSTOMER_NAME, AUD_NEW_IBAN,
+                    AUD_NEW_BNK_ID, AUD_NEW_BRNCH_ID, AUD_NEW_CNTRY_CD,
+                    AUD_NEW_TYPCD, AUD_NEW_SUB_TYPCD, AUD_NEW_BALANCE,
+                    AUD_NEW_CURRENCY, AUD_NEW_LOCKED)
+                 VALUES (
+                    :ACTW-ACCOUNT-ID, :AUDIT-ACTION, :EIBUSERID, CURRENT TIMESTAMP,
+                    :AUDIT-OLD-CUSTOMER-ID, :AUDIT-OLD-CUSTOMER-NAME, :AUDIT-OLD-IBAN,
+                    :AUDIT-OLD-BNK-ID, :AUDIT-OLD-BRNCH-ID, :AUDIT-OLD-CNTRY-CD,
+                    :AUDIT-OLD-TYPCD, :AUDIT-OLD-SUB-TYPCD, :AUDIT-OLD-BALANCE,
+                    :AUDIT-OLD-CURRENCY, :AUDIT-OLD-LOCKED,
+                    :AUDIT-NEW-CUSTOMER-ID, :AUDIT-NEW-CUSTOMER-NAME, :AUDIT-NEW-IBAN,
+                    :AUDIT-NEW-BNK-ID, :AUDIT-NEW-BRNCH-ID, :AUDIT-NEW-CNTRY-CD,
+                    :AUDIT-NEW-TYPCD, :AUDIT-NEW-SUB-TYPCD, :AUDIT-NEW-BALANCE,
+                    :AUDIT-NEW-CURRENCY, :AUDIT-NEW-LOCKED)
+            END-EXEC.
+       AUDIT-END.
+           EXIT.
+      **************************************************************
       * DUMMY SELECT TO TEST CONNECTION TO DB2
       **************************************************************
        TEST-SQL.
