@@ -1,44 +1,231 @@
-        IDENTIFICATION DIVISION.                                           
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * ITEMDE - ITEM DETAIL LOOKUP FOR CICS AND DB2.
+      * LOOKS UP ITEM-NAME/DESCRIPTION/WEIGHT IN OLS0002.ITEM_CATALOG
+      * BY ITEM-NUM INSTEAD OF A FIXED EVALUATE, SO A NEW ITEM CAN BE
+      * ADDED OPERATIONALLY (AN INSERT) WITHOUT A RECOMPILE.
+      **************************************************************
+        IDENTIFICATION DIVISION.
         PROGRAM-ID. ITEMDE.
         DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLITEM.
+           10 ITEM_NUM             PIC S9(8) USAGE COMP.
+           10 ITEM_NAME            PIC X(16).
+           10 ITEM_DESCRIPTION     PIC X(28).
+           10 ITEM_WEIGHT          PIC S9(4) USAGE COMP.
+           10 ITEM_UNIT_PRICE      PIC S9(7)V9(2) USAGE COMP-3.
+           10 ITEM_ON_HAND_QTY     PIC S9(7) USAGE COMP.
+           10 ITEM_BACKORDER_FLAG  PIC X(1).
+      **************************************************************
+        01 ITEM-WS.
+            07 ACTW-ITEM-NUM        PIC S9(8) USAGE COMP.
+            07 ACTW-ITEM-NAME       PIC X(16).
+            07 ACTW-DESCRIPTION     PIC X(28).
+            07 ACTW-WEIGHT          PIC S9(4) USAGE COMP.
+            07 ACTW-UNIT-PRICE      PIC S9(7)V9(2) USAGE COMP-3.
+            07 ACTW-ON-HAND-QTY     PIC S9(7) USAGE COMP.
+            07 ACTW-BACKORDER-FLAG  PIC X(1).
+      ****************************************************
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+      **************************************************************
+        01 CT-FUNC           PIC X(18) VALUE 'CREATE THREAD     '.
+        01 ID-FUNC           PIC X(18) VALUE 'IDENTIFY          '.
+        01 SO-FUNC           PIC X(18) VALUE 'SIGNON            '.
+        01 CONNECT-FUNC      PIC X(18) VALUE 'CONNECT           '.
+        01 PLAN              PIC X(8)  VALUE 'PITEMDE '.
+        01 COLLID            PIC X(18) VALUE SPACES.
+        01 REUSE             PIC X(8)  VALUE 'INITIAL'.
+        01 RETCODE           PIC S9(8) COMP VALUE 0.
+        01 REASCODE          PIC S9(8) COMP VALUE 0.
+        01 PKLSTPTR          PIC X(4)  VALUE SPACES.
+      *
+        01 DB2SSNM           PIC X(4)  VALUE SPACES.
+        01 RIBPTR            PIC X(4)  VALUE SPACES.
+        01 EIBPTR            PIC X(4)  VALUE SPACES.
+        01 TERMECB           PIC X(4)  VALUE SPACES.
+        01 STARTECB          PIC X(4)  VALUE SPACES.
+        01 GRPOVER           PIC X(8)  VALUE SPACES.
+        01 DECPPTR           PIC X(4)  VALUE SPACES.
+      *
+        01 CORR-ID           PIC X(12)  VALUE SPACES.
+        01 ACC-TOKEN         PIC X(22)  VALUE SPACES.
+        01 ACC-INT           PIC X(6)   VALUE SPACES.
+        01 USER              PIC X(16)  VALUE 'OLS0002'.
+        01 APPL              PIC X(32)  VALUE 'ITEMDE'.
+        01 WS                PIC X(18)  VALUE SPACES.
+      *
+        01 DUMMY-VAR         PIC S9(2)  COMP.
+      **************************************************************
         LINKAGE SECTION.
+      **************************************************************
         01 DFHCOMMAREA.
            03 ITEM-NUM        PIC S9(8) COMP.
            03 ITEM-RECORD.
              05 ITEM-NAME     PIC X(16).
              05 DESCRIPTION   PIC X(28).
              05 WEIGHT        PIC S9(4) COMP.
+             05 UNIT-PRICE    PIC S9(7)V9(2) COMP-3.
+             05 ON-HAND-QTY   PIC S9(7) COMP.
+             05 BACKORDER-FLAG PIC X(1).
            03 SHIPPING.
              05 SHIPPING-METHOD        PIC X(10).
              05 DAYS          PIC S9(4) COMP.
-        PROCEDURE DIVISION.
-            MOVE 'AIR MAIL  ' TO SHIPPING-METHOD.
-            MOVE 2 TO DAYS.
-            EVALUATE ITEM-NUM
-              WHEN  1000
-                 MOVE 'Kid Guitar     ' TO ITEM-NAME
-                 MOVE 'Kids Guitar - Musical Toys   ' TO DESCRIPTION
-                 MOVE 200 TO WEIGHT
-              WHEN 1001
-                   MOVE 'Ball Pool      ' TO ITEM-NAME
-                   MOVE 'Ball Pool - Novelty Toys   ' TO DESCRIPTION
-                   MOVE 100 TO WEIGHT
-              WHEN 1002
-                   MOVE 'Water Ball     ' TO ITEM-NAME
-                   MOVE 'Water Ball - Balls         ' TO DESCRIPTION
-                   MOVE 1000 TO WEIGHT
-               WHEN 1003
-                   MOVE 'Frisbee        ' TO ITEM-NAME
-                   MOVE  'Dog Frisbee - Pet Toys     ' TO DESCRIPTION
-                   MOVE 5000 TO WEIGHT
-              WHEN 1004
-                   MOVE 'Pig Bank       ' TO ITEM-NAME
-                   MOVE 'Pig Saving Bank - Ceramics ' TO DESCRIPTION
-                   MOVE 5000 TO WEIGHT
+             05 DEST-ZONE     PIC X(1).
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           PERFORM TEST-SQL THRU TEST-SQL-END
+           IF SQLCODE NOT EQUAL TO 0 AND SQLCODE NOT EQUAL TO 100
+              PERFORM DB2-IDENTIFY THRU DB2-IDENTIFY-END
+              PERFORM DO-SIGNON THRU DO-SIGNON-END
+              PERFORM CREATE-THREAD THRU CREATE-THREAD-END
+           END-IF
+           PERFORM DO-SQL THRU DO-SQL-END
+           PERFORM DETERMINE-SHIPPING THRU DETERMINE-SHIPPING-END
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+            MOVE ITEM-NUM TO ACTW-ITEM-NUM
+            IF DEST-ZONE = SPACE OR DEST-ZONE = LOW-VALUE
+               MOVE '1' TO DEST-ZONE
+            END-IF
+            DISPLAY 'ITEM-NUM = ' ACTW-ITEM-NUM.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+      * DETERMINE-SHIPPING - PICKS SHIPPING-METHOD/DAYS FROM WEIGHT
+      * AND DEST-ZONE INSTEAD OF A CONSTANT, SINCE A HEAVY ITEM
+      * SHOULD ROUTE GROUND/FREIGHT RATHER THAN AIR. ZONE 1 IS
+      * LOCAL, ZONE 2 IS REGIONAL AND ADDS TRANSIT DAYS, ZONE 3 IS
+      * THE REMOTE ZONE AND ADDS THE MOST.
+      **************************************************************
+       DETERMINE-SHIPPING.
+           IF WEIGHT <= 16
+              MOVE 'AIR MAIL  ' TO SHIPPING-METHOD
+              MOVE 2 TO DAYS
+           ELSE
+              IF WEIGHT <= 100
+                 MOVE 'GROUND    ' TO SHIPPING-METHOD
+                 MOVE 5 TO DAYS
+              ELSE
+                 MOVE 'FREIGHT   ' TO SHIPPING-METHOD
+                 MOVE 10 TO DAYS
+              END-IF
+           END-IF
+           EVALUATE DEST-ZONE
+              WHEN '2'
+                 ADD 2 TO DAYS
+              WHEN '3'
+                 ADD 5 TO DAYS
               WHEN OTHER
-                 MOVE 0 TO WEIGHT
-                 MOVE 'ERROR          ' TO ITEM-NAME
-                 MOVE 'OBJECT NOT FOUND          ' TO DESCRIPTION
-            END-EVALUATE.
-            EXEC CICS RETURN END-EXEC
-            .
+                 CONTINUE
+           END-EVALUATE.
+       DETERMINE-SHIPPING-END.
+           EXIT.
+      **************************************************************
+       DB2-IDENTIFY.
+           MOVE 'DBBG' TO DB2SSNM.
+           CALL 'DSNCLI' USING
+                 ID-FUNC DB2SSNM RIBPTR EIBPTR TERMECB STARTECB
+                 RETCODE REASCODE GRPOVER DECPPTR.
+           DISPLAY 'DB2-IDENTIFY RC: ' RETCODE.
+           DISPLAY 'DB2-REASON CODE: ' REASCODE.
+       DB2-IDENTIFY-END.
+           EXIT.
+      **************************************************************
+       DO-SIGNON.
+           CALL 'DSNCLI' USING
+             SO-FUNC CORR-ID ACC-TOKEN ACC-INT
+             RETCODE REASCODE USER APPL.
+           DISPLAY 'DO-SIGNON RETURN CODE: ' RETCODE.
+           DISPLAY 'DO-SIGNON REASON CODE: ' REASCODE.
+       DO-SIGNON-END.
+           EXIT.
+      **************************************************************
+       CREATE-THREAD.
+           CALL 'DSNCLI' USING
+                 CT-FUNC PLAN COLLID REUSE RETCODE REASCODE PKLSTPTR.
+           DISPLAY 'CREATE-THREAD RETURN CODE: ' RETCODE.
+           DISPLAY 'CREATE-THREAD REASON CODE: ' REASCODE.
+       CREATE-THREAD-END.
+           EXIT.
+      **************************************************************
+       DO-SQL.
+            EXEC SQL
+                 SELECT
+                   ITEM_NAME,
+                   ITEM_DESCRIPTION,
+                   ITEM_WEIGHT,
+                   ITEM_UNIT_PRICE,
+                   ITEM_ON_HAND_QTY,
+                   ITEM_BACKORDER_FLAG
+                 INTO
+                   :ACTW-ITEM-NAME,
+                   :ACTW-DESCRIPTION,
+                   :ACTW-WEIGHT,
+                   :ACTW-UNIT-PRICE,
+                   :ACTW-ON-HAND-QTY,
+                   :ACTW-BACKORDER-FLAG
+                 FROM OLS0002.ITEM_CATALOG
+                WHERE ITEM_NUM = :ACTW-ITEM-NUM
+            END-EXEC
+            IF SQLCODE = 0
+               MOVE ACTW-ITEM-NAME      TO ITEM-NAME
+               MOVE ACTW-DESCRIPTION    TO DESCRIPTION
+               MOVE ACTW-WEIGHT         TO WEIGHT
+               MOVE ACTW-UNIT-PRICE     TO UNIT-PRICE
+               MOVE ACTW-ON-HAND-QTY    TO ON-HAND-QTY
+               MOVE ACTW-BACKORDER-FLAG TO BACKORDER-FLAG
+            ELSE
+               IF SQLCODE = 100
+                  MOVE 0 TO WEIGHT
+                  MOVE 0 TO UNIT-PRICE
+                  MOVE 0 TO ON-HAND-QTY
+                  MOVE 'N' TO BACKORDER-FLAG
+                  MOVE 'ERROR          ' TO ITEM-NAME
+                  MOVE 'OBJECT NOT FOUND          ' TO DESCRIPTION
+               ELSE
+                  MOVE SQLCODE TO TXT-SQLCODE
+                  MOVE SQLSTATE TO TXT-SQLSTATE
+                  MOVE SQLERRMC TO TXT-SQLERRMC
+                  DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 0 TO WEIGHT
+                  MOVE 0 TO UNIT-PRICE
+                  MOVE 0 TO ON-HAND-QTY
+                  MOVE 'N' TO BACKORDER-FLAG
+                  MOVE 'ERROR          ' TO ITEM-NAME
+                  MOVE 'OBJECT NOT FOUND          ' TO DESCRIPTION
+               END-IF
+            END-IF.
+       DO-SQL-END.
+           EXIT.
+      **************************************************************
+       TEST-SQL.
+            EXEC SQL
+              SELECT 1 INTO :DUMMY-VAR FROM SYSIBM.SYSDUMMY1 WHERE 0=1
+            END-EXEC
+            IF SQLCODE = 0 OR SQLCODE = 100
+                DISPLAY 'TEST-SQL FOR ITEMDE SUCCESSFUL'
+            ELSE
+                MOVE SQLCODE TO TXT-SQLCODE
+                MOVE SQLSTATE TO TXT-SQLSTATE
+                MOVE SQLERRMC TO TXT-SQLERRMC
+                DISPLAY 'TST-SQL FOR ITEMDE NOT SCSFL: ' TXT-SQLCODE
+                DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       TEST-SQL-END.
+           EXIT.
+      **************************************************************
