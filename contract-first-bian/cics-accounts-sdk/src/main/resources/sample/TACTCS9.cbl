@@ -0,0 +1,537 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * TACTCS9 - TRANSFER ACCOUNT TO A NEW BRANCH FOR CICS AND DB2.
+      * MOVES AN ACCOUNT FROM ONE ACCT_BRNCH_ID/ACCT_BNK_ID TO
+      * ANOTHER IN PLACE, REGENERATING ACCT_IBAN TO MATCH THE NEW
+      * BRANCH, SO THE ACCOUNT KEEPS ITS HISTORY AND ACCOUNT ID
+      * INSTEAD OF REQUIRING A DACTCS9 DELETE FOLLOWED BY A FRESH
+      * OACTCS9 OPEN.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TACTCS9.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+           10 ACCT_OVERDRAFT_LIMIT PIC S9(11)V9(3) USAGE COMP-3.
+      **************************************************************
+        01 ACCOUNT-WS.
+          05 ACCOUNT-DETAILS.
+            07 ACTW-ACCOUNT-ID      PIC X(11).
+            07 ACTW-CUSTOMER-ID     PIC X(16).
+            07 ACTW-CUSTOMER-NAME   PIC X(16).
+            07 ACTW-IBAN            PIC X(32).
+            07 ACTW-BNK-ID          PIC X(4).
+            07 ACTW-BRNCH-ID        PIC S9(9) COMP.
+            07 ACTW-CNTRY-CD        PIC X(2).
+            07 ACTW-TYPCD           PIC X(1).
+            07 ACTW-SUB-TYPCD       PIC X(3).
+            07 ACTW-TYPE-NAME       PIC X(12).
+            07 ACTW-TYPE-DESCRIPTION  PIC X(40).
+            07 ACTW-BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-CURRENCY        PIC X(3).
+            07 ACTW-CRT-DT          PIC X(8).
+            07 ACTW-UPDT-DT         PIC X(8).
+            07 ACTW-LOCKED          PIC X(1).
+            07 ACTW-OVERDRAFT-LIMIT PIC S9(11)V9(3) USAGE COMP-3.
+      ****************************************************
+        01 ACTW-NEW-BNK-ID          PIC X(4).
+        01 ACTW-NEW-BRNCH-ID        PIC S9(9) COMP.
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE.
+            05 WS-CURRENT-YEAR                PIC 9(04).
+            05 WS-CURRENT-MONTH               PIC 9(02).
+            05 WS-CURRENT-DAY                 PIC 9(02).
+          03 WS-CURRENT-TIME.
+            05 WS-CURRENT-HOURS               PIC 9(02).
+            05 WS-CURRENT-MINUTE              PIC 9(02).
+            05 WS-CURRENT-SECOND              PIC 9(02).
+            05 WS-CURRENT-MILLISECONDS        PIC 9(02).
+        01 IBAN-STRC.
+          03 IBAN-CNTRY-CD                    PIC X(2).
+          03 IBAN-CHECK-DIGITS                PIC S9(2).
+          03 IBAN-BNK-ID                      PIC X(4).
+          03 IBAN-BRNCH-ID                    PIC X(6).
+          03 FILLER                           PIC X(7) VALUE SPACES.
+      **************************************************************
+      * WORK AREA FOR THE IBAN MOD-97 CHECK DIGIT CALCULATION
+      * (ISO 7064). THE BBAN (BANK ID + BRANCH ID) IS REARRANGED
+      * WITH THE COUNTRY CODE AND '00' MOVED TO THE END, LETTERS
+      * ARE EXPANDED TO THEIR TWO-DIGIT VALUES (A=10 ... Z=35), AND
+      * THE RESULT IS REDUCED MOD 97 ONE DIGIT AT A TIME SO IT NEVER
+      * OVERFLOWS A WORKING-STORAGE NUMERIC FIELD.
+      **************************************************************
+        01 IBAN-MOD-INPUT.
+          03 IBAN-MOD-BNK-ID                  PIC X(4).
+          03 IBAN-MOD-BRNCH-ID                PIC X(6).
+          03 IBAN-MOD-CNTRY-CD                PIC X(2).
+          03 IBAN-MOD-FILL                    PIC X(2) VALUE '00'.
+        01 IBAN-MOD-CHARS REDEFINES IBAN-MOD-INPUT.
+          03 IBAN-MOD-CHAR-TBL               PIC X OCCURS 14.
+        01 IBAN-MOD-I                         PIC S9(4) COMP.
+        01 IBAN-MOD-CHAR                      PIC X.
+        01 IBAN-MOD-DIGIT-1                   PIC S9.
+        01 IBAN-MOD-DIGIT-2                   PIC S9.
+        01 IBAN-MOD-REMAINDER                 PIC S9(4) COMP VALUE 0.
+        01 SPACE-COUNT                        PIC S9.
+        01 BNK-COUNT                          PIC S9(4) COMP VALUE 0.
+        01 TXT-SQLCODE                        PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE                       PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC                       PIC X(70) VALUE SPACES.
+      **************************************************************
+      * AUDIT-TRAIL WORK AREA. AUDIT CAPTURES THE BEFORE AND AFTER
+      * BRANCH/BANK/IBAN OF THE ROW INTO OLS0002.ACCOUNT2_AUDIT ALONG
+      * WITH THE CICS USERID, SO A TRANSFER CAN BE TRACED THE SAME
+      * WAY A BALANCE CHANGE CAN.
+      **************************************************************
+        01 AUDIT-ACTION                       PIC X(6).
+        01 AUDIT-OLD-ROW.
+          05 AUDIT-OLD-CUSTOMER-ID            PIC X(16).
+          05 AUDIT-OLD-CUSTOMER-NAME          PIC X(16).
+          05 AUDIT-OLD-IBAN                   PIC X(32).
+          05 AUDIT-OLD-BNK-ID                 PIC X(4).
+          05 AUDIT-OLD-BRNCH-ID               PIC S9(9) COMP.
+          05 AUDIT-OLD-CNTRY-CD               PIC X(2).
+          05 AUDIT-OLD-TYPCD                  PIC X.
+          05 AUDIT-OLD-SUB-TYPCD              PIC X(3).
+          05 AUDIT-OLD-BALANCE                PIC S9(11)V9(3) COMP-3.
+          05 AUDIT-OLD-CURRENCY               PIC X(3).
+          05 AUDIT-OLD-LOCKED                 PIC X.
+        01 AUDIT-NEW-ROW.
+          05 AUDIT-NEW-CUSTOMER-ID            PIC X(16).
+          05 AUDIT-NEW-CUSTOMER-NAME          PIC X(16).
+          05 AUDIT-NEW-IBAN                   PIC X(32).
+          05 AUDIT-NEW-BNK-ID                 PIC X(4).
+          05 AUDIT-NEW-BRNCH-ID               PIC S9(9) COMP.
+          05 AUDIT-NEW-CNTRY-CD               PIC X(2).
+          05 AUDIT-NEW-TYPCD                  PIC X.
+          05 AUDIT-NEW-SUB-TYPCD              PIC X(3).
+          05 AUDIT-NEW-BALANCE                PIC S9(11)V9(3) COMP-3.
+          05 AUDIT-NEW-CURRENCY               PIC X(3).
+          05 AUDIT-NEW-LOCKED                 PIC X.
+      **************************************************************
+        01 CT-FUNC           PIC X(18) VALUE 'CREATE THREAD     '.
+        01 ID-FUNC           PIC X(18) VALUE 'IDENTIFY          '.
+        01 SO-FUNC           PIC X(18) VALUE 'SIGNON            '.
+        01 CONNECT-FUNC      PIC X(18) VALUE 'CONNECT           '.
+        01 PLAN              PIC X(8)  VALUE 'PACTCS9 '.
+        01 COLLID            PIC X(18) VALUE SPACES.
+        01 REUSE             PIC X(8)  VALUE 'INITIAL'.
+        01 RETCODE           PIC S9(8) COMP VALUE 0.
+        01 REASCODE          PIC S9(8) COMP VALUE 0.
+        01 PKLSTPTR          PIC X(4)  VALUE SPACES.
+      *
+        01 DB2SSNM           PIC X(4)  VALUE SPACES.
+        01 RIBPTR            PIC X(4)  VALUE SPACES.
+        01 EIBPTR            PIC X(4)  VALUE SPACES.
+        01 TERMECB           PIC X(4)  VALUE SPACES.
+        01 STARTECB          PIC X(4)  VALUE SPACES.
+        01 GRPOVER           PIC X(8)  VALUE SPACES.
+        01 DECPPTR            PIC X(4)  VALUE SPACES.
+      *
+        01 CORR-ID           PIC X(12)  VALUE SPACES.
+        01 ACC-TOKEN         PIC X(22)  VALUE SPACES.
+        01 ACC-INT           PIC X(6)   VALUE SPACES.
+        01 USER              PIC X(16)  VALUE 'OLS0002'.
+        01 APPL              PIC X(32)  VALUE 'TACTCS9'.
+        01 WS                PIC X(18)  VALUE SPACES.
+      *
+        01 DUMMY-VAR         PIC S9(2)  COMP.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 IN-PUT.
+            05 ACTI-ACCOUNT-ID                  PIC X(11).
+            05 ACTI-NEW-BNK-ID                  PIC X(4).
+            05 ACTI-NEW-BRNCH-ID                PIC S9(9) COMP.
+        01 ACCOUNT-OUT.
+            05 ACCOUNT-DETAILS.
+              07 ACTO-ACCOUNT-ID                PIC X(11).
+              07 ACTO-CUSTOMER-ID               PIC X(16).
+              07 ACTO-CUSTOMER-NAME             PIC X(16).
+              07 ACTO-IBAN                      PIC X(32).
+              07 ACTO-CNTRY-CD                  PIC X(2).
+              07 ACTO-BNK-ID                    PIC X(4).
+              07 ACTO-BRNCH-ID                  PIC S9(9) COMP.
+              07 ACTO-TYPCD                     PIC X.
+              07 ACTO-TYPE-NAME                 PIC X(12).
+              07 ACTO-SUB-TYPCD                 PIC X(3).
+              07 ACTO-TYPE-DESCRIPTION          PIC X(40).
+              07 ACTO-BALANCE                   PIC S9(11)V9(3) COMP-3.
+              07 ACTO-CURRENCY                  PIC X(3).
+              07 ACTO-CRT-DT                    PIC X(8).
+              07 ACTO-UPDT-DT                   PIC X(8).
+              07 ACTO-LOCKED                    PIC X.
+                88 ACTO-LOCKED-YES              VALUE 'Y'.
+                88 ACTO-LOCKED-NO                VALUE 'N'.
+            05 RTCD                             PIC S9.
+              88 RTCD-OK                        VALUE 0.
+              88 RTCD-TRANSFER-FAILED           VALUE 1.
+              88 RTCD-ACCOUNT-NOT-FOUND         VALUE 2.
+              88 RTCD-BNK-ID                    VALUE 6.
+              88 RTCD-BRNCH-ID                  VALUE 7.
+              88 RTCD-CONNECT-FAILED            VALUE 9.
+            05 RT-MSG                          PIC X(60).
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           SET RTCD-OK TO TRUE
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           PERFORM TEST-SQL THRU TEST-SQL-END
+           IF SQLCODE NOT EQUAL TO 0 AND SQLCODE NOT EQUAL TO 100
+              PERFORM DB2-IDENTIFY THRU DB2-IDENTIFY-END
+              IF RETCODE NOT = 0
+                 SET RTCD-CONNECT-FAILED TO TRUE
+                 MOVE 'NOT SUCCESSFUL TRANSFER - DB2 CONNECT FAILED'
+                    TO RT-MSG
+              ELSE
+                 PERFORM DO-SIGNON THRU DO-SIGNON-END
+                 IF RETCODE NOT = 0
+                    SET RTCD-CONNECT-FAILED TO TRUE
+                    MOVE
+                     'NOT SUCCESSFUL TRANSFER - DB2 CONNECT FAILED'
+                       TO RT-MSG
+                 ELSE
+                    PERFORM CREATE-THREAD THRU CREATE-THREAD-END
+                    IF RETCODE NOT = 0
+                       SET RTCD-CONNECT-FAILED TO TRUE
+                       MOVE
+                        'NOT SUCCESSFUL TRANSFER - DB2 CONNECT FAILED'
+                          TO RT-MSG
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF RTCD-OK
+              PERFORM FETCH-ACCOUNT THRU FETCH-ACCOUNT-END
+           END-IF
+           IF RTCD-OK
+              PERFORM VALIDATE-NEW-BRANCH THRU VALIDATE-NEW-BRANCH-END
+           END-IF
+           IF RTCD-OK
+              PERFORM DO-SQL THRU DO-SQL-END
+           END-IF
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+            MOVE ACTI-ACCOUNT-ID    TO ACTW-ACCOUNT-ID.
+            MOVE ACTI-NEW-BNK-ID    TO ACTW-NEW-BNK-ID.
+            MOVE ACTI-NEW-BRNCH-ID  TO ACTW-NEW-BRNCH-ID.
+            DISPLAY 'ACCOUNT-ID = ' ACTW-ACCOUNT-ID.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+       DB2-IDENTIFY.
+           MOVE 'DBBG' TO DB2SSNM.
+           CALL 'DSNCLI' USING
+                 ID-FUNC DB2SSNM RIBPTR EIBPTR TERMECB STARTECB
+                 RETCODE REASCODE GRPOVER DECPPTR.
+           DISPLAY 'DB2-IDENTIFY RC: ' RETCODE.
+           DISPLAY 'DB2-REASON CODE: ' REASCODE.
+       DB2-IDENTIFY-END.
+           EXIT.
+      **************************************************************
+       DO-SIGNON.
+           CALL 'DSNCLI' USING
+             SO-FUNC CORR-ID ACC-TOKEN ACC-INT
+             RETCODE REASCODE USER APPL.
+           DISPLAY 'DO-SIGNON RETURN CODE: ' RETCODE.
+           DISPLAY 'DO-SIGNON REASON CODE: ' REASCODE.
+       DO-SIGNON-END.
+           EXIT.
+      **************************************************************
+       CREATE-THREAD.
+           CALL 'DSNCLI' USING
+                 CT-FUNC PLAN COLLID REUSE RETCODE REASCODE PKLSTPTR.
+           DISPLAY 'CREATE-THREAD RETURN CODE: ' RETCODE.
+           DISPLAY 'CREATE-THREAD REASON CODE: ' REASCODE.
+       CREATE-THREAD-END.
+           EXIT.
+      **************************************************************
+      * FETCH-ACCOUNT - READ THE CURRENT ROW SO THE OLD BRANCH/BANK/
+      * IBAN CAN BE CAPTURED FOR THE AUDIT RECORD BEFORE THE MOVE.
+      **************************************************************
+       FETCH-ACCOUNT.
+            MOVE LOW-VALUES TO ACCOUNT-OUT
+            SET RTCD-OK TO TRUE
+            EXEC SQL
+                 SELECT
+                   ACCT_ACCOUNT_ID,
+                   ACCT_CUSTOMER_ID,
+                   ACCT_CUSTOMER_NAME,
+                   ACCT_IBAN,
+                   ACCT_BNK_ID,
+                   ACCT_BRNCH_ID,
+                   ACCT_CNTRY_CD,
+                   ACCT_TYPCD,
+                   ACCT_SUB_TYPCD,
+                   ACCT_TYPE_NAME,
+                   ACCT_TYPE_DESCRIPTION,
+                   ACCT_BALANCE,
+                   ACCT_CURRENCY,
+                   ACCT_CRT_DT,
+                   ACCT_UPDT_DT,
+                   ACCT_LOCKED,
+                   ACCT_OVERDRAFT_LIMIT
+                 INTO
+                   :ACTW-ACCOUNT-ID,
+                   :ACTW-CUSTOMER-ID,
+                   :ACTW-CUSTOMER-NAME,
+                   :ACTW-IBAN,
+                   :ACTW-BNK-ID,
+                   :ACTW-BRNCH-ID,
+                   :ACTW-CNTRY-CD,
+                   :ACTW-TYPCD,
+                   :ACTW-SUB-TYPCD,
+                   :ACTW-TYPE-NAME,
+                   :ACTW-TYPE-DESCRIPTION,
+                   :ACTW-BALANCE,
+                   :ACTW-CURRENCY,
+                   :ACTW-CRT-DT,
+                   :ACTW-UPDT-DT,
+                   :ACTW-LOCKED,
+                   :ACTW-OVERDRAFT-LIMIT
+                 FROM OLS0002.ACCOUNT2 WHERE
+                   ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
+            END-EXEC
+            IF SQLCODE NOT = 0
+               MOVE 2 TO RTCD
+               MOVE 'ACCOUNT NOT FOUND' TO RT-MSG
+            END-IF.
+       FETCH-ACCOUNT-END.
+           EXIT.
+      **************************************************************
+      * VALIDATE-NEW-BRANCH - THE NEW BANK ID MUST EXIST ON
+      * OLS0002.BANK_MASTER, THE SAME LOOKUP OACTCS9 USES WHEN AN
+      * ACCOUNT IS OPENED, AND THE NEW BRANCH ID MUST BE NONZERO.
+      **************************************************************
+       VALIDATE-NEW-BRANCH.
+           MOVE ZERO TO SPACE-COUNT
+           INSPECT ACTW-NEW-BNK-ID (1:4)
+                       TALLYING SPACE-COUNT FOR ALL SPACES
+           IF SPACE-COUNT > ZERO
+                 SET RTCD-BNK-ID TO TRUE
+                 MOVE 'INVALID BANK ID' TO RT-MSG
+           ELSE
+                 MOVE 0 TO BNK-COUNT
+                 EXEC SQL
+                    SELECT COUNT(*) INTO :BNK-COUNT
+                      FROM OLS0002.BANK_MASTER
+                     WHERE BNK_ID = :ACTW-NEW-BNK-ID
+                 END-EXEC
+                 IF BNK-COUNT = 0
+                       SET RTCD-BNK-ID TO TRUE
+                       MOVE 'INVALID BANK ID' TO RT-MSG
+                 END-IF
+           END-IF
+           IF RTCD-OK
+              IF ACTW-NEW-BRNCH-ID IS ZERO
+                    SET RTCD-BRNCH-ID TO TRUE
+                    MOVE 'INVALID BRANCH ID' TO RT-MSG
+              END-IF
+           END-IF.
+       VALIDATE-NEW-BRANCH-END.
+           EXIT.
+      **************************************************************
+      * DO-SQL - MOVE THE ACCOUNT TO THE NEW BRANCH/BANK IN PLACE AND
+      * REGENERATE THE IBAN TO MATCH, SO THE ACCOUNT ID AND HISTORY
+      * ARE UNCHANGED BY THE TRANSFER.
+      **************************************************************
+       DO-SQL.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+            MOVE WS-CURRENT-DATE TO ACTW-UPDT-DT
+
+            MOVE ACTW-CNTRY-CD   TO IBAN-CNTRY-CD
+            MOVE ACTW-NEW-BNK-ID TO IBAN-BNK-ID
+            MOVE ACTW-NEW-BRNCH-ID TO IBAN-BRNCH-ID
+            PERFORM CALC-IBAN-CHECK-DIGIT THRU CALC-IBAN-CHECK-DIGIT-END
+
+            EXEC SQL
+                 UPDATE OLS0002.ACCOUNT2
+                    SET ACCT_BNK_ID    = :ACTW-NEW-BNK-ID,
+                        ACCT_BRNCH_ID  = :ACTW-NEW-BRNCH-ID,
+                        ACCT_IBAN      = :IBAN-STRC,
+                        ACCT_UPDT_DT   = :ACTW-UPDT-DT
+                  WHERE ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
+            END-EXEC.
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-SQL-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+            DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+            DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+
+            IF SQLCODE = 0
+               MOVE 'SUCCESSFUL TRANSFER' TO RT-MSG
+               MOVE ACTW-CUSTOMER-ID     TO AUDIT-OLD-CUSTOMER-ID
+               MOVE ACTW-CUSTOMER-NAME   TO AUDIT-OLD-CUSTOMER-NAME
+               MOVE ACTW-IBAN            TO AUDIT-OLD-IBAN
+               MOVE ACTW-BNK-ID          TO AUDIT-OLD-BNK-ID
+               MOVE ACTW-BRNCH-ID        TO AUDIT-OLD-BRNCH-ID
+               MOVE ACTW-CNTRY-CD        TO AUDIT-OLD-CNTRY-CD
+               MOVE ACTW-TYPCD           TO AUDIT-OLD-TYPCD
+               MOVE ACTW-SUB-TYPCD       TO AUDIT-OLD-SUB-TYPCD
+               MOVE ACTW-BALANCE         TO AUDIT-OLD-BALANCE
+               MOVE ACTW-CURRENCY        TO AUDIT-OLD-CURRENCY
+               MOVE ACTW-LOCKED          TO AUDIT-OLD-LOCKED
+               MOVE ACTW-CUSTOMER-ID     TO AUDIT-NEW-CUSTOMER-ID
+               MOVE ACTW-CUSTOMER-NAME   TO AUDIT-NEW-CUSTOMER-NAME
+               MOVE IBAN-STRC            TO AUDIT-NEW-IBAN
+               MOVE ACTW-NEW-BNK-ID      TO AUDIT-NEW-BNK-ID
+               MOVE ACTW-NEW-BRNCH-ID    TO AUDIT-NEW-BRNCH-ID
+               MOVE ACTW-CNTRY-CD        TO AUDIT-NEW-CNTRY-CD
+               MOVE ACTW-TYPCD           TO AUDIT-NEW-TYPCD
+               MOVE ACTW-SUB-TYPCD       TO AUDIT-NEW-SUB-TYPCD
+               MOVE ACTW-BALANCE         TO AUDIT-NEW-BALANCE
+               MOVE ACTW-CURRENCY        TO AUDIT-NEW-CURRENCY
+               MOVE ACTW-LOCKED          TO AUDIT-NEW-LOCKED
+               MOVE 'XFER'               TO AUDIT-ACTION
+               PERFORM AUDIT THRU AUDIT-END
+
+               MOVE ACTW-ACCOUNT-ID      TO ACTO-ACCOUNT-ID
+               MOVE ACTW-CUSTOMER-ID     TO ACTO-CUSTOMER-ID
+               MOVE ACTW-CUSTOMER-NAME   TO ACTO-CUSTOMER-NAME
+               MOVE IBAN-STRC            TO ACTO-IBAN
+               MOVE ACTW-CNTRY-CD        TO ACTO-CNTRY-CD
+               MOVE ACTW-NEW-BNK-ID      TO ACTO-BNK-ID
+               MOVE ACTW-NEW-BRNCH-ID    TO ACTO-BRNCH-ID
+               MOVE ACTW-TYPCD           TO ACTO-TYPCD
+               MOVE ACTW-TYPE-NAME       TO ACTO-TYPE-NAME
+               MOVE ACTW-SUB-TYPCD       TO ACTO-SUB-TYPCD
+               MOVE ACTW-TYPE-DESCRIPTION TO ACTO-TYPE-DESCRIPTION
+               MOVE ACTW-BALANCE         TO ACTO-BALANCE
+               MOVE ACTW-CURRENCY        TO ACTO-CURRENCY
+               MOVE ACTW-CRT-DT          TO ACTO-CRT-DT
+               MOVE ACTW-UPDT-DT         TO ACTO-UPDT-DT
+               MOVE ACTW-LOCKED          TO ACTO-LOCKED
+            ELSE
+               MOVE 'NOT SUCCESSFUL TRANSFER' TO RT-MSG
+               SET RTCD-TRANSFER-FAILED TO TRUE
+               DISPLAY 'TRANSFER NOT SUCCESSFUL.'
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
+      * AUDIT WRITES THE BEFORE/AFTER IMAGE AND THE CICS USERID TO
+      * THE SHARED AUDIT-TRAIL TABLE.
+      **************************************************************
+       AUDIT.
+            EXEC SQL
+                 INSERT INTO OLS0002.ACCOUNT2_AUDIT (
+                    AUD_ACCOUNT_ID, AUD_ACTION, AUD_USERID, AUD_TS,
+                    AUD_OLD_CUSTOMER_ID, AUD_OLD_CUSTOMER_NAME, AUD_OLD_IBAN,
+                    AUD_OLD_BNK_ID, AUD_OLD_BRNCH_ID, AUD_OLD_CNTRY_CD,
+                    AUD_OLD_TYPCD, AUD_OLD_SUB_TYPCD, AUD_OLD_BALANCE,
+                    AUD_OLD_CURRENCY, AUD_OLD_LOCKED,
+                    AUD_NEW_CUSTOMER_ID, AUD_NEW_CUSTOMER_NAME, AUD_NEW_IBAN,
+                    AUD_NEW_BNK_ID, AUD_NEW_BRNCH_ID, AUD_NEW_CNTRY_CD,
+                    AUD_NEW_TYPCD, AUD_NEW_SUB_TYPCD, AUD_NEW_BALANCE,
+                    AUD_NEW_CURRENCY, AUD_NEW_LOCKED)
+                 VALUES (
+                    :ACTW-ACCOUNT-ID, :AUDIT-ACTION, :EIBUSERID, CURRENT TIMESTAMP,
+                    :AUDIT-OLD-CUSTOMER-ID, :AUDIT-OLD-CUSTOMER-NAME, :AUDIT-OLD-IBAN,
+                    :AUDIT-OLD-BNK-ID, :AUDIT-OLD-BRNCH-ID, :AUDIT-OLD-CNTRY-CD,
+                    :AUDIT-OLD-TYPCD, :AUDIT-OLD-SUB-TYPCD, :AUDIT-OLD-BALANCE,
+                    :AUDIT-OLD-CURRENCY, :AUDIT-OLD-LOCKED,
+                    :AUDIT-NEW-CUSTOMER-ID, :AUDIT-NEW-CUSTOMER-NAME, :AUDIT-NEW-IBAN,
+                    :AUDIT-NEW-BNK-ID, :AUDIT-NEW-BRNCH-ID, :AUDIT-NEW-CNTRY-CD,
+                    :AUDIT-NEW-TYPCD, :AUDIT-NEW-SUB-TYPCD, :AUDIT-NEW-BALANCE,
+                    :AUDIT-NEW-CURRENCY, :AUDIT-NEW-LOCKED)
+            END-EXEC.
+       AUDIT-END.
+           EXIT.
+      **************************************************************
+      * CALC-IBAN-CHECK-DIGIT - COMPUTE THE ISO 7064 MOD-97-10
+      * CHECK DIGITS FOR THE REARRANGED BBAN AND BUILD IBAN-STRC.
+      **************************************************************
+       CALC-IBAN-CHECK-DIGIT.
+           MOVE IBAN-BNK-ID   TO IBAN-MOD-BNK-ID
+           MOVE IBAN-BRNCH-ID TO IBAN-MOD-BRNCH-ID
+           MOVE IBAN-CNTRY-CD TO IBAN-MOD-CNTRY-CD
+           MOVE '00'          TO IBAN-MOD-FILL
+           MOVE 0             TO IBAN-MOD-REMAINDER
+           PERFORM VARYING IBAN-MOD-I FROM 1 BY 1
+                   UNTIL IBAN-MOD-I > 14
+              MOVE IBAN-MOD-CHAR-TBL(IBAN-MOD-I) TO IBAN-MOD-CHAR
+              PERFORM EXPAND-IBAN-MOD-CHAR
+                 THRU EXPAND-IBAN-MOD-CHAR-END
+           END-PERFORM
+           COMPUTE IBAN-CHECK-DIGITS = 98 - IBAN-MOD-REMAINDER.
+       CALC-IBAN-CHECK-DIGIT-END.
+           EXIT.
+      **************************************************************
+      * EXPAND-IBAN-MOD-CHAR - EXPAND ONE CHARACTER OF THE REARRANGED
+      * BBAN TO ITS ONE- OR TWO-DIGIT VALUE AND FOLD IT INTO THE
+      * RUNNING MOD-97 REMAINDER.
+      **************************************************************
+       EXPAND-IBAN-MOD-CHAR.
+           EVALUATE TRUE
+             WHEN IBAN-MOD-CHAR >= '0' AND IBAN-MOD-CHAR <= '9'
+                MOVE 0 TO IBAN-MOD-DIGIT-1
+                COMPUTE IBAN-MOD-DIGIT-2 =
+                   FUNCTION NUMVAL(IBAN-MOD-CHAR)
+             WHEN IBAN-MOD-CHAR >= 'A' AND IBAN-MOD-CHAR <= 'Z'
+                COMPUTE IBAN-MOD-DIGIT-1 =
+                   (FUNCTION ORD(IBAN-MOD-CHAR) - FUNCTION ORD('A')
+                      + 10) / 10
+                COMPUTE IBAN-MOD-DIGIT-2 =
+                   (FUNCTION ORD(IBAN-MOD-CHAR) - FUNCTION ORD('A')
+                      + 10) - (IBAN-MOD-DIGIT-1 * 10)
+             WHEN OTHER
+                MOVE 0 TO IBAN-MOD-DIGIT-1
+                MOVE 0 TO IBAN-MOD-DIGIT-2
+           END-EVALUATE
+           IF IBAN-MOD-DIGIT-1 > 0
+              COMPUTE IBAN-MOD-REMAINDER = FUNCTION MOD(
+                 (IBAN-MOD-REMAINDER * 10) + IBAN-MOD-DIGIT-1, 97)
+           END-IF
+           COMPUTE IBAN-MOD-REMAINDER = FUNCTION MOD(
+              (IBAN-MOD-REMAINDER * 10) + IBAN-MOD-DIGIT-2, 97).
+       EXPAND-IBAN-MOD-CHAR-END.
+           EXIT.
+      **************************************************************
+      * DUMMY SELECT TO TEST CONNECTION TO DB2
+      **************************************************************
+       TEST-SQL.
+            EXEC SQL
+              SELECT 1 INTO :DUMMY-VAR FROM SYSIBM.SYSDUMMY1 WHERE 0=1
+            END-EXEC
+            IF SQLCODE = 0 OR SQLCODE = 100
+                DISPLAY 'TEST-SQL FOR TRANSFER SUCCESSFUL'
+            ELSE
+                MOVE SQLCODE TO TXT-SQLCODE
+                MOVE SQLSTATE TO TXT-SQLSTATE
+                MOVE SQLERRMC TO TXT-SQLERRMC
+                DISPLAY 'TST-SQL FOR TRANSFER NOT SCSFL: ' TXT-SQLCODE
+                DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       TEST-SQL-END.
+           EXIT.
+      **************************************************************
