@@ -0,0 +1,198 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * WACTCS9 - POST A WITHDRAWAL FOR CICS AND DB2.
+      * INSERTS AN OLS0002.ACCOUNT2_TXN LEDGER ROW AND ADJUSTS
+      * ACCT_BALANCE ATOMICALLY, SO WITHDRAWALS GO THROUGH A POSTING
+      * PROGRAM INSTEAD OF A CALLER SETTING ACTI-BALANCE DIRECTLY
+      * THROUGH UACTCS9.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. WACTCS9.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+           10 ACCT_OVERDRAFT_LIMIT PIC S9(11)V9(3) USAGE COMP-3.
+      **************************************************************
+        01 ACCOUNT-WS.
+          05 ACCOUNT-DETAILS.
+            07 ACTW-ACCOUNT-ID      PIC X(11).
+            07 ACTW-BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-CURRENCY        PIC X(3).
+            07 ACTW-UPDT-DT         PIC X(8).
+            07 ACTW-LOCKED          PIC X(1).
+            07 ACTW-OVERDRAFT-LIMIT PIC S9(11)V9(3) USAGE COMP-3.
+      ****************************************************
+        01 ACTW-AMOUNT               PIC S9(11)V9(3) COMP-3.
+        01 ACTW-NEW-BALANCE          PIC S9(11)V9(3) COMP-3.
+        01 ACTW-DESCRIPTION          PIC X(40).
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE               PIC 9(08).
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 IN-PUT.
+            05 ACTI-ACCOUNT-ID                  PIC X(11).
+            05 ACTI-AMOUNT                      PIC S9(11)V9(3) COMP-3.
+            05 ACTI-DESCRIPTION                 PIC X(40).
+        01 ACCOUNT-OUT.
+            05 ACTO-ACCOUNT-ID                  PIC X(11).
+            05 ACTO-BALANCE                     PIC S9(11)V9(3) COMP-3.
+            05 ACTO-CURRENCY                     PIC X(3).
+            05 RTCD                             PIC S9.
+              88 RTCD-OK                        VALUE 0.
+              88 RTCD-INVALID-AMOUNT            VALUE 1.
+              88 RTCD-ACCOUNT-NOT-FOUND         VALUE 2.
+              88 RTCD-ACCOUNT-LOCKED           VALUE 3.
+              88 RTCD-INSUFFICIENT-FUNDS       VALUE 4.
+            05 RT-MSG                          PIC X(60).
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           IF RTCD-OK
+              PERFORM FETCH-ACCOUNT THRU FETCH-ACCOUNT-END
+           END-IF
+           IF RTCD-OK
+              PERFORM DO-POST THRU DO-POST-END
+           END-IF
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+            MOVE LOW-VALUES TO ACCOUNT-OUT
+            SET RTCD-OK TO TRUE
+            MOVE ACTI-ACCOUNT-ID    TO ACTW-ACCOUNT-ID
+            MOVE ACTI-AMOUNT        TO ACTW-AMOUNT
+            MOVE ACTI-DESCRIPTION   TO ACTW-DESCRIPTION
+            MOVE ACTI-ACCOUNT-ID    TO ACTO-ACCOUNT-ID
+            IF ACTW-AMOUNT NOT > 0
+               SET RTCD-INVALID-AMOUNT TO TRUE
+               MOVE
+                 'NOT SUCCESSFUL WITHDRAWAL - AMOUNT MUST BE POSITIVE'
+                  TO RT-MSG
+            END-IF
+            DISPLAY 'ACCOUNT-ID = ' ACTW-ACCOUNT-ID.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+      * FETCH-ACCOUNT READS THE CURRENT BALANCE, OVERDRAFT LIMIT AND
+      * LOCK STATUS SO DO-POST CAN CHECK FOR SUFFICIENT FUNDS (BALANCE
+      * PLUS WHATEVER OVERDRAFT ROOM REMAINS) AND GUARD THE UPDATE
+      * AGAINST A CONCURRENT CHANGE, THE SAME WAY UACTCS9 GUARDS ITS
+      * UPDATE.
+      **************************************************************
+       FETCH-ACCOUNT.
+            EXEC SQL
+                 SELECT ACCT_BALANCE, ACCT_CURRENCY, ACCT_UPDT_DT,
+                        ACCT_LOCKED, ACCT_OVERDRAFT_LIMIT
+                   INTO :ACTW-BALANCE, :ACTW-CURRENCY, :ACTW-UPDT-DT,
+                        :ACTW-LOCKED, :ACTW-OVERDRAFT-LIMIT
+                   FROM OLS0002.ACCOUNT2
+                  WHERE ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
+            END-EXEC
+            IF SQLCODE NOT = 0
+               SET RTCD-ACCOUNT-NOT-FOUND TO TRUE
+               MOVE 'NOT SUCCESSFUL WITHDRAWAL - ACCOUNT NOT FOUND'
+                  TO RT-MSG
+            ELSE
+               IF ACTW-LOCKED = 'Y'
+                  SET RTCD-ACCOUNT-LOCKED TO TRUE
+                  MOVE 'NOT SUCCESSFUL WITHDRAWAL - ACCOUNT LOCKED'
+                     TO RT-MSG
+               ELSE
+                  IF ACTW-AMOUNT > ACTW-BALANCE + ACTW-OVERDRAFT-LIMIT
+                     SET RTCD-INSUFFICIENT-FUNDS TO TRUE
+                     MOVE
+                      'NOT SUCCESSFUL WITHDRAWAL - INSUFFICIENT FUNDS'
+                        TO RT-MSG
+                  END-IF
+               END-IF
+            END-IF.
+       FETCH-ACCOUNT-END.
+           EXIT.
+      **************************************************************
+      * DO-POST SUBTRACTS THE WITHDRAWAL FROM THE BALANCE, GUARDS
+      * THE UPDATE WITH THE ACCT_UPDT_DT JUST READ, AND INSERTS THE
+      * LEDGER ROW ONLY ONCE THE BALANCE UPDATE HAS SUCCEEDED.
+      **************************************************************
+       DO-POST.
+            COMPUTE ACTW-NEW-BALANCE = ACTW-BALANCE - ACTW-AMOUNT
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+            EXEC SQL
+                 UPDATE OLS0002.ACCOUNT2
+                    SET ACCT_BALANCE = :ACTW-NEW-BALANCE,
+                        ACCT_UPDT_DT = :WS-CURRENT-DATE
+                  WHERE ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
+                    AND ACCT_UPDT_DT = :ACTW-UPDT-DT
+            END-EXEC
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-POST-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            IF SQLCODE = 0
+               PERFORM POST-LEDGER THRU POST-LEDGER-END
+               MOVE ACTW-NEW-BALANCE TO ACTO-BALANCE
+               MOVE ACTW-CURRENCY    TO ACTO-CURRENCY
+               MOVE 'SUCCESSFUL WITHDRAWAL' TO RT-MSG
+            ELSE
+               IF SQLCODE = 100
+                  MOVE
+                   'NOT SUCCESSFUL WITHDRAWAL - RECORD CHANGED, RE-READ'
+                     TO RT-MSG
+               ELSE
+                  DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+                  DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                  DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+                  MOVE 'NOT SUCCESSFUL WITHDRAWAL' TO RT-MSG
+               END-IF
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
+      * POST-LEDGER WRITES ONE ROW TO THE TRANSACTION LEDGER FOR
+      * EVERY SUCCESSFUL WITHDRAWAL, CARRYING THE RESULTING BALANCE
+      * AND THE CICS USERID FORWARD FOR AUDIT, THE SAME WAY AUDIT
+      * DOES FOR UACTCS9/OACTCS9/GACTCS9/DACTCS9.
+      **************************************************************
+       POST-LEDGER.
+            EXEC SQL
+                 INSERT INTO OLS0002.ACCOUNT2_TXN (
+                    TXN_ACCOUNT_ID, TXN_TXN_TYPE, TXN_AMOUNT,
+                    TXN_BALANCE_AFTER, TXN_CURRENCY, TXN_TS,
+                    TXN_USERID, TXN_DESCRIPTION)
+                 VALUES (
+                    :ACTW-ACCOUNT-ID, 'W', :ACTW-AMOUNT,
+                    :ACTW-NEW-BALANCE, :ACTW-CURRENCY, CURRENT TIMESTAMP,
+                    :EIBUSERID, :ACTW-DESCRIPTION)
+            END-EXEC.
+       POST-LEDGER-END.
+           EXIT.
+      **************************************************************
