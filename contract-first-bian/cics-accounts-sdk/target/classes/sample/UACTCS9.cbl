@@ -29,11 +29,85 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
            10 ACCT_CRT_DT          PIC X(8).
            10 ACCT_UPDT_DT         PIC X(8).
            10 ACCT_LOCKED          PIC X(1).
+           10 ACCT_LOCK_REASON     PIC X(2).
+           10 ACCT_LOCK_DT         PIC X(8).
+           10 ACCT_OVERDRAFT_LIMIT PIC S9(11)V9(3) USAGE COMP-3.
       **************************************************************
-        01 ACTW-ACCOUNT-ID          PIC X(11).
+        01 ACCOUNT-WS.
+          05 ACCOUNT-DETAILS.
+            07 ACTW-ACCOUNT-ID      PIC X(11).
+            07 ACTW-CUSTOMER-ID     PIC X(16).
+            07 ACTW-CUSTOMER-NAME   PIC X(16).
+            07 ACTW-IBAN            PIC X(32).
+            07 ACTW-BNK-ID          PIC X(4).
+            07 ACTW-BRNCH-ID        PIC S9(9) COMP.
+            07 ACTW-CNTRY-CD        PIC X(2).
+            07 ACTW-TYPCD           PIC X(1).
+            07 ACTW-SUB-TYPCD       PIC X(3).
+            07 ACTW-TYPE-NAME       PIC X(12).
+            07 ACTW-TYPE-DESCRIPTION  PIC X(40).
+            07 ACTW-BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-CURRENCY        PIC X(3).
+            07 ACTW-CRT-DT          PIC X(8).
+            07 ACTW-UPDT-DT         PIC X(8).
+            07 ACTW-LOCKED          PIC X(1).
+            07 ACTW-LOCK-REASON     PIC X(2).
+            07 ACTW-LOCK-DT         PIC X(8).
+            07 ACTW-OVERDRAFT-LIMIT PIC S9(11)V9(3) USAGE COMP-3.
+      ****************************************************
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE.
+            05 WS-CURRENT-YEAR                PIC 9(04).
+            05 WS-CURRENT-MONTH               PIC 9(02).
+            05 WS-CURRENT-DAY                 PIC 9(02).
+          03 WS-CURRENT-TIME.
+            05 WS-CURRENT-HOURS               PIC 9(02).
+            05 WS-CURRENT-MINUTE              PIC 9(02).
+            05 WS-CURRENT-SECOND              PIC 9(02).
+            05 WS-CURRENT-MILLISECONDS        PIC 9(02).
         01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
         01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
         01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+        01 SPACE-COUNT              PIC S9.
+        01 CURR-COUNT               PIC S9(4) COMP VALUE 0.
+        01 CURRENCY-VALID-SW        PIC X VALUE 'Y'.
+          88 CURRENCY-VALID-YES     VALUE 'Y'.
+          88 CURRENCY-VALID-NO      VALUE 'N'.
+        01 OWNER-IDX                PIC 9 COMP.
+        01 EODATA-OWNER              PIC X VALUE 'N'.
+      **************************************************************
+      * AUDIT-TRAIL WORK AREA. AUDIT CAPTURES THE BEFORE AND AFTER
+      * IMAGE OF THE ROW INTO OLS0002.ACCOUNT2_AUDIT ALONG WITH THE
+      * CICS USERID. THE OLD IMAGE IS READ BY FETCH-OLD-ACCOUNT
+      * BEFORE DO-UPDATE OVERWRITES THE ROW.
+      **************************************************************
+        01 AUDIT-ACTION                       PIC X(6).
+        01 AUDIT-OLD-ROW.
+          05 AUDIT-OLD-CUSTOMER-ID            PIC X(16).
+          05 AUDIT-OLD-CUSTOMER-NAME          PIC X(16).
+          05 AUDIT-OLD-IBAN                   PIC X(32).
+          05 AUDIT-OLD-BNK-ID                 PIC X(4).
+          05 AUDIT-OLD-BRNCH-ID               PIC S9(9) COMP.
+          05 AUDIT-OLD-CNTRY-CD               PIC X(2).
+          05 AUDIT-OLD-TYPCD                  PIC X.
+          05 AUDIT-OLD-SUB-TYPCD              PIC X(3).
+          05 AUDIT-OLD-BALANCE                PIC S9(11)V9(3) COMP-3.
+          05 AUDIT-OLD-CURRENCY               PIC X(3).
+          05 AUDIT-OLD-LOCKED                 PIC X.
+          05 AUDIT-OLD-LOCK-REASON            PIC X(2).
+        01 AUDIT-NEW-ROW.
+          05 AUDIT-NEW-CUSTOMER-ID            PIC X(16).
+          05 AUDIT-NEW-CUSTOMER-NAME          PIC X(16).
+          05 AUDIT-NEW-IBAN                   PIC X(32).
+          05 AUDIT-NEW-BNK-ID                 PIC X(4).
+          05 AUDIT-NEW-BRNCH-ID               PIC S9(9) COMP.
+          05 AUDIT-NEW-CNTRY-CD               PIC X(2).
+          05 AUDIT-NEW-TYPCD                  PIC X.
+          05 AUDIT-NEW-SUB-TYPCD              PIC X(3).
+          05 AUDIT-NEW-BALANCE                PIC S9(11)V9(3) COMP-3.
+          05 AUDIT-NEW-CURRENCY               PIC X(3).
+          05 AUDIT-NEW-LOCKED                 PIC X.
+          05 AUDIT-NEW-LOCK-REASON            PIC X(2).
       **************************************************************
         LINKAGE SECTION.
       **************************************************************
@@ -56,6 +130,54 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
             05 ACTI-CRT-DT                    PIC X(8).
             05 ACTI-UPDT-DT                   PIC X(8).
             05 ACTI-LOCKED                    PIC X.
+            05 ACTI-LOCK-REASON               PIC X(2).
+            05 ACTI-OVERDRAFT-LIMIT           PIC S9(11)V9(3) COMP-3.
+      *    ACTI-OWNER-COUNT OF ZERO (WITH ACTI-OWNERS-PRESENT NOT
+      *    'Y') LEAVES THE STORED OWNER LIST UNTOUCHED; WHEN THE
+      *    CALLER DOES SEND OWNERS, THE WHOLE LIST IS REPLACED.
+            05 ACTI-OWNER-COUNT                PIC 9.
+            05 ACTI-OWNER OCCURS 5 TIMES.
+              07 ACTI-OWNER-CUSTOMER-ID         PIC X(16).
+              07 ACTI-OWNER-CUSTOMER-NAME       PIC X(16).
+              07 ACTI-OWNER-SHARE-PCT           PIC S9(3)V9(2) COMP-3.
+          03 FIELD-PRESENT.
+      * PARTIAL-UPDATE INDICATOR AREA. A FIELD IS ONLY CARRIED INTO
+      * THE SQL SET CLAUSE WHEN ITS FLAG IS 'Y' - THE CALLER NO
+      * LONGER HAS TO RESEND EVERY COLUMN TO CHANGE ONE OF THEM.
+            05 ACTI-CUSTOMER-ID-PRESENT        PIC X.
+              88 ACTI-CUSTOMER-ID-PRESENT-YES  VALUE 'Y'.
+            05 ACTI-CUSTOMER-NAME-PRESENT      PIC X.
+              88 ACTI-CUSTOMER-NAME-PRESENT-YES VALUE 'Y'.
+            05 ACTI-IBAN-PRESENT               PIC X.
+              88 ACTI-IBAN-PRESENT-YES         VALUE 'Y'.
+            05 ACTI-CNTRY-CD-PRESENT           PIC X.
+              88 ACTI-CNTRY-CD-PRESENT-YES     VALUE 'Y'.
+            05 ACTI-BNK-ID-PRESENT             PIC X.
+              88 ACTI-BNK-ID-PRESENT-YES       VALUE 'Y'.
+            05 ACTI-BRNCH-ID-PRESENT           PIC X.
+              88 ACTI-BRNCH-ID-PRESENT-YES     VALUE 'Y'.
+            05 ACTI-TYPCD-PRESENT              PIC X.
+              88 ACTI-TYPCD-PRESENT-YES        VALUE 'Y'.
+            05 ACTI-TYPE-NAME-PRESENT          PIC X.
+              88 ACTI-TYPE-NAME-PRESENT-YES    VALUE 'Y'.
+            05 ACTI-SUB-TYPCD-PRESENT          PIC X.
+              88 ACTI-SUB-TYPCD-PRESENT-YES    VALUE 'Y'.
+            05 ACTI-TYPE-DESCRIPTION-PRESENT   PIC X.
+              88 ACTI-TYPE-DESCRIPTION-PRESENT-YES VALUE 'Y'.
+            05 ACTI-BALANCE-PRESENT            PIC X.
+              88 ACTI-BALANCE-PRESENT-YES      VALUE 'Y'.
+            05 ACTI-CURRENCY-PRESENT           PIC X.
+              88 ACTI-CURRENCY-PRESENT-YES     VALUE 'Y'.
+            05 ACTI-LOCKED-PRESENT             PIC X.
+              88 ACTI-LOCKED-PRESENT-YES       VALUE 'Y'.
+            05 ACTI-OVERDRAFT-LIMIT-PRESENT     PIC X.
+              88 ACTI-OVERDRAFT-LIMIT-PRESENT-YES VALUE 'Y'.
+            05 ACTI-OWNERS-PRESENT             PIC X.
+              88 ACTI-OWNERS-PRESENT-YES       VALUE 'Y'.
+      * ACTI-LOCK-REASON IS REQUIRED WHENEVER A CALLER PRESENTS
+      * ACTI-LOCKED='Y' (SEE APPLY-PRESENT-FIELDS); IT AND THE
+      * LOCK DATE ARE CLEARED AUTOMATICALLY WHEN THE CALLER SETS
+      * ACTI-LOCKED BACK TO 'N'.
          02  UPDATE-OUT.
           03 OUTPUT-RECORD.
               07 ACTO-ACCOUNT-ID              PIC X(11).
@@ -76,54 +198,253 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
               07 ACTO-LOCKED                  PIC X.
                 88 ACTO-LOCKED-YES            VALUE 'Y'.
                 88 ACTO-LOCKED-NO             VALUE 'N'.
+              07 ACTO-LOCK-REASON             PIC X(2).
+              07 ACTO-LOCK-DT                 PIC X(8).
+              07 ACTO-OVERDRAFT-LIMIT         PIC S9(11)V9(3) COMP-3.
+              07 ACTO-OWNER-COUNT             PIC 9.
+              07 ACTO-OWNER OCCURS 5 TIMES.
+                09 ACTO-OWNER-CUSTOMER-ID      PIC X(16).
+                09 ACTO-OWNER-CUSTOMER-NAME    PIC X(16).
+                09 ACTO-OWNER-SHARE-PCT        PIC S9(3)V9(2) COMP-3.
           03 RT-MSG                           PIC X(60).
       **************************************************************
       * PROCEDURE DIVISION.
       **************************************************************
        PROCEDURE DIVISION.
-       MAIN-RTN. 
+       MAIN-RTN.
            PERFORM GET-INPUT THRU GET-INPUT-END
-           PERFORM DO-UPDATE THRU DO-UPDATE-END
+           PERFORM FETCH-OLD-ACCOUNT THRU FETCH-OLD-ACCOUNT-END
+           PERFORM APPLY-PRESENT-FIELDS THRU APPLY-PRESENT-FIELDS-END
+           PERFORM VALIDATE-CURRENCY THRU VALIDATE-CURRENCY-END
+           IF CURRENCY-VALID-YES
+              PERFORM DO-UPDATE THRU DO-UPDATE-END
+           END-IF
            GOBACK.
       **************************************************************
-       GET-INPUT.  
+       GET-INPUT.
             MOVE ACTI-ACCOUNT-ID   TO ACTW-ACCOUNT-ID.
             DISPLAY 'ACCOUNT-ID = ' ACTW-ACCOUNT-ID.
-       GET-INPUT-END.            
-           EXIT. 
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+      * FETCH-OLD-ACCOUNT READS THE ROW AS IT STANDS BEFORE DO-UPDATE
+      * OVERWRITES IT, SO THE BEFORE IMAGE IS AVAILABLE FOR AUDIT.
+      **************************************************************
+       FETCH-OLD-ACCOUNT.
+            EXEC SQL
+                 SELECT ACCT_ACCOUNT_ID, ACCT_CUSTOMER_ID,
+                        ACCT_CUSTOMER_NAME, ACCT_IBAN, ACCT_BNK_ID,
+                        ACCT_BRNCH_ID, ACCT_CNTRY_CD, ACCT_TYPCD,
+                        ACCT_SUB_TYPCD, ACCT_TYPE_NAME,
+                        ACCT_TYPE_DESCRIPTION, ACCT_BALANCE,
+                        ACCT_CURRENCY, ACCT_CRT_DT, ACCT_UPDT_DT,
+                        ACCT_LOCKED, ACCT_LOCK_REASON, ACCT_LOCK_DT,
+                        ACCT_OVERDRAFT_LIMIT
+                   INTO :ACTW-ACCOUNT-ID, :ACTW-CUSTOMER-ID,
+                        :ACTW-CUSTOMER-NAME, :ACTW-IBAN, :ACTW-BNK-ID,
+                        :ACTW-BRNCH-ID, :ACTW-CNTRY-CD, :ACTW-TYPCD,
+                        :ACTW-SUB-TYPCD, :ACTW-TYPE-NAME,
+                        :ACTW-TYPE-DESCRIPTION, :ACTW-BALANCE,
+                        :ACTW-CURRENCY, :ACTW-CRT-DT, :ACTW-UPDT-DT,
+                        :ACTW-LOCKED, :ACTW-LOCK-REASON, :ACTW-LOCK-DT,
+                        :ACTW-OVERDRAFT-LIMIT
+                   FROM OLS0002.ACCOUNT2
+                  WHERE ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
+            END-EXEC.
+            MOVE ACTW-CUSTOMER-ID     TO AUDIT-OLD-CUSTOMER-ID
+            MOVE ACTW-CUSTOMER-NAME   TO AUDIT-OLD-CUSTOMER-NAME
+            MOVE ACTW-IBAN            TO AUDIT-OLD-IBAN
+            MOVE ACTW-BNK-ID          TO AUDIT-OLD-BNK-ID
+            MOVE ACTW-BRNCH-ID        TO AUDIT-OLD-BRNCH-ID
+            MOVE ACTW-CNTRY-CD        TO AUDIT-OLD-CNTRY-CD
+            MOVE ACTW-TYPCD           TO AUDIT-OLD-TYPCD
+            MOVE ACTW-SUB-TYPCD       TO AUDIT-OLD-SUB-TYPCD
+            MOVE ACTW-BALANCE         TO AUDIT-OLD-BALANCE
+            MOVE ACTW-CURRENCY        TO AUDIT-OLD-CURRENCY
+            MOVE ACTW-LOCKED          TO AUDIT-OLD-LOCKED
+            MOVE ACTW-LOCK-REASON     TO AUDIT-OLD-LOCK-REASON.
+       FETCH-OLD-ACCOUNT-END.
+           EXIT.
       **************************************************************
+      * APPLY-PRESENT-FIELDS OVERLAYS THE CALLER'S NEW VALUES ONTO
+      * THE OLD ROW ALREADY FETCHED INTO ACCOUNT-WS, ONE FIELD AT A
+      * TIME, BUT ONLY WHERE THE MATCHING PRESENT FLAG IS 'Y'. ANY
+      * FIELD LEFT UNFLAGGED KEEPS ITS CURRENT VALUE INSTEAD OF
+      * BEING BLANKED OUT BY A FULL-RECORD UPDATE.
+      **************************************************************
+       APPLY-PRESENT-FIELDS.
+            IF ACTI-CUSTOMER-ID-PRESENT-YES
+               MOVE ACTI-CUSTOMER-ID TO ACTW-CUSTOMER-ID
+            END-IF
+            IF ACTI-CUSTOMER-NAME-PRESENT-YES
+               MOVE ACTI-CUSTOMER-NAME TO ACTW-CUSTOMER-NAME
+            END-IF
+            IF ACTI-IBAN-PRESENT-YES
+               MOVE ACTI-IBAN TO ACTW-IBAN
+            END-IF
+            IF ACTI-BNK-ID-PRESENT-YES
+               MOVE ACTI-BNK-ID TO ACTW-BNK-ID
+            END-IF
+            IF ACTI-BRNCH-ID-PRESENT-YES
+               MOVE ACTI-BRNCH-ID TO ACTW-BRNCH-ID
+            END-IF
+            IF ACTI-CNTRY-CD-PRESENT-YES
+               MOVE ACTI-CNTRY-CD TO ACTW-CNTRY-CD
+            END-IF
+            IF ACTI-TYPCD-PRESENT-YES
+               MOVE ACTI-TYPCD TO ACTW-TYPCD
+            END-IF
+            IF ACTI-SUB-TYPCD-PRESENT-YES
+               MOVE ACTI-SUB-TYPCD TO ACTW-SUB-TYPCD
+            END-IF
+            IF ACTI-TYPE-NAME-PRESENT-YES
+               MOVE ACTI-TYPE-NAME TO ACTW-TYPE-NAME
+            END-IF
+            IF ACTI-TYPE-DESCRIPTION-PRESENT-YES
+               MOVE ACTI-TYPE-DESCRIPTION TO ACTW-TYPE-DESCRIPTION
+            END-IF
+      * ACTI-BALANCE/ACTI-BALANCE-PRESENT ARE NO LONGER APPLIED HERE.
+      * BALANCE MOVEMENTS MUST GO THROUGH PACTCS9 (DEPOSIT) OR
+      * WACTCS9 (WITHDRAWAL), WHICH POST AN OLS0002.ACCOUNT2_TXN
+      * LEDGER ROW ALONGSIDE THE BALANCE CHANGE; THIS PROGRAM KEEPS
+      * WHATEVER BALANCE FETCH-OLD-ACCOUNT ALREADY READ.
+            IF ACTI-CURRENCY-PRESENT-YES
+               MOVE ACTI-CURRENCY TO ACTW-CURRENCY
+            END-IF
+            IF ACTI-LOCKED-PRESENT-YES
+               MOVE ACTI-LOCKED TO ACTW-LOCKED
+               IF ACTI-LOCKED = 'Y'
+                  MOVE ACTI-LOCK-REASON TO ACTW-LOCK-REASON
+                  MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+                  MOVE WS-CURRENT-DATE TO ACTW-LOCK-DT
+               ELSE
+                  MOVE SPACES TO ACTW-LOCK-REASON
+                  MOVE SPACES TO ACTW-LOCK-DT
+               END-IF
+            END-IF
+            IF ACTI-OVERDRAFT-LIMIT-PRESENT-YES
+               MOVE ACTI-OVERDRAFT-LIMIT TO ACTW-OVERDRAFT-LIMIT
+            END-IF.
+      * ACTI-CRT-DT IS NOT APPLIED HERE. ACCOUNT CREATION DATE IS NOT
+      * CALLER-MUTABLE ON UPDATE; THIS PROGRAM KEEPS WHATEVER
+      * ACCT_CRT_DT FETCH-OLD-ACCOUNT ALREADY READ.
+       APPLY-PRESENT-FIELDS-END.
+           EXIT.
+      **************************************************************
+      * VALIDATE-CURRENCY ONLY CHECKS ACTW-CURRENCY WHEN THE CALLER
+      * ACTUALLY SENT A NEW ONE (ACTI-CURRENCY-PRESENT-YES); AN
+      * UNCHANGED CURRENCY WAS ALREADY GOOD WHEN IT WAS WRITTEN. ON
+      * FAILURE DO-UPDATE IS SKIPPED AND RT-MSG CARRIES THE REASON -
+      * THIS PROGRAM HAS NO RTCD FIELD TO SET.
+      **************************************************************
+       VALIDATE-CURRENCY.
+            SET CURRENCY-VALID-YES TO TRUE
+            IF ACTI-CURRENCY-PRESENT-YES
+               MOVE ZERO TO SPACE-COUNT
+               INSPECT ACTW-CURRENCY (1:3)
+                           TALLYING SPACE-COUNT FOR ALL SPACES
+               IF SPACE-COUNT > ZERO
+                     SET CURRENCY-VALID-NO TO TRUE
+                     MOVE 'INVALID CURRENCY CODE' TO RT-MSG
+               ELSE
+                     MOVE 0 TO CURR-COUNT
+                     EXEC SQL
+                        SELECT COUNT(*) INTO :CURR-COUNT
+                          FROM OLS0002.CURRENCY_CD
+                         WHERE CURRENCY_CD = :ACTW-CURRENCY
+                     END-EXEC
+                     IF CURR-COUNT = 0
+                           SET CURRENCY-VALID-NO TO TRUE
+                           MOVE 'INVALID CURRENCY CODE' TO RT-MSG
+                     END-IF
+               END-IF
+            END-IF.
+       VALIDATE-CURRENCY-END.
+           EXIT.
+      **************************************************************
+      * DO-UPDATE STAMPS A FRESH ACCT_UPDT_DT AND GUARDS THE UPDATE
+      * WITH THE ACCT_UPDT_DT THE CALLER LAST READ (ACTI-UPDT-DT), SO
+      * A CONCURRENT CHANGE SINCE THAT READ MAKES THE UPDATE MATCH
+      * ZERO ROWS (SQLCODE 100) INSTEAD OF SILENTLY OVERWRITING IT.
        DO-UPDATE.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+            MOVE WS-CURRENT-DATE TO ACTW-UPDT-DT
             EXEC SQL
-                  UPDATE OLS0002.ACCOUNT2 
-                   SET ACCT_CUSTOMER_ID       =:ACTI-CUSTOMER-ID, 
-                       ACCT_CUSTOMER_NAME     =:ACTI-CUSTOMER-NAME, 
-                       ACCT_IBAN              =:ACTI-IBAN,
-                       ACCT_BNK_ID            =:ACTI-BNK-ID, 
-                       ACCT_BRNCH_ID          =:ACTI-BRNCH-ID, 
-                       ACCT_CNTRY_CD          =:ACTI-CNTRY-CD, 			 
-                       ACCT_TYPCD             =:ACTI-TYPCD,
-                       ACCT_SUB_TYPCD         =:ACTI-SUB-TYPCD, 
-                       ACCT_TYPE_NAME         =:ACTI-TYPE-NAME,
-                       ACCT_TYPE_DESCRIPTION  =:ACTI-TYPE-DESCRIPTION,
-                       ACCT_BALANCE           =:ACTI-BALANCE, 
-                       ACCT_CURRENCY          =:ACTI-CURRENCY,
-                       ACCT_CRT_DT            =:ACTI-CRT-DT, 
-                       ACCT_UPDT_DT           =:ACTI-UPDT-DT, 
-                       ACCT_LOCKED            =:ACTI-LOCKED
-                  WHERE 
+                  UPDATE OLS0002.ACCOUNT2
+                   SET ACCT_CUSTOMER_ID       =:ACTW-CUSTOMER-ID,
+                       ACCT_CUSTOMER_NAME     =:ACTW-CUSTOMER-NAME,
+                       ACCT_IBAN              =:ACTW-IBAN,
+                       ACCT_BNK_ID            =:ACTW-BNK-ID,
+                       ACCT_BRNCH_ID          =:ACTW-BRNCH-ID,
+                       ACCT_CNTRY_CD          =:ACTW-CNTRY-CD,
+                       ACCT_TYPCD             =:ACTW-TYPCD,
+                       ACCT_SUB_TYPCD         =:ACTW-SUB-TYPCD,
+                       ACCT_TYPE_NAME         =:ACTW-TYPE-NAME,
+                       ACCT_TYPE_DESCRIPTION  =:ACTW-TYPE-DESCRIPTION,
+                       ACCT_BALANCE           =:ACTW-BALANCE,
+                       ACCT_CURRENCY          =:ACTW-CURRENCY,
+                       ACCT_CRT_DT            =:ACTW-CRT-DT,
+                       ACCT_UPDT_DT           =:ACTW-UPDT-DT,
+                       ACCT_LOCKED            =:ACTW-LOCKED,
+                       ACCT_LOCK_REASON       =:ACTW-LOCK-REASON,
+                       ACCT_LOCK_DT           =:ACTW-LOCK-DT,
+                       ACCT_OVERDRAFT_LIMIT   =:ACTW-OVERDRAFT-LIMIT
+                  WHERE
                      ACCT_ACCOUNT_ID = :ACTI-ACCOUNT-ID
+                     AND ACCT_UPDT_DT = :ACTI-UPDT-DT
             END-EXEC.
-            MOVE INPUT-RECORD TO OUTPUT-RECORD
+            MOVE ACTW-ACCOUNT-ID         TO ACTO-ACCOUNT-ID
+            MOVE ACTW-CUSTOMER-ID        TO ACTO-CUSTOMER-ID
+            MOVE ACTW-CUSTOMER-NAME      TO ACTO-CUSTOMER-NAME
+            MOVE ACTW-IBAN               TO ACTO-IBAN
+            MOVE ACTW-CNTRY-CD           TO ACTO-CNTRY-CD
+            MOVE ACTW-BNK-ID             TO ACTO-BNK-ID
+            MOVE ACTW-BRNCH-ID           TO ACTO-BRNCH-ID
+            MOVE ACTW-TYPCD              TO ACTO-TYPCD
+            MOVE ACTW-TYPE-NAME          TO ACTO-TYPE-NAME
+            MOVE ACTW-SUB-TYPCD          TO ACTO-SUB-TYPCD
+            MOVE ACTW-TYPE-DESCRIPTION   TO ACTO-TYPE-DESCRIPTION
+            MOVE ACTW-BALANCE            TO ACTO-BALANCE
+            MOVE ACTW-CURRENCY           TO ACTO-CURRENCY
+            MOVE ACTW-CRT-DT             TO ACTO-CRT-DT
+            MOVE ACTW-UPDT-DT            TO ACTO-UPDT-DT
+            MOVE ACTW-LOCKED             TO ACTO-LOCKED
+            MOVE ACTW-LOCK-REASON        TO ACTO-LOCK-REASON
+            MOVE ACTW-LOCK-DT            TO ACTO-LOCK-DT
+            MOVE ACTW-OVERDRAFT-LIMIT    TO ACTO-OVERDRAFT-LIMIT
             PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
        DO-UPDATE-END.
-           EXIT. 
+           EXIT.
       **************************************************************
        DO-POSTSQL.
             IF SQLCODE = 0
                MOVE 'SUCCESSFUL UPDATE' TO RT-MSG
+               MOVE ACTO-CUSTOMER-ID     TO AUDIT-NEW-CUSTOMER-ID
+               MOVE ACTO-CUSTOMER-NAME   TO AUDIT-NEW-CUSTOMER-NAME
+               MOVE ACTO-IBAN            TO AUDIT-NEW-IBAN
+               MOVE ACTO-BNK-ID          TO AUDIT-NEW-BNK-ID
+               MOVE ACTO-BRNCH-ID        TO AUDIT-NEW-BRNCH-ID
+               MOVE ACTO-CNTRY-CD        TO AUDIT-NEW-CNTRY-CD
+               MOVE ACTO-TYPCD           TO AUDIT-NEW-TYPCD
+               MOVE ACTO-SUB-TYPCD       TO AUDIT-NEW-SUB-TYPCD
+               MOVE ACTO-BALANCE         TO AUDIT-NEW-BALANCE
+               MOVE ACTO-CURRENCY        TO AUDIT-NEW-CURRENCY
+               MOVE ACTO-LOCKED          TO AUDIT-NEW-LOCKED
+               MOVE ACTO-LOCK-REASON     TO AUDIT-NEW-LOCK-REASON
+               MOVE 'UPDATE'             TO AUDIT-ACTION
+               PERFORM AUDIT THRU AUDIT-END
+               IF ACTI-OWNERS-PRESENT-YES
+                  PERFORM REPLACE-OWNERS THRU REPLACE-OWNERS-END
+               END-IF
+               PERFORM GET-OWNERS THRU GET-OWNERS-END
             ELSE
-               MOVE 'NOT SUCCESSFUL UPDATE' TO RT-MSG
-               DISPLAY 'UPDATE NOT SUCCESSFUL.'
+               IF SQLCODE = 100
+                  MOVE 'RECORD CHANGED, RE-READ' TO RT-MSG
+                  DISPLAY 'UPDATE NOT SUCCESSFUL - ROW CHANGED.'
+               ELSE
+                  MOVE 'NOT SUCCESSFUL UPDATE' TO RT-MSG
+                  DISPLAY 'UPDATE NOT SUCCESSFUL.'
+               END-IF
       *
                MOVE SQLCODE TO TXT-SQLCODE
                MOVE SQLSTATE TO TXT-SQLSTATE
@@ -134,5 +455,113 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
             END-IF.
        DO-POSTSQL-END.
            EXIT.
-      **************************************************************	
+      **************************************************************
+      * AUDIT WRITES THE BEFORE/AFTER IMAGE AND THE CICS USERID TO
+      * THE SHARED AUDIT-TRAIL TABLE.
+      **************************************************************
+       AUDIT.
+            EXEC SQL
+                 INSERT INTO OLS0002.ACCOUNT2_AUDIT (
+                    AUD_ACCOUNT_ID, AUD_ACTION, AUD_USERID, AUD_TS,
+                    AUD_OLD_CUSTOMER_ID, AUD_OLD_CUSTOMER_NAME, AUD_OLD_IBAN,
+                    AUD_OLD_BNK_ID, AUD_OLD_BRNCH_ID, AUD_OLD_CNTRY_CD,
+                    AUD_OLD_TYPCD, AUD_OLD_SUB_TYPCD, AUD_OLD_BALANCE,
+                    AUD_OLD_CURRENCY, AUD_OLD_LOCKED, AUD_OLD_LOCK_REASON,
+                    AUD_NEW_CUSTOMER_ID, AUD_NEW_CUSTOMER_NAME, AUD_NEW_IBAN,
+                    AUD_NEW_BNK_ID, AUD_NEW_BRNCH_ID, AUD_NEW_CNTRY_CD,
+                    AUD_NEW_TYPCD, AUD_NEW_SUB_TYPCD, AUD_NEW_BALANCE,
+                    AUD_NEW_CURRENCY, AUD_NEW_LOCKED, AUD_NEW_LOCK_REASON)
+                 VALUES (
+                    :ACTW-ACCOUNT-ID, :AUDIT-ACTION, :EIBUSERID, CURRENT TIMESTAMP,
+                    :AUDIT-OLD-CUSTOMER-ID, :AUDIT-OLD-CUSTOMER-NAME, :AUDIT-OLD-IBAN,
+                    :AUDIT-OLD-BNK-ID, :AUDIT-OLD-BRNCH-ID, :AUDIT-OLD-CNTRY-CD,
+                    :AUDIT-OLD-TYPCD, :AUDIT-OLD-SUB-TYPCD, :AUDIT-OLD-BALANCE,
+                    :AUDIT-OLD-CURRENCY, :AUDIT-OLD-LOCKED, :AUDIT-OLD-LOCK-REASON,
+                    :AUDIT-NEW-CUSTOMER-ID, :AUDIT-NEW-CUSTOMER-NAME, :AUDIT-NEW-IBAN,
+                    :AUDIT-NEW-BNK-ID, :AUDIT-NEW-BRNCH-ID, :AUDIT-NEW-CNTRY-CD,
+                    :AUDIT-NEW-TYPCD, :AUDIT-NEW-SUB-TYPCD, :AUDIT-NEW-BALANCE,
+                    :AUDIT-NEW-CURRENCY, :AUDIT-NEW-LOCKED, :AUDIT-NEW-LOCK-REASON)
+            END-EXEC.
+       AUDIT-END.
+           EXIT.
+      **************************************************************
+      * REPLACE-OWNERS IS ONLY PERFORMED WHEN THE CALLER SENT
+      * ACTI-OWNERS-PRESENT-YES. IT DROPS THE WHOLE EXISTING
+      * OLS0002.ACCOUNT_OWNER LIST FOR THIS ACCOUNT AND WRITES
+      * ACTI-OWNER IN ITS PLACE - THE SAME REPLACE-DON'T-MERGE
+      * APPROACH A CALLER EXPECTS WHEN SENDING A FULL OWNER LIST.
+      **************************************************************
+       REPLACE-OWNERS.
+            EXEC SQL
+                 DELETE FROM OLS0002.ACCOUNT_OWNER
+                  WHERE ACCT_ACCOUNT_ID = :ACTI-ACCOUNT-ID
+            END-EXEC
+            PERFORM INSERT-OWNER THRU INSERT-OWNER-END
+               VARYING OWNER-IDX FROM 1 BY 1
+                  UNTIL OWNER-IDX > ACTI-OWNER-COUNT.
+       REPLACE-OWNERS-END.
+           EXIT.
+      **************************************************************
+       INSERT-OWNER.
+            EXEC SQL
+                 INSERT INTO OLS0002.ACCOUNT_OWNER (
+                    ACCT_ACCOUNT_ID,
+                    OWNER_SEQ,
+                    OWNER_CUSTOMER_ID,
+                    OWNER_CUSTOMER_NAME,
+                    OWNER_SHARE_PCT)
+                 VALUES (
+                    :ACTI-ACCOUNT-ID,
+                    :OWNER-IDX,
+                    :ACTI-OWNER-CUSTOMER-ID(OWNER-IDX),
+                    :ACTI-OWNER-CUSTOMER-NAME(OWNER-IDX),
+                    :ACTI-OWNER-SHARE-PCT(OWNER-IDX))
+            END-EXEC.
+       INSERT-OWNER-END.
+           EXIT.
+      **************************************************************
+      * GET-OWNERS ALWAYS READS BACK THE CURRENT OWNER LIST FOR THIS
+      * ACCOUNT, WHETHER OR NOT THIS CALL CHANGED IT, SO THE CALLER
+      * NEVER HAS TO FOLLOW AN UPDATE WITH A SEPARATE GET JUST TO
+      * SEE WHO OWNS THE ACCOUNT.
+      **************************************************************
+       GET-OWNERS.
+           MOVE 'N' TO EODATA-OWNER
+           MOVE 0 TO ACTO-OWNER-COUNT
+           MOVE 1 TO OWNER-IDX
+           EXEC SQL
+              DECLARE OWNCUR2 CURSOR FOR
+               SELECT OWNER_CUSTOMER_ID, OWNER_CUSTOMER_NAME,
+                      OWNER_SHARE_PCT
+                 FROM OLS0002.ACCOUNT_OWNER
+                WHERE ACCT_ACCOUNT_ID = :ACTI-ACCOUNT-ID
+                ORDER BY OWNER_SEQ
+           END-EXEC
+           EXEC SQL
+              OPEN OWNCUR2
+           END-EXEC
+           PERFORM FETCH-OWNER THRU FETCH-OWNER-END
+              UNTIL OWNER-IDX > 5 OR EODATA-OWNER = 'Y'
+           EXEC SQL
+              CLOSE OWNCUR2
+           END-EXEC.
+       GET-OWNERS-END.
+           EXIT.
+      **************************************************************
+       FETCH-OWNER.
+           EXEC SQL
+              FETCH OWNCUR2 INTO
+                :ACTO-OWNER-CUSTOMER-ID(OWNER-IDX),
+                :ACTO-OWNER-CUSTOMER-NAME(OWNER-IDX),
+                :ACTO-OWNER-SHARE-PCT(OWNER-IDX)
+           END-EXEC
+           IF SQLCODE = 0
+              ADD 1 TO OWNER-IDX
+              ADD 1 TO ACTO-OWNER-COUNT
+           ELSE
+              MOVE 'Y' TO EODATA-OWNER
+           END-IF.
+       FETCH-OWNER-END.
+           EXIT.
+      **************************************************************
 
