@@ -1,27 +1,236 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * ITEMS - PAGED ITEM CATALOG LOOKUP FOR CICS AND DB2.
+      * RETURNS A SLICE OF OLS0002.ITEM_CATALOG STARTING AFTER
+      * ACTI-START-ITEM-NUM, UP TO ACTI-PAGE-SIZE ROWS (CAPPED AT
+      * NUMREC), INSTEAD OF ALWAYS RETURNING THE SAME FIXED FIVE
+      * ITEMS - A CALLER PAGES THROUGH THE FULL CATALOG BY PASSING
+      * BACK THE LAST ITEM-NUMBER SEEN, THE SAME CONVENTION LPOLCS2
+      * USES TO PAGE THROUGH POLICIES.
+      **************************************************************
         IDENTIFICATION DIVISION.
         PROGRAM-ID. ITEMS.
         DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLITEM.
+           10 ITEM_NUM             PIC S9(8) USAGE COMP.
+           10 ITEM_NAME            PIC X(16).
+           10 ITEM_DESCRIPTION     PIC X(28).
+           10 ITEM_WEIGHT          PIC S9(4) USAGE COMP.
+           10 ITEM_UNIT_PRICE      PIC S9(7)V9(2) USAGE COMP-3.
+           10 ITEM_ON_HAND_QTY     PIC S9(7) USAGE COMP.
+           10 ITEM_BACKORDER_FLAG  PIC X(1).
+      **************************************************************
+        01 ITEM-WS.
+            07 ACTW-ITEM-NUM        PIC S9(8) USAGE COMP.
+            07 ACTW-ITEM-NAME       PIC X(16).
+            07 ACTW-DESCRIPTION     PIC X(28).
+      ****************************************************
+        01 ACTW-START-ITEM-NUM      PIC S9(8) USAGE COMP.
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+      **************************************************************
+        01 CT-FUNC           PIC X(18) VALUE 'CREATE THREAD     '.
+        01 ID-FUNC           PIC X(18) VALUE 'IDENTIFY          '.
+        01 SO-FUNC           PIC X(18) VALUE 'SIGNON            '.
+        01 CONNECT-FUNC      PIC X(18) VALUE 'CONNECT           '.
+        01 PLAN              PIC X(8)  VALUE 'PITEMS  '.
+        01 COLLID            PIC X(18) VALUE SPACES.
+        01 REUSE             PIC X(8)  VALUE 'INITIAL'.
+        01 RETCODE           PIC S9(8) COMP VALUE 0.
+        01 REASCODE          PIC S9(8) COMP VALUE 0.
+        01 PKLSTPTR          PIC X(4)  VALUE SPACES.
+      *
+        01 DB2SSNM           PIC X(4)  VALUE SPACES.
+        01 RIBPTR            PIC X(4)  VALUE SPACES.
+        01 EIBPTR            PIC X(4)  VALUE SPACES.
+        01 TERMECB           PIC X(4)  VALUE SPACES.
+        01 STARTECB          PIC X(4)  VALUE SPACES.
+        01 GRPOVER           PIC X(8)  VALUE SPACES.
+        01 DECPPTR           PIC X(4)  VALUE SPACES.
+      *
+        01 CORR-ID           PIC X(12)  VALUE SPACES.
+        01 ACC-TOKEN         PIC X(22)  VALUE SPACES.
+        01 ACC-INT           PIC X(6)   VALUE SPACES.
+        01 USER              PIC X(16)  VALUE 'OLS0002'.
+        01 APPL              PIC X(32)  VALUE 'ITEMS'.
+        01 WS                PIC X(18)  VALUE SPACES.
+      *
+        01 DUMMY-VAR         PIC S9(2)  COMP.
+      **************************************************************
+        01 EODATA            PIC X(1)   VALUE 'N'.
+        01 NUMREC            PIC 9(2)   VALUE 50.
+        01 COUNTER           PIC 9(2)   VALUE 0.
+      **************************************************************
         LINKAGE SECTION.
+      **************************************************************
         01 DFHCOMMAREA.
-           03 INNER-RECORD      OCCURS 5 TIMES.
-              05  ITEM-NUMBER            PIC S9(4) COMP.
-              05  ITEM-NAME              PIC X(16).
-              05  DESCRIPTION       PIC X(28).
-        PROCEDURE DIVISION.
-            MOVE 1000 TO ITEM-NUMBER(1)
-            MOVE 'Kid Guitar     ' TO ITEM-NAME(1)
-            MOVE 'Kids Guitar - Musical Toys ' TO DESCRIPTION(1).
-            MOVE 1001 TO ITEM-NUMBER(2)
-            MOVE 'Ball Pool      ' TO ITEM-NAME(2)
-            MOVE 'Ball Pool - Novelty Toys   ' TO DESCRIPTION(2).
-            MOVE 1002 TO ITEM-NUMBER(3)
-            MOVE 'Water Ball     ' TO ITEM-NAME(3)
-            MOVE 'Water Ball - Balls         ' TO DESCRIPTION(3).
-            MOVE 1003 TO ITEM-NUMBER(4)
-            MOVE 'Frisbee        ' TO ITEM-NAME(4)
-            MOVE 'Dog Frisbee - Pet Toys     ' TO DESCRIPTION(4).
-            MOVE 1004 TO ITEM-NUMBER(5)
-            MOVE 'Pig Bank       ' TO ITEM-NAME(5)
-            MOVE 'Pig Saving Bank - Ceramics ' TO DESCRIPTION(5).
-            EXEC CICS RETURN END-EXEC
-            .
+          03 ACTI-START-ITEM-NUM      PIC S9(8) COMP.
+          03 ACTI-PAGE-SIZE           PIC 9(2).
+          03 RT-MSG                   PIC X(60).
+          03 ACTO-REC-COUNT           PIC 9(2).
+          03 INNER-RECORD             OCCURS 50 TIMES.
+             05  ITEM-NUMBER          PIC S9(8) COMP.
+             05  ITEM-NAME            PIC X(16).
+             05  DESCRIPTION          PIC X(28).
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM SET-PAGE-SIZE THRU SET-PAGE-SIZE-END
+           PERFORM TEST-SQL THRU TEST-SQL-END
+           IF SQLCODE NOT EQUAL TO 0 AND SQLCODE NOT EQUAL TO 100
+              PERFORM DB2-IDENTIFY THRU DB2-IDENTIFY-END
+              PERFORM DO-SIGNON THRU DO-SIGNON-END
+              PERFORM CREATE-THREAD THRU CREATE-THREAD-END
+           END-IF
+           PERFORM DO-DECLARE THRU DO-DECLARE-END
+           PERFORM DO-OPENCURSOR THRU DO-OPENCURSOR-END
+           PERFORM DO-GETALL THRU DO-GETALL-END
+           PERFORM DO-CLOSECURSOR THRU DO-CLOSECURSOR-END
+           MOVE COUNTER TO ACTO-REC-COUNT
+           GOBACK.
+      **************************************************************
+      * SET-PAGE-SIZE - A CALLER-SUPPLIED ACTI-PAGE-SIZE OF ZERO OR
+      * MORE THAN NUMREC (50) IS CAPPED AT NUMREC, THE SAME WAY
+      * LPOLCS2 CAPS ITS OWN LIST SIZE AT NUMREC.
+      **************************************************************
+       SET-PAGE-SIZE.
+           MOVE ACTI-START-ITEM-NUM TO ACTW-START-ITEM-NUM
+           IF ACTI-PAGE-SIZE > 0 AND ACTI-PAGE-SIZE <= 50
+              MOVE ACTI-PAGE-SIZE TO NUMREC
+           ELSE
+              MOVE 50 TO NUMREC
+           END-IF.
+       SET-PAGE-SIZE-END.
+           EXIT.
+      **************************************************************
+       DB2-IDENTIFY.
+           MOVE 'DBBG' TO DB2SSNM.
+           CALL 'DSNCLI' USING
+                 ID-FUNC DB2SSNM RIBPTR EIBPTR TERMECB STARTECB
+                 RETCODE REASCODE GRPOVER DECPPTR.
+           DISPLAY 'DB2-IDENTIFY RC: ' RETCODE.
+           DISPLAY 'DB2-REASON CODE: ' REASCODE.
+       DB2-IDENTIFY-END.
+           EXIT.
+      **************************************************************
+       DO-SIGNON.
+           CALL 'DSNCLI' USING
+             SO-FUNC CORR-ID ACC-TOKEN ACC-INT
+             RETCODE REASCODE USER APPL.
+           DISPLAY 'DO-SIGNON RETURN CODE: ' RETCODE.
+           DISPLAY 'DO-SIGNON REASON CODE: ' REASCODE.
+       DO-SIGNON-END.
+           EXIT.
+      **************************************************************
+       CREATE-THREAD.
+           CALL 'DSNCLI' USING
+                 CT-FUNC PLAN COLLID REUSE RETCODE REASCODE PKLSTPTR.
+           DISPLAY 'CREATE-THREAD RETURN CODE: ' RETCODE.
+           DISPLAY 'CREATE-THREAD REASON CODE: ' REASCODE.
+       CREATE-THREAD-END.
+           EXIT.
+      **************************************************************
+       DO-DECLARE.
+            EXEC SQL
+               DECLARE X CURSOR FOR
+                SELECT
+                  ITEM_NUM,
+                  ITEM_NAME,
+                  ITEM_DESCRIPTION
+                FROM OLS0002.ITEM_CATALOG
+                WHERE ITEM_NUM > :ACTW-START-ITEM-NUM
+                ORDER BY ITEM_NUM
+            END-EXEC
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-DECLARE-END.
+           EXIT.
+      **************************************************************
+       DO-OPENCURSOR.
+           EXEC SQL
+              OPEN X
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-OPENCURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-GETALL.
+           MOVE 'N' TO EODATA
+           MOVE 0 TO COUNTER
+           PERFORM DO-FETCH THRU DO-FETCH-END
+              UNTIL COUNTER >= NUMREC OR EODATA = 'Y'
+           IF EODATA = 'Y'
+              SUBTRACT 1 FROM COUNTER
+           END-IF
+           DISPLAY 'NUMBER OF FETCHES: ' COUNTER.
+       DO-GETALL-END.
+           EXIT.
+      **************************************************************
+       DO-FETCH.
+           ADD 1 TO COUNTER
+           EXEC SQL
+                FETCH X INTO
+                  :ACTW-ITEM-NUM,
+                  :ACTW-ITEM-NAME,
+                  :ACTW-DESCRIPTION
+           END-EXEC
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END
+           IF SQLCODE = 0
+              MOVE ACTW-ITEM-NUM  TO ITEM-NUMBER(COUNTER)
+              MOVE ACTW-ITEM-NAME TO ITEM-NAME(COUNTER)
+              MOVE ACTW-DESCRIPTION TO DESCRIPTION(COUNTER)
+           END-IF.
+       DO-FETCH-END.
+           EXIT.
+      **************************************************************
+       DO-CLOSECURSOR.
+           EXEC SQL
+              CLOSE X
+           END-EXEC.
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-CLOSECURSOR-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            IF SQLCODE = 0
+               MOVE 'SUCCESSFUL LIST' TO RT-MSG
+               MOVE 'N' TO EODATA
+            ELSE IF SQLCODE = 100
+               MOVE 'Y' TO EODATA
+            ELSE
+               MOVE 'NOT SUCCESSFUL LIST' TO RT-MSG
+               MOVE 'Y' TO EODATA
+               MOVE SQLCODE TO TXT-SQLCODE
+               MOVE SQLSTATE TO TXT-SQLSTATE
+               MOVE SQLERRMC TO TXT-SQLERRMC
+               DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+               DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+               DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
+       TEST-SQL.
+            EXEC SQL
+              SELECT 1 INTO :DUMMY-VAR FROM SYSIBM.SYSDUMMY1 WHERE 0=1
+            END-EXEC
+            IF SQLCODE = 0 OR SQLCODE = 100
+                DISPLAY 'TEST-SQL FOR ITEMS SUCCESSFUL'
+            ELSE
+                MOVE SQLCODE TO TXT-SQLCODE
+                MOVE SQLSTATE TO TXT-SQLSTATE
+                MOVE SQLERRMC TO TXT-SQLERRMC
+                DISPLAY 'TST-SQL FOR ITEMS NOT SCSFL: ' TXT-SQLCODE
+                DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       TEST-SQL-END.
+           EXIT.
+      **************************************************************
