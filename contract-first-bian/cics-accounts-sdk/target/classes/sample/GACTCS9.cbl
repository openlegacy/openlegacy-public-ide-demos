@@ -29,6 +29,19 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
            10 ACCT_CRT_DT          PIC X(8).
            10 ACCT_UPDT_DT         PIC X(8).
            10 ACCT_LOCKED          PIC X(1).
+           10 ACCT_LOCK_REASON     PIC X(2).
+           10 ACCT_LOCK_DT         PIC X(8).
+           10 ACCT_OVERDRAFT_LIMIT PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_DORMANT         PIC X(1).
+      **************************************************************
+      * FX_RATE IS A SMALL REFERENCE TABLE OF PAIRWISE CONVERSION
+      * RATES, USED ONLY TO PRODUCE A DISPLAY-CURRENCY VIEW OF THE
+      * BALANCE; IT NEVER CHANGES THE STORED ACCT_CURRENCY/BALANCE.
+      **************************************************************
+       01  DCLFXRATE.
+           10 FX_CURRENCY_FROM     PIC X(3).
+           10 FX_CURRENCY_TO       PIC X(3).
+           10 FX_RATE              PIC S9(5)V9(6) USAGE COMP-3.
       **************************************************************
         01 ACCOUNT-WS.
           05 ACCOUNT-DETAILS.
@@ -48,15 +61,48 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
             07 ACTW-CRT-DT          PIC X(8).
             07 ACTW-UPDT-DT         PIC X(8).
             07 ACTW-LOCKED          PIC X(1).
+            07 ACTW-OVERDRAFT-LIMIT PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-DISPLAY-CURRENCY  PIC X(3).
       ****************************************************
         01 SPACE-COUNT              PIC S9.
         01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
         01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
         01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
-        01 BAD-SQL-MESSAGE.         
+        01 BAD-SQL-MESSAGE.
           03 BAD-SQL-MSG-1          PIC X(40).
           03 BAD-SQL-MSG-2          PIC X(10).
           03 BAD-SQL-MSG-3          PIC X(10).
+      **************************************************************
+      * AUDIT-TRAIL WORK AREA. AUDIT CAPTURES THE BEFORE AND AFTER
+      * IMAGE OF THE ROW INTO OLS0002.ACCOUNT2_AUDIT ALONG WITH THE
+      * CICS USERID. A GET DOES NOT CHANGE THE ROW, SO THE OLD AND
+      * NEW IMAGE ARE BOTH THE ROW JUST READ.
+      **************************************************************
+        01 AUDIT-ACTION                       PIC X(6).
+        01 AUDIT-OLD-ROW.
+          05 AUDIT-OLD-CUSTOMER-ID            PIC X(16).
+          05 AUDIT-OLD-CUSTOMER-NAME          PIC X(16).
+          05 AUDIT-OLD-IBAN                   PIC X(32).
+          05 AUDIT-OLD-BNK-ID                 PIC X(4).
+          05 AUDIT-OLD-BRNCH-ID               PIC S9(9) COMP.
+          05 AUDIT-OLD-CNTRY-CD               PIC X(2).
+          05 AUDIT-OLD-TYPCD                  PIC X.
+          05 AUDIT-OLD-SUB-TYPCD              PIC X(3).
+          05 AUDIT-OLD-BALANCE                PIC S9(11)V9(3) COMP-3.
+          05 AUDIT-OLD-CURRENCY               PIC X(3).
+          05 AUDIT-OLD-LOCKED                 PIC X.
+        01 AUDIT-NEW-ROW.
+          05 AUDIT-NEW-CUSTOMER-ID            PIC X(16).
+          05 AUDIT-NEW-CUSTOMER-NAME          PIC X(16).
+          05 AUDIT-NEW-IBAN                   PIC X(32).
+          05 AUDIT-NEW-BNK-ID                 PIC X(4).
+          05 AUDIT-NEW-BRNCH-ID               PIC S9(9) COMP.
+          05 AUDIT-NEW-CNTRY-CD               PIC X(2).
+          05 AUDIT-NEW-TYPCD                  PIC X.
+          05 AUDIT-NEW-SUB-TYPCD              PIC X(3).
+          05 AUDIT-NEW-BALANCE                PIC S9(11)V9(3) COMP-3.
+          05 AUDIT-NEW-CURRENCY               PIC X(3).
+          05 AUDIT-NEW-LOCKED                 PIC X.
       **************************************************************
         01 CT-FUNC           PIC X(18) VALUE 'CREATE THREAD     '.
         01 ID-FUNC           PIC X(18) VALUE 'IDENTIFY          '.
@@ -84,13 +130,19 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
         01 APPL              PIC X(32)  VALUE 'GACTCS9'.
         01 WS                PIC X(18)  VALUE SPACES.
         01 EODATA            PIC X(1)   VALUE 'N'.
+        01 EODATA-OWNER       PIC X(1)  VALUE 'N'.
+        01 OWNER-IDX          PIC 9     COMP.
       *
         01 DUMMY-VAR         PIC S9(2)  COMP.
       **************************************************************
         LINKAGE SECTION.
       **************************************************************
-        01  IN-PUT.                
+        01  IN-PUT.
             05 ACTI-ACCOUNT-ID                  PIC X(11).
+      *    ACTI-DISPLAY-CURRENCY IS OPTIONAL; WHEN BLANK OR EQUAL
+      *    TO THE STORED CURRENCY THE DISPLAY FIELDS BELOW JUST
+      *    ECHO ACTO-BALANCE/ACTO-CURRENCY UNCONVERTED.
+            05 ACTI-DISPLAY-CURRENCY            PIC X(3).
         01 ACCOUNT-OUT.
             05 ACCOUNT-DETAILS.
               07 ACTO-ACCOUNT-ID                PIC X(11).
@@ -111,22 +163,59 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
               07 ACTO-LOCKED                    PIC X.
                 88 ACTO-LOCKED-YES              VALUE 'Y'.
                 88 ACTO-LOCKED-NO               VALUE 'N'.
+              07 ACTO-LOCK-REASON               PIC X(2).
+              07 ACTO-LOCK-DT                   PIC X(8).
+              07 ACTO-OVERDRAFT-LIMIT            PIC S9(11)V9(3) COMP-3.
+              07 ACTO-DORMANT                    PIC X(1).
+              07 ACTO-DISPLAY-CURRENCY          PIC X(3).
+              07 ACTO-DISPLAY-BALANCE           PIC S9(11)V9(3) COMP-3.
+              07 ACTO-OWNER-COUNT                PIC 9.
+              07 ACTO-OWNER OCCURS 5 TIMES.
+                09 ACTO-OWNER-CUSTOMER-ID         PIC X(16).
+                09 ACTO-OWNER-CUSTOMER-NAME       PIC X(16).
+                09 ACTO-OWNER-SHARE-PCT           PIC S9(3)V9(2) COMP-3.
+            05 RTCD                             PIC S9.
+              88 RTCD-OK                        VALUE 0.
+              88 RTCD-SQL-ERROR                 VALUE 1.
+              88 RTCD-ACCOUNT-NOT-FOUND         VALUE 2.
+              88 RTCD-CONNECT-FAILED            VALUE 9.
             05 RT-MSG                          PIC X(60).
       **************************************************************
        PROCEDURE DIVISION.
-       MAIN-RTN. 
+       MAIN-RTN.
+           SET RTCD-OK TO TRUE
            PERFORM GET-INPUT THRU GET-INPUT-END
            PERFORM TEST-SQL THRU TEST-SQL-END
            IF SQLCODE NOT EQUAL TO 0 AND SQLCODE NOT EQUAL TO 100
               PERFORM DB2-IDENTIFY THRU DB2-IDENTIFY-END
-              PERFORM DO-SIGNON THRU DO-SIGNON-END
-              PERFORM CREATE-THREAD THRU CREATE-THREAD-END
+              IF RETCODE NOT = 0
+                 SET RTCD-CONNECT-FAILED TO TRUE
+                 MOVE 'NOT SUCCESSFUL GET - DB2 CONNECT FAILED'
+                    TO RT-MSG
+              ELSE
+                 PERFORM DO-SIGNON THRU DO-SIGNON-END
+                 IF RETCODE NOT = 0
+                    SET RTCD-CONNECT-FAILED TO TRUE
+                    MOVE 'NOT SUCCESSFUL GET - DB2 CONNECT FAILED'
+                       TO RT-MSG
+                 ELSE
+                    PERFORM CREATE-THREAD THRU CREATE-THREAD-END
+                    IF RETCODE NOT = 0
+                       SET RTCD-CONNECT-FAILED TO TRUE
+                       MOVE 'NOT SUCCESSFUL GET - DB2 CONNECT FAILED'
+                          TO RT-MSG
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF RTCD-OK
+              PERFORM DO-SQL THRU DO-SQL-END
            END-IF
-           PERFORM DO-SQL THRU DO-SQL-END
            GOBACK.
       **************************************************************
-       GET-INPUT.  
+       GET-INPUT.
             MOVE ACTI-ACCOUNT-ID   TO ACTW-ACCOUNT-ID.
+            MOVE ACTI-DISPLAY-CURRENCY TO ACTW-DISPLAY-CURRENCY.
             DISPLAY 'ACCOUNT-ID = ' ACTW-ACCOUNT-ID.
        GET-INPUT-END.            
            EXIT. 
@@ -179,8 +268,12 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
                   ACCT_CURRENCY, 
                   ACCT_CRT_DT, 
                   ACCT_UPDT_DT,
-                  ACCT_LOCKED 
-                INTO 
+                  ACCT_LOCKED,
+                  ACCT_LOCK_REASON,
+                  ACCT_LOCK_DT,
+                  ACCT_OVERDRAFT_LIMIT,
+                  ACCT_DORMANT
+                INTO
                   :ACTO-ACCOUNT-ID,
                   :ACTO-CUSTOMER-ID,
                   :ACTO-CUSTOMER-NAME,
@@ -193,11 +286,15 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
                   :ACTO-TYPE-NAME,
                   :ACTO-TYPE-DESCRIPTION,
                   :ACTO-BALANCE,
-                  :ACTO-CURRENCY, 
-                  :ACTO-CRT-DT, 
+                  :ACTO-CURRENCY,
+                  :ACTO-CRT-DT,
                   :ACTO-UPDT-DT,
-                  :ACTO-LOCKED 
-                 FROM OLS0002.ACCOUNT2 WHERE      
+                  :ACTO-LOCKED,
+                  :ACTO-LOCK-REASON,
+                  :ACTO-LOCK-DT,
+                  :ACTO-OVERDRAFT-LIMIT,
+                  :ACTO-DORMANT
+                 FROM OLS0002.ACCOUNT2 WHERE
                    ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
               END-EXEC.
               PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
@@ -212,7 +309,7 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
             DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
             DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
 
-            IF SQLCODE = 0 
+            IF SQLCODE = 0
                MOVE 'SUCCESSFUL GET' TO RT-MSG
                DISPLAY 'CUSTOMER = ' ACTW-CUSTOMER-NAME
                MOVE 'N' TO EODATA
@@ -220,16 +317,145 @@ CBL NODYNAM,OBJECT,APOST,NOSEQ
                IF ACTO-BALANCE = 0
                   MOVE 1.111 TO ACTO-BALANCE
                END-IF
+               MOVE ACTO-CUSTOMER-ID     TO AUDIT-OLD-CUSTOMER-ID
+               MOVE ACTO-CUSTOMER-NAME   TO AUDIT-OLD-CUSTOMER-NAME
+               MOVE ACTO-IBAN            TO AUDIT-OLD-IBAN
+               MOVE ACTO-BNK-ID          TO AUDIT-OLD-BNK-ID
+               MOVE ACTO-BRNCH-ID        TO AUDIT-OLD-BRNCH-ID
+               MOVE ACTO-CNTRY-CD        TO AUDIT-OLD-CNTRY-CD
+               MOVE ACTO-TYPCD           TO AUDIT-OLD-TYPCD
+               MOVE ACTO-SUB-TYPCD       TO AUDIT-OLD-SUB-TYPCD
+               MOVE ACTO-BALANCE         TO AUDIT-OLD-BALANCE
+               MOVE ACTO-CURRENCY        TO AUDIT-OLD-CURRENCY
+               MOVE ACTO-LOCKED          TO AUDIT-OLD-LOCKED
+               MOVE AUDIT-OLD-ROW        TO AUDIT-NEW-ROW
+               MOVE 'GET'                TO AUDIT-ACTION
+               PERFORM AUDIT THRU AUDIT-END
+               PERFORM CONVERT-DISPLAY-CURRENCY
+                  THRU CONVERT-DISPLAY-CURRENCY-END
+               PERFORM GET-OWNERS THRU GET-OWNERS-END
             ELSE
                MOVE 'NOT SUCCESSFUL GET' TO RT-MSG
                MOVE 'Y' TO EODATA
+               SET RTCD-SQL-ERROR TO TRUE
                IF SQLSTATE = 02000 THEN
                  DISPLAY 'NO RECORDS FOUND'
+                 SET RTCD-ACCOUNT-NOT-FOUND TO TRUE
                END-IF
             END-IF.
        DO-POSTSQL-END.
            EXIT.
       **************************************************************
+      * AUDIT WRITES THE BEFORE/AFTER IMAGE AND THE CICS USERID TO
+      * THE SHARED AUDIT-TRAIL TABLE. A GET DOES NOT CHANGE THE ROW
+      * SO AUDIT-OLD-ROW AND AUDIT-NEW-ROW ARE THE SAME VALUES.
+      **************************************************************
+       AUDIT.
+            EXEC SQL
+                 INSERT INTO OLS0002.ACCOUNT2_AUDIT (
+                    AUD_ACCOUNT_ID, AUD_ACTION, AUD_USERID, AUD_TS,
+                    AUD_OLD_CUSTOMER_ID, AUD_OLD_CUSTOMER_NAME, AUD_OLD_IBAN,
+                    AUD_OLD_BNK_ID, AUD_OLD_BRNCH_ID, AUD_OLD_CNTRY_CD,
+                    AUD_OLD_TYPCD, AUD_OLD_SUB_TYPCD, AUD_OLD_BALANCE,
+                    AUD_OLD_CURRENCY, AUD_OLD_LOCKED,
+                    AUD_NEW_CUSTOMER_ID, AUD_NEW_CUSTOMER_NAME, AUD_NEW_IBAN,
+                    AUD_NEW_BNK_ID, AUD_NEW_BRNCH_ID, AUD_NEW_CNTRY_CD,
+                    AUD_NEW_TYPCD, AUD_NEW_SUB_TYPCD, AUD_NEW_BALANCE,
+                    AUD_NEW_CURRENCY, AUD_NEW_LOCKED)
+                 VALUES (
+                    :ACTW-ACCOUNT-ID, :AUDIT-ACTION, :EIBUSERID, CURRENT TIMESTAMP,
+                    :AUDIT-OLD-CUSTOMER-ID, :AUDIT-OLD-CUSTOMER-NAME, :AUDIT-OLD-IBAN,
+                    :AUDIT-OLD-BNK-ID, :AUDIT-OLD-BRNCH-ID, :AUDIT-OLD-CNTRY-CD,
+                    :AUDIT-OLD-TYPCD, :AUDIT-OLD-SUB-TYPCD, :AUDIT-OLD-BALANCE,
+                    :AUDIT-OLD-CURRENCY, :AUDIT-OLD-LOCKED,
+                    :AUDIT-NEW-CUSTOMER-ID, :AUDIT-NEW-CUSTOMER-NAME, :AUDIT-NEW-IBAN,
+                    :AUDIT-NEW-BNK-ID, :AUDIT-NEW-BRNCH-ID, :AUDIT-NEW-CNTRY-CD,
+                    :AUDIT-NEW-TYPCD, :AUDIT-NEW-SUB-TYPCD, :AUDIT-NEW-BALANCE,
+                    :AUDIT-NEW-CURRENCY, :AUDIT-NEW-LOCKED)
+            END-EXEC.
+       AUDIT-END.
+           EXIT.
+      **************************************************************
+      * CONVERT-DISPLAY-CURRENCY PRODUCES A CONVERTED VIEW OF THE
+      * BALANCE WHEN THE CALLER ASKS FOR ONE; ACTO-BALANCE/ACTO-
+      * CURRENCY (THE STORED VALUES) ARE NEVER CHANGED BY THIS.
+      **************************************************************
+       CONVERT-DISPLAY-CURRENCY.
+           IF ACTW-DISPLAY-CURRENCY = SPACES OR
+              ACTW-DISPLAY-CURRENCY = ACTO-CURRENCY
+              MOVE ACTO-CURRENCY  TO ACTO-DISPLAY-CURRENCY
+              MOVE ACTO-BALANCE   TO ACTO-DISPLAY-BALANCE
+           ELSE
+              PERFORM LOOKUP-FX-RATE THRU LOOKUP-FX-RATE-END
+              IF SQLCODE = 0
+                 COMPUTE ACTO-DISPLAY-BALANCE =
+                    ACTO-BALANCE * FX_RATE
+                 MOVE ACTW-DISPLAY-CURRENCY TO ACTO-DISPLAY-CURRENCY
+              ELSE
+                 MOVE ACTO-CURRENCY TO ACTO-DISPLAY-CURRENCY
+                 MOVE ACTO-BALANCE  TO ACTO-DISPLAY-BALANCE
+                 MOVE 'SUCCESSFUL GET - NO FX RATE FOR REQUESTED'
+                    TO RT-MSG
+              END-IF
+           END-IF.
+       CONVERT-DISPLAY-CURRENCY-END.
+           EXIT.
+      **************************************************************
+      * GET-OWNERS READS THE PRIMARY-PLUS-JOINT-OWNER ROWS FOR THIS
+      * ACCOUNT FROM OLS0002.ACCOUNT_OWNER (NEWEST HOME FOR OWNER
+      * DATA; ACCT_CUSTOMER_ID/ACCT_CUSTOMER_NAME ON THE ACCOUNT ROW
+      * ITSELF REMAIN JUST THE PRIMARY OWNER FOR BACKWARD
+      * COMPATIBILITY) IN OWNER_SEQ ORDER, UP TO 5.
+      **************************************************************
+       GET-OWNERS.
+           MOVE 'N' TO EODATA-OWNER
+           MOVE 0 TO ACTO-OWNER-COUNT
+           MOVE 1 TO OWNER-IDX
+           EXEC SQL
+              DECLARE OWNCUR CURSOR FOR
+               SELECT OWNER_CUSTOMER_ID, OWNER_CUSTOMER_NAME,
+                      OWNER_SHARE_PCT
+                 FROM OLS0002.ACCOUNT_OWNER
+                WHERE ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
+                ORDER BY OWNER_SEQ
+           END-EXEC
+           EXEC SQL
+              OPEN OWNCUR
+           END-EXEC
+           PERFORM FETCH-OWNER THRU FETCH-OWNER-END
+              UNTIL OWNER-IDX > 5 OR EODATA-OWNER = 'Y'
+           EXEC SQL
+              CLOSE OWNCUR
+           END-EXEC.
+       GET-OWNERS-END.
+           EXIT.
+      **************************************************************
+       FETCH-OWNER.
+           EXEC SQL
+              FETCH OWNCUR INTO
+                :ACTO-OWNER-CUSTOMER-ID(OWNER-IDX),
+                :ACTO-OWNER-CUSTOMER-NAME(OWNER-IDX),
+                :ACTO-OWNER-SHARE-PCT(OWNER-IDX)
+           END-EXEC
+           IF SQLCODE = 0
+              ADD 1 TO OWNER-IDX
+              ADD 1 TO ACTO-OWNER-COUNT
+           ELSE
+              MOVE 'Y' TO EODATA-OWNER
+           END-IF.
+       FETCH-OWNER-END.
+           EXIT.
+      **************************************************************
+       LOOKUP-FX-RATE.
+           EXEC SQL
+              SELECT FX_RATE INTO :FX_RATE
+                FROM OLS0002.FX_RATE
+               WHERE FX_CURRENCY_FROM = :ACTO-CURRENCY
+                 AND FX_CURRENCY_TO = :ACTW-DISPLAY-CURRENCY
+           END-EXEC.
+       LOOKUP-FX-RATE-END.
+           EXIT.
+      **************************************************************
       * DUMMY SELECT TO TEST CONNECTION TO DB2
       **************************************************************
        TEST-SQL.
