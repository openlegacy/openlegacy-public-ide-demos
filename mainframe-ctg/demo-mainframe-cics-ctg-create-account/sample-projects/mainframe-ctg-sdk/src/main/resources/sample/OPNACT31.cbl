@@ -1,9 +1,125 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * OPNACT31 - OPEN ACCOUNT FOR CICS-CTG AND DB2.
+      **************************************************************
         IDENTIFICATION DIVISION.
         PROGRAM-ID. OPNACT31.
         DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+           10 ACCT_IDEMPOTENCY_KEY PIC X(36).
+      **************************************************************
+        01 IN-PUT-WS.
+            07 ACTW-ACCOUNT-ID                PIC X(11).
+            07 ACTW-CUSTOMER-ID               PIC X(16).
+            07 ACTW-CUSTOMER-NAME             PIC X(16).
+            07 ACTW-TYPCD                     PIC X.
+            07 ACTW-SUB-TYPCD                 PIC X(3).
+            07 ACTW-CNTRY-CD                  PIC X(2).
+            07 ACTW-BNK-ID                    PIC X(4).
+            07 ACTW-BRNCH-ID                  PIC S9(6).
+            07 ACTW-INITIAL-DEPOSIT
+                     PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-BALANCE                   PIC S9(11)V9(3) COMP-3.
+            07 ACTW-CURRENCY                  PIC X(3).
+            07 ACTW-IBAN                      PIC X(32).
+            07 ACTW-TYPE-NAME                 PIC X(12).
+            07 ACTW-TYPE-DESCRIPTION          PIC X(40).
+            07 ACTW-CRT-DT                    PIC X(8).
+            07 ACTW-UPDT-DT                   PIC X(8).
+            07 ACTW-LOCKED                    PIC X.
+            07 ACTW-IDEMPOTENCY-KEY           PIC X(36).
+      **************************************************************
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE.
+            05 WS-CURRENT-YEAR                PIC 9(04).
+            05 WS-CURRENT-MONTH               PIC 9(02).
+            05 WS-CURRENT-DAY                 PIC 9(02).
+          03 WS-CURRENT-TIME.
+            05 WS-CURRENT-HOURS               PIC 9(02).
+            05 WS-CURRENT-MINUTE              PIC 9(02).
+            05 WS-CURRENT-SECOND              PIC 9(02).
+            05 WS-CURRENT-MILLISECONDS        PIC 9(02).
+        01 IBAN-STRC.
+          03 IBAN-CNTRY-CD                    PIC X(2).
+          03 IBAN-CHECK-DIGITS                PIC S9(2).
+          03 IBAN-BNK-ID                      PIC X(4).
+          03 IBAN-BRNCH-ID                    PIC X(6).
+          03 FILLER                           PIC X(7) VALUE SPACES.
+      **************************************************************
+      * WORK AREA FOR THE IBAN MOD-97 CHECK DIGIT CALCULATION
+      * (ISO 7064). SEE OACTCS9 FOR THE ALGORITHM THIS MIRRORS.
+      **************************************************************
+        01 IBAN-MOD-INPUT.
+          03 IBAN-MOD-BNK-ID                  PIC X(4).
+          03 IBAN-MOD-BRNCH-ID                PIC X(6).
+          03 IBAN-MOD-CNTRY-CD                PIC X(2).
+          03 IBAN-MOD-FILL                    PIC X(2) VALUE '00'.
+        01 IBAN-MOD-CHARS REDEFINES IBAN-MOD-INPUT.
+          03 IBAN-MOD-CHAR-TBL               PIC X OCCURS 14.
+        01 IBAN-MOD-I                         PIC S9(4) COMP.
+        01 IBAN-MOD-CHAR                      PIC X.
+        01 IBAN-MOD-DIGIT-1                   PIC S9.
+        01 IBAN-MOD-DIGIT-2                   PIC S9.
+        01 IBAN-MOD-REMAINDER                 PIC S9(4) COMP VALUE 0.
+        01 SPACE-COUNT                        PIC S9.
+        01 DUP-COUNT                          PIC S9(4) COMP VALUE 0.
+        01 TXT-SQLCODE                        PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE                       PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC                       PIC X(70) VALUE SPACES.
+      **************************************************************
+        01 CT-FUNC           PIC X(18) VALUE 'CREATE THREAD     '.
+        01 ID-FUNC           PIC X(18) VALUE 'IDENTIFY          '.
+        01 SO-FUNC           PIC X(18) VALUE 'SIGNON            '.
+        01 PLAN              PIC X(8)  VALUE 'PPNACT31'.
+        01 COLLID            PIC X(18) VALUE SPACES.
+        01 REUSE             PIC X(8)  VALUE 'INITIAL'.
+        01 RETCODE           PIC S9(8) COMP VALUE 0.
+        01 REASCODE          PIC S9(8) COMP VALUE 0.
+        01 PKLSTPTR          PIC X(4)  VALUE SPACES.
+      *
+        01 DB2SSNM           PIC X(4)  VALUE SPACES.
+        01 RIBPTR            PIC X(4)  VALUE SPACES.
+        01 EIBPTR            PIC X(4)  VALUE SPACES.
+        01 TERMECB           PIC X(4)  VALUE SPACES.
+        01 STARTECB          PIC X(4)  VALUE SPACES.
+        01 GRPOVER           PIC X(8)  VALUE SPACES.
+        01 DECPPTR           PIC X(4)  VALUE SPACES.
+      *
+        01 CORR-ID           PIC X(12)  VALUE SPACES.
+        01 ACC-TOKEN         PIC X(22)  VALUE SPACES.
+        01 ACC-INT           PIC X(6)   VALUE SPACES.
+        01 USER              PIC X(16)  VALUE 'OLS0002'.
+        01 APPL              PIC X(32)  VALUE 'OPNACT31'.
+        01 DUMMY-VAR         PIC S9(2)  COMP.
+      **************************************************************
         LINKAGE SECTION.
-		01 DFHCOMMAREA.
+      **************************************************************
+        01 DFHCOMMAREA.
          03 CRT-ACCOUNT-IN.
+           05 ACTI-ACCOUNT-ID                 PIC X(11).
            05 ACTI-CUSTOMER-ID                 PIC X(16).
            05 ACTI-CUSTOMER-NAME               PIC X(16).
            05 ACTI-TYPCD                       PIC X.
@@ -22,6 +138,7 @@
            05 ACTI-INITIAL-DEPOSIT             PIC S9(11)V9(3) COMP-3
                                                VALUE 0.
            05 ACTI-CURRENCY                    PIC X(3).
+           05 ACTI-IDEMPOTENCY-KEY             PIC X(36).
          03 ACCOUNT-OUT.
            05 ACCOUNT-DETAILS.
              07 ACTO-IBAN                      PIC X(32).
@@ -51,4 +168,349 @@
              88 RTCD-CNTRY-CD                  VALUE 5.
              88 RTCD-BNK-ID                    VALUE 6.
              88 RTCD-BRNCH-ID                  VALUE 7.
-           05 RT-MSG                           PIC X(60).
\ No newline at end of file
+             88 RTCD-DUP-REQUEST               VALUE 8.
+             88 RTCD-CONNECT-FAILED             VALUE 9.
+           05 RT-MSG                           PIC X(60).
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           PERFORM HANDLE-INPUT THRU HANDLE-INPUT-END
+           IF RTCD-OK
+              PERFORM TEST-SQL THRU TEST-SQL-END
+              IF SQLCODE NOT EQUAL TO 0 AND SQLCODE NOT EQUAL TO 100
+                 PERFORM DB2-IDENTIFY THRU DB2-IDENTIFY-END
+                 IF RETCODE NOT = 0
+                    SET RTCD-CONNECT-FAILED TO TRUE
+                    MOVE 'NOT SUCCESSFUL OPEN - DB2 CONNECT FAILED'
+                       TO RT-MSG
+                 ELSE
+                    PERFORM DO-SIGNON THRU DO-SIGNON-END
+                    IF RETCODE NOT = 0
+                       SET RTCD-CONNECT-FAILED TO TRUE
+                       MOVE 'NOT SUCCESSFUL OPEN - DB2 CONNECT FAILED'
+                          TO RT-MSG
+                    ELSE
+                       PERFORM CREATE-THREAD THRU CREATE-THREAD-END
+                       IF RETCODE NOT = 0
+                          SET RTCD-CONNECT-FAILED TO TRUE
+                          MOVE
+                           'NOT SUCCESSFUL OPEN - DB2 CONNECT FAILED'
+                             TO RT-MSG
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF RTCD-OK
+              PERFORM CHECK-IDEMPOTENCY THRU CHECK-IDEMPOTENCY-END
+           END-IF
+           IF RTCD-OK
+              PERFORM DO-SQL THRU DO-SQL-END
+           END-IF
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+           MOVE ACTI-ACCOUNT-ID       TO ACTW-ACCOUNT-ID.
+           MOVE ACTI-CUSTOMER-ID      TO ACTW-CUSTOMER-ID.
+           MOVE ACTI-CUSTOMER-NAME    TO ACTW-CUSTOMER-NAME.
+           MOVE ACTI-TYPCD            TO ACTW-TYPCD.
+           MOVE ACTI-SUB-TYPCD        TO ACTW-SUB-TYPCD.
+           MOVE ACTI-CNTRY-CD         TO ACTW-CNTRY-CD.
+           MOVE ACTI-BNK-ID           TO ACTW-BNK-ID.
+           MOVE ACTI-BRNCH-ID         TO ACTW-BRNCH-ID.
+           MOVE ACTI-INITIAL-DEPOSIT  TO ACTW-INITIAL-DEPOSIT.
+           MOVE ACTI-CURRENCY         TO ACTW-CURRENCY.
+           MOVE ACTI-IDEMPOTENCY-KEY  TO ACTW-IDEMPOTENCY-KEY.
+           DISPLAY 'ACCOUNT-ID: ' ACTI-ACCOUNT-ID.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+       DB2-IDENTIFY.
+           MOVE 'DBBG' TO DB2SSNM.
+           CALL 'DSNCLI' USING
+                 ID-FUNC DB2SSNM RIBPTR EIBPTR TERMECB STARTECB
+                 RETCODE REASCODE GRPOVER DECPPTR.
+           DISPLAY 'DB2-IDENTIFY RC: ' RETCODE.
+           DISPLAY 'DB2-REASON CODE: ' REASCODE.
+       DB2-IDENTIFY-END.
+           EXIT.
+      **************************************************************
+       DO-SIGNON.
+           CALL 'DSNCLI' USING
+             SO-FUNC CORR-ID ACC-TOKEN ACC-INT
+             RETCODE REASCODE USER APPL.
+           DISPLAY 'DO-SIGNON RETURN CODE: ' RETCODE.
+           DISPLAY 'DO-SIGNON REASON CODE: ' REASCODE.
+       DO-SIGNON-END.
+           EXIT.
+      **************************************************************
+       CREATE-THREAD.
+           CALL 'DSNCLI' USING
+                 CT-FUNC PLAN COLLID REUSE RETCODE REASCODE PKLSTPTR.
+           DISPLAY 'CREATE-THREAD RETURN CODE: ' RETCODE.
+           DISPLAY 'CREATE-THREAD REASON CODE: ' REASCODE.
+       CREATE-THREAD-END.
+           EXIT.
+      **************************************************************
+      * DUMMY SELECT TO TEST CONNECTION TO DB2
+      **************************************************************
+       TEST-SQL.
+            EXEC SQL
+              SELECT 1 INTO :DUMMY-VAR FROM SYSIBM.SYSDUMMY1 WHERE 0=1
+            END-EXEC
+            IF SQLCODE = 0 OR SQLCODE = 100
+                DISPLAY 'TEST-SQL FOR OPEN SUCCESSFUL'
+            ELSE
+                MOVE SQLCODE TO TXT-SQLCODE
+                MOVE SQLSTATE TO TXT-SQLSTATE
+                MOVE SQLERRMC TO TXT-SQLERRMC
+                DISPLAY 'TEST-SQL FOR OPEN NOT SUCCESSFUL: ' TXT-SQLCODE
+                DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       TEST-SQL-END.
+           EXIT.
+      **************************************************************
+       HANDLE-INPUT.
+            MOVE LOW-VALUES TO ACCOUNT-OUT
+            SET RTCD-OK TO TRUE.
+            MOVE ACTI-ACCOUNT-ID TO ACTO-ACCOUNT-ID.
+
+            IF ACTI-CUSTOMER-ID EQUAL SPACES
+                  MOVE 1 TO RTCD
+                  MOVE 'Invalid customer ID.' TO RT-MSG
+            END-IF.
+
+            IF ACTI-CUSTOMER-NAME EQUAL SPACES
+                  MOVE 2 TO RTCD
+                  MOVE 'Invalid customer name.' TO RT-MSG
+            END-IF.
+
+            EVALUATE ACTI-SUB-TYPCD
+              WHEN 'BC'
+                 MOVE 'Basic Checking Account' TO ACTO-TYPE-DESCRIPTION
+              WHEN 'S'
+                 MOVE 'Savings Account' TO ACTO-TYPE-DESCRIPTION
+              WHEN 'IBC'
+                 MOVE 'Interest Bearing Checking'
+                     TO ACTO-TYPE-DESCRIPTION
+              WHEN 'MM'
+                 MOVE 'Money Market Account'
+                     TO ACTO-TYPE-DESCRIPTION
+              WHEN 'IRA'
+                 MOVE 'Investment Retirement Account'
+                     TO ACTO-TYPE-DESCRIPTION
+              WHEN 'B'
+                 MOVE 'Brokerage Account' TO ACTO-TYPE-DESCRIPTION
+              WHEN OTHER
+                 MOVE 'ERROR' TO ACTO-TYPE-DESCRIPTION
+                 MOVE 3 TO RTCD
+                 MOVE 'Account sub type does not exist.' TO RT-MSG
+            END-EVALUATE.
+
+            EVALUATE ACTI-TYPCD
+              WHEN 'B'
+                 MOVE 'Business' TO ACTO-TYPE-NAME
+              WHEN 'P'
+                 MOVE 'Personal' TO ACTO-TYPE-NAME
+              WHEN OTHER
+                 MOVE 'ERROR' TO ACTO-TYPE-NAME
+                 MOVE 4 TO RTCD
+                 MOVE 'Account type does not exist.' TO RT-MSG
+            END-EVALUATE.
+
+           MOVE ZERO TO SPACE-COUNT
+           INSPECT ACTI-CNTRY-CD (1:2)
+                       TALLYING SPACE-COUNT FOR ALL SPACES
+           IF SPACE-COUNT > ZERO
+                 MOVE 5 TO RTCD
+                 MOVE 'Invalid country code.' TO RT-MSG
+           END-IF.
+
+           MOVE ZERO TO SPACE-COUNT
+           INSPECT ACTI-BNK-ID (1:4)
+                       TALLYING SPACE-COUNT FOR ALL SPACES
+           IF SPACE-COUNT > ZERO
+                 MOVE 6 TO RTCD
+                 MOVE 'Invalid bank ID.' TO RT-MSG
+           END-IF.
+
+           IF ACTI-BRNCH-ID IS ZERO
+                 MOVE 7 TO RTCD
+                 MOVE 'Invalid branch ID.' TO RT-MSG
+            END-IF.
+
+            IF RTCD-OK
+               MOVE 'SUCCESSFUL OPEN' TO RT-MSG
+            END-IF.
+            MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA.
+            MOVE WS-CURRENT-DATE TO ACTO-CRT-DT.
+            MOVE WS-CURRENT-DATE TO ACTO-UPDT-DT.
+            MOVE ACTI-CUSTOMER-ID TO ACTO-CUSTOMER-ID.
+            MOVE ACTI-CUSTOMER-NAME TO ACTO-CUSTOMER-NAME.
+            MOVE ACTI-TYPCD TO ACTO-TYPCD.
+            MOVE ACTI-SUB-TYPCD TO ACTO-SUB-TYPCD.
+            MOVE ACTI-INITIAL-DEPOSIT TO ACTO-BALANCE.
+            MOVE ACTI-CURRENCY TO ACTO-CURRENCY.
+            MOVE ACTI-CNTRY-CD TO ACTO-CNTRY-CD.
+            MOVE ACTI-BNK-ID TO ACTO-BNK-ID.
+            MOVE ACTI-BRNCH-ID TO ACTO-BRNCH-ID.
+            MOVE 'N' TO ACTO-LOCKED.
+
+            MOVE ACTI-CNTRY-CD TO IBAN-CNTRY-CD
+            MOVE ACTI-BNK-ID TO IBAN-BNK-ID
+            MOVE ACTI-BRNCH-ID TO IBAN-BRNCH-ID
+            PERFORM CALC-IBAN-CHECK-DIGIT THRU CALC-IBAN-CHECK-DIGIT-END
+
+            MOVE IBAN-STRC TO ACTO-IBAN.
+       HANDLE-INPUT-END.
+           EXIT.
+      **************************************************************
+      * CALC-IBAN-CHECK-DIGIT - COMPUTE THE ISO 7064 MOD-97-10
+      * CHECK DIGIT FOR IBAN-CNTRY-CD/IBAN-BNK-ID/IBAN-BRNCH-ID.
+      **************************************************************
+       CALC-IBAN-CHECK-DIGIT.
+           MOVE IBAN-BNK-ID   TO IBAN-MOD-BNK-ID
+           MOVE IBAN-BRNCH-ID TO IBAN-MOD-BRNCH-ID
+           MOVE IBAN-CNTRY-CD TO IBAN-MOD-CNTRY-CD
+           MOVE '00'          TO IBAN-MOD-FILL
+           MOVE 0             TO IBAN-MOD-REMAINDER
+           PERFORM VARYING IBAN-MOD-I FROM 1 BY 1
+                   UNTIL IBAN-MOD-I > 14
+              MOVE IBAN-MOD-CHAR-TBL(IBAN-MOD-I) TO IBAN-MOD-CHAR
+              PERFORM EXPAND-IBAN-MOD-CHAR
+                 THRU EXPAND-IBAN-MOD-CHAR-END
+           END-PERFORM
+           COMPUTE IBAN-CHECK-DIGITS = 98 - IBAN-MOD-REMAINDER.
+       CALC-IBAN-CHECK-DIGIT-END.
+           EXIT.
+      **************************************************************
+      * EXPAND ONE CHARACTER OF THE REARRANGED BBAN INTO ONE OR TWO
+      * DECIMAL DIGITS (A=10 ... Z=35) AND FOLD EACH DIGIT INTO THE
+      * RUNNING MOD-97 REMAINDER.
+      **************************************************************
+       EXPAND-IBAN-MOD-CHAR.
+           EVALUATE TRUE
+             WHEN IBAN-MOD-CHAR >= '0' AND IBAN-MOD-CHAR <= '9'
+                MOVE 0 TO IBAN-MOD-DIGIT-1
+                COMPUTE IBAN-MOD-DIGIT-2 =
+                   FUNCTION NUMVAL(IBAN-MOD-CHAR)
+             WHEN IBAN-MOD-CHAR >= 'A' AND IBAN-MOD-CHAR <= 'Z'
+                COMPUTE IBAN-MOD-DIGIT-1 =
+                   (FUNCTION ORD(IBAN-MOD-CHAR) - FUNCTION ORD('A')
+                      + 10) / 10
+                COMPUTE IBAN-MOD-DIGIT-2 =
+                   (FUNCTION ORD(IBAN-MOD-CHAR) - FUNCTION ORD('A')
+                      + 10) - (IBAN-MOD-DIGIT-1 * 10)
+             WHEN OTHER
+                MOVE 0 TO IBAN-MOD-DIGIT-1
+                MOVE 0 TO IBAN-MOD-DIGIT-2
+           END-EVALUATE
+           IF IBAN-MOD-DIGIT-1 > 0
+              COMPUTE IBAN-MOD-REMAINDER = FUNCTION MOD(
+                 (IBAN-MOD-REMAINDER * 10) + IBAN-MOD-DIGIT-1, 97)
+           END-IF
+           COMPUTE IBAN-MOD-REMAINDER = FUNCTION MOD(
+              (IBAN-MOD-REMAINDER * 10) + IBAN-MOD-DIGIT-2, 97).
+       EXPAND-IBAN-MOD-CHAR-END.
+           EXIT.
+      **************************************************************
+      * CHECK-IDEMPOTENCY - REJECT A RETRIED OPEN REQUEST. A CLIENT
+      * THAT TIMES OUT AND RESUBMITS THE SAME CRT-ACCOUNT-IN RESENDS
+      * THE SAME ACTI-IDEMPOTENCY-KEY, SO IF AN ACCOUNT ALREADY
+      * CARRIES THAT KEY THE OPEN IS REJECTED INSTEAD OF DUPLICATED.
+      * A BLANK KEY CANNOT BE RELIED ON FOR DEDUPLICATION SO IT
+      * SKIPS THE CHECK RATHER THAN MATCHING EVERY BLANK-KEY ROW.
+      * THIS LOOKUP ONLY SHORT-CIRCUITS THE OBVIOUS CASE WITH A
+      * CLEAN MESSAGE - IT CANNOT BY ITSELF STOP TWO CONCURRENT
+      * REQUESTS FOR THE SAME KEY FROM BOTH PASSING THE COUNT AND
+      * BOTH INSERTING. THE UNIQUE INDEX ON ACCT_IDEMPOTENCY_KEY IS
+      * THE ACTUAL GUARD; DO-POSTSQL TREATS THE DUPLICATE-KEY
+      * SQLCODE FROM THE INSERT ITSELF AS THE AUTHORITATIVE
+      * DUPLICATE-REQUEST OUTCOME.
+      **************************************************************
+       CHECK-IDEMPOTENCY.
+           MOVE 0 TO DUP-COUNT
+           IF ACTI-IDEMPOTENCY-KEY NOT = SPACES
+              AND ACTI-IDEMPOTENCY-KEY NOT = LOW-VALUES
+              EXEC SQL
+                 SELECT COUNT(*) INTO :DUP-COUNT
+                   FROM OLS0002.ACCOUNT2
+                  WHERE ACCT_IDEMPOTENCY_KEY = :ACTW-IDEMPOTENCY-KEY
+              END-EXEC
+              IF DUP-COUNT > 0
+                 MOVE 8 TO RTCD
+                 MOVE 'Duplicate request - account already open.'
+                     TO RT-MSG
+              END-IF
+           END-IF.
+       CHECK-IDEMPOTENCY-END.
+           EXIT.
+      **************************************************************
+       DO-SQL.
+            EXEC SQL
+                  INSERT INTO OLS0002.ACCOUNT2 (
+                     ACCT_ACCOUNT_ID,
+                     ACCT_CUSTOMER_ID,
+                     ACCT_CUSTOMER_NAME,
+                     ACCT_IBAN,
+                     ACCT_BNK_ID,
+                     ACCT_BRNCH_ID,
+                     ACCT_CNTRY_CD,
+                     ACCT_TYPCD,
+                     ACCT_SUB_TYPCD,
+                     ACCT_TYPE_NAME,
+                     ACCT_TYPE_DESCRIPTION,
+                     ACCT_BALANCE,
+                     ACCT_CURRENCY,
+                     ACCT_CRT_DT,
+                     ACCT_UPDT_DT,
+                     ACCT_LOCKED,
+                     ACCT_IDEMPOTENCY_KEY)
+                  VALUES (
+                     :ACTO-ACCOUNT-ID,
+                     :ACTO-CUSTOMER-ID,
+                     :ACTO-CUSTOMER-NAME,
+                     :ACTO-IBAN,
+                     :ACTO-BNK-ID,
+                     :ACTO-BRNCH-ID,
+                     :ACTO-CNTRY-CD,
+                     :ACTO-TYPCD,
+                     :ACTO-SUB-TYPCD,
+                     :ACTO-TYPE-NAME,
+                     :ACTO-TYPE-DESCRIPTION,
+                     :ACTO-BALANCE,
+                     :ACTO-CURRENCY,
+                     :ACTO-CRT-DT,
+                     :ACTO-UPDT-DT,
+                     :ACTO-LOCKED,
+                     :ACTW-IDEMPOTENCY-KEY)
+            END-EXEC.
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-SQL-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+
+            IF SQLCODE = 0
+               MOVE 'SUCCESSFUL OPEN' TO RT-MSG
+               DISPLAY 'ACCOUNT = ' ACTW-ACCOUNT-ID
+            ELSE
+               IF SQLCODE = -803
+                  SET RTCD-DUP-REQUEST TO TRUE
+                  MOVE 'Duplicate request - account already open.'
+                      TO RT-MSG
+               ELSE
+                  MOVE 'INSERT NOT SUCCESSFUL' TO RT-MSG
+               END-IF
+               DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+               DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+               DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
