@@ -0,0 +1,390 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * UPNACT31 - UPDATE ACCOUNT FOR CICS-CTG AND DB2.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. UPNACT31.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+      **************************************************************
+        01 ACCOUNT-WS.
+          05 ACCOUNT-DETAILS.
+            07 ACTW-ACCOUNT-ID      PIC X(11).
+            07 ACTW-CUSTOMER-ID     PIC X(16).
+            07 ACTW-CUSTOMER-NAME   PIC X(16).
+            07 ACTW-IBAN            PIC X(32).
+            07 ACTW-BNK-ID          PIC X(4).
+            07 ACTW-BRNCH-ID        PIC S9(9) COMP.
+            07 ACTW-CNTRY-CD        PIC X(2).
+            07 ACTW-TYPCD           PIC X(1).
+            07 ACTW-SUB-TYPCD       PIC X(3).
+            07 ACTW-TYPE-NAME       PIC X(12).
+            07 ACTW-TYPE-DESCRIPTION  PIC X(40).
+            07 ACTW-BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-CURRENCY        PIC X(3).
+            07 ACTW-CRT-DT          PIC X(8).
+            07 ACTW-UPDT-DT         PIC X(8).
+            07 ACTW-LOCKED          PIC X(1).
+      ****************************************************
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE.
+            05 WS-CURRENT-YEAR                PIC 9(04).
+            05 WS-CURRENT-MONTH               PIC 9(02).
+            05 WS-CURRENT-DAY                 PIC 9(02).
+          03 WS-CURRENT-TIME.
+            05 WS-CURRENT-HOURS               PIC 9(02).
+            05 WS-CURRENT-MINUTE              PIC 9(02).
+            05 WS-CURRENT-SECOND              PIC 9(02).
+            05 WS-CURRENT-MILLISECONDS        PIC 9(02).
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+      **************************************************************
+        01 CT-FUNC           PIC X(18) VALUE 'CREATE THREAD     '.
+        01 ID-FUNC           PIC X(18) VALUE 'IDENTIFY          '.
+        01 SO-FUNC           PIC X(18) VALUE 'SIGNON            '.
+        01 CONNECT-FUNC      PIC X(18) VALUE 'CONNECT           '.
+        01 PLAN              PIC X(8)  VALUE 'PPNACT31'.
+        01 COLLID            PIC X(18) VALUE SPACES.
+        01 REUSE             PIC X(8)  VALUE 'INITIAL'.
+        01 RETCODE           PIC S9(8) COMP VALUE 0.
+        01 REASCODE          PIC S9(8) COMP VALUE 0.
+        01 PKLSTPTR          PIC X(4)  VALUE SPACES.
+      *
+        01 DB2SSNM           PIC X(4)  VALUE SPACES.
+        01 RIBPTR            PIC X(4)  VALUE SPACES.
+        01 EIBPTR            PIC X(4)  VALUE SPACES.
+        01 TERMECB           PIC X(4)  VALUE SPACES.
+        01 STARTECB          PIC X(4)  VALUE SPACES.
+        01 GRPOVER           PIC X(8)  VALUE SPACES.
+        01 DECPPTR           PIC X(4)  VALUE SPACES.
+      *
+        01 CORR-ID           PIC X(12)  VALUE SPACES.
+        01 ACC-TOKEN         PIC X(22)  VALUE SPACES.
+        01 ACC-INT           PIC X(6)   VALUE SPACES.
+        01 USER              PIC X(16)  VALUE 'OLS0002'.
+        01 APPL              PIC X(32)  VALUE 'UPNACT31'.
+        01 WS                PIC X(18)  VALUE SPACES.
+      *
+        01 DUMMY-VAR         PIC S9(2)  COMP.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 DFHCOMMAREA.
+         02 UPDATE-IN.
+          03 INPUT-RECORD.
+            05 ACTI-ACCOUNT-ID                PIC X(11).
+            05 ACTI-CUSTOMER-ID               PIC X(16).
+            05 ACTI-CUSTOMER-NAME             PIC X(16).
+            05 ACTI-IBAN                      PIC X(32).
+            05 ACTI-CNTRY-CD                  PIC X(2).
+            05 ACTI-BNK-ID                    PIC X(4).
+            05 ACTI-BRNCH-ID                  PIC S9(6).
+            05 ACTI-TYPCD                     PIC X.
+            05 ACTI-TYPE-NAME                 PIC X(12).
+            05 ACTI-SUB-TYPCD                 PIC X(3).
+            05 ACTI-TYPE-DESCRIPTION          PIC X(40).
+            05 ACTI-BALANCE                   PIC S9(11)V9(3) COMP-3.
+            05 ACTI-CURRENCY                  PIC X(3).
+            05 ACTI-CRT-DT                    PIC X(8).
+            05 ACTI-UPDT-DT                   PIC X(8).
+            05 ACTI-LOCKED                    PIC X.
+          03 FIELD-PRESENT.
+      * PARTIAL-UPDATE INDICATOR AREA. A FIELD IS ONLY CARRIED INTO
+      * THE SQL SET CLAUSE WHEN ITS FLAG IS 'Y' - THE CALLER NO
+      * LONGER HAS TO RESEND EVERY COLUMN TO CHANGE ONE OF THEM.
+            05 ACTI-CUSTOMER-ID-PRESENT        PIC X.
+              88 ACTI-CUSTOMER-ID-PRESENT-YES  VALUE 'Y'.
+            05 ACTI-CUSTOMER-NAME-PRESENT      PIC X.
+              88 ACTI-CUSTOMER-NAME-PRESENT-YES VALUE 'Y'.
+            05 ACTI-IBAN-PRESENT               PIC X.
+              88 ACTI-IBAN-PRESENT-YES         VALUE 'Y'.
+            05 ACTI-CNTRY-CD-PRESENT           PIC X.
+              88 ACTI-CNTRY-CD-PRESENT-YES     VALUE 'Y'.
+            05 ACTI-BNK-ID-PRESENT             PIC X.
+              88 ACTI-BNK-ID-PRESENT-YES       VALUE 'Y'.
+            05 ACTI-BRNCH-ID-PRESENT           PIC X.
+              88 ACTI-BRNCH-ID-PRESENT-YES     VALUE 'Y'.
+            05 ACTI-TYPCD-PRESENT              PIC X.
+              88 ACTI-TYPCD-PRESENT-YES        VALUE 'Y'.
+            05 ACTI-TYPE-NAME-PRESENT          PIC X.
+              88 ACTI-TYPE-NAME-PRESENT-YES    VALUE 'Y'.
+            05 ACTI-SUB-TYPCD-PRESENT          PIC X.
+              88 ACTI-SUB-TYPCD-PRESENT-YES    VALUE 'Y'.
+            05 ACTI-TYPE-DESCRIPTION-PRESENT   PIC X.
+              88 ACTI-TYPE-DESCRIPTION-PRESENT-YES VALUE 'Y'.
+            05 ACTI-BALANCE-PRESENT            PIC X.
+              88 ACTI-BALANCE-PRESENT-YES      VALUE 'Y'.
+            05 ACTI-CURRENCY-PRESENT           PIC X.
+              88 ACTI-CURRENCY-PRESENT-YES     VALUE 'Y'.
+            05 ACTI-LOCKED-PRESENT             PIC X.
+              88 ACTI-LOCKED-PRESENT-YES       VALUE 'Y'.
+         02  UPDATE-OUT.
+          03 OUTPUT-RECORD.
+              07 ACTO-ACCOUNT-ID              PIC X(11).
+              07 ACTO-CUSTOMER-ID             PIC X(16).
+              07 ACTO-CUSTOMER-NAME           PIC X(16).
+              07 ACTO-IBAN                    PIC X(32).
+              07 ACTO-CNTRY-CD                PIC X(2).
+              07 ACTO-BNK-ID                  PIC X(4).
+              07 ACTO-BRNCH-ID                PIC S9(6).
+              07 ACTO-TYPCD                   PIC X.
+              07 ACTO-TYPE-NAME               PIC X(12).
+              07 ACTO-SUB-TYPCD               PIC X(3).
+              07 ACTO-TYPE-DESCRIPTION        PIC X(40).
+              07 ACTO-BALANCE                 PIC S9(11)V9(3) COMP-3.
+              07 ACTO-CURRENCY                PIC X(3).
+              07 ACTO-CRT-DT                  PIC X(8).
+              07 ACTO-UPDT-DT                 PIC X(8).
+              07 ACTO-LOCKED                  PIC X.
+                88 ACTO-LOCKED-YES            VALUE 'Y'.
+                88 ACTO-LOCKED-NO             VALUE 'N'.
+          03 RTCD                             PIC S9.
+            88 RTCD-OK                        VALUE 0.
+            88 RTCD-CONNECT-FAILED            VALUE 9.
+          03 RT-MSG                           PIC X(60).
+      **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           SET RTCD-OK TO TRUE
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           PERFORM TEST-SQL THRU TEST-SQL-END
+           IF SQLCODE NOT EQUAL TO 0 AND SQLCODE NOT EQUAL TO 100
+              PERFORM DB2-IDENTIFY THRU DB2-IDENTIFY-END
+              IF RETCODE NOT = 0
+                 SET RTCD-CONNECT-FAILED TO TRUE
+                 MOVE 'NOT SUCCESSFUL UPDATE - DB2 CONNECT FAILED'
+                    TO RT-MSG
+              ELSE
+                 PERFORM DO-SIGNON THRU DO-SIGNON-END
+                 IF RETCODE NOT = 0
+                    SET RTCD-CONNECT-FAILED TO TRUE
+                    MOVE 'NOT SUCCESSFUL UPDATE - DB2 CONNECT FAILED'
+                       TO RT-MSG
+                 ELSE
+                    PERFORM CREATE-THREAD THRU CREATE-THREAD-END
+                    IF RETCODE NOT = 0
+                       SET RTCD-CONNECT-FAILED TO TRUE
+                       MOVE
+                        'NOT SUCCESSFUL UPDATE - DB2 CONNECT FAILED'
+                          TO RT-MSG
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF RTCD-OK
+              PERFORM FETCH-OLD-ACCOUNT THRU FETCH-OLD-ACCOUNT-END
+              PERFORM APPLY-PRESENT-FIELDS THRU APPLY-PRESENT-FIELDS-END
+              PERFORM DO-UPDATE THRU DO-UPDATE-END
+           END-IF
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+            MOVE ACTI-ACCOUNT-ID   TO ACTW-ACCOUNT-ID.
+            DISPLAY 'ACCOUNT-ID = ' ACTW-ACCOUNT-ID.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+       DB2-IDENTIFY.
+           MOVE 'DBBG' TO DB2SSNM.
+           CALL 'DSNCLI' USING
+                 ID-FUNC DB2SSNM RIBPTR EIBPTR TERMECB STARTECB
+                 RETCODE REASCODE GRPOVER DECPPTR.
+           DISPLAY 'DB2-IDENTIFY RC: ' RETCODE.
+           DISPLAY 'DB2-REASON CODE: ' REASCODE.
+       DB2-IDENTIFY-END.
+           EXIT.
+      **************************************************************
+       DO-SIGNON.
+           CALL 'DSNCLI' USING
+             SO-FUNC CORR-ID ACC-TOKEN ACC-INT
+             RETCODE REASCODE USER APPL.
+           DISPLAY 'DO-SIGNON RETURN CODE: ' RETCODE.
+           DISPLAY 'DO-SIGNON REASON CODE: ' REASCODE.
+       DO-SIGNON-END.
+           EXIT.
+      **************************************************************
+       CREATE-THREAD.
+           CALL 'DSNCLI' USING
+                 CT-FUNC PLAN COLLID REUSE RETCODE REASCODE PKLSTPTR.
+           DISPLAY 'CREATE-THREAD RETURN CODE: ' RETCODE.
+           DISPLAY 'CREATE-THREAD REASON CODE: ' REASCODE.
+       CREATE-THREAD-END.
+           EXIT.
+      **************************************************************
+      * FETCH-OLD-ACCOUNT READS THE ROW AS IT STANDS BEFORE DO-UPDATE
+      * OVERWRITES IT, SO A FIELD THE CALLER DID NOT PRESENT KEEPS
+      * ITS CURRENT VALUE INSTEAD OF BEING BLANKED OUT.
+      **************************************************************
+       FETCH-OLD-ACCOUNT.
+            EXEC SQL
+                 SELECT ACCT_ACCOUNT_ID, ACCT_CUSTOMER_ID,
+                        ACCT_CUSTOMER_NAME, ACCT_IBAN, ACCT_BNK_ID,
+                        ACCT_BRNCH_ID, ACCT_CNTRY_CD, ACCT_TYPCD,
+                        ACCT_SUB_TYPCD, ACCT_TYPE_NAME,
+                        ACCT_TYPE_DESCRIPTION, ACCT_BALANCE,
+                        ACCT_CURRENCY, ACCT_CRT_DT, ACCT_UPDT_DT,
+                        ACCT_LOCKED
+                   INTO :ACTW-ACCOUNT-ID, :ACTW-CUSTOMER-ID,
+                        :ACTW-CUSTOMER-NAME, :ACTW-IBAN, :ACTW-BNK-ID,
+                        :ACTW-BRNCH-ID, :ACTW-CNTRY-CD, :ACTW-TYPCD,
+                        :ACTW-SUB-TYPCD, :ACTW-TYPE-NAME,
+                        :ACTW-TYPE-DESCRIPTION, :ACTW-BALANCE,
+                        :ACTW-CURRENCY, :ACTW-CRT-DT, :ACTW-UPDT-DT,
+                        :ACTW-LOCKED
+                   FROM OLS0002.ACCOUNT2
+                  WHERE ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
+            END-EXEC.
+       FETCH-OLD-ACCOUNT-END.
+           EXIT.
+      **************************************************************
+      * APPLY-PRESENT-FIELDS OVERLAYS THE CALLER'S NEW VALUES ONTO
+      * THE OLD ROW ALREADY FETCHED INTO ACCOUNT-WS, ONE FIELD AT A
+      * TIME, BUT ONLY WHERE THE MATCHING PRESENT FLAG IS 'Y'. ANY
+      * FIELD LEFT UNFLAGGED KEEPS ITS CURRENT VALUE INSTEAD OF
+      * BEING OVERWRITTEN BY A FULL-RECORD UPDATE.
+      **************************************************************
+       APPLY-PRESENT-FIELDS.
+            IF ACTI-CUSTOMER-ID-PRESENT-YES
+               MOVE ACTI-CUSTOMER-ID TO ACTW-CUSTOMER-ID
+            END-IF
+            IF ACTI-CUSTOMER-NAME-PRESENT-YES
+               MOVE ACTI-CUSTOMER-NAME TO ACTW-CUSTOMER-NAME
+            END-IF
+            IF ACTI-IBAN-PRESENT-YES
+               MOVE ACTI-IBAN TO ACTW-IBAN
+            END-IF
+            IF ACTI-BNK-ID-PRESENT-YES
+               MOVE ACTI-BNK-ID TO ACTW-BNK-ID
+            END-IF
+            IF ACTI-BRNCH-ID-PRESENT-YES
+               MOVE ACTI-BRNCH-ID TO ACTW-BRNCH-ID
+            END-IF
+            IF ACTI-CNTRY-CD-PRESENT-YES
+               MOVE ACTI-CNTRY-CD TO ACTW-CNTRY-CD
+            END-IF
+            IF ACTI-TYPCD-PRESENT-YES
+               MOVE ACTI-TYPCD TO ACTW-TYPCD
+            END-IF
+            IF ACTI-SUB-TYPCD-PRESENT-YES
+               MOVE ACTI-SUB-TYPCD TO ACTW-SUB-TYPCD
+            END-IF
+            IF ACTI-TYPE-NAME-PRESENT-YES
+               MOVE ACTI-TYPE-NAME TO ACTW-TYPE-NAME
+            END-IF
+            IF ACTI-TYPE-DESCRIPTION-PRESENT-YES
+               MOVE ACTI-TYPE-DESCRIPTION TO ACTW-TYPE-DESCRIPTION
+            END-IF
+            IF ACTI-BALANCE-PRESENT-YES
+               MOVE ACTI-BALANCE TO ACTW-BALANCE
+            END-IF
+            IF ACTI-CURRENCY-PRESENT-YES
+               MOVE ACTI-CURRENCY TO ACTW-CURRENCY
+            END-IF
+            IF ACTI-LOCKED-PRESENT-YES
+               MOVE ACTI-LOCKED TO ACTW-LOCKED
+            END-IF.
+      * ACTI-CRT-DT IS NOT APPLIED HERE. ACCOUNT CREATION DATE IS NOT
+      * CALLER-MUTABLE ON UPDATE; THIS PROGRAM KEEPS WHATEVER
+      * ACCT_CRT_DT FETCH-OLD-ACCOUNT ALREADY READ.
+       APPLY-PRESENT-FIELDS-END.
+           EXIT.
+      **************************************************************
+      * DO-UPDATE STAMPS A FRESH ACCT_UPDT_DT AND GUARDS THE UPDATE
+      * WITH THE ACCT_UPDT_DT THE CALLER LAST READ (ACTI-UPDT-DT), SO
+      * A CONCURRENT CHANGE SINCE THAT READ MAKES THE UPDATE MATCH
+      * ZERO ROWS (SQLCODE 100) INSTEAD OF SILENTLY OVERWRITING IT.
+      **************************************************************
+       DO-UPDATE.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+            MOVE WS-CURRENT-DATE TO ACTW-UPDT-DT
+            EXEC SQL
+                  UPDATE OLS0002.ACCOUNT2
+                   SET ACCT_CUSTOMER_ID       =:ACTW-CUSTOMER-ID,
+                       ACCT_CUSTOMER_NAME     =:ACTW-CUSTOMER-NAME,
+                       ACCT_IBAN              =:ACTW-IBAN,
+                       ACCT_BNK_ID            =:ACTW-BNK-ID,
+                       ACCT_BRNCH_ID          =:ACTW-BRNCH-ID,
+                       ACCT_CNTRY_CD          =:ACTW-CNTRY-CD,
+                       ACCT_TYPCD             =:ACTW-TYPCD,
+                       ACCT_SUB_TYPCD         =:ACTW-SUB-TYPCD,
+                       ACCT_TYPE_NAME         =:ACTW-TYPE-NAME,
+                       ACCT_TYPE_DESCRIPTION  =:ACTW-TYPE-DESCRIPTION,
+                       ACCT_BALANCE           =:ACTW-BALANCE,
+                       ACCT_CURRENCY          =:ACTW-CURRENCY,
+                       ACCT_CRT_DT            =:ACTW-CRT-DT,
+                       ACCT_UPDT_DT           =:ACTW-UPDT-DT,
+                       ACCT_LOCKED            =:ACTW-LOCKED
+                  WHERE
+                     ACCT_ACCOUNT_ID = :ACTI-ACCOUNT-ID
+                     AND ACCT_UPDT_DT = :ACTI-UPDT-DT
+            END-EXEC.
+            MOVE ACCOUNT-DETAILS TO OUTPUT-RECORD
+            PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-UPDATE-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            IF SQLCODE = 0
+               MOVE 'SUCCESSFUL UPDATE' TO RT-MSG
+            ELSE
+               IF SQLCODE = 100
+                  MOVE 'RECORD CHANGED, RE-READ' TO RT-MSG
+                  DISPLAY 'UPDATE NOT SUCCESSFUL - ROW CHANGED.'
+               ELSE
+                  MOVE 'NOT SUCCESSFUL UPDATE' TO RT-MSG
+                  DISPLAY 'UPDATE NOT SUCCESSFUL.'
+               END-IF
+      *
+               MOVE SQLCODE TO TXT-SQLCODE
+               MOVE SQLSTATE TO TXT-SQLSTATE
+               MOVE SQLERRMC TO TXT-SQLERRMC
+               DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+               DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+               DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
+      * DUMMY SELECT TO TEST CONNECTION TO DB2
+      **************************************************************
+       TEST-SQL.
+            EXEC SQL
+              SELECT 1 INTO :DUMMY-VAR FROM SYSIBM.SYSDUMMY1 WHERE 0=1
+            END-EXEC
+            IF SQLCODE = 0 OR SQLCODE = 100
+                DISPLAY 'TEST-SQL FOR UPDATE SUCCESSFUL'
+            ELSE
+                MOVE SQLCODE TO TXT-SQLCODE
+                MOVE SQLSTATE TO TXT-SQLSTATE
+                MOVE SQLERRMC TO TXT-SQLERRMC
+                DISPLAY 'TST-SQL FOR UPDATE NOT SCSFL: ' TXT-SQLCODE
+                DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+                DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       TEST-SQL-END.
+           EXIT.
+      **************************************************************
