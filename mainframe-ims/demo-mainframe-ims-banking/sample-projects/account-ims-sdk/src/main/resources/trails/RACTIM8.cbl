@@ -0,0 +1,345 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * RACTIM8 - RESET ACCOUNT BATCH (ARRAY OF 10) FOR IMS AND DB2.
+      * EACH CALL RESETS UP TO 10 ACCOUNTS FROM ACCOUNT-ARRAY. A
+      * RESTART-KEY RECORD IS CHECKPOINTED AFTER EVERY SUCCESSFULLY
+      * COMMITTED ARRAY SO A RERUN OF THE SAME ARRAY AFTER AN ABEND
+      * IS RECOGNIZED AS ALREADY DONE AND SKIPPED INSTEAD OF REDOING
+      * THE RESET. ALL 10 ACCOUNT-IDS ARE CHECKPOINTED AND COMPARED,
+      * NOT JUST THE FIRST AND LAST, SO TWO DIFFERENT ARRAYS THAT
+      * HAPPEN TO SHARE THEIR FIRST AND LAST ACCOUNT-ID ARE NOT
+      * MISTAKEN FOR ONE ANOTHER.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. RACTIM8.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RESTART-FILE ASSIGN TO RSTRTF
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RESTART-FILE-STATUS.
+        DATA DIVISION.
+      **************************************************************
+        FILE SECTION.
+      **************************************************************
+        FD  RESTART-FILE
+            RECORDING MODE IS F.
+        01  RESTART-RECORD.
+            05 RST-ACCOUNT-ID OCCURS 10 TIMES PIC X(11).
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+           10 ACCT_OVERDRAFT_LIMIT PIC S9(11)V9(3) USAGE COMP-3.
+      **************************************************************
+        01 ACCOUNT-WS.
+          05 ACCOUNT-DETAILS.
+            07 ACTW-ACCOUNT-ID      PIC X(11).
+            07 ACTW-CUSTOMER-ID     PIC X(16).
+            07 ACTW-CUSTOMER-NAME   PIC X(16).
+            07 ACTW-TYPCD           PIC X(1).
+            07 ACTW-SUB-TYPCD       PIC X(3).
+            07 ACTW-CNTRY-CD        PIC X(2).
+            07 ACTW-BNK-ID          PIC X(4).
+            07 ACTW-BRNCH-ID        PIC S9(9) COMP.
+            07 ACTW-INITIAL-DEPOSIT PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-CURRENCY        PIC X(3).
+      ****************************************************
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE               PIC 9(08).
+        01 WS-RESTART-FILE-STATUS    PIC X(2) VALUE '00'.
+        01 RESTART-KEY-WS.
+            05 WS-RESTART-KEY-ARRAY OCCURS 10 TIMES PIC X(11).
+        01 WS-KEY-MATCH-SWITCH       PIC X      VALUE 'Y'.
+           88 KEYS-MATCH                        VALUE 'Y'.
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+      **************************************************************
+        01 NUMREC            PIC 9(2)   VALUE 10.
+        01 COUNTER           PIC 9(2)   VALUE 0.
+        01 WS-EXISTS-SWITCH  PIC X      VALUE 'N'.
+           88 ACCOUNT-EXISTS            VALUE 'Y'.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 IN-PUT.
+            04 ACCOUNT-ARRAY                OCCURS 10 TIMES.
+             06 ACTI-DETAILS.
+              07 ACTI-ACCOUNT-ID                PIC X(11).
+              07 ACTI-CUSTOMER-ID               PIC X(16).
+              07 ACTI-CUSTOMER-NAME             PIC X(16).
+              07 ACTI-TYPCD                     PIC X.
+              07 ACTI-SUB-TYPCD                 PIC X(3).
+              07 ACTI-CNTRY-CD                  PIC X(2).
+              07 ACTI-BNK-ID                    PIC X(4).
+              07 ACTI-BRNCH-ID                  PIC S9(9) COMP.
+              07 ACTI-INITIAL-DEPOSIT           PIC S9(11)V9(3) COMP-3.
+              07 ACTI-CURRENCY                  PIC X(3).
+        01 ACCOUNT-OUT.
+            05 RT-MSG                          PIC X(60).
+            05 RT-SUCCESS-COUNT                PIC 9(2).
+            05 RT-FAIL-COUNT                   PIC 9(2).
+            05 RT-REJECT-COUNT                 PIC 9(2).
+            05 REJECT-ARRAY OCCURS 10 TIMES.
+              07 RJT-ACCOUNT-ID                PIC X(11).
+              07 RJT-REASON                    PIC X(60).
+      **************************************************************
+       PROCEDURE DIVISION USING IN-PUT ACCOUNT-OUT.
+       MAIN-RTN.
+           MOVE 0 TO RT-SUCCESS-COUNT
+           MOVE 0 TO RT-FAIL-COUNT
+           MOVE 0 TO RT-REJECT-COUNT
+           PERFORM READ-RESTART-KEY THRU READ-RESTART-KEY-END
+           PERFORM COMPARE-RESTART-KEY THRU COMPARE-RESTART-KEY-END
+           IF KEYS-MATCH
+              MOVE NUMREC TO RT-SUCCESS-COUNT
+              MOVE 'SUCCESSFUL RESET - ARRAY ALREADY COMMITTED'
+                 TO RT-MSG
+              DISPLAY 'ARRAY ALREADY COMMITTED, SKIPPING RESET'
+           ELSE
+              MOVE 0 TO COUNTER
+              PERFORM RESET-ONE-ACCOUNT THRU RESET-ONE-ACCOUNT-END
+                 UNTIL COUNTER >= NUMREC
+              IF RT-FAIL-COUNT = 0
+                 PERFORM WRITE-RESTART-KEY THRU WRITE-RESTART-KEY-END
+                 MOVE 'SUCCESSFUL RESET' TO RT-MSG
+              ELSE
+                 MOVE 'PARTIALLY SUCCESSFUL RESET - SEE REJECTS'
+                    TO RT-MSG
+              END-IF
+           END-IF
+           GOBACK.
+      **************************************************************
+      * READ-RESTART-KEY LOADS ALL 10 ACCOUNT-IDS OF THE LAST ARRAY
+      * THIS PROGRAM COMMITTED SUCCESSFULLY. WHEN THE RESTART FILE
+      * DOES NOT YET EXIST (A FIRST RUN), WS-RESTART-KEY-ARRAY STAYS
+      * AT LOW-VALUES, WHICH NEVER MATCHES A REAL ACCOUNT-ID SO THE
+      * ARRAY IS PROCESSED NORMALLY.
+      **************************************************************
+       READ-RESTART-KEY.
+           MOVE LOW-VALUES TO RESTART-KEY-WS
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = '00'
+              READ RESTART-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE RESTART-RECORD TO RESTART-KEY-WS
+              END-READ
+              CLOSE RESTART-FILE
+           END-IF.
+       READ-RESTART-KEY-END.
+           EXIT.
+      **************************************************************
+      * COMPARE-RESTART-KEY SETS KEYS-MATCH ONLY WHEN EVERY ONE OF
+      * THE 10 INCOMING ACCOUNT-IDS MATCHES THE CHECKPOINTED ARRAY IN
+      * THE SAME POSITION, SO TWO BATCHES THAT SHARE A FIRST AND LAST
+      * ACCOUNT-ID BUT DIFFER SOMEWHERE IN THE MIDDLE ARE NOT TREATED
+      * AS THE SAME ARRAY.
+      **************************************************************
+       COMPARE-RESTART-KEY.
+           MOVE 'Y' TO WS-KEY-MATCH-SWITCH
+           MOVE 0 TO COUNTER
+           PERFORM COMPARE-ONE-KEY THRU COMPARE-ONE-KEY-END
+              UNTIL COUNTER >= NUMREC OR NOT KEYS-MATCH.
+       COMPARE-RESTART-KEY-END.
+           EXIT.
+      **************************************************************
+       COMPARE-ONE-KEY.
+           ADD 1 TO COUNTER
+           IF ACTI-ACCOUNT-ID(COUNTER) NOT =
+              WS-RESTART-KEY-ARRAY(COUNTER)
+              MOVE 'N' TO WS-KEY-MATCH-SWITCH
+           END-IF.
+       COMPARE-ONE-KEY-END.
+           EXIT.
+      **************************************************************
+      * WRITE-RESTART-KEY CHECKPOINTS ALL 10 OF THIS ARRAY'S ACCOUNT-
+      * IDS AS THE NEW RESTART POINT, REPLACING WHATEVER THE FILE
+      * HELD BEFORE. A RERUN WITH THE SAME ARRAY NOW MATCHES
+      * COMPARE-RESTART-KEY AND IS SKIPPED RATHER THAN RESET AGAIN.
+      **************************************************************
+       WRITE-RESTART-KEY.
+           MOVE 0 TO COUNTER
+           PERFORM SAVE-ONE-KEY THRU SAVE-ONE-KEY-END
+              UNTIL COUNTER >= NUMREC
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+       WRITE-RESTART-KEY-END.
+           EXIT.
+      **************************************************************
+       SAVE-ONE-KEY.
+           ADD 1 TO COUNTER
+           MOVE ACTI-ACCOUNT-ID(COUNTER) TO RST-ACCOUNT-ID(COUNTER).
+       SAVE-ONE-KEY-END.
+           EXIT.
+      **************************************************************
+      * RESET-ONE-ACCOUNT IS PERFORMED ONCE PER ARRAY ENTRY. IT
+      * CARRIES THE ENTRY'S FIELDS INTO ACCOUNT-WS AND RESETS THAT
+      * ONE ACCOUNT'S ROW.
+      **************************************************************
+       RESET-ONE-ACCOUNT.
+           ADD 1 TO COUNTER
+           MOVE ACTI-ACCOUNT-ID(COUNTER)      TO ACTW-ACCOUNT-ID
+           MOVE ACTI-CUSTOMER-ID(COUNTER)     TO ACTW-CUSTOMER-ID
+           MOVE ACTI-CUSTOMER-NAME(COUNTER)   TO ACTW-CUSTOMER-NAME
+           MOVE ACTI-TYPCD(COUNTER)           TO ACTW-TYPCD
+           MOVE ACTI-SUB-TYPCD(COUNTER)       TO ACTW-SUB-TYPCD
+           MOVE ACTI-CNTRY-CD(COUNTER)        TO ACTW-CNTRY-CD
+           MOVE ACTI-BNK-ID(COUNTER)          TO ACTW-BNK-ID
+           MOVE ACTI-BRNCH-ID(COUNTER)        TO ACTW-BRNCH-ID
+           MOVE ACTI-INITIAL-DEPOSIT(COUNTER) TO ACTW-INITIAL-DEPOSIT
+           MOVE ACTI-CURRENCY(COUNTER)        TO ACTW-CURRENCY
+           DISPLAY 'RESETTING ACCOUNT-ID: ' ACTW-ACCOUNT-ID
+           PERFORM DO-SQL THRU DO-SQL-END.
+       RESET-ONE-ACCOUNT-END.
+           EXIT.
+      **************************************************************
+      * DO-SQL MAKES THE RESET IDEMPOTENT: IT CHECKS WHETHER THE
+      * ACCOUNT ROW ALREADY EXISTS AND UPDATES IT IN PLACE IF SO,
+      * ONLY INSERTING A FRESH ROW WHEN IT DOES NOT. THIS WAY A
+      * BATCH THAT IS RERUN AFTER A PARTIAL FAILURE (SEE
+      * RT-REJECT-COUNT/REJECT-ARRAY) CAN SAFELY REPROCESS ACCOUNTS
+      * THAT WERE ALREADY RESET WITHOUT A DUPLICATE-KEY ERROR OR A
+      * SECOND RESET OF THE SAME ROW BEYOND A PLAIN OVERWRITE.
+      **************************************************************
+       DO-SQL.
+           PERFORM CHECK-EXISTS THRU CHECK-EXISTS-END
+           IF ACCOUNT-EXISTS
+              PERFORM DO-UPDATE THRU DO-UPDATE-END
+           ELSE
+              PERFORM DO-INSERT THRU DO-INSERT-END
+           END-IF
+           PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-SQL-END.
+           EXIT.
+      **************************************************************
+      * CHECK-EXISTS LOOKS UP THE ACCOUNT ROW BY KEY SO DO-SQL CAN
+      * DECIDE BETWEEN DO-UPDATE AND DO-INSERT.
+      **************************************************************
+       CHECK-EXISTS.
+           MOVE 'N' TO WS-EXISTS-SWITCH
+           EXEC SQL
+                SELECT ACCT_ACCOUNT_ID INTO :ACTW-ACCOUNT-ID
+                  FROM OLS0002.ACCOUNT2
+                 WHERE ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE 'Y' TO WS-EXISTS-SWITCH
+           END-IF.
+       CHECK-EXISTS-END.
+           EXIT.
+      **************************************************************
+      * DO-UPDATE RESETS AN ACCOUNT ROW THAT ALREADY EXISTS BACK TO
+      * THE ARRAY ENTRY'S VALUES IN PLACE, LEAVING ACCT_CRT_DT ALONE.
+      **************************************************************
+       DO-UPDATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           EXEC SQL
+                UPDATE OLS0002.ACCOUNT2
+                   SET ACCT_CUSTOMER_ID = :ACTW-CUSTOMER-ID,
+                       ACCT_CUSTOMER_NAME = :ACTW-CUSTOMER-NAME,
+                       ACCT_BNK_ID = :ACTW-BNK-ID,
+                       ACCT_BRNCH_ID = :ACTW-BRNCH-ID,
+                       ACCT_CNTRY_CD = :ACTW-CNTRY-CD,
+                       ACCT_TYPCD = :ACTW-TYPCD,
+                       ACCT_SUB_TYPCD = :ACTW-SUB-TYPCD,
+                       ACCT_BALANCE = :ACTW-INITIAL-DEPOSIT,
+                       ACCT_CURRENCY = :ACTW-CURRENCY,
+                       ACCT_UPDT_DT = :WS-CURRENT-DATE,
+                       ACCT_LOCKED = 'N',
+                       ACCT_OVERDRAFT_LIMIT = 0
+                 WHERE ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
+           END-EXEC.
+       DO-UPDATE-END.
+           EXIT.
+      **************************************************************
+      * DO-INSERT RE-CREATES THE ACCOUNT ROW FRESH FROM THE ARRAY
+      * ENTRY, THE SAME COLUMN SET OACTIM8 INSERTS ON ACCOUNT OPEN,
+      * FOR AN ACCOUNT-ID THAT DOES NOT YET EXIST.
+      **************************************************************
+       DO-INSERT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           EXEC SQL
+                INSERT INTO OLS0002.ACCOUNT2 (
+                   ACCT_ACCOUNT_ID,
+                   ACCT_CUSTOMER_ID,
+                   ACCT_CUSTOMER_NAME,
+                   ACCT_BNK_ID,
+                   ACCT_BRNCH_ID,
+                   ACCT_CNTRY_CD,
+                   ACCT_TYPCD,
+                   ACCT_SUB_TYPCD,
+                   ACCT_BALANCE,
+                   ACCT_CURRENCY,
+                   ACCT_CRT_DT,
+                   ACCT_UPDT_DT,
+                   ACCT_LOCKED,
+                   ACCT_OVERDRAFT_LIMIT)
+                VALUES (
+                   :ACTW-ACCOUNT-ID,
+                   :ACTW-CUSTOMER-ID,
+                   :ACTW-CUSTOMER-NAME,
+                   :ACTW-BNK-ID,
+                   :ACTW-BRNCH-ID,
+                   :ACTW-CNTRY-CD,
+                   :ACTW-TYPCD,
+                   :ACTW-SUB-TYPCD,
+                   :ACTW-INITIAL-DEPOSIT,
+                   :ACTW-CURRENCY,
+                   :WS-CURRENT-DATE,
+                   :WS-CURRENT-DATE,
+                   'N',
+                   0)
+           END-EXEC.
+       DO-INSERT-END.
+           EXIT.
+      **************************************************************
+      * DO-POSTSQL ALSO ROLLS THIS ACCOUNT'S RESULT INTO THE
+      * SUCCESS/FAIL COUNTS AND, WHEN THE INSERT FAILED, APPENDS AN
+      * ENTRY TO REJECT-ARRAY SO THE CALLER CAN SEE WHICH
+      * ACTI-ACCOUNT-ID VALUES DID NOT GET RESET AND WHY.
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            IF SQLCODE = 0
+               ADD 1 TO RT-SUCCESS-COUNT
+               DISPLAY 'SUCCESSFUL RESET FOR ' ACTW-ACCOUNT-ID
+            ELSE
+               ADD 1 TO RT-FAIL-COUNT
+               ADD 1 TO RT-REJECT-COUNT
+               MOVE ACTW-ACCOUNT-ID TO RJT-ACCOUNT-ID(RT-REJECT-COUNT)
+               STRING 'INSERT FAILED, SQLCODE=' DELIMITED BY SIZE
+                      TXT-SQLCODE                DELIMITED BY SIZE
+                 INTO RJT-REASON(RT-REJECT-COUNT)
+               DISPLAY 'NOT SUCCESSFUL RESET FOR ' ACTW-ACCOUNT-ID
+               DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+               DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+               DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
