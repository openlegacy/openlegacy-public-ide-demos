@@ -0,0 +1,232 @@
+CBL NODYNAM,OBJECT,APOST,NOSEQ
+      **************************************************************
+      * DACTIM8 - DELETE ACCOUNT FOR IMS AND DB2.
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. DACTIM8.
+        DATA DIVISION.
+      **************************************************************
+        WORKING-STORAGE SECTION.
+      **************************************************************
+            EXEC SQL
+              INCLUDE SQLCA
+            END-EXEC.
+      **************************************************************
+       01  DCLACCOUNT.
+           10 ACCT_ACCOUNT_ID      PIC X(11).
+           10 ACCT_CUSTOMER_ID     PIC X(16).
+           10 ACCT_CUSTOMER_NAME   PIC X(16).
+           10 ACCT_IBAN            PIC X(32).
+           10 ACCT_BNK_ID          PIC X(4).
+           10 ACCT_BRNCH_ID        PIC S9(9) COMP.
+           10 ACCT_CNTRY_CD        PIC X(2).
+           10 ACCT_TYPCD           PIC X(1).
+           10 ACCT_SUB_TYPCD       PIC X(3).
+           10 ACCT_TYPE_NAME       PIC X(12).
+           10 ACCT_TYPE_DESCRIPTION  PIC X(40).
+           10 ACCT_BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+           10 ACCT_CURRENCY        PIC X(3).
+           10 ACCT_CRT_DT          PIC X(8).
+           10 ACCT_UPDT_DT         PIC X(8).
+           10 ACCT_LOCKED          PIC X(1).
+      **************************************************************
+        01 ACCOUNT-WS.
+          05 ACCOUNT-DETAILS.
+            07 ACTW-ACCOUNT-ID      PIC X(11).
+            07 ACTW-CUSTOMER-ID     PIC X(16).
+            07 ACTW-CUSTOMER-NAME   PIC X(16).
+            07 ACTW-IBAN            PIC X(32).
+            07 ACTW-BNK-ID          PIC X(4).
+            07 ACTW-BRNCH-ID        PIC S9(9) COMP.
+            07 ACTW-CNTRY-CD        PIC X(2).
+            07 ACTW-TYPCD           PIC X(1).
+            07 ACTW-SUB-TYPCD       PIC X(3).
+            07 ACTW-TYPE-NAME       PIC X(12).
+            07 ACTW-TYPE-DESCRIPTION  PIC X(40).
+            07 ACTW-BALANCE         PIC S9(11)V9(3) USAGE COMP-3.
+            07 ACTW-CURRENCY        PIC X(3).
+            07 ACTW-CRT-DT          PIC X(8).
+            07 ACTW-UPDT-DT         PIC X(8).
+            07 ACTW-LOCKED          PIC X(1).
+      ****************************************************
+        01 ACTW-CLOSURE-REASON      PIC X(2).
+        01 WS-CURRENT-DATE-DATA.
+          03 WS-CURRENT-DATE.
+            05 WS-CURRENT-YEAR                PIC 9(04).
+            05 WS-CURRENT-MONTH               PIC 9(02).
+            05 WS-CURRENT-DAY                 PIC 9(02).
+          03 WS-CURRENT-TIME.
+            05 WS-CURRENT-HOURS               PIC 9(02).
+            05 WS-CURRENT-MINUTE              PIC 9(02).
+            05 WS-CURRENT-SECOND              PIC 9(02).
+            05 WS-CURRENT-MILLISECONDS        PIC 9(02).
+        01 ACTW-CLOSE-DT             PIC X(8).
+        01 WS-FOUND-SWITCH           PIC X      VALUE 'N'.
+           88 ACCOUNT-FOUND                     VALUE 'Y'.
+        01 TXT-SQLCODE              PIC X(12) VALUE SPACES.
+        01 TXT-SQLSTATE             PIC X(12) VALUE SPACES.
+        01 TXT-SQLERRMC             PIC X(70) VALUE SPACES.
+      **************************************************************
+        LINKAGE SECTION.
+      **************************************************************
+        01 IN-PUT.
+            05 ACTI-ACCOUNT-ID                  PIC X(11).
+            05 ACTI-CLOSURE-REASON              PIC X(2).
+        01 ACCOUNT-OUT.
+            05 RT-MSG                          PIC X(60).
+      **************************************************************
+       PROCEDURE DIVISION USING IN-PUT ACCOUNT-OUT.
+       MAIN-RTN.
+           PERFORM GET-INPUT THRU GET-INPUT-END
+           PERFORM FETCH-ACCOUNT THRU FETCH-ACCOUNT-END
+           IF NOT ACCOUNT-FOUND
+              MOVE 'NOT SUCCESSFUL DELETE - ACCOUNT NOT FOUND'
+                 TO RT-MSG
+           ELSE
+              IF ACTW-BALANCE NOT = 0
+                 MOVE 'NOT SUCCESSFUL DELETE - NONZERO BALANCE'
+                    TO RT-MSG
+              ELSE
+                 IF ACTW-CLOSURE-REASON = SPACES OR LOW-VALUES
+                    MOVE
+                     'NOT SUCCESSFUL DELETE - CLOSURE REASON REQUIRED'
+                       TO RT-MSG
+                 ELSE
+                    PERFORM DO-SQL THRU DO-SQL-END
+                 END-IF
+              END-IF
+           END-IF
+           GOBACK.
+      **************************************************************
+       GET-INPUT.
+            MOVE ACTI-ACCOUNT-ID     TO ACTW-ACCOUNT-ID.
+            MOVE ACTI-CLOSURE-REASON TO ACTW-CLOSURE-REASON.
+            DISPLAY 'ACCOUNT-ID = ' ACTW-ACCOUNT-ID.
+       GET-INPUT-END.
+           EXIT.
+      **************************************************************
+      * FETCH-ACCOUNT - READ THE CURRENT ROW SO THE BALANCE CAN BE
+      * CHECKED AND THE FULL ROW CARRIED FORWARD INTO THE HISTORY
+      * TABLE BEFORE ANYTHING IS REMOVED FROM OLS0002.ACCOUNT2.
+      **************************************************************
+       FETCH-ACCOUNT.
+            MOVE 'N' TO WS-FOUND-SWITCH
+            DISPLAY  'ACTW-ACCOUNT-ID FOR DELETE: ' ACTW-ACCOUNT-ID
+            EXEC SQL
+                 SELECT
+                   ACCT_ACCOUNT_ID,
+                   ACCT_CUSTOMER_ID,
+                   ACCT_CUSTOMER_NAME,
+                   ACCT_IBAN,
+                   ACCT_BNK_ID,
+                   ACCT_BRNCH_ID,
+                   ACCT_CNTRY_CD,
+                   ACCT_TYPCD,
+                   ACCT_SUB_TYPCD,
+                   ACCT_TYPE_NAME,
+                   ACCT_TYPE_DESCRIPTION,
+                   ACCT_BALANCE,
+                   ACCT_CURRENCY,
+                   ACCT_CRT_DT,
+                   ACCT_UPDT_DT,
+                   ACCT_LOCKED
+                 INTO
+                   :ACTW-ACCOUNT-ID,
+                   :ACTW-CUSTOMER-ID,
+                   :ACTW-CUSTOMER-NAME,
+                   :ACTW-IBAN,
+                   :ACTW-BNK-ID,
+                   :ACTW-BRNCH-ID,
+                   :ACTW-CNTRY-CD,
+                   :ACTW-TYPCD,
+                   :ACTW-SUB-TYPCD,
+                   :ACTW-TYPE-NAME,
+                   :ACTW-TYPE-DESCRIPTION,
+                   :ACTW-BALANCE,
+                   :ACTW-CURRENCY,
+                   :ACTW-CRT-DT,
+                   :ACTW-UPDT-DT,
+                   :ACTW-LOCKED
+                 FROM OLS0002.ACCOUNT2 WHERE
+                   ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
+            END-EXEC
+            IF SQLCODE = 0
+               MOVE 'Y' TO WS-FOUND-SWITCH
+            END-IF.
+       FETCH-ACCOUNT-END.
+           EXIT.
+      **************************************************************
+      * DO-SQL - SOFT-CLOSE THE ACCOUNT. THE FULL ROW IS ARCHIVED
+      * INTO OLS0002.ACCOUNT2_HIST WITH THE CLOSE DATE AND REASON
+      * BEFORE THE ROW IS REMOVED FROM OLS0002.ACCOUNT2, SO CLOSED
+      * ACCOUNTS STAY VISIBLE TO COMPLIANCE AND CUSTOMER SERVICE.
+      **************************************************************
+       DO-SQL.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+            MOVE WS-CURRENT-DATE TO ACTW-CLOSE-DT
+            EXEC SQL
+                 INSERT INTO OLS0002.ACCOUNT2_HIST (
+                    ACCT_ACCOUNT_ID,
+                    ACCT_CUSTOMER_ID,
+                    ACCT_CUSTOMER_NAME,
+                    ACCT_IBAN,
+                    ACCT_BNK_ID,
+                    ACCT_BRNCH_ID,
+                    ACCT_CNTRY_CD,
+                    ACCT_TYPCD,
+                    ACCT_SUB_TYPCD,
+                    ACCT_TYPE_NAME,
+                    ACCT_TYPE_DESCRIPTION,
+                    ACCT_BALANCE,
+                    ACCT_CURRENCY,
+                    ACCT_CRT_DT,
+                    ACCT_UPDT_DT,
+                    ACCT_LOCKED,
+                    ACCT_CLOSE_DT,
+                    ACCT_CLOSE_REASON)
+                 VALUES (
+                    :ACTW-ACCOUNT-ID,
+                    :ACTW-CUSTOMER-ID,
+                    :ACTW-CUSTOMER-NAME,
+                    :ACTW-IBAN,
+                    :ACTW-BNK-ID,
+                    :ACTW-BRNCH-ID,
+                    :ACTW-CNTRY-CD,
+                    :ACTW-TYPCD,
+                    :ACTW-SUB-TYPCD,
+                    :ACTW-TYPE-NAME,
+                    :ACTW-TYPE-DESCRIPTION,
+                    :ACTW-BALANCE,
+                    :ACTW-CURRENCY,
+                    :ACTW-CRT-DT,
+                    :ACTW-UPDT-DT,
+                    :ACTW-LOCKED,
+                    :ACTW-CLOSE-DT,
+                    :ACTW-CLOSURE-REASON)
+            END-EXEC.
+            DISPLAY  'ACTW-ACCOUNT-ID FOR DELETE: ' ACTW-ACCOUNT-ID
+            EXEC SQL
+                 DELETE FROM OLS0002.ACCOUNT2 WHERE
+                   ACCT_ACCOUNT_ID = :ACTW-ACCOUNT-ID
+              END-EXEC.
+              PERFORM DO-POSTSQL THRU DO-POSTSQL-END.
+       DO-SQL-END.
+           EXIT.
+      **************************************************************
+       DO-POSTSQL.
+            MOVE SQLCODE TO TXT-SQLCODE
+            MOVE SQLSTATE TO TXT-SQLSTATE
+            MOVE SQLERRMC TO TXT-SQLERRMC
+            DISPLAY 'SQLCODE:  ' TXT-SQLCODE
+            DISPLAY 'SQLSTATE: ' TXT-SQLSTATE
+            DISPLAY 'SQLERRMC: ' TXT-SQLERRMC
+
+            IF SQLCODE = 0
+               MOVE 'SUCCESSFUL DELETE' TO RT-MSG
+            ELSE
+               MOVE 'NOT SUCCESSFUL DELETE' TO RT-MSG
+               DISPLAY 'DELETE NOT SUCCESSFUL.'
+            END-IF.
+       DO-POSTSQL-END.
+           EXIT.
+      **************************************************************
